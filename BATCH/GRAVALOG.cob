@@ -0,0 +1,158 @@
+      *================================================================*00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *================================================================*00002100
+                                                                        00002200
+       PROGRAM-ID.  GRAVALOG.                                           00002300
+       AUTHOR.      DOUGLAS COSTA                                       00002400
+                                                                        00002500
+      *================================================================*00002600
+      *                         F O U R S Y S                          *00002700
+      *================================================================*00002800
+      *    PROGRAMA...: GRAVALOG                                       *00002900
+      *    TIPO.......: SUB-ROTINA DE TRATAMENTO DE ERROS              *00003000
+      *----------------------------------------------------------------*00003100
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00003200
+      *    EMPRESA....: FOURSYS                                        *00003300
+      *    ANALISTA...: IVAN SANCHES                                   *00003400
+      *    DATA.......: 09/08/2026                                     *00003500
+      *----------------------------------------------------------------*00003600
+      *    OBJETIVO : RECEBER, VIA LINKAGE, A OCORRENCIA MONTADA PELO  *00003700
+      *               PROGRAMA CHAMADOR (AREA WRK-LOG DA BOOK B#GRALOG)*00003800
+      *               E GRAVA-LA NO ARQUIVO DE LOG DE ERROS DO SHOP,   *00003900
+      *               ACRESCENTANDO DATA E HORA DO REGISTRO.           *00004000
+      *----------------------------------------------------------------*00004100
+      *    ARQUIVOS :                                                  *00004200
+      *    DDNAME          I/O                                         *00004300
+      *    LOGERRO          O    LOG DE ERROS DO SHOP (DISP=MOD)       *00004400
+      *----------------------------------------------------------------*00004500
+      *    COPYBOOK :                                                  *00004600
+      *               B#GRALOG - AREA DE COMUNICACAO COM O CHAMADOR    *00004700
+      *                                                                *00004800
+      *----------------------------------------------------------------*00004900
+      *    HISTORICO DE ALTERACOES:                                    *00005000
+      *      DATA        RESP.    DESCRICAO                            *00005100
+      *      09/08/2026  DPC      VERSAO ORIGINAL                      *00005200
+      ******************************************************************00005300
+      *================================================================*00005400
+                                                                        00005500
+      *================================================================*00005600
+       ENVIRONMENT DIVISION.                                            00005700
+      *================================================================*00005800
+                                                                        00005900
+      *----------------------------------------------------------------*00006000
+       CONFIGURATION                              SECTION.              00006100
+      *----------------------------------------------------------------*00006200
+                                                                        00006300
+       SPECIAL-NAMES.                                                   00006400
+           DECIMAL-POINT IS COMMA.                                      00006500
+                                                                        00006600
+      *----------------------------------------------------------------*00006700
+       INPUT-OUTPUT                               SECTION.              00006800
+      *----------------------------------------------------------------*00006900
+                                                                        00007000
+       FILE-CONTROL.                                                    00007100
+             SELECT LOGARQ    ASSIGN      TO LOGERRO                    00007200
+                    FILE STATUS     IS WRK-FS-LOGARQ.                   00007300
+                                                                        00007400
+      *================================================================*00007500
+       DATA                                       DIVISION.             00007600
+      *================================================================*00007700
+      *----------------------------------------------------------------*00007800
+       FILE                                       SECTION.              00007900
+      *----------------------------------------------------------------*00008000
+      *----------------------------------------------------------------*00008100
+      *    OUTPUT - LOG DE ERROS DO SHOP (LOGARQ)                      *00008200
+      *                           - LRECL = 82                         *00008300
+      *----------------------------------------------------------------*00008400
+                                                                        00008500
+       FD LOGARQ                                                        00008600
+           RECORDING MODE IS F                                          00008700
+           BLOCK CONTAINS 0 RECORDS.                                    00008800
+       01 FD-LOGARQ.                                                    00008900
+          05 FD-LOG-DATA              PIC X(08).                        00009000
+          05 FD-LOG-HORA              PIC X(08).                        00009100
+          05 FD-LOG-PROGRAMA          PIC X(08).                        00009200
+          05 FD-LOG-SECAO             PIC X(06).                        00009300
+          05 FD-LOG-SEVERIDADE        PIC X(01).                        00009400
+          05 FD-LOG-MENSAGEM          PIC X(40).                        00009500
+          05 FD-LOG-STATUS            PIC X(11).                        00009600
+                                                                        00009700
+      *----------------------------------------------------------------*00009800
+       WORKING-STORAGE                            SECTION.              00009900
+      *----------------------------------------------------------------*00010000
+                                                                        00010100
+      *----------------------------------------------------------------*00010200
+       01  FILLER                      PIC  X(050)         VALUE        00010300
+                 '*** INICIO DA WORKING GRAVALOG ***'.                  00010400
+      *----------------------------------------------------------------*00010500
+                                                                        00010600
+       77 WRK-FS-LOGARQ           PIC X(002) VALUE SPACES.              00010700
+       77 WRK-DATA-HOJE           PIC X(008) VALUE SPACES.              00010800
+       77 WRK-HORA-AGORA          PIC X(008) VALUE SPACES.              00010900
+                                                                        00011000
+      *----------------------------------------------------------------*00011100
+       01  FILLER                      PIC  X(050)         VALUE        00011200
+              '*** GRAVALOG - FIM DA AREA DE WORKING ***'.              00011300
+      *----------------------------------------------------------------*00011400
+                                                                        00011500
+      *================================================================*00011600
+       LINKAGE                                    SECTION.              00011700
+      *================================================================*00011800
+                                                                        00011900
+           COPY 'B#GRALOG'.                                             00012000
+                                                                        00012100
+      *================================================================*00012200
+        PROCEDURE                       DIVISION      USING WRK-LOG.    00012300
+      *================================================================*00012400
+                                                                        00012500
+      ******************************************************************00012600
+      *                    P R I N C I P A L                           *00012700
+      ******************************************************************00012800
+                                                                        00012900
+      *----------------------------------------------------------------*00013000
+       0000-PRINCIPAL                            SECTION.               00013100
+      *----------------------------------------------------------------*00013200
+                                                                        00013300
+           PERFORM 1000-GRAVAR-OCORRENCIA                               00013400
+                                                                        00013500
+           GOBACK.                                                      00013600
+                                                                        00013700
+      *----------------------------------------------------------------*00013800
+       0000-99-FIM.                           EXIT.                     00013900
+      *----------------------------------------------------------------*00014000
+                                                                        00014100
+      ******************************************************************00014200
+      *               G R A V A R   O C O R R E N C I A                *00014300
+      ******************************************************************00014400
+                                                                        00014500
+      *----------------------------------------------------------------*00014600
+       1000-GRAVAR-OCORRENCIA                 SECTION.                  00014700
+      *----------------------------------------------------------------*00014800
+                                                                        00014900
+            ACCEPT WRK-DATA-HOJE     FROM DATE    YYYYMMDD.             00015000
+            ACCEPT WRK-HORA-AGORA    FROM TIME.                         00015100
+                                                                        00015200
+            OPEN EXTEND LOGARQ.                                         00015300
+                                                                        00015400
+            IF WRK-FS-LOGARQ EQUAL '35'                                 00015500
+               CLOSE LOGARQ                                             00015600
+               OPEN OUTPUT LOGARQ                                       00015700
+            END-IF.                                                     00015800
+                                                                        00015900
+            MOVE WRK-DATA-HOJE          TO FD-LOG-DATA.                 00016000
+            MOVE WRK-HORA-AGORA         TO FD-LOG-HORA.                 00016100
+            MOVE WRK-PROGRAMA           TO FD-LOG-PROGRAMA.             00016200
+            MOVE WRK-SECAO              TO FD-LOG-SECAO.                00016300
+            MOVE WRK-SEVERIDADE         TO FD-LOG-SEVERIDADE.           00016400
+            MOVE WRK-MENSAGEM           TO FD-LOG-MENSAGEM.             00016500
+            MOVE WRK-STATUS             TO FD-LOG-STATUS.               00016600
+                                                                        00016700
+            WRITE FD-LOGARQ.                                            00016800
+                                                                        00016900
+            CLOSE LOGARQ.                                               00017000
+                                                                        00017100
+            DISPLAY 'GRAVALOG: ' WRK-PROGRAMA ' ' WRK-SECAO ' '         00017200
+                     WRK-SEVERIDADE ' ' WRK-MENSAGEM.                   00017300
+      *----------------------------------------------------------------*00017400
+       1000-99-FIM.                           EXIT.                     00017500
+      *----------------------------------------------------------------*00017600
