@@ -0,0 +1,68 @@
+F05CIM2 DFHMSD TYPE=MAP,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,TIOAPFX=YES, *00010014
+               MAPATTS=(COLOR)                                          00011014
+MAPLISTA DFHMDI SIZE=(24,80)                                            00020004
+        DFHMDF POS=(2,26),                                             *00030023
+               LENGTH=28,                                              *00040006
+               ATTRB=ASKIP,                                            *00050004
+               INITIAL='CONSULTA DE CLIENTES - LISTA',COLOR=YELLOW      00060013
+        DFHMDF POS=(03,13),LENGTH=55,INITIAL='-------------------------*00061024
+               ------------------------------',ATTRB=ASKIP,COLOR=YELLOW 00062024
+***********************************************************************00070006
+        DFHMDF POS=(05,05),LENGTH=05,INITIAL='ID',ATTRB=ASKIP,         *00080023
+               COLOR=TURQUOISE                                          00081018
+        DFHMDF POS=(05,13),LENGTH=30,INITIAL='NOME',ATTRB=ASKIP,       *00082023
+               COLOR=TURQUOISE                                          00083018
+        DFHMDF POS=(05,45),LENGTH=04,INITIAL='SETOR',ATTRB=ASKIP,      *00084023
+               COLOR=TURQUOISE                                          00085018
+        DFHMDF POS=(05,52),LENGTH=12,INITIAL='SALARIO',ATTRB=ASKIP,    *00086023
+               COLOR=TURQUOISE                                          00087018
+***********************************************************************00090006
+L01ID   DFHMDF POS=(07,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00100004
+L01NM   DFHMDF POS=(07,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00101004
+L01ST   DFHMDF POS=(07,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00102004
+L01SL   DFHMDF POS=(07,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00103004
+L02ID   DFHMDF POS=(08,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00110004
+L02NM   DFHMDF POS=(08,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00111004
+L02ST   DFHMDF POS=(08,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00112004
+L02SL   DFHMDF POS=(08,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00113004
+L03ID   DFHMDF POS=(09,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00120004
+L03NM   DFHMDF POS=(09,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00121004
+L03ST   DFHMDF POS=(09,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00122004
+L03SL   DFHMDF POS=(09,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00123004
+L04ID   DFHMDF POS=(10,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00130004
+L04NM   DFHMDF POS=(10,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00131004
+L04ST   DFHMDF POS=(10,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00132004
+L04SL   DFHMDF POS=(10,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00133004
+L05ID   DFHMDF POS=(11,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00140004
+L05NM   DFHMDF POS=(11,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00141004
+L05ST   DFHMDF POS=(11,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00142004
+L05SL   DFHMDF POS=(11,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00143004
+L06ID   DFHMDF POS=(12,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00150004
+L06NM   DFHMDF POS=(12,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00151004
+L06ST   DFHMDF POS=(12,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00152004
+L06SL   DFHMDF POS=(12,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00153004
+L07ID   DFHMDF POS=(13,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00160004
+L07NM   DFHMDF POS=(13,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00161004
+L07ST   DFHMDF POS=(13,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00162004
+L07SL   DFHMDF POS=(13,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00163004
+L08ID   DFHMDF POS=(14,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00170004
+L08NM   DFHMDF POS=(14,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00171004
+L08ST   DFHMDF POS=(14,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00172004
+L08SL   DFHMDF POS=(14,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00173004
+L09ID   DFHMDF POS=(15,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00180004
+L09NM   DFHMDF POS=(15,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00181004
+L09ST   DFHMDF POS=(15,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00182004
+L09SL   DFHMDF POS=(15,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00183004
+L10ID   DFHMDF POS=(16,05),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00190004
+L10NM   DFHMDF POS=(16,13),LENGTH=30,ATTRB=ASKIP,COLOR=NEUTRAL          00191004
+L10ST   DFHMDF POS=(16,45),LENGTH=04,ATTRB=ASKIP,COLOR=NEUTRAL          00192004
+L10SL   DFHMDF POS=(16,52),LENGTH=12,ATTRB=ASKIP,COLOR=NEUTRAL          00193004
+***********************************************************************00200006
+MSGL    DFHMDF POS=(19,10),LENGTH=60,ATTRB=ASKIP,COLOR=NEUTRAL          00210004
+***********************************************************************00220007
+        DFHMDF POS=(22,04),LENGTH=75,                                  *00230027
+               INITIAL=' F3=EXIT   F7=PAGINA ANTERIOR   F8=PROX. PAGINA*00231023
+                ',COLOR=YELLOW                                          00232031
+***********************************************************************00240017
+        DFHMSD TYPE=FINAL                                               00250004
+        END                                                             00260004
