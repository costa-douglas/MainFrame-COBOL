@@ -1,484 +1,997 @@
       *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05EX03.                                           00002304
-                                                                        00002400
-      *================================================================*00002500
-      *                         F O U R S Y S                          *00002600
-      *================================================================*00002700
-      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00002800
-      *    EMPRESA  : FOURSYS                                          *00002900
-      *    INSTRUTOR: IVAN PETRUCCI                                    *00003000
-      *    DATA     : 26/05/2022                                       *00004000
-      *----------------------------------------------------------------*00004100
-      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE RECEBER DADOS  *00004215
-      *               DOS ARQUIVOS DE ENTRADA CLI2505 E MOV2505, FAZER *00004315
-      *               A RELACAO (BALANCO) ENTRE AS CHAVES E GRAVAR NO  *00004415
-      *               ARQUIVO DE SAIDA MOV2505A, MOV2505C.             *00004515
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05EX03.                                           00001400
+                                                                        00001500
+      *================================================================*00001600
+      *                         F O U R S Y S                          *00001700
+      *================================================================*00001800
+      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00001900
+      *    EMPRESA  : FOURSYS                                          *00002000
+      *    INSTRUTOR: IVAN PETRUCCI                                    *00002100
+      *    DATA     : 26/05/2022                                       *00002200
+      *----------------------------------------------------------------*00002300
+      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE RECEBER DADOS  *00002400
+      *               DOS ARQUIVOS DE ENTRADA CLI2505 E MOV2505, FAZER *00002500
+      *               A RELACAO (BALANCO) ENTRE AS CHAVES E GRAVAR NO  *00002600
+      *               ARQUIVO DE SAIDA MOV2505A, MOV2505C. MOVIMENTOS  *00002700
+      *               SEM CLIENTE CORRESPONDENTE, OU COM TIPO/VALOR    *00002800
+      *               INVALIDO, SAO DESVIADOS PARA O ARQUIVO MOVREJ EM *00002900
+      *               VEZ DE SEREM DESCARTADOS. PARA CADA CLIENTE E    *00003000
+      *               GRAVADA UMA LINHA DE RESUMO (SALDO INICIAL,      *00003100
+      *               FINAL E DIFERENCA) NO ARQUIVO RESUMO, E AO FINAL *00003200
+      *               E FEITA A RECONCILIACAO ENTRE O TOTAL DE         *00003300
+      *               CREDITOS/DEBITOS DO MOV2505 E A VARIACAO TOTAL   *00003400
+      *               DE SALDO DOS CLIENTES.                           *00003500
+      *----------------------------------------------------------------*00003600
+      *    ARQUIVOS :                                                  *00003700
+      *    DDNAME          I/O                                         *00003800
+      *    CLI2505          I                                          *00003900
+      *    MOV2505          I                                          *00004000
+      *    MOV2505A         O                                          *00004100
+      *    MOV2505C         O                                          *00004200
+      *    JCLMOVRJ         O    MOVIMENTOS REJEITADOS                 *00004300
+      *    JCLRESU          O    RESUMO POR CLIENTE (SALDO INI/FIM)    *00004400
+      *    JCLCKPT         I/O   CHECKPOINT/RESTART                    *00004500
       *----------------------------------------------------------------*00004600
-      *    ARQUIVOS :                                                  *00004722
-      *    DDNAME          I/O                                         *00004822
-      *    CLI2505          I                                          *00004922
-      *    MOV2505          I                                          *00005022
-      *    MOV2505A         O                                          *00005122
-      *    MOV2505C         O                                          *00005222
-      *----------------------------------------------------------------*00005322
-      *    BOOKS    :    B#GRALOG                                      *00005422
-      *----------------------------------------------------------------*00005522
-      *    MODULOS  :    GRAVALOG - TRATAMENTO DE ERROS                *00005622
-      *================================================================*00005700
-                                                                        00005800
-      *================================================================*00005900
-       ENVIRONMENT                                DIVISION.             00006000
-      *================================================================*00006100
-                                                                        00006200
-      *----------------------------------------------------------------*00006300
-       CONFIGURATION                              SECTION.              00006400
-      *----------------------------------------------------------------*00006500
-                                                                        00006600
-       SPECIAL-NAMES.                                                   00006700
-           DECIMAL-POINT IS COMMA.                                      00006800
-                                                                        00006900
-      *----------------------------------------------------------------*00007000
-      *----------------------------------------------------------------*00007100
-       INPUT-OUTPUT                               SECTION.              00007200
-      *----------------------------------------------------------------*00007300
-                                                                        00007400
-       FILE-CONTROL.                                                    00007500
-             SELECT CLI2505   ASSIGN     TO JCLCLI                      00007602
-                    FILE STATUS          IS WRK-FS-CLI2505.             00007701
-                                                                        00007801
-             SELECT MOV2505   ASSIGN     TO JCLMOV                      00007902
-                    FILE STATUS          IS WRK-FS-MOV2505.             00008001
-                                                                        00008101
-             SELECT MOV2505A ASSIGN      TO JCLMOVA                     00008217
-                    FILE STATUS          IS WRK-FS-MOV2505A.            00008301
-                                                                        00008401
-             SELECT MOV2505C ASSIGN      TO JCLMOVC                     00008517
-                    FILE STATUS          IS WRK-FS-MOV2505C.            00008601
-                                                                        00008701
-      *================================================================*00008800
-       DATA                                      DIVISION.              00008900
-      *================================================================*00009000
+      *    BOOKS    :    B#GRALOG, B#CKPT, B#PARAM                     *00004700
+      *----------------------------------------------------------------*00004800
+      *    MODULOS  :    GRAVALOG - TRATAMENTO DE ERROS                *00004900
+      *----------------------------------------------------------------*00005000
+      *    PARAMETROS (VIA SYSIN):                                     *00005100
+      *      WRK-PARM-LIMITE-SALDO (9(08)) - SALDO A PARTIR DO QUAL O  *00005200
+      *      CLIENTE E GRAVADO EM MOV2505A (EM VEZ DE MOV2505C). EM    *00005300
+      *      BRANCO/ZERO, ASSUME 1000000.                              *00005400
+      *----------------------------------------------------------------*00005500
+      *    HISTORICO DE ALTERACOES:                                    *00005600
+      *      DATA        RESP.    DESCRICAO                            *00005700
+      *      26/05/2022  DPC      VERSAO ORIGINAL                      *00005800
+      *      09/08/2026  DPC      MOVIMENTOS SEM CLIENTE CORRESPONDENTE*00005900
+      *                           E COM TIPO/VALOR INVALIDO AGORA VAO  *00006000
+      *                           PARA O ARQUIVO MOVREJ (ANTES ERAM    *00006100
+      *                           DESCARTADOS); SUPORTE AOS TIPOS DE   *00006200
+      *                           MOVIMENTO 'J' (JUROS) E 'F' (TARIFA);*00006300
+      *                           LIMITE DE SALDO DO MOV2505A/C        *00006400
+      *                           PARAMETRIZADO VIA SYSIN; RESUMO DE   *00006500
+      *                           SALDO INICIAL/FINAL POR CLIENTE      *00006600
+      *                           (ARQUIVO RESUMO); RECONCILIACAO DE   *00006700
+      *                           TOTAIS DE CREDITO/DEBITO/JUROS/      *00006800
+      *                           TARIFA CONTRA A VARIACAO DE SALDO    *00006900
+      *      09/08/2026  DPC      ERRO FATAL AGORA DEVOLVE RETURN-CODE  00007000
+      *                           16, PERMITINDO ENCADEAMENTO EM JCL;  *00007100
+      *                           CHECKPOINT/RESTART VIA ARQUIVO       *00007200
+      *                           JCLCKPT, NA CHAVE DE CLI2505 (COM    *00007300
+      *                           AVANCO EQUIVALENTE EM MOV2505)       *00007400
+      *      09/08/2026  DPC      WRK-PARM-LIMITE-SALDO PASSA A SER    *00007500
+      *                           DECLARADO NO COPYBOOK COMPARTILHADO  *00007600
+      *                           B#PARAM, EM VEZ DE 77 SOLTO NA       *00007700
+      *                           WORKING                              *00007800
+      *================================================================*00007900
+                                                                        00008000
+      *================================================================*00008100
+       ENVIRONMENT                                DIVISION.             00008200
+      *================================================================*00008300
+                                                                        00008400
+      *----------------------------------------------------------------*00008500
+       CONFIGURATION                              SECTION.              00008600
+      *----------------------------------------------------------------*00008700
+                                                                        00008800
+       SPECIAL-NAMES.                                                   00008900
+           DECIMAL-POINT IS COMMA.                                      00009000
                                                                         00009100
       *----------------------------------------------------------------*00009200
-       FILE                                      SECTION.               00009300
-      *----------------------------------------------------------------*00009400
-                                                                        00009500
-      *----------------------------------------------------------------*00009600
-      *  INPUT - DADOS DO ARQUIVO DE ENTRADA (CLI2505) - LRECL = 046.  *00009703
-      *----------------------------------------------------------------*00009800
-                                                                        00009900
-       FD CLI2505                                                       00010000
-           RECORDING MODE IS F                                          00010100
-           BLOCK CONTAINS 0 RECORDS.                                    00010200
-                                                                        00010303
-       01 FD-CLI2505.                                                   00010401
-          05 FD-CLI2505-CHAVE.                                          00010501
-             10 FD-CLI2505-AGENCIA        PIC 9(004).                   00010603
-             10 FD-CLI2505-CONTA          PIC 9(004).                   00010703
-          05 FD-CLI2505-NOME              PIC X(030).                   00010801
-          05 FD-CLI2505-SALDO             PIC 9(008).                   00010903
-                                                                        00011000
-      *----------------------------------------------------------------*00011100
-      *  INPUT - DADOS DO ARQUIVO DE ENTRADA (MOV2505) - LRECL = 047.  *00011203
-      *----------------------------------------------------------------*00011300
-                                                                        00011400
-       FD MOV2505                                                       00011500
-           RECORDING MODE IS F                                          00011600
-           LABEL RECORD IS STANDARD                                     00011700
-           BLOCK CONTAINS 0 RECORDS.                                    00011800
-                                                                        00011900
-       01 FD-MOV2505.                                                   00012017
-          05 FD-MOV2505-CHAVE.                                          00012101
-             10 FD-MOV2505-AGENCIA        PIC X(004).                   00012215
-             10 FD-MOV2505-CONTA          PIC X(004).                   00012315
-          05 FD-MOV2505-MOVIMENTO         PIC X(030).                   00012401
-          05 FD-MOV2505-VALOR             PIC 9(008).                   00012503
-          05 FD-MOV2505-TIPO              PIC X(001).                   00012601
-                                                                        00012700
+      *----------------------------------------------------------------*00009300
+       INPUT-OUTPUT                               SECTION.              00009400
+      *----------------------------------------------------------------*00009500
+                                                                        00009600
+       FILE-CONTROL.                                                    00009700
+             SELECT CLI2505   ASSIGN     TO JCLCLI                      00009800
+                    FILE STATUS          IS WRK-FS-CLI2505.             00009900
+                                                                        00010000
+             SELECT MOV2505   ASSIGN     TO JCLMOV                      00010100
+                    FILE STATUS          IS WRK-FS-MOV2505.             00010200
+                                                                        00010300
+             SELECT MOV2505A ASSIGN      TO JCLMOVA                     00010400
+                    FILE STATUS          IS WRK-FS-MOV2505A.            00010500
+                                                                        00010600
+             SELECT MOV2505C ASSIGN      TO JCLMOVC                     00010700
+                    FILE STATUS          IS WRK-FS-MOV2505C.            00010800
+                                                                        00010900
+             SELECT MOVREJ   ASSIGN      TO JCLMOVRJ                    00011000
+                    FILE STATUS          IS WRK-FS-MOVREJ.              00011100
+                                                                        00011200
+             SELECT RESUMO   ASSIGN      TO JCLRESU                     00011300
+                    FILE STATUS          IS WRK-FS-RESUMO.              00011400
+                                                                        00011500
+             SELECT CKPT     ASSIGN      TO JCLCKPT                     00011600
+                    FILE STATUS          IS WRK-FS-CKPT.                00011700
+      *================================================================*00011800
+       DATA                                      DIVISION.              00011900
+      *================================================================*00012000
+                                                                        00012100
+      *----------------------------------------------------------------*00012200
+       FILE                                      SECTION.               00012300
+      *----------------------------------------------------------------*00012400
+                                                                        00012500
+      *----------------------------------------------------------------*00012600
+      *  INPUT - DADOS DO ARQUIVO DE ENTRADA (CLI2505) - LRECL = 046.  *00012700
       *----------------------------------------------------------------*00012800
-      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505A) - LRECL = 046.  *00012903
-      *----------------------------------------------------------------*00013000
-                                                                        00013100
-       FD MOV2505A                                                      00013201
-           RECORDING MODE IS F                                          00013300
-           LABEL RECORD IS STANDARD                                     00013400
-           BLOCK CONTAINS 0 RECORDS.                                    00013500
-                                                                        00013600
-       01 FD-MOV2505A                     PIC X(046).                   00013708
-                                                                        00014001
-      *----------------------------------------------------------------*00014101
-      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505C) - LRECL = 046.  *00014203
-      *----------------------------------------------------------------*00014401
-                                                                        00014501
-       FD MOV2505C                                                      00014601
-           RECORDING MODE IS F                                          00014701
-           LABEL RECORD IS STANDARD                                     00014801
-           BLOCK CONTAINS 0 RECORDS.                                    00014901
-                                                                        00015001
-       01 FD-MOV2505C                     PIC X(046).                   00015108
-                                                                        00015601
-      *----------------------------------------------------------------*00015700
-       WORKING-STORAGE                            SECTION.              00015800
-      *----------------------------------------------------------------*00015900
+                                                                        00012900
+       FD CLI2505                                                       00013000
+           RECORDING MODE IS F                                          00013100
+           BLOCK CONTAINS 0 RECORDS.                                    00013200
+                                                                        00013300
+       01 FD-CLI2505.                                                   00013400
+          05 FD-CLI2505-CHAVE.                                          00013500
+             10 FD-CLI2505-AGENCIA        PIC 9(004).                   00013600
+             10 FD-CLI2505-CONTA          PIC 9(004).                   00013700
+          05 FD-CLI2505-NOME              PIC X(030).                   00013800
+          05 FD-CLI2505-SALDO             PIC 9(008).                   00013900
+                                                                        00014000
+      *----------------------------------------------------------------*00014100
+      *  INPUT - DADOS DO ARQUIVO DE ENTRADA (MOV2505) - LRECL = 047.  *00014200
+      *----------------------------------------------------------------*00014300
+                                                                        00014400
+       FD MOV2505                                                       00014500
+           RECORDING MODE IS F                                          00014600
+           LABEL RECORD IS STANDARD                                     00014700
+           BLOCK CONTAINS 0 RECORDS.                                    00014800
+                                                                        00014900
+       01 FD-MOV2505.                                                   00015000
+          05 FD-MOV2505-CHAVE.                                          00015100
+             10 FD-MOV2505-AGENCIA        PIC X(004).                   00015200
+             10 FD-MOV2505-CONTA          PIC X(004).                   00015300
+          05 FD-MOV2505-MOVIMENTO         PIC X(030).                   00015400
+          05 FD-MOV2505-VALOR             PIC 9(008).                   00015500
+          05 FD-MOV2505-TIPO              PIC X(001).                   00015600
+                                                                        00015700
+      *----------------------------------------------------------------*00015800
+      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505A) - LRECL = 046.  *00015900
       *----------------------------------------------------------------*00016000
-       01 FILLER                         PIC X(050)       VALUE         00016100
-                   '*** INICIO DA WORKING FR05EX03 ***'.                00016201
-      *----------------------------------------------------------------*00016300
-                                                                        00016400
-       77 WRK-GRAVALOG                   PIC X(008) VALUE 'GRAVALOG'.   00016500
+                                                                        00016100
+       FD MOV2505A                                                      00016200
+           RECORDING MODE IS F                                          00016300
+           LABEL RECORD IS STANDARD                                     00016400
+           BLOCK CONTAINS 0 RECORDS.                                    00016500
                                                                         00016600
-      *----------------------------------------------------------------*00016700
-       01 FILLER                         PIC X(050)       VALUE         00016800
-                '*** AREA DE VARIAVEIS DE FILE-STATUS ***'.             00016900
-      *----------------------------------------------------------------*00017000
-                                                                        00017100
-       77 WRK-FS-CLI2505                 PIC 9(002) VALUE ZEROS.        00017208
-       77 WRK-FS-MOV2505                 PIC 9(002) VALUE ZEROS.        00017308
-       77 WRK-FS-MOV2505A                PIC 9(002) VALUE ZEROS.        00017408
-       77 WRK-FS-MOV2505C                PIC 9(002) VALUE ZEROS.        00017608
-                                                                        00017701
-      *----------------------------------------------------------------*00017800
-      *----------------------------------------------------------------*00017902
-       01 FILLER                         PIC X(050)       VALUE         00018002
-                     '*** AREA DA ACUMULADORES ***'.                    00018102
-      *----------------------------------------------------------------*00018202
-                                                                        00018302
-       77 ACUM-LIDOS-CLI2505             PIC 9(004) VALUE ZEROS.        00018408
-       77 ACUM-LIDOS-MOV2505             PIC 9(004) VALUE ZEROS.        00018508
-       77 ACUM-GRAV-MOV2505A             PIC 9(004) VALUE ZEROS.        00018608
-       77 ACUM-GRAV-MOV2505C             PIC 9(004) VALUE ZEROS.        00018708
-       77 TOTAL-GRAVADOS                 PIC 9(004) VALUE ZEROS.        00018808
-                                                                        00018908
-      *----------------------------------------------------------------*00019008
-       01 FILLER                         PIC X(050)       VALUE         00019108
-                '*** AREA DE VARIAVEIS DE AUXILIARES ***'.              00019208
-      *----------------------------------------------------------------*00019308
-                                                                        00019408
-       77 WRK-AUX-TOTAL                  PIC 9(008) VALUE ZEROS.        00019508
-                                                                        00019908
-      *----------------------------------------------------------------*00020008
-      *----------------------------------------------------------------*00020100
-       01 FILLER                         PIC X(050)       VALUE         00020200
-                    '*** AREA DA BOOK GRAVALOG ***'.                    00020302
-      *----------------------------------------------------------------*00020400
-                                                                        00020500
-                           COPY 'B#GRALOG'.                             00020600
-                                                                        00020702
-      *================================================================*00020800
-       PROCEDURE                                 DIVISION.              00020900
-      *================================================================*00021000
-                                                                        00021100
-      ******************************************************************00021200
-      *              P R O G R A M A  P R I N C I P A L                *00021300
-      ******************************************************************00021400
-                                                                        00021500
+       01 FD-MOV2505A                     PIC X(046).                   00016700
+                                                                        00016800
+      *----------------------------------------------------------------*00016900
+      *   INPUT - DADOS DO ARQUIVO DE SAIDA (MOV2505C) - LRECL = 046.  *00017000
+      *----------------------------------------------------------------*00017100
+                                                                        00017200
+       FD MOV2505C                                                      00017300
+           RECORDING MODE IS F                                          00017400
+           LABEL RECORD IS STANDARD                                     00017500
+           BLOCK CONTAINS 0 RECORDS.                                    00017600
+                                                                        00017700
+       01 FD-MOV2505C                     PIC X(046).                   00017800
+                                                                        00017900
+      *----------------------------------------------------------------*00018000
+      *  OUTPUT - MOVIMENTOS REJEITADOS (MOVREJ) - LRECL = 077.        *00018100
+      *----------------------------------------------------------------*00018200
+                                                                        00018300
+       FD MOVREJ                                                        00018400
+           RECORDING MODE IS F                                          00018500
+           LABEL RECORD IS STANDARD                                     00018600
+           BLOCK CONTAINS 0 RECORDS.                                    00018700
+                                                                        00018800
+       01 FD-MOVREJ.                                                    00018900
+          05 FD-MOVREJ-CHAVE.                                           00019000
+             10 FD-MOVREJ-AGENCIA         PIC X(004).                   00019100
+             10 FD-MOVREJ-CONTA           PIC X(004).                   00019200
+          05 FD-MOVREJ-MOVIMENTO          PIC X(030).                   00019300
+          05 FD-MOVREJ-VALOR              PIC X(008).                   00019400
+          05 FD-MOVREJ-TIPO               PIC X(001).                   00019500
+          05 FD-MOVREJ-MOTIVO             PIC X(030).                   00019600
+                                                                        00019700
+      *----------------------------------------------------------------*00019800
+      *  OUTPUT - RESUMO DE SALDO POR CLIENTE (RESUMO) - LRECL = 032.  *00019900
+      *----------------------------------------------------------------*00020000
+                                                                        00020100
+       FD RESUMO                                                        00020200
+           RECORDING MODE IS F                                          00020300
+           LABEL RECORD IS STANDARD                                     00020400
+           BLOCK CONTAINS 0 RECORDS.                                    00020500
+                                                                        00020600
+       01 FD-RESUMO.                                                    00020700
+          05 FD-RESUMO-AGENCIA            PIC 9(004).                   00020800
+          05 FD-RESUMO-CONTA              PIC 9(004).                   00020900
+          05 FD-RESUMO-SALDO-INI          PIC 9(008).                   00021000
+          05 FD-RESUMO-SALDO-FIM          PIC 9(008).                   00021100
+          05 FD-RESUMO-DIFERENCA          PIC S9(008).                  00021200
+                                                                        00021300
+      *----------------------------------------------------------------*00021400
+      *  I/O - CHECKPOINT/RESTART (CKPT) - LRECL = 017.                *00021500
       *----------------------------------------------------------------*00021600
-       0000-PRINCIPAL                            SECTION.               00021700
-      *----------------------------------------------------------------*00021800
-                                                                        00021900
-            PERFORM 1000-INICIAR                                        00022000
-                                                                        00022100
-            PERFORM 2000-VERIFICAR-VAZIO                                00022200
-                                                                        00022300
-            PERFORM 3000-PROCESSAR                                      00022400
-                    UNTIL WRK-FS-CLI2505 EQUAL 10                       00022502
-                    AND   WRK-FS-MOV2505 EQUAL 10                       00022602
-            PERFORM 4000-FINALIZAR                                      00022700
-                                                                        00022800
-            STOP RUN.                                                   00022900
-                                                                        00023000
+                                                                        00021700
+       FD CKPT                                                          00021800
+           RECORDING MODE IS F                                          00021900
+           LABEL RECORD IS STANDARD                                     00022000
+           BLOCK CONTAINS 0 RECORDS.                                    00022100
+                                                                        00022200
+       01 FD-CKPT                         PIC X(097).                   00022300
+                                                                        00022400
+      *----------------------------------------------------------------*00022500
+       WORKING-STORAGE                            SECTION.              00022600
+      *----------------------------------------------------------------*00022700
+      *----------------------------------------------------------------*00022800
+       01 FILLER                         PIC X(050)       VALUE         00022900
+                   '*** INICIO DA WORKING FR05EX03 ***'.                00023000
       *----------------------------------------------------------------*00023100
-       0000-99-FIM.                           EXIT.                     00023200
-      *----------------------------------------------------------------*00023300
+                                                                        00023200
                                                                         00023400
       *----------------------------------------------------------------*00023500
-      ******************************************************************00023600
-      *                       I N I C I A R                            *00023700
-      ******************************************************************00023800
+       01 FILLER                         PIC X(050)       VALUE         00023600
+                '*** AREA DE VARIAVEIS DE FILE-STATUS ***'.             00023700
+      *----------------------------------------------------------------*00023800
                                                                         00023900
-      *----------------------------------------------------------------*00024000
-       1000-INICIAR                           SECTION.                  00024100
-      *----------------------------------------------------------------*00024200
-                                                                        00024300
-           OPEN INPUT  CLI2505                                          00024402
-                INPUT  MOV2505                                          00024508
-                OUTPUT MOV2505A                                         00024602
-                OUTPUT MOV2505C.                                        00024708
-                                                                        00024802
-           PERFORM 1100-TESTAR-STATUS.                                  00024900
-                                                                        00025000
-      *----------------------------------------------------------------*00025100
-       1000-99-FIM.                            EXIT.                    00025200
-      *----------------------------------------------------------------*00025300
-                                                                        00025400
-                                                                        00025500
-      ******************************************************************00025600
-      *                   T E S T A R  S T A T U S                     *00025700
-      ******************************************************************00025800
-                                                                        00025900
-      *----------------------------------------------------------------*00026000
-       1100-TESTAR-STATUS                    SECTION.                   00026100
-      *----------------------------------------------------------------*00026200
-                                                                        00026300
-            PERFORM 1110-TESTAR-WRK-FS-CLI2505.                         00026402
-                                                                        00026500
-            PERFORM 1120-TESTAR-WRK-FS-MOV2505.                         00026602
+       77 WRK-FS-CLI2505                 PIC X(002) VALUE SPACES.       00024000
+       77 WRK-FS-MOV2505                 PIC X(002) VALUE SPACES.       00024100
+       77 WRK-FS-MOV2505A                PIC X(002) VALUE SPACES.       00024200
+       77 WRK-FS-MOV2505C                PIC X(002) VALUE SPACES.       00024300
+       77 WRK-FS-MOVREJ                  PIC X(002) VALUE SPACES.       00024400
+       77 WRK-FS-RESUMO                  PIC X(002) VALUE SPACES.       00024500
+       77 WRK-FS-CKPT                    PIC X(002) VALUE SPACES.       00024600
+                                                                        00024700
+      *----------------------------------------------------------------*00024800
+      *----------------------------------------------------------------*00024900
+       01 FILLER                         PIC X(050)       VALUE         00025000
+                     '*** AREA DA ACUMULADORES ***'.                    00025100
+      *----------------------------------------------------------------*00025200
+                                                                        00025300
+       77 ACUM-LIDOS-CLI2505             PIC 9(004) VALUE ZEROS.        00025400
+       77 ACUM-LIDOS-MOV2505             PIC 9(004) VALUE ZEROS.        00025500
+       77 ACUM-GRAV-MOV2505A             PIC 9(004) VALUE ZEROS.        00025600
+       77 ACUM-GRAV-MOV2505C             PIC 9(004) VALUE ZEROS.        00025700
+       77 ACUM-REJEITADOS                PIC 9(004) VALUE ZEROS.        00025800
+       77 TOTAL-GRAVADOS                 PIC 9(004) VALUE ZEROS.        00025900
+                                                                        00026000
+       77 ACUM-SALDO-INICIAL             PIC 9(010) VALUE ZEROS.        00026100
+       77 ACUM-SALDO-FINAL               PIC 9(010) VALUE ZEROS.        00026200
+       77 ACUM-TOTAL-CREDITO             PIC 9(010) VALUE ZEROS.        00026300
+       77 ACUM-TOTAL-DEBITO              PIC 9(010) VALUE ZEROS.        00026400
+       77 ACUM-TOTAL-JUROS               PIC 9(010) VALUE ZEROS.        00026500
+       77 ACUM-TOTAL-TARIFA              PIC 9(010) VALUE ZEROS.        00026600
                                                                         00026700
-            PERFORM 1130-TESTAR-WRK-FS-MOV2505A.                        00026802
-                                                                        00026900
-            PERFORM 1140-TESTAR-WRK-FS-MOV2505C.                        00027002
-                                                                        00027102
-      *----------------------------------------------------------------*00027200
-       1100-99-FIM.                            EXIT.                    00027300
-      *----------------------------------------------------------------*00027400
-                                                                        00028000
-      ******************************************************************00029000
-      *           TESTAR ARQUIVO DE ENTRADA - CLI2505                  *00030002
-      ******************************************************************00040000
+      *----------------------------------------------------------------*00026800
+       01 FILLER                         PIC X(050)       VALUE         00026900
+                '*** AREA DE VARIAVEIS DE AUXILIARES ***'.              00027000
+      *----------------------------------------------------------------*00027100
+                                                                        00027200
+       77 WRK-AUX-TOTAL                  PIC 9(008) VALUE ZEROS.        00027300
+       77 WRK-SALDO-INICIAL              PIC 9(008) VALUE ZEROS.        00027400
+       77 WRK-DIFERENCA-CONTA            PIC S9(008) VALUE ZEROS.       00027500
+       77 WRK-DELTA-SALDO                PIC S9(010) VALUE ZEROS.       00027600
+       77 WRK-DELTA-MOVIMENTOS           PIC S9(010) VALUE ZEROS.       00027700
+       77 WRK-MOTIVO-REJEITO             PIC X(030) VALUE SPACES.       00027800
+       77 WRK-CHAVE-ATUAL-CLI            PIC X(008) VALUE SPACES.       00027900
+       77 WRK-CHAVE-ATUAL-MOV            PIC X(008) VALUE SPACES.       00028000
+       77 WRK-CKPT-INTERVALO             PIC 9(003) VALUE 50.           00028100
+       77 WRK-CKPT-CONTADOR              PIC 9(003) VALUE ZEROS.        00028200
+       77 WRK-CKPT-RESTAURADO            PIC X(001) VALUE 'N'.          00028300
+           88 WRK-CKPT-FOI-RESTAURADO                 VALUE 'S'.        00028400
+                                                                        00028500
+      *----------------------------------------------------------------*00028600
+      *----------------------------------------------------------------*00028700
+       01 FILLER                         PIC X(050)       VALUE         00028800
+                    '*** AREA DA BOOK GRAVALOG ***'.                    00028900
+      *----------------------------------------------------------------*00029000
+                                                                        00029100
+                           COPY 'B#GRALOG'.                             00029200
+                                                                        00029300
+      *----------------------------------------------------------------*00029400
+      *----------------------------------------------------------------*00029500
+       01 FILLER                         PIC X(050)       VALUE         00029600
+                    '*** AREA DA BOOK CHECKPOINT/RESTART ***'.          00029700
+      *----------------------------------------------------------------*00029800
+                                                                        00029900
+                           COPY 'B#CKPT'.                               00030000
+                                                                        00030050
+       01 WRK-CKPT-AREA-R         REDEFINES  WRK-CKPT-AREA.             00030060
+          05 FILLER                     PIC X(017).                     00030070
+          05 WRK-CKPT-LIDOS-MOV2505     PIC 9(004).                     00030080
+          05 WRK-CKPT-GRAV-MOV2505A     PIC 9(004).                     00030090
+          05 WRK-CKPT-GRAV-MOV2505C     PIC 9(004).                     00030091
+          05 WRK-CKPT-REJEITADOS        PIC 9(004).                     00030092
+          05 WRK-CKPT-TOTAL-GRAVADOS    PIC 9(004).                     00030093
+          05 WRK-CKPT-SALDO-INICIAL     PIC 9(010).                     00030094
+          05 WRK-CKPT-SALDO-FINAL       PIC 9(010).                     00030095
+          05 WRK-CKPT-TOTAL-CREDITO     PIC 9(010).                     00030096
+          05 WRK-CKPT-TOTAL-DEBITO      PIC 9(010).                     00030097
+          05 WRK-CKPT-TOTAL-JUROS       PIC 9(010).                     00030098
+          05 WRK-CKPT-TOTAL-TARIFA      PIC 9(010).                     00030099
+                                                                        00030100
+      *----------------------------------------------------------------*00030200
+      *----------------------------------------------------------------*00030300
+       01 FILLER                         PIC X(050)       VALUE         00030400
+                    '*** AREA DA BOOK DE PARAMETROS ***'.               00030500
+      *----------------------------------------------------------------*00030600
+                                                                        00030700
+                           COPY 'B#PARAM'.                              00030800
+                                                                        00030900
+      *================================================================*00031000
+       PROCEDURE                                 DIVISION.              00031100
+      *================================================================*00031200
+                                                                        00031300
+      ******************************************************************00031400
+      *              P R O G R A M A  P R I N C I P A L                *00031500
+      ******************************************************************00031600
+                                                                        00031700
+      *----------------------------------------------------------------*00031800
+       0000-PRINCIPAL                            SECTION.               00031900
+      *----------------------------------------------------------------*00032000
+                                                                        00032100
+            PERFORM 1000-INICIAR                                        00032200
+                                                                        00032300
+            PERFORM 2000-VERIFICAR-VAZIO                                00032400
+                                                                        00032500
+            PERFORM 3000-PROCESSAR                                      00032600
+                    UNTIL WRK-FS-CLI2505 EQUAL '10'                     00032700
+                    AND   WRK-FS-MOV2505 EQUAL '10'                     00032800
+            PERFORM 4000-FINALIZAR                                      00032900
+                                                                        00033000
+            STOP RUN.                                                   00033100
+                                                                        00033200
+      *----------------------------------------------------------------*00033300
+       0000-99-FIM.                           EXIT.                     00033400
+      *----------------------------------------------------------------*00033500
+                                                                        00033600
+      *----------------------------------------------------------------*00033700
+      ******************************************************************00033800
+      *                       I N I C I A R                            *00033900
+      ******************************************************************00034000
+                                                                        00034100
+      *----------------------------------------------------------------*00034200
+       1000-INICIAR                           SECTION.                  00034300
+      *----------------------------------------------------------------*00034400
+                                                                        00034500
+           ACCEPT WRK-PARM-LIMITE-SALDO FROM SYSIN                      00034600
+                                                                        00034700
+           IF WRK-PARM-LIMITE-SALDO NOT NUMERIC                         00034800
+              OR WRK-PARM-LIMITE-SALDO EQUAL ZEROS                      00034900
+              MOVE 1000000              TO WRK-PARM-LIMITE-SALDO        00035000
+           END-IF                                                       00035100
+                                                                        00035200
+           OPEN INPUT  CLI2505                                          00035300
+                INPUT  MOV2505.                                         00035400
+                                                                        00035450
+           PERFORM 1180-ABRIR-SAIDAS.                                   00035480
+                                                                        00035900
+           PERFORM 1100-TESTAR-STATUS.                                  00036000
+                                                                        00036100
+           PERFORM 1200-LER-CHECKPOINT.                                 00036200
+                                                                        00036300
+      *----------------------------------------------------------------*00036400
+       1000-99-FIM.                            EXIT.                    00036500
+      *----------------------------------------------------------------*00036600
+                                                                        00036700
+                                                                        00036800
+      ******************************************************************00036900
+      *                   T E S T A R  S T A T U S                     *00037000
+      ******************************************************************00037100
+                                                                        00037200
+      *----------------------------------------------------------------*00037300
+       1100-TESTAR-STATUS                    SECTION.                   00037400
+      *----------------------------------------------------------------*00037500
+                                                                        00037600
+            PERFORM 1110-TESTAR-WRK-FS-CLI2505.                         00037700
+                                                                        00037800
+            PERFORM 1120-TESTAR-WRK-FS-MOV2505.                         00037900
+                                                                        00038000
+            PERFORM 1130-TESTAR-WRK-FS-MOV2505A.                        00038100
+                                                                        00038200
+            PERFORM 1140-TESTAR-WRK-FS-MOV2505C.                        00038300
+                                                                        00038400
+            PERFORM 1150-TESTAR-WRK-FS-MOVREJ.                          00038500
+                                                                        00038600
+            PERFORM 1160-TESTAR-WRK-FS-RESUMO.                          00038700
+                                                                        00038800
+            PERFORM 1170-TESTAR-WRK-FS-CKPT.                            00038900
+                                                                        00039000
+      *----------------------------------------------------------------*00039100
+       1100-99-FIM.                            EXIT.                    00039200
+      *----------------------------------------------------------------*00039300
+                                                                        00039400
+      ******************************************************************00039500
+      *           TESTAR ARQUIVO DE ENTRADA - CLI2505                  *00039600
+      ******************************************************************00039700
+                                                                        00039800
+      *----------------------------------------------------------------*00039900
+       1110-TESTAR-WRK-FS-CLI2505              SECTION.                 00040000
+      *----------------------------------------------------------------*00040100
+                                                                        00040200
+           IF WRK-FS-CLI2505 NOT EQUAL ZEROS                            00040300
+              MOVE 'FR05EX03'                    TO WRK-PROGRAMA        00040400
+              MOVE 'ERRO NA ABERTURA DO CLI2505' TO WRK-MENSAGEM        00040500
+              MOVE '1000'                        TO WRK-SECAO           00040600
+              MOVE WRK-FS-CLI2505                TO WRK-STATUS          00040700
+              PERFORM 9000-TRATAR-ERRO                                  00040800
+           END-IF.                                                      00040900
                                                                         00041000
-      *----------------------------------------------------------------*00042000
-       1110-TESTAR-WRK-FS-CLI2505              SECTION.                 00043002
+      *----------------------------------------------------------------*00041100
+       1110-99-FIM.                            EXIT.                    00041200
+      *----------------------------------------------------------------*00041300
+                                                                        00041400
+      ******************************************************************00041500
+      *           TESTAR ARQUIVO DE ENTRADO - MOV2505                  *00041600
+      ******************************************************************00041700
+                                                                        00041800
+      *----------------------------------------------------------------*00041900
+       1120-TESTAR-WRK-FS-MOV2505              SECTION.                 00042000
+      *----------------------------------------------------------------*00042100
+                                                                        00042200
+           IF WRK-FS-MOV2505 NOT EQUAL ZEROS                            00042300
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00042400
+              MOVE 'ERRO NO ABERTURA DO MOV2505'  TO WRK-MENSAGEM       00042500
+              MOVE '1000'                         TO WRK-SECAO          00042600
+              MOVE WRK-FS-MOV2505                 TO WRK-STATUS         00042700
+              PERFORM 9000-TRATAR-ERRO                                  00042800
+           END-IF.                                                      00042900
+                                                                        00043000
+      *----------------------------------------------------------------*00043100
+       1120-99-FIM.                            EXIT.                    00043200
+      *----------------------------------------------------------------*00043300
+      ******************************************************************00043400
+      *             TESTAR ARQUIVO DE SAIDA - MOV2505A                 *00043500
+      ******************************************************************00043600
+                                                                        00043700
+      *----------------------------------------------------------------*00043800
+       1130-TESTAR-WRK-FS-MOV2505A             SECTION.                 00043900
       *----------------------------------------------------------------*00044000
-                                                                        00045000
-           IF WRK-FS-CLI2505 NOT EQUAL ZEROS                            00045102
-              MOVE 'FR05EX03'                    TO WRK-PROGRAMA        00045202
-              MOVE 'ERRO NA ABERTURA DO CLI2505' TO WRK-MENSAGEM        00045302
-              MOVE '1000'                        TO WRK-SECAO           00045400
-              MOVE WRK-FS-CLI2505                TO WRK-STATUS          00045502
-              PERFORM 9000-TRATAR-ERRO                                  00045600
-           END-IF.                                                      00045700
-                                                                        00045800
-      *----------------------------------------------------------------*00045900
-       1110-99-FIM.                            EXIT.                    00046000
+                                                                        00044100
+           IF WRK-FS-MOV2505A NOT EQUAL ZEROS                           00044200
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00044300
+              MOVE 'ERRO NA ABERTURA DO MOV2505A' TO WRK-MENSAGEM       00044400
+              MOVE '1000'                         TO WRK-SECAO          00044500
+              MOVE WRK-FS-MOV2505A                TO WRK-STATUS         00044600
+              PERFORM 9000-TRATAR-ERRO                                  00044700
+           END-IF.                                                      00044800
+                                                                        00044900
+      *----------------------------------------------------------------*00045000
+       1130-99-FIM.                            EXIT.                    00045100
+      *----------------------------------------------------------------*00045200
+                                                                        00045300
+      ******************************************************************00045400
+      *             TESTAR ARQUIVO DE SAIDA - MOV2505C                 *00045500
+      ******************************************************************00045600
+                                                                        00045700
+      *----------------------------------------------------------------*00045800
+       1140-TESTAR-WRK-FS-MOV2505C             SECTION.                 00045900
+      *----------------------------------------------------------------*00046000
+                                                                        00046100
+           IF WRK-FS-MOV2505C NOT EQUAL ZEROS                           00046200
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00046300
+              MOVE 'ERRO NA ABERTURA DO MOV2505C' TO WRK-MENSAGEM       00046400
+              MOVE '1000'                         TO WRK-SECAO          00046500
+              MOVE WRK-FS-MOV2505C                TO WRK-STATUS         00046600
+              PERFORM 9000-TRATAR-ERRO                                  00046700
+           END-IF.                                                      00046800
+                                                                        00046900
       *----------------------------------------------------------------*00047000
-                                                                        00047100
-      ******************************************************************00047200
-      *           TESTAR ARQUIVO DE ENTRADO - MOV2505                  *00047302
+       1140-99-FIM.                            EXIT.                    00047100
+      *----------------------------------------------------------------*00047200
+                                                                        00047300
       ******************************************************************00047400
-                                                                        00047500
-      *----------------------------------------------------------------*00047600
-       1120-TESTAR-WRK-FS-MOV2505              SECTION.                 00047702
+      *              TESTAR ARQUIVO DE SAIDA - MOVREJ                  *00047500
+      ******************************************************************00047600
+                                                                        00047700
       *----------------------------------------------------------------*00047800
-                                                                        00047900
-           IF WRK-FS-MOV2505 NOT EQUAL ZEROS                            00048002
-              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00048102
-              MOVE 'ERRO NO ABERTURA DO MOV2505'  TO WRK-MENSAGEM       00048202
-              MOVE '1000'                         TO WRK-SECAO          00048300
-              MOVE WRK-FS-MOV2505                 TO WRK-STATUS         00048402
-              PERFORM 9000-TRATAR-ERRO                                  00048500
-           END-IF.                                                      00048600
-                                                                        00048700
-      *----------------------------------------------------------------*00048800
-       1120-99-FIM.                            EXIT.                    00048900
+       1150-TESTAR-WRK-FS-MOVREJ               SECTION.                 00047900
+      *----------------------------------------------------------------*00048000
+                                                                        00048100
+           IF WRK-FS-MOVREJ NOT EQUAL ZEROS                             00048200
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00048300
+              MOVE 'ERRO NA ABERTURA DO MOVREJ'   TO WRK-MENSAGEM       00048400
+              MOVE '1000'                         TO WRK-SECAO          00048500
+              MOVE WRK-FS-MOVREJ                  TO WRK-STATUS         00048600
+              PERFORM 9000-TRATAR-ERRO                                  00048700
+           END-IF.                                                      00048800
+                                                                        00048900
       *----------------------------------------------------------------*00049000
-      ******************************************************************00049100
-      *             TESTAR ARQUIVO DE SAIDA - MOV2505A                 *00049202
-      ******************************************************************00049300
-                                                                        00049400
-      *----------------------------------------------------------------*00049500
-       1130-TESTAR-WRK-FS-MOV2505A             SECTION.                 00049602
-      *----------------------------------------------------------------*00049700
-                                                                        00049800
-           IF WRK-FS-MOV2505A NOT EQUAL ZEROS                           00049902
-              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00050002
-              MOVE 'ERRO NA ABERTURA DO MOV2505A' TO WRK-MENSAGEM       00050102
-              MOVE '1000'                         TO WRK-SECAO          00050200
-              MOVE WRK-FS-MOV2505A                TO WRK-STATUS         00050302
-              PERFORM 9000-TRATAR-ERRO                                  00050400
-           END-IF.                                                      00050500
-                                                                        00050600
-      *----------------------------------------------------------------*00050700
-       1130-99-FIM.                            EXIT.                    00050802
-      *----------------------------------------------------------------*00050900
-                                                                        00051002
-      ******************************************************************00051102
-      *             TESTAR ARQUIVO DE SAIDA - MOV2505C                 *00051202
-      ******************************************************************00051302
-                                                                        00051402
-      *----------------------------------------------------------------*00051502
-       1140-TESTAR-WRK-FS-MOV2505C             SECTION.                 00051602
-      *----------------------------------------------------------------*00051702
-                                                                        00051802
-           IF WRK-FS-MOV2505C NOT EQUAL ZEROS                           00051902
-              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00052002
-              MOVE 'ERRO NA ABERTURA DO MOV2505C' TO WRK-MENSAGEM       00052102
-              MOVE '1000'                         TO WRK-SECAO          00052202
-              MOVE WRK-FS-MOV2505C                TO WRK-STATUS         00052302
-              PERFORM 9000-TRATAR-ERRO                                  00052402
-           END-IF.                                                      00052502
-                                                                        00052602
-      *----------------------------------------------------------------*00052702
-       1140-99-FIM.                            EXIT.                    00052802
-      *----------------------------------------------------------------*00052902
-                                                                        00053002
-      ******************************************************************00053100
-      *                  V E R I F I C A R  V A Z I O                  *00053200
-      ******************************************************************00053300
-      *----------------------------------------------------------------*00053500
-       2000-VERIFICAR-VAZIO                    SECTION.                 00053602
-      *----------------------------------------------------------------*00053700
-                                                                        00053802
-            PERFORM 2100-LER-CLI2505.                                   00053903
-                                                                        00054002
-            PERFORM 2200-LER-MOV2505.                                   00054103
-                                                                        00054800
-            IF WRK-FS-CLI2505 EQUAL 10                                  00054908
-               DISPLAY '***********************************'            00055009
-               DISPLAY '                                   '            00055109
-               DISPLAY '    ARQUIVO CLI2505 ESTA VAZIO     '            00055209
-               DISPLAY '     PROCESSAMENTO ENCERRADO.      '            00055309
-               DISPLAY '                                   '            00055409
-               DISPLAY '***********************************'            00055509
-            END-IF.                                                     00055608
-                                                                        00055708
-            IF WRK-FS-MOV2505 EQUAL 10                                  00055808
-               DISPLAY '***********************************'            00056109
-               DISPLAY '                                   '            00056209
-               DISPLAY '    ARQUIVO MOV2505 ESTA VAZIO     '            00056309
-               DISPLAY '     PROCESSAMENTO ENCERRADO.      '            00056409
-               DISPLAY '                                   '            00056509
-               DISPLAY '***********************************'            00056609
-            END-IF.                                                     00056709
-                                                                        00056809
+       1150-99-FIM.                            EXIT.                    00049100
+      *----------------------------------------------------------------*00049200
+                                                                        00049300
+      ******************************************************************00049400
+      *              TESTAR ARQUIVO DE SAIDA - RESUMO                  *00049500
+      ******************************************************************00049600
+                                                                        00049700
+      *----------------------------------------------------------------*00049800
+       1160-TESTAR-WRK-FS-RESUMO               SECTION.                 00049900
+      *----------------------------------------------------------------*00050000
+                                                                        00050100
+           IF WRK-FS-RESUMO NOT EQUAL ZEROS                             00050200
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00050300
+              MOVE 'ERRO NA ABERTURA DO RESUMO'   TO WRK-MENSAGEM       00050400
+              MOVE '1000'                         TO WRK-SECAO          00050500
+              MOVE WRK-FS-RESUMO                  TO WRK-STATUS         00050600
+              PERFORM 9000-TRATAR-ERRO                                  00050700
+           END-IF.                                                      00050800
+                                                                        00050900
+      *----------------------------------------------------------------*00051000
+       1160-99-FIM.                            EXIT.                    00051100
+      *----------------------------------------------------------------*00051200
+                                                                        00051300
+      ******************************************************************00051400
+      *              TESTAR ARQUIVO DE I/O - WRK-FS-CKPT               *00051500
+      ******************************************************************00051600
+                                                                        00051700
+      *----------------------------------------------------------------*00051800
+       1170-TESTAR-WRK-FS-CKPT                 SECTION.                 00051900
+      *----------------------------------------------------------------*00052000
+                                                                        00052100
+           IF WRK-FS-CKPT NOT EQUAL ZEROS                               00052200
+              MOVE 'FR05EX03'                     TO WRK-PROGRAMA       00052300
+              MOVE 'ERRO NO ARQUIVO CKPT'         TO WRK-MENSAGEM       00052400
+              MOVE '1170'                         TO WRK-SECAO          00052500
+              MOVE WRK-FS-CKPT                    TO WRK-STATUS         00052600
+              PERFORM 9000-TRATAR-ERRO                                  00052700
+           END-IF.                                                      00052800
+                                                                        00052900
+      *----------------------------------------------------------------*00053000
+       1170-99-FIM.                            EXIT.                    00053100
+      *----------------------------------------------------------------*00053200
+                                                                        00053300
+      ******************************************************************00053310
+      *                  A B R I R   S A I D A S                       *00053320
+      ******************************************************************00053330
+                                                                        00053340
+      *----------------------------------------------------------------*00053350
+       1180-ABRIR-SAIDAS                       SECTION.                 00053360
+      *----------------------------------------------------------------*00053370
+                                                                        00053380
+           OPEN EXTEND MOV2505A.                                        00053390
+                                                                        00053400
+           IF WRK-FS-MOV2505A EQUAL '35'                                00053410
+              CLOSE MOV2505A                                            00053420
+              OPEN OUTPUT MOV2505A                                      00053430
+           END-IF.                                                      00053440
+                                                                        00053450
+           OPEN EXTEND MOV2505C.                                        00053460
+                                                                        00053470
+           IF WRK-FS-MOV2505C EQUAL '35'                                00053480
+              CLOSE MOV2505C                                            00053490
+              OPEN OUTPUT MOV2505C                                      00053500
+           END-IF.                                                      00053510
+                                                                        00053520
+           OPEN EXTEND MOVREJ.                                          00053530
+                                                                        00053540
+           IF WRK-FS-MOVREJ EQUAL '35'                                  00053550
+              CLOSE MOVREJ                                              00053560
+              OPEN OUTPUT MOVREJ                                        00053570
+           END-IF.                                                      00053580
+                                                                        00053590
+           OPEN EXTEND RESUMO.                                          00053600
+                                                                        00053610
+           IF WRK-FS-RESUMO EQUAL '35'                                  00053620
+              CLOSE RESUMO                                              00053630
+              OPEN OUTPUT RESUMO                                        00053640
+           END-IF.                                                      00053650
+                                                                        00053660
+      *----------------------------------------------------------------*00053670
+       1180-99-FIM.                             EXIT.                   00053680
+      *----------------------------------------------------------------*00053690
+                                                                        00053695
+      ******************************************************************00053400
+      *               L E R   C H E C K P O I N T                      *00053500
+      ******************************************************************00053600
+                                                                        00053700
+      *----------------------------------------------------------------*00053800
+       1200-LER-CHECKPOINT                   SECTION.                   00053900
+      *----------------------------------------------------------------*00054000
+                                                                        00054100
+           OPEN INPUT CKPT                                              00054200
+                                                                        00054300
+           IF WRK-FS-CKPT EQUAL ZEROS                                   00054400
+              READ CKPT            INTO WRK-CKPT-AREA                   00054500
+              CLOSE CKPT                                                00054600
+              IF WRK-CKPT-QTD-LIDOS GREATER ZEROS                       00054700
+                 MOVE WRK-CKPT-QTD-LIDOS TO ACUM-LIDOS-CLI2505          00054800
+                 MOVE WRK-CKPT-LIDOS-MOV2505  TO ACUM-LIDOS-MOV2505     00054810
+                 MOVE WRK-CKPT-GRAV-MOV2505A  TO ACUM-GRAV-MOV2505A     00054820
+                 MOVE WRK-CKPT-GRAV-MOV2505C  TO ACUM-GRAV-MOV2505C     00054830
+                 MOVE WRK-CKPT-REJEITADOS     TO ACUM-REJEITADOS        00054840
+                 MOVE WRK-CKPT-TOTAL-GRAVADOS TO TOTAL-GRAVADOS         00054850
+                 MOVE WRK-CKPT-SALDO-INICIAL  TO ACUM-SALDO-INICIAL     00054860
+                 MOVE WRK-CKPT-SALDO-FINAL    TO ACUM-SALDO-FINAL       00054870
+                 MOVE WRK-CKPT-TOTAL-CREDITO  TO ACUM-TOTAL-CREDITO     00054880
+                 MOVE WRK-CKPT-TOTAL-DEBITO   TO ACUM-TOTAL-DEBITO      00054890
+                 MOVE WRK-CKPT-TOTAL-JUROS    TO ACUM-TOTAL-JUROS       00054893
+                 MOVE WRK-CKPT-TOTAL-TARIFA   TO ACUM-TOTAL-TARIFA      00054896
+                 MOVE 'S'                TO WRK-CKPT-RESTAURADO         00054900
+                 PERFORM 1210-AVANCAR-CLI2505                           00055000
+                 PERFORM 1230-AVANCAR-MOV2505                           00055100
+              END-IF                                                    00055200
+           ELSE                                                         00055300
+              CLOSE CKPT                                                00055400
+           END-IF.                                                      00055500
+                                                                        00055600
+      *----------------------------------------------------------------*00055700
+       1200-99-FIM.                           EXIT.                     00055800
+      *----------------------------------------------------------------*00055900
+                                                                        00056000
+      *----------------------------------------------------------------*00056100
+       1210-AVANCAR-CLI2505                  SECTION.                   00056200
+      *----------------------------------------------------------------*00056300
+                                                                        00056400
+           PERFORM 1220-LER-CLI-SEM-CONTAR                              00056500
+                   UNTIL WRK-FS-CLI2505 EQUAL '10'                      00056600
+                      OR WRK-CHAVE-ATUAL-CLI EQUAL WRK-CKPT-CHAVE.      00056700
+                                                                        00056800
       *----------------------------------------------------------------*00056900
-       2000-99-FIM.                            EXIT.                    00057003
+       1210-99-FIM.                           EXIT.                     00057000
       *----------------------------------------------------------------*00057100
                                                                         00057200
-      *----------------------------------------------------------------*00057303
-       2100-LER-CLI2505                        SECTION.                 00057403
-      *----------------------------------------------------------------*00057503
-                                                                        00057603
-            READ CLI2505.                                               00057703
-                                                                        00057803
-      *----------------------------------------------------------------*00058103
-       2100-99-FIM.                         EXIT.                       00058203
-      *----------------------------------------------------------------*00058303
-                                                                        00058403
-      *----------------------------------------------------------------*00058503
-       2200-LER-MOV2505                        SECTION.                 00058603
-      *----------------------------------------------------------------*00058703
-                                                                        00058803
-            READ MOV2505.                                               00058912
-            IF WRK-FS-MOV2505         EQUAL 10                          00059012
-               MOVE HIGH-VALUES       TO FD-MOV2505-CHAVE               00059115
-            END-IF.                                                     00059212
-                                                                        00059312
-      *----------------------------------------------------------------*00059403
-       2200-99-FIM.                         EXIT.                       00059512
-      *----------------------------------------------------------------*00059603
-      ******************************************************************00059700
-      *                     P R O C E S S A R                          *00059800
-      ******************************************************************00059900
-                                                                        00060000
+      *----------------------------------------------------------------*00057300
+       1220-LER-CLI-SEM-CONTAR               SECTION.                   00057400
+      *----------------------------------------------------------------*00057500
+                                                                        00057600
+           READ CLI2505                                                 00057700
+                                                                        00057800
+           IF WRK-FS-CLI2505 EQUAL '10'                                 00057900
+              GO                  TO 1220-99-FIM                        00058000
+           END-IF                                                       00058100
+                                                                        00058200
+           PERFORM 1110-TESTAR-WRK-FS-CLI2505                           00058300
+                                                                        00058400
+           MOVE FD-CLI2505-CHAVE    TO WRK-CHAVE-ATUAL-CLI.             00058500
+                                                                        00058600
+      *----------------------------------------------------------------*00058700
+       1220-99-FIM.                           EXIT.                     00058800
+      *----------------------------------------------------------------*00058900
+                                                                        00059000
+      *----------------------------------------------------------------*00059100
+       1230-AVANCAR-MOV2505                  SECTION.                   00059200
+      *----------------------------------------------------------------*00059300
+                                                                        00059400
+           PERFORM 1240-LER-MOV-SEM-CONTAR                              00059500
+                   UNTIL WRK-FS-MOV2505 EQUAL '10'                      00059600
+                      OR WRK-CHAVE-ATUAL-MOV GREATER WRK-CKPT-CHAVE.    00059700
+                                                                        00059800
+      *----------------------------------------------------------------*00059900
+       1230-99-FIM.                           EXIT.                     00060000
       *----------------------------------------------------------------*00060100
-       3000-PROCESSAR                        SECTION.                   00060200
+                                                                        00060200
       *----------------------------------------------------------------*00060300
-                                                                        00060400
-            EVALUATE TRUE                                               00060500
+       1240-LER-MOV-SEM-CONTAR               SECTION.                   00060400
+      *----------------------------------------------------------------*00060500
                                                                         00060600
-              WHEN FD-CLI2505-CHAVE      EQUAL FD-MOV2505-CHAVE         00060712
-               PERFORM 3200-ATUALIZAR-SALDO                             00060812
-               PERFORM 2200-LER-MOV2505                                 00060912
-               ADD 1                      TO ACUM-LIDOS-MOV2505         00061012
-                                                                        00061100
-              WHEN FD-CLI2505-CHAVE      LESS FD-MOV2505-CHAVE          00061212
-               PERFORM 3100-VERIFICAR-SALDO                             00061312
-               PERFORM 2100-LER-CLI2505                                 00061412
-               ADD 1                      TO ACUM-LIDOS-CLI2505         00061812
-                                                                        00062012
-              WHEN OTHER                                                00062112
-                   DISPLAY 'CHAVE INCORRETA' FD-MOV2505                 00062212
-               PERFORM 2200-LER-MOV2505                                 00062312
-                                                                        00062412
-            END-EVALUATE.                                               00062512
+           READ MOV2505                                                 00060700
+                                                                        00060800
+           IF WRK-FS-MOV2505 EQUAL '10'                                 00060900
+              MOVE HIGH-VALUES      TO FD-MOV2505-CHAVE                 00061000
+                                       WRK-CHAVE-ATUAL-MOV              00061100
+              GO                    TO 1240-99-FIM                      00061200
+           END-IF                                                       00061300
+                                                                        00061400
+           PERFORM 1120-TESTAR-WRK-FS-MOV2505                           00061500
+                                                                        00061600
+           MOVE FD-MOV2505-CHAVE    TO WRK-CHAVE-ATUAL-MOV.             00061700
+                                                                        00061800
+      *----------------------------------------------------------------*00061900
+       1240-99-FIM.                           EXIT.                     00062000
+      *----------------------------------------------------------------*00062100
+                                                                        00062200
+      ******************************************************************00062300
+      *                  V E R I F I C A R  V A Z I O                  *00062400
+      ******************************************************************00062500
       *----------------------------------------------------------------*00062600
-       3000-99-FIM.                           EXIT.                     00062700
+       2000-VERIFICAR-VAZIO                    SECTION.                 00062700
       *----------------------------------------------------------------*00062800
-      *----------------------------------------------------------------*00062905
-       3100-VERIFICAR-SALDO                   SECTION.                  00063005
-      *----------------------------------------------------------------*00063105
-                                                                        00063206
-            IF FD-CLI2505-SALDO          GREATER THAN OR EQUAL 1000000  00063315
-               WRITE FD-MOV2505A         FROM FD-CLI2505                00063818
-               ADD 1                     TO   ACUM-GRAV-MOV2505A        00063915
-                                              TOTAL-GRAVADOS            00064015
-            ELSE                                                        00064106
-               WRITE FD-MOV2505C         FROM FD-CLI2505                00064618
-               ADD 1                     TO   ACUM-GRAV-MOV2505C        00064715
-                                              TOTAL-GRAVADOS            00064815
-            END-IF.                                                     00064907
-                                                                        00065007
-      *----------------------------------------------------------------*00065105
-       3100-99-FIM.                           EXIT.                     00065205
-      *----------------------------------------------------------------*00065305
-                                                                        00066015
-      *----------------------------------------------------------------*00066712
-       3200-ATUALIZAR-SALDO                   SECTION.                  00066812
-      *----------------------------------------------------------------*00066912
-                                                                        00067012
-            IF FD-MOV2505-TIPO          EQUAL 'C'                       00067112
-               DISPLAY 'CREDITO' FD-MOV2505-TIPO                        00067215
-                  ADD FD-MOV2505-VALOR    TO   FD-CLI2505-SALDO         00067315
-            ELSE                                                        00067412
-               IF FD-MOV2505-TIPO       EQUAL 'D'                       00067515
-                  DISPLAY 'DEBITO' FD-MOV2505-TIPO                      00067615
-                  SUBTRACT FD-MOV2505-VALOR FROM FD-CLI2505-SALDO       00067715
-               ELSE                                                     00067815
-                  DISPLAY 'ERRO!'                                       00067915
-               END-IF                                                   00068015
-            END-IF.                                                     00068112
-                                                                        00068212
-      *----------------------------------------------------------------*00068312
-       3200-99-FIM.                           EXIT.                     00068412
-      *----------------------------------------------------------------*00068512
-      ******************************************************************00068600
-      *                     F I N A L I Z A R                          *00068700
+                                                                        00062900
+            PERFORM 2100-LER-CLI2505.                                   00063000
+                                                                        00063100
+            IF NOT WRK-CKPT-FOI-RESTAURADO                              00063200
+               PERFORM 2200-LER-MOV2505                                 00063300
+            END-IF.                                                     00063400
+                                                                        00063500
+            IF WRK-FS-CLI2505 EQUAL '10'                                00063600
+               DISPLAY '***********************************'            00063700
+               DISPLAY '                                   '            00063800
+               DISPLAY '    ARQUIVO CLI2505 ESTA VAZIO     '            00063900
+               DISPLAY '     PROCESSAMENTO ENCERRADO.      '            00064000
+               DISPLAY '                                   '            00064100
+               DISPLAY '***********************************'            00064200
+            END-IF.                                                     00064300
+                                                                        00064400
+            IF WRK-FS-MOV2505 EQUAL '10'                                00064500
+               DISPLAY '***********************************'            00064600
+               DISPLAY '                                   '            00064700
+               DISPLAY '    ARQUIVO MOV2505 ESTA VAZIO     '            00064800
+               DISPLAY '     PROCESSAMENTO ENCERRADO.      '            00064900
+               DISPLAY '                                   '            00065000
+               DISPLAY '***********************************'            00065100
+            END-IF.                                                     00065200
+                                                                        00065300
+      *----------------------------------------------------------------*00065400
+       2000-99-FIM.                            EXIT.                    00065500
+      *----------------------------------------------------------------*00065600
+                                                                        00065700
+      *----------------------------------------------------------------*00065800
+       2100-LER-CLI2505                        SECTION.                 00065900
+      *----------------------------------------------------------------*00066000
+                                                                        00066100
+            READ CLI2505.                                               00066200
+            IF WRK-FS-CLI2505         NOT EQUAL '10'                    00066300
+               MOVE FD-CLI2505-CHAVE  TO WRK-CHAVE-ATUAL-CLI            00066400
+               MOVE FD-CLI2505-SALDO  TO WRK-SALDO-INICIAL              00066500
+               ADD FD-CLI2505-SALDO   TO ACUM-SALDO-INICIAL             00066600
+            ELSE                                                        00066650
+               MOVE HIGH-VALUES       TO FD-CLI2505-CHAVE               00066660
+                                          WRK-CHAVE-ATUAL-CLI           00066670
+            END-IF.                                                     00066700
+                                                                        00066800
+      *----------------------------------------------------------------*00066900
+       2100-99-FIM.                         EXIT.                       00067000
+      *----------------------------------------------------------------*00067100
+                                                                        00067200
+      *----------------------------------------------------------------*00067300
+       2200-LER-MOV2505                        SECTION.                 00067400
+      *----------------------------------------------------------------*00067500
+                                                                        00067600
+            READ MOV2505.                                               00067700
+            IF WRK-FS-MOV2505         EQUAL '10'                        00067800
+               MOVE HIGH-VALUES       TO FD-MOV2505-CHAVE               00067900
+                                          WRK-CHAVE-ATUAL-MOV           00068000
+            ELSE                                                        00068100
+               MOVE FD-MOV2505-CHAVE  TO WRK-CHAVE-ATUAL-MOV            00068200
+            END-IF.                                                     00068300
+                                                                        00068400
+      *----------------------------------------------------------------*00068500
+       2200-99-FIM.                         EXIT.                       00068600
+      *----------------------------------------------------------------*00068700
       ******************************************************************00068800
-      *----------------------------------------------------------------*00068900
-       4000-FINALIZAR                        SECTION.                   00069000
-      *----------------------------------------------------------------*00069100
-              PERFORM 4100-TOTAIS-LIDOS                                 00069215
-              CLOSE CLI2505                                             00069315
-                    MOV2505                                             00069415
-                    MOV2505A                                            00069515
-                    MOV2505C                                            00069615
-              PERFORM 1100-TESTAR-STATUS.                               00069715
-      *----------------------------------------------------------------*00069800
-       4000-99-FIM.                           EXIT.                     00069900
-      *----------------------------------------------------------------*00070000
-                                                                        00070100
-      ******************************************************************00070200
-      *                    T O T A I S  L I D O S                      *00070300
-      ******************************************************************00070400
-      *----------------------------------------------------------------*00070500
-       4100-TOTAIS-LIDOS                     SECTION.                   00070600
-      *----------------------------------------------------------------*00070700
-                                                                        00070800
-            DISPLAY '*************************************************' 00070915
-            DISPLAY '                                                 ' 00071015
-            DISPLAY '  LIDOS CLI2505       :  ' ACUM-LIDOS-CLI2505      00071115
-            DISPLAY '  LIDOS MOV2505       :  ' ACUM-LIDOS-MOV2505      00071215
-            DISPLAY '                                                 ' 00071315
-            DISPLAY '  GRAVADOS MOV2505A   :  ' ACUM-GRAV-MOV2505A      00071415
-            DISPLAY '  GRAVADOS MOV2505C   :  ' ACUM-GRAV-MOV2505C      00071515
-            DISPLAY '  TOTAIS GRAVADOS     :  ' TOTAL-GRAVADOS          00071615
-            DISPLAY '                                                 ' 00071715
-            DISPLAY '*************************************************'.00071815
-                                                                        00071900
-      *----------------------------------------------------------------*00072000
-       4100-99-FIM.                           EXIT.                     00072100
-      *----------------------------------------------------------------*00072200
-      ******************************************************************00072300
-      *                   T R A T A R  E R R O                         *00072400
-      ******************************************************************00072500
-                                                                        00072600
-       9000-TRATAR-ERRO                     SECTION.                    00072700
-      *----------------------------------------------------------------*00072800
-                  CALL WRK-GRAVALOG       USING WRK-LOG                 00072916
-                  GOBACK.                                               00073500
-      *----------------------------------------------------------------*00073600
-       9000-99-FIM.                           EXIT.                     00074000
-      *----------------------------------------------------------------*00080000
+      *                     P R O C E S S A R                          *00068900
+      ******************************************************************00069000
+                                                                        00069100
+      *----------------------------------------------------------------*00069200
+       3000-PROCESSAR                        SECTION.                   00069300
+      *----------------------------------------------------------------*00069400
+                                                                        00069500
+            EVALUATE TRUE                                               00069600
+                                                                        00069700
+              WHEN FD-CLI2505-CHAVE      EQUAL FD-MOV2505-CHAVE         00069800
+               PERFORM 3200-ATUALIZAR-SALDO                             00069900
+               PERFORM 2200-LER-MOV2505                                 00070000
+               ADD 1                      TO ACUM-LIDOS-MOV2505         00070100
+                                                                        00070200
+              WHEN FD-CLI2505-CHAVE      LESS FD-MOV2505-CHAVE          00070300
+               PERFORM 3100-VERIFICAR-SALDO                             00070400
+               PERFORM 2100-LER-CLI2505                                 00070500
+                                                                        00070600
+              WHEN OTHER                                                00070700
+               MOVE 'MOVIMENTO SEM CLIENTE CORRESPONDENTE'              00070800
+                                           TO WRK-MOTIVO-REJEITO        00070900
+               PERFORM 3300-GRAVAR-REJEITO                              00071000
+               PERFORM 2200-LER-MOV2505                                 00071100
+                                                                        00071200
+            END-EVALUATE.                                               00071300
+      *----------------------------------------------------------------*00071400
+       3000-99-FIM.                           EXIT.                     00071500
+      *----------------------------------------------------------------*00071600
+      *----------------------------------------------------------------*00071700
+       3100-VERIFICAR-SALDO                   SECTION.                  00071800
+      *----------------------------------------------------------------*00071900
+                                                                        00072000
+            COMPUTE WRK-DIFERENCA-CONTA =                               00072100
+                    FD-CLI2505-SALDO - WRK-SALDO-INICIAL                00072200
+            MOVE FD-CLI2505-AGENCIA      TO FD-RESUMO-AGENCIA           00072300
+            MOVE FD-CLI2505-CONTA        TO FD-RESUMO-CONTA             00072400
+            MOVE WRK-SALDO-INICIAL       TO FD-RESUMO-SALDO-INI         00072500
+            MOVE FD-CLI2505-SALDO        TO FD-RESUMO-SALDO-FIM         00072600
+            MOVE WRK-DIFERENCA-CONTA     TO FD-RESUMO-DIFERENCA         00072700
+            WRITE FD-RESUMO                                             00072800
+            PERFORM 1160-TESTAR-WRK-FS-RESUMO                           00072900
+            ADD FD-CLI2505-SALDO         TO ACUM-SALDO-FINAL            00073000
+            ADD 1                        TO ACUM-LIDOS-CLI2505          00073100
+                                                                        00073200
+            ADD 1                        TO WRK-CKPT-CONTADOR           00073300
+            IF WRK-CKPT-CONTADOR         GREATER OR EQUAL               00073400
+                                          WRK-CKPT-INTERVALO            00073500
+               PERFORM 4050-GRAVAR-CHECKPOINT                           00073600
+            END-IF                                                      00073700
+                                                                        00073800
+            IF FD-CLI2505-SALDO          GREATER THAN OR EQUAL          00073900
+                                          WRK-PARM-LIMITE-SALDO         00074000
+               WRITE FD-MOV2505A         FROM FD-CLI2505                00074100
+               PERFORM 1130-TESTAR-WRK-FS-MOV2505A                      00074200
+               ADD 1                     TO   ACUM-GRAV-MOV2505A        00074300
+                                              TOTAL-GRAVADOS            00074400
+            ELSE                                                        00074500
+               WRITE FD-MOV2505C         FROM FD-CLI2505                00074600
+               PERFORM 1140-TESTAR-WRK-FS-MOV2505C                      00074700
+               ADD 1                     TO   ACUM-GRAV-MOV2505C        00074800
+                                              TOTAL-GRAVADOS            00074900
+            END-IF.                                                     00075000
+                                                                        00075100
+      *----------------------------------------------------------------*00075200
+       3100-99-FIM.                           EXIT.                     00075300
+      *----------------------------------------------------------------*00075400
+                                                                        00075500
+      *----------------------------------------------------------------*00075600
+       3200-ATUALIZAR-SALDO                   SECTION.                  00075700
+      *----------------------------------------------------------------*00075800
+                                                                        00075900
+            IF FD-MOV2505-VALOR          NOT NUMERIC                    00076000
+               OR FD-MOV2505-VALOR       EQUAL ZEROS                    00076100
+               MOVE 'VALOR DO MOVIMENTO INVALIDO' TO WRK-MOTIVO-REJEITO 00076200
+               PERFORM 3300-GRAVAR-REJEITO                              00076300
+            ELSE                                                        00076400
+               EVALUATE FD-MOV2505-TIPO                                 00076500
+                  WHEN 'C'                                              00076600
+                     ADD FD-MOV2505-VALOR TO FD-CLI2505-SALDO           00076700
+                     ADD FD-MOV2505-VALOR TO ACUM-TOTAL-CREDITO         00076800
+                  WHEN 'D'                                              00076900
+                     SUBTRACT FD-MOV2505-VALOR FROM FD-CLI2505-SALDO    00077000
+                     ADD FD-MOV2505-VALOR TO ACUM-TOTAL-DEBITO          00077100
+                  WHEN 'J'                                              00077200
+                     ADD FD-MOV2505-VALOR TO FD-CLI2505-SALDO           00077300
+                     ADD FD-MOV2505-VALOR TO ACUM-TOTAL-JUROS           00077400
+                  WHEN 'F'                                              00077500
+                     SUBTRACT FD-MOV2505-VALOR FROM FD-CLI2505-SALDO    00077600
+                     ADD FD-MOV2505-VALOR TO ACUM-TOTAL-TARIFA          00077700
+                  WHEN OTHER                                            00077800
+                     MOVE 'TIPO DE MOVIMENTO INVALIDO'                  00077900
+                                          TO WRK-MOTIVO-REJEITO         00078000
+                     PERFORM 3300-GRAVAR-REJEITO                        00078100
+               END-EVALUATE                                             00078200
+            END-IF.                                                     00078300
+                                                                        00078400
+      *----------------------------------------------------------------*00078500
+       3200-99-FIM.                           EXIT.                     00078600
+      *----------------------------------------------------------------*00078700
+                                                                        00078800
+      *----------------------------------------------------------------*00078900
+       3300-GRAVAR-REJEITO                    SECTION.                  00079000
+      *----------------------------------------------------------------*00079100
+                                                                        00079200
+            MOVE FD-MOV2505-AGENCIA      TO FD-MOVREJ-AGENCIA           00079300
+            MOVE FD-MOV2505-CONTA        TO FD-MOVREJ-CONTA             00079400
+            MOVE FD-MOV2505-MOVIMENTO    TO FD-MOVREJ-MOVIMENTO         00079500
+            MOVE FD-MOV2505-VALOR        TO FD-MOVREJ-VALOR             00079600
+            MOVE FD-MOV2505-TIPO         TO FD-MOVREJ-TIPO              00079700
+            MOVE WRK-MOTIVO-REJEITO      TO FD-MOVREJ-MOTIVO            00079800
+            WRITE FD-MOVREJ                                             00079900
+            PERFORM 1150-TESTAR-WRK-FS-MOVREJ                           00080000
+            ADD 1                        TO ACUM-REJEITADOS             00080100
+            MOVE 'A'                     TO WRK-SEVERIDADE              00080200
+            MOVE 'FR05EX03'              TO WRK-PROGRAMA                00080300
+            MOVE '3300  '                TO WRK-SECAO                   00080400
+            MOVE WRK-MOTIVO-REJEITO      TO WRK-MENSAGEM                00080500
+            MOVE FD-MOV2505-CONTA        TO WRK-STATUS                  00080600
+            CALL 'GRAVALOG'              USING WRK-LOG.                 00080700
+                                                                        00080800
+      *----------------------------------------------------------------*00080900
+       3300-99-FIM.                           EXIT.                     00081000
+      *----------------------------------------------------------------*00081100
+      ******************************************************************00081200
+      *                     F I N A L I Z A R                          *00081300
+      ******************************************************************00081400
+      *----------------------------------------------------------------*00081500
+       4000-FINALIZAR                        SECTION.                   00081600
+      *----------------------------------------------------------------*00081700
+              IF ACUM-LIDOS-CLI2505 GREATER ZEROS                       00081800
+                 PERFORM 4050-GRAVAR-CHECKPOINT                         00081900
+              END-IF                                                    00082000
+              PERFORM 4100-TOTAIS-LIDOS                                 00082100
+              PERFORM 4200-RECONCILIAR                                  00082200
+              CLOSE CLI2505                                             00082300
+                    MOV2505                                             00082400
+                    MOV2505A                                            00082500
+                    MOV2505C                                            00082600
+                    MOVREJ                                              00082700
+                    RESUMO                                              00082800
+              PERFORM 1100-TESTAR-STATUS.                               00082900
+      *----------------------------------------------------------------*00083000
+       4000-99-FIM.                           EXIT.                     00083100
+      *----------------------------------------------------------------*00083200
+                                                                        00083300
+      ******************************************************************00083400
+      *                    T O T A I S  L I D O S                      *00083500
+      ******************************************************************00083600
+      *----------------------------------------------------------------*00083700
+       4100-TOTAIS-LIDOS                     SECTION.                   00083800
+      *----------------------------------------------------------------*00083900
+                                                                        00084000
+            DISPLAY '*************************************************' 00084100
+            DISPLAY '                                                 ' 00084200
+            DISPLAY '  LIDOS CLI2505       :  ' ACUM-LIDOS-CLI2505      00084300
+            DISPLAY '  LIDOS MOV2505       :  ' ACUM-LIDOS-MOV2505      00084400
+            DISPLAY '                                                 ' 00084500
+            DISPLAY '  GRAVADOS MOV2505A   :  ' ACUM-GRAV-MOV2505A      00084600
+            DISPLAY '  GRAVADOS MOV2505C   :  ' ACUM-GRAV-MOV2505C      00084700
+            DISPLAY '  TOTAIS GRAVADOS     :  ' TOTAL-GRAVADOS          00084800
+            DISPLAY '  REJEITADOS          :  ' ACUM-REJEITADOS         00084900
+            DISPLAY '                                                 ' 00085000
+            DISPLAY '*************************************************'.00085100
+                                                                        00085200
+      *----------------------------------------------------------------*00085300
+       4100-99-FIM.                           EXIT.                     00085400
+      *----------------------------------------------------------------*00085500
+                                                                        00085600
+      ******************************************************************00085700
+      *                   R E C O N C I L I A R                        *00085800
+      ******************************************************************00085900
+      *----------------------------------------------------------------*00086000
+       4200-RECONCILIAR                      SECTION.                   00086100
+      *----------------------------------------------------------------*00086200
+                                                                        00086300
+            COMPUTE WRK-DELTA-SALDO =                                   00086400
+                    ACUM-SALDO-FINAL - ACUM-SALDO-INICIAL               00086500
+            COMPUTE WRK-DELTA-MOVIMENTOS =                              00086600
+                    ACUM-TOTAL-CREDITO + ACUM-TOTAL-JUROS               00086700
+                  - ACUM-TOTAL-DEBITO  - ACUM-TOTAL-TARIFA              00086800
+                                                                        00086900
+            DISPLAY '*************************************************' 00087000
+            DISPLAY '              RECONCILIACAO DE SALDOS             '00087100
+            DISPLAY '                                                 ' 00087200
+            DISPLAY '  TOTAL CREDITOS      :  ' ACUM-TOTAL-CREDITO      00087300
+            DISPLAY '  TOTAL DEBITOS       :  ' ACUM-TOTAL-DEBITO       00087400
+            DISPLAY '  TOTAL JUROS         :  ' ACUM-TOTAL-JUROS        00087500
+            DISPLAY '  TOTAL TARIFAS       :  ' ACUM-TOTAL-TARIFA       00087600
+            DISPLAY '  VARIACAO MOVIMENTOS :  ' WRK-DELTA-MOVIMENTOS    00087700
+            DISPLAY '  VARIACAO DE SALDOS  :  ' WRK-DELTA-SALDO         00087800
+            DISPLAY '                                                 ' 00087900
+                                                                        00088000
+            IF WRK-DELTA-SALDO EQUAL WRK-DELTA-MOVIMENTOS               00088100
+               DISPLAY '  SITUACAO            :  RECONCILIADO'          00088200
+            ELSE                                                        00088300
+               DISPLAY '  SITUACAO            :  DIVERGENTE'            00088400
+               MOVE 'A'                  TO WRK-SEVERIDADE              00088500
+               MOVE 'FR05EX03'           TO WRK-PROGRAMA                00088600
+               MOVE '4200  '             TO WRK-SECAO                   00088700
+               MOVE 'DIVERGENCIA NA RECONCILIACAO DE SALDOS'            00088800
+                                         TO WRK-MENSAGEM                00088900
+               MOVE SPACES               TO WRK-STATUS                  00089000
+               CALL 'GRAVALOG'           USING WRK-LOG                  00089100
+            END-IF                                                      00089200
+                                                                        00089300
+            DISPLAY '*************************************************'.00089400
+                                                                        00089500
+      *----------------------------------------------------------------*00089600
+       4200-99-FIM.                           EXIT.                     00089700
+      *----------------------------------------------------------------*00089800
+                                                                        00089900
+      ******************************************************************00090000
+      *          G R A V A R   C H E C K P O I N T                     *00090100
+      ******************************************************************00090200
+      *----------------------------------------------------------------*00090300
+       4050-GRAVAR-CHECKPOINT                SECTION.                   00090400
+      *----------------------------------------------------------------*00090500
+                                                                        00090600
+               OPEN OUTPUT CKPT                                         00090700
+               MOVE ACUM-LIDOS-CLI2505  TO WRK-CKPT-QTD-LIDOS           00090800
+               MOVE WRK-CHAVE-ATUAL-CLI TO WRK-CKPT-CHAVE               00090900
+               MOVE ACUM-LIDOS-MOV2505  TO WRK-CKPT-LIDOS-MOV2505       00090910
+               MOVE ACUM-GRAV-MOV2505A  TO WRK-CKPT-GRAV-MOV2505A       00090920
+               MOVE ACUM-GRAV-MOV2505C  TO WRK-CKPT-GRAV-MOV2505C       00090930
+               MOVE ACUM-REJEITADOS     TO WRK-CKPT-REJEITADOS          00090940
+               MOVE TOTAL-GRAVADOS      TO WRK-CKPT-TOTAL-GRAVADOS      00090950
+               MOVE ACUM-SALDO-INICIAL  TO WRK-CKPT-SALDO-INICIAL       00090960
+               MOVE ACUM-SALDO-FINAL    TO WRK-CKPT-SALDO-FINAL         00090970
+               MOVE ACUM-TOTAL-CREDITO  TO WRK-CKPT-TOTAL-CREDITO       00090980
+               MOVE ACUM-TOTAL-DEBITO   TO WRK-CKPT-TOTAL-DEBITO        00090983
+               MOVE ACUM-TOTAL-JUROS    TO WRK-CKPT-TOTAL-JUROS         00090986
+               MOVE ACUM-TOTAL-TARIFA   TO WRK-CKPT-TOTAL-TARIFA        00090989
+               WRITE FD-CKPT            FROM WRK-CKPT-AREA              00091000
+               PERFORM 1170-TESTAR-WRK-FS-CKPT                          00091100
+               CLOSE CKPT                                               00091200
+               MOVE ZEROS               TO WRK-CKPT-CONTADOR.           00091300
+                                                                        00091400
+      *----------------------------------------------------------------*00091500
+       4050-99-FIM.                           EXIT.                     00091600
+      *----------------------------------------------------------------*00091700
+      ******************************************************************00091800
+      *                   T R A T A R  E R R O                         *00091900
+      ******************************************************************00092000
+                                                                        00092100
+       9000-TRATAR-ERRO                     SECTION.                    00092200
+      *----------------------------------------------------------------*00092300
+                  MOVE 'F'                TO WRK-SEVERIDADE             00092400
+                  CALL 'GRAVALOG'         USING WRK-LOG                 00092500
+                  MOVE 16                 TO RETURN-CODE                00092600
+                  GOBACK.                                               00092700
+      *----------------------------------------------------------------*00092800
+       9000-99-FIM.                           EXIT.                     00092900
+      *----------------------------------------------------------------*00093000
