@@ -10,7 +10,7 @@ MAPTEST DFHMDI SIZE=(24,80)                                             00020004
 *********************************************************************** 00070006
         DFHMDF POS=(05,20),LENGTH=10,INITIAL='ID       :',ATTRB=ASKIP, *00080023
                COLOR=TURQUOISE                                          00081018
-ID      DFHMDF POS=(05,31),LENGTH=05,ATTRB=(UNPROT,IC,NUM),            *00090032
+ID      DFHMDF POS=(05,31),LENGTH=04,ATTRB=(UNPROT,IC,NUM),            *00090032
                COLOR=NEUTRAL                                            00091032
         DFHMDF POS=(05,37),LENGTH=01,ATTRB=PROT                         00100004
 *********************************************************************** 00110006
