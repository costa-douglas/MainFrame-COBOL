@@ -1,312 +1,725 @@
       *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05EX01.                                           00002300
-                                                                        00002400
-      *================================================================*00002500
-      *                         F O U R S Y S                          *00002600
-      *================================================================*00002700
-      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00002800
-      *    EMPRESA  : FOURSYS                                          *00002900
-      *    INSTRUTOR: IVAN PETRUCCI                                    *00004101
-      *    DATA     : 05/05/2022                                       *00004200
-      *----------------------------------------------------------------*00004300
-      *    OBJETIVO : ESTE PROGRMA TEM A FINALIDADE LER TODOS OS       *00005000
-      *               REGISTROS DO ARQUIVO SEQUENCIAL ARQPECAS E GERAR *00005100
-      *               UM ARQUIVO SEQUENCIAL DE SAIDA PECACOMP COM TODOS*00005200
-      *               AS PECAS QUE ESTIVEREM ABAIXO DO MINIMO DE       *00005300
-      *               ESTOQUE (20) E A RESPECTIVA QUANTIDADE A SER     *00005400
-      *               COMPRADA.                                         00005500
-      *----------------------------------------------------------------*00005601
-      *    BOOKS    :                                                  *00005701
-      *               B#ARQE - BOOK DE ENTRADA.                        *00005801
-      *               B#ARQS - BOOK DE SAIDA.                          *00005901
-      *================================================================*00006000
-                                                                        00006100
-      *================================================================*00006200
-       ENVIRONMENT                                DIVISION.             00006300
-      *================================================================*00006400
-                                                                        00006500
-      *----------------------------------------------------------------*00006600
-       CONFIGURATION                              SECTION.              00006700
-      *----------------------------------------------------------------*00006800
-                                                                        00006900
-       SPECIAL-NAMES.                                                   00007000
-           DECIMAL-POINT IS COMMA.                                      00007100
-                                                                        00007200
-      *----------------------------------------------------------------*00007300
-      *----------------------------------------------------------------*00007400
-       INPUT-OUTPUT                               SECTION.              00007500
-      *----------------------------------------------------------------*00007600
-                                                                        00007700
-       FILE-CONTROL.                                                    00007800
-             SELECT ARQPECAS  ASSIGN     TO JCLPECAS                    00007901
-                    FILE STATUS     IS WRK-FS-PECAS.                    00008001
-                                                                        00008100
-             SELECT PECACOMP  ASSIGN     TO JCLCOMP                     00008202
-                    FILE STATUS     IS WRK-FS-PECACOMP.                 00008301
-      *================================================================*00008400
-       DATA                                      DIVISION.              00008500
-      *================================================================*00008600
-                                                                        00008700
-      *----------------------------------------------------------------*00008800
-       FILE                                      SECTION.               00008900
-      *----------------------------------------------------------------*00009000
-      *----------------------------------------------------------------*00009105
-      *    IMPUT - DADOS DO ARQUIVO DE ENTRADA (ARQPECAS)              *00009205
-      *                           - LRECL = 050                        *00009305
-      *----------------------------------------------------------------*00009405
-                                                                        00009505
-       FD ARQPECAS                                                      00009601
-           RECORDING MODE IS F                                          00009700
-           BLOCK CONTAINS 0 RECORDS.                                    00009800
-       01 FD-PECAS          PIC X(050).                                 00009901
-                                                                        00010001
-      *----------------------------------------------------------------*00010105
-      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA  (PECACOMP)              *00010205
-      *                           - LRECL = 010                        *00010305
-      *----------------------------------------------------------------*00010405
-                                                                        00010705
-       FD PECACOMP                                                      00010801
-           RECORDING MODE IS F                                          00010901
-           BLOCK CONTAINS 0 RECORDS.                                    00011001
-       01 FD-PECACOMP       PIC X(010).                                 00011102
-                                                                        00011201
-      *----------------------------------------------------------------*00011300
-       WORKING-STORAGE                            SECTION.              00011400
-      *----------------------------------------------------------------*00011500
-                                                                        00011605
-      *----------------------------------------------------------------*00011705
-       01 FILLER                  PIC X(050)     VALUE                  00011807
-             '*** AREA DE VARIAVEL DE FILE STATUS ***'.                 00011909
-      *----------------------------------------------------------------*00012005
-                                                                        00012105
-       01 WRK-FS-PECAS                   PIC X(002) VALUE SPACES.       00012208
-       01 WRK-FS-PECACOMP                PIC X(002) VALUE SPACES.       00012305
-                                                                        00012405
-      *----------------------------------------------------------------*00012505
-       01 FILLER                  PIC X(050)     VALUE                  00012607
-                     '*** AREA DE ACUMULADORES ***'.                    00012709
-      *----------------------------------------------------------------*00012805
-                                                                        00012900
-       01 WRK-GRAVADOS                   PIC 9(003) VALUE ZEROS.        00013006
-       01 WRK-LIDOS                      PIC 9(003) VALUE ZEROS.        00013105
-                                                                        00013205
-      *----------------------------------------------------------------*00013305
-       01 FILLER                  PIC X(050)     VALUE                  00013407
-                     '*** AREA DE AUXILIARES ***'.                      00013509
-      *----------------------------------------------------------------*00013605
-                                                                        00013705
-       01 WRK-MSG                        PIC X(030) VALUE SPACES.       00013805
-                                                                        00013905
-      ******************************************************************00014001
-      *           B O O K  A R Q U I V O  D E  E N T R A D A           *00014101
-      ******************************************************************00014201
-                                                                        00014300
-       COPY 'B#ARQE'.                                                   00014401
-                                                                        00014501
-      ******************************************************************00014601
-      *             B O O K  A R Q U I V O  D E  S A I D A             *00014701
-      ******************************************************************00014801
-                                                                        00014901
-       COPY 'B#ARQS'.                                                   00015001
-                                                                        00015101
-      *================================================================*00015200
-       PROCEDURE                                 DIVISION.              00015302
-      *================================================================*00015400
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05EX01.                                           00001400
+                                                                        00001500
+      *================================================================*00001600
+      *                         F O U R S Y S                          *00001700
+      *================================================================*00001800
+      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00001900
+      *    EMPRESA  : FOURSYS                                          *00002000
+      *    INSTRUTOR: IVAN PETRUCCI                                    *00002100
+      *    DATA     : 05/05/2022                                       *00002200
+      *----------------------------------------------------------------*00002300
+      *    OBJETIVO : ESTE PROGRMA TEM A FINALIDADE LER TODOS OS       *00002400
+      *               REGISTROS DO ARQUIVO SEQUENCIAL ARQPECAS E GERAR *00002500
+      *               UM ARQUIVO SEQUENCIAL DE SAIDA PECACOMP COM TODOS*00002600
+      *               AS PECAS QUE ESTIVEREM ABAIXO DO PONTO DE PEDIDO *00002700
+      *               (PARAMETRO VIA SYSIN) E A RESPECTIVA QUANTIDADE  *00002800
+      *               A SER COMPRADA PARA ATINGIR O ESTOQUE ALVO       *00002900
+      *               (TAMBEM PARAMETRIZADO), JUNTO COM O CUSTO TOTAL  *00003000
+      *               DA COMPRA. A SAIDA E AGRUPADA POR FORNECEDOR.    *00003100
+      *               PECAS COM QUANTIDADE EM ESTOQUE INVALIDA (NAO    *00003200
+      *               NUMERICA) SAO DESVIADAS PARA UMA LISTAGEM DE     *00003300
+      *               EXCECOES (EXCPECAS) E NAO ENTRAM NO PEDIDO DE    *00003400
+      *               COMPRA. PECAS COM ESTOQUE ZERADO SAO MARCADAS    *00003500
+      *               COMO COMPRA URGENTE NA SAIDA.                    *00003600
+      *----------------------------------------------------------------*00003700
+      *    ARQUIVOS :                                                  *00003800
+      *    DDNAME          I/O                                         *00003900
+      *    JCLPECAS         I    PECAS EM ESTOQUE                      *00004000
+      *    JCLCOMP          O    PEDIDO DE COMPRA (AGRUPADO POR FORN.) *00004100
+      *    JCLEXCPC         O    EXCECOES DE QUANTIDADE INVALIDA       *00004200
+      *    JCLCKPT         I/O   CHECKPOINT/RESTART                    *00004300
+      *----------------------------------------------------------------*00004400
+      *    BOOKS    :                                                  *00004500
+      *               B#ARQE - BOOK DE ENTRADA.                        *00004600
+      *               B#ARQS - BOOK DE SAIDA.                          *00004700
+      *               B#GRALOG - BOOK DE TRATAMENTO DE ERROS.          *00004800
+      *               B#CKPT - BOOK DE CHECKPOINT/RESTART.             *00004900
+      *               B#PARAM - BOOK DE PARAMETROS VIA SYSIN.          *00005000
+      *----------------------------------------------------------------*00005100
+      *    MODULOS  :    GRAVALOG - TRATAMENTO DE ERROS                *00005200
+      *----------------------------------------------------------------*00005300
+      *    PARAMETROS (VIA SYSIN, LAYOUT NO COPYBOOK B#PARAM):         *00005400
+      *      WRK-PARM-PONTO-PEDIDO (9(05)) - ESTOQUE MINIMO ABAIXO DO  *00005500
+      *      QUAL A PECA ENTRA NO PEDIDO DE COMPRA. EM BRANCO/ZERO,    *00005600
+      *      ASSUME 20.                                                *00005700
+      *      WRK-PARM-ESTOQUE-ALVO (9(05)) - NIVEL DE ESTOQUE A SER    *00005800
+      *      ATINGIDO PELA COMPRA. EM BRANCO/ZERO, ASSUME 20.          *00005900
+      *----------------------------------------------------------------*00006000
+      *    HISTORICO DE ALTERACOES:                                    *00006100
+      *      DATA        RESP.    DESCRICAO                            *00006200
+      *      05/05/2022  DPC      VERSAO ORIGINAL                      *00006300
+      *      09/08/2026  DPC      PONTO DE PEDIDO E ESTOQUE ALVO       *00006400
+      *                           PARAMETRIZADOS VIA SYSIN; INCLUIDO O *00006500
+      *                           CUSTO TOTAL DA COMPRA; SAIDA         *00006600
+      *                           AGRUPADA POR FORNECEDOR (SORT);      *00006700
+      *                           QUANTIDADE INVALIDA DESVIADA PARA A  *00006800
+      *                           LISTAGEM DE EXCECOES EXCPECAS;       *00006900
+      *                           MARCA DE COMPRA URGENTE PARA PECAS   *00007000
+      *                           COM ESTOQUE ZERADO; CORRIGIDA A      *00007100
+      *                           CHAMADA DO GRAVALOG (WRK-GRALOG ERA  *00007200
+      *                           UM NOME INEXISTENTE, E FALTAVA O     *00007300
+      *                           COPY 'B#GRALOG')                     *00007400
+      *      09/08/2026  DPC      ERRO FATAL AGORA DEVOLVE RETURN-CODE  00007500
+      *                           16, PERMITINDO ENCADEAMENTO EM JCL;  *00007600
+      *                           CHECKPOINT/RESTART VIA ARQUIVO       *00007700
+      *                           JCLCKPT, NA CHAVE DE ARQPECAS        *00007800
+      *      09/08/2026  DPC      WRK-PARM-PONTO-PEDIDO E WRK-PARM-    *00007900
+      *                           ESTOQUE-ALVO PASSAM A SER DECLARADOS *00008000
+      *                           NO COPYBOOK COMPARTILHADO B#PARAM,   *00008100
+      *                           EM VEZ DE 01 SOLTOS NA WORKING       *00008200
+      *================================================================*00008300
+                                                                        00008400
+      *================================================================*00008500
+       ENVIRONMENT                                DIVISION.             00008600
+      *================================================================*00008700
+                                                                        00008800
+      *----------------------------------------------------------------*00008900
+       CONFIGURATION                              SECTION.              00009000
+      *----------------------------------------------------------------*00009100
+                                                                        00009200
+       SPECIAL-NAMES.                                                   00009300
+           DECIMAL-POINT IS COMMA.                                      00009400
+                                                                        00009500
+      *----------------------------------------------------------------*00009600
+      *----------------------------------------------------------------*00009700
+       INPUT-OUTPUT                               SECTION.              00009800
+      *----------------------------------------------------------------*00009900
+                                                                        00010000
+       FILE-CONTROL.                                                    00010100
+             SELECT ARQPECAS  ASSIGN     TO JCLPECAS                    00010200
+                    FILE STATUS     IS WRK-FS-PECAS.                    00010300
+                                                                        00010400
+             SELECT PECACOMP  ASSIGN     TO JCLCOMP                     00010500
+                    FILE STATUS     IS WRK-FS-PECACOMP.                 00010600
+                                                                        00010700
+             SELECT EXCPECAS  ASSIGN     TO JCLEXCPC                    00010800
+                    FILE STATUS     IS WRK-FS-EXCPECAS.                 00010900
+                                                                        00011000
+             SELECT CKPT      ASSIGN     TO JCLCKPT                     00011100
+                    FILE STATUS     IS WRK-FS-CKPT.                     00011200
+                                                                        00011300
+             SELECT WRK-SORTPECAS ASSIGN TO JCLSORT.                    00011400
+      *================================================================*00011500
+       DATA                                      DIVISION.              00011600
+      *================================================================*00011700
+                                                                        00011800
+      *----------------------------------------------------------------*00011900
+       FILE                                      SECTION.               00012000
+      *----------------------------------------------------------------*00012100
+      *----------------------------------------------------------------*00012200
+      *    IMPUT - DADOS DO ARQUIVO DE ENTRADA (ARQPECAS)              *00012300
+      *                           - LRECL = 050                        *00012400
+      *----------------------------------------------------------------*00012500
+                                                                        00012600
+       FD ARQPECAS                                                      00012700
+           RECORDING MODE IS F                                          00012800
+           BLOCK CONTAINS 0 RECORDS.                                    00012900
+       01 FD-PECAS          PIC X(050).                                 00013000
+                                                                        00013100
+      *----------------------------------------------------------------*00013200
+      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA  (PECACOMP)              *00013300
+      *                           - LRECL = 041                        *00013400
+      *----------------------------------------------------------------*00013500
+                                                                        00013600
+       FD PECACOMP                                                      00013700
+           RECORDING MODE IS F                                          00013800
+           BLOCK CONTAINS 0 RECORDS.                                    00013900
+       01 FD-PECACOMP       PIC X(041).                                 00014000
+                                                                        00014100
+      *----------------------------------------------------------------*00014200
+      *    OUTPUT - LISTAGEM DE EXCECOES (QUANTIDADE INVALIDA)         *00014300
+      *                           - LRECL = 040                        *00014400
+      *----------------------------------------------------------------*00014500
+                                                                        00014600
+       FD EXCPECAS                                                      00014700
+           RECORDING MODE IS F                                          00014800
+           BLOCK CONTAINS 0 RECORDS.                                    00014900
+       01 FD-EXCPECAS       PIC X(040).                                 00015000
+                                                                        00015100
+      *----------------------------------------------------------------*00015200
+      *    I/O - ARQUIVO DE CHECKPOINT/RESTART - LRECL = 017           *00015300
+      *----------------------------------------------------------------*00015400
                                                                         00015500
-      ******************************************************************00015600
-      *              P R O G R A M A  P R I N C I P A L                *00015700
-      ******************************************************************00015800
-                                                                        00015900
-      *----------------------------------------------------------------*00016000
-       0000-PRINCIPAL                            SECTION.               00016100
-      *----------------------------------------------------------------*00016200
-                                                                        00016300
-            PERFORM 1000-INICIAR                                        00016402
-                                                                        00016502
-            PERFORM 2000-VERIFICAR-VAZIO                                00016602
-                                                                        00016702
-            PERFORM 3000-PROCESSAR                                      00016802
-                    UNTIL WRK-FS-PECAS EQUAL '10'                       00016902
-                                                                        00017002
-            PERFORM 4000-FINALIZAR.                                     00017102
-                                                                        00017200
-            STOP RUN.                                                   00017302
-                                                                        00017402
+       FD CKPT                                                          00015600
+           RECORDING MODE IS F                                          00015700
+           BLOCK CONTAINS 0 RECORDS.                                    00015800
+       01 FD-CKPT           PIC X(097).                                 00015900
+                                                                        00016000
+      *----------------------------------------------------------------*00016100
+      *    WORK - ARQUIVO DE TRABALHO PARA ORDENAR POR FORNECEDOR      *00016200
+      *----------------------------------------------------------------*00016300
+                                                                        00016400
+       SD WRK-SORTPECAS.                                                00016500
+       01 SD-SORTPECAS.                                                 00016600
+          05 SD-FORN-PECA             PIC X(20).                        00016700
+          05 SD-COD-PECA              PIC X(06).                        00016800
+          05 SD-QUANT-PECA            PIC 9(05).                        00016900
+          05 SD-QUANT-COMPRA          PIC 9(05).                        00017000
+          05 SD-CUSTO-PECA            PIC 9(05)V99.                     00017100
+          05 SD-CUSTO-TOTAL           PIC 9(07)V99.                     00017200
+          05 SD-CRITICO               PIC X(01).                        00017300
+                                                                        00017400
       *----------------------------------------------------------------*00017500
-       0000-99-FIM.                           EXIT.                     00017600
+       WORKING-STORAGE                            SECTION.              00017600
       *----------------------------------------------------------------*00017700
                                                                         00017800
-      *----------------------------------------------------------------*00018000
-      ******************************************************************00018100
-      *                       I N I C I A R                            *00018200
-      ******************************************************************00018300
-                                                                        00018400
-      *----------------------------------------------------------------*00018500
-       1000-INICIAR                           SECTION.                  00018600
-      *----------------------------------------------------------------*00018700
+      *----------------------------------------------------------------*00017900
+       01 FILLER                  PIC X(050)     VALUE                  00018000
+             '*** AREA DE VARIAVEL DE FILE STATUS ***'.                 00018100
+      *----------------------------------------------------------------*00018200
+                                                                        00018300
+       01 WRK-FS-PECAS                   PIC X(002) VALUE SPACES.       00018400
+       01 WRK-FS-PECACOMP                PIC X(002) VALUE SPACES.       00018500
+       01 WRK-FS-EXCPECAS                PIC X(002) VALUE SPACES.       00018600
+       01 WRK-FS-CKPT                    PIC X(002) VALUE SPACES.       00018700
                                                                         00018800
-           OPEN INPUT ARQPECAS                                          00018902
-                OUTPUT PECACOMP                                         00019004
-           PERFORM 1100-TESTAR-STATUS.                                  00020704
-                                                                        00020804
-      *----------------------------------------------------------------*00020900
-       1000-99-FIM.                            EXIT.                    00021000
-      *----------------------------------------------------------------*00021100
-                                                                        00022000
-                                                                        00026000
-      ******************************************************************00027000
-      *                   T E S T A R  S T A T U S                     *00028002
-      ******************************************************************00029000
-                                                                        00030000
-      *----------------------------------------------------------------*00040000
-       1100-TESTAR-STATUS                    SECTION.                   00041004
-      *----------------------------------------------------------------*00042000
-                                                                        00042104
-            PERFORM 1110-TESTAR-WRK-FS-PECAS                            00042208
-                                                                        00042304
-            PERFORM 1120-TESTAR-WRK-FS-PECACOMP.                        00042404
-                                                                        00042504
-      *----------------------------------------------------------------*00043000
-       1100-99-FIM.                            EXIT.                    00044004
-      *----------------------------------------------------------------*00045000
-                                                                        00045104
-      ******************************************************************00045204
-      *           TESTAR ARQUIVO DE ENTRADA - WRK-FS-PECAS             *00045308
-      ******************************************************************00045404
-                                                                        00045504
-      *----------------------------------------------------------------*00045604
-       1110-TESTAR-WRK-FS-PECAS           SECTION.                      00045708
-      *----------------------------------------------------------------*00045804
-                                                                        00045904
-           IF WRK-FS-PECAS NOT EQUAL ZEROS                              00046004
-              MOVE 'ERRO NO ARQUIVO ARQPECAS' TO WRK-MSG                00046108
-              PERFORM 9000-TRATAR-ERRO                                  00046211
-           END-IF.                                                      00046404
-                                                                        00047104
-      *----------------------------------------------------------------*00047204
-       1110-99-FIM.                            EXIT.                    00047304
-      *----------------------------------------------------------------*00047404
-                                                                        00047604
-      ******************************************************************00047704
-      *           TESTAR ARQUIVO DE SAIDA - WRK-FS-PECACOMP            *00047804
-      ******************************************************************00047904
-                                                                        00048004
-      *----------------------------------------------------------------*00048104
-       1120-TESTAR-WRK-FS-PECACOMP             SECTION.                 00048204
-      *----------------------------------------------------------------*00048304
-                                                                        00048404
-           IF WRK-FS-PECACOMP NOT EQUAL ZEROS                           00048504
-              MOVE 'ERRO NA ABERTURA DO PECACOMP' TO WRK-MSG            00048604
-              PERFORM 9000-TRATAR-ERRO                                  00048711
-           END-IF.                                                      00049504
-                                                                        00049604
-      *----------------------------------------------------------------*00049704
-       1120-99-FIM.                            EXIT.                    00049804
-      *----------------------------------------------------------------*00049904
-      ******************************************************************00050004
-      *                  V E R I F I C A R  V A Z I O                  *00050104
-      ******************************************************************00050204
-                                                                        00050304
-      *----------------------------------------------------------------*00050404
-       2000-VERIFICAR-VAZIO                 SECTION.                    00050504
-      *----------------------------------------------------------------*00050604
-            READ ARQPECAS              INTO WRK-ARQPECAS                00050812
-                                                                        00050912
-               IF WRK-FS-PECAS     EQUAL '10'                           00051004
-                  DISPLAY '********************************'            00051104
-                  DISPLAY '                                '            00051204
-                  DISPLAY '  ARQUIVO ARQPECAS ESTA VAZIO   '            00051304
-                  DISPLAY '    PROCESSAMENTO ENCERRADO     '            00051404
-                  DISPLAY '                                '            00051504
-                  DISPLAY '********************************'            00051604
-               END-IF.                                                  00051704
-                                                                        00051804
-      *----------------------------------------------------------------*00051904
-       2000-99-FIM.                         EXIT.                       00052004
-      *----------------------------------------------------------------*00052104
+      *----------------------------------------------------------------*00018900
+       01 FILLER                  PIC X(050)     VALUE                  00019000
+                     '*** AREA DE ACUMULADORES ***'.                    00019100
+      *----------------------------------------------------------------*00019200
+                                                                        00019300
+       01 WRK-GRAVADOS                   PIC 9(003) VALUE ZEROS.        00019400
+       01 WRK-LIDOS                      PIC 9(003) VALUE ZEROS.        00019500
+       01 WRK-EXCLUIDOS                  PIC 9(003) VALUE ZEROS.        00019600
+       01 WRK-CRITICOS                   PIC 9(003) VALUE ZEROS.        00019700
+       01 WRK-TOTAL-CUSTO                PIC 9(09)V99 VALUE ZEROS.      00019800
+                                                                        00019900
+      *----------------------------------------------------------------*00020000
+       01 FILLER                  PIC X(050)     VALUE                  00020100
+                     '*** AREA DE AUXILIARES ***'.                      00020200
+      *----------------------------------------------------------------*00020300
+                                                                        00020400
+       01 WRK-MSG                        PIC X(030) VALUE SPACES.       00020500
+       01 WRK-FIM-SORT                   PIC X(001) VALUE 'N'.          00020600
+          88 WRK-FIM-SORT-SIM                       VALUE 'S'.          00020700
+       01 WRK-CHAVE-ATUAL                PIC X(006) VALUE SPACES.       00020800
+       01 WRK-CKPT-INTERVALO             PIC 9(003) VALUE 50.           00020900
+       01 WRK-CKPT-CONTADOR              PIC 9(003) VALUE ZEROS.        00021000
+                                                                        00021100
+      ******************************************************************00021200
+      *           B O O K  A R Q U I V O  D E  E N T R A D A           *00021300
+      ******************************************************************00021400
+                                                                        00021500
+       COPY 'B#ARQE'.                                                   00021600
+                                                                        00021700
+      ******************************************************************00021800
+      *             B O O K  A R Q U I V O  D E  S A I D A             *00021900
+      ******************************************************************00022000
+                                                                        00022100
+       COPY 'B#ARQS'.                                                   00022200
+                                                                        00022300
+      ******************************************************************00022400
+      *                B O O K  D O  G R A V A L O G                  * 00022500
+      ******************************************************************00022600
+                                                                        00022700
+                                                                        00022900
+       COPY 'B#GRALOG'.                                                 00023000
+                                                                        00023100
+      ******************************************************************00023200
+      *            B O O K  D E  C H E C K P O I N T / R E S T A R T   *00023300
+      ******************************************************************00023400
+                                                                        00023500
+       COPY 'B#CKPT'.                                                   00023600
+                                                                        00023610
+       01 WRK-CKPT-AREA-R         REDEFINES  WRK-CKPT-AREA.             00023620
+          05 FILLER                     PIC X(017).                     00023625
+          05 WRK-CKPT-GRAVADOS          PIC 9(003).                     00023630
+          05 WRK-CKPT-EXCLUIDOS         PIC 9(003).                     00023640
+          05 WRK-CKPT-CRITICOS          PIC 9(003).                     00023650
+          05 WRK-CKPT-TOTAL-CUSTO       PIC 9(09)V99.                   00023660
+          05 FILLER                     PIC X(060).                     00023670
+                                                                        00023700
+      ******************************************************************00023800
+      *              B O O K  D E  P A R A M E T R O S                 *00023900
+      ******************************************************************00024000
+                                                                        00024100
+       COPY 'B#PARAM'.                                                  00024200
+                                                                        00024300
+      *================================================================*00024400
+       PROCEDURE                                 DIVISION.              00024500
+      *================================================================*00024600
+                                                                        00024700
+      ******************************************************************00024800
+      *              P R O G R A M A  P R I N C I P A L                *00024900
+      ******************************************************************00025000
+                                                                        00025100
+      *----------------------------------------------------------------*00025200
+       0000-PRINCIPAL                            SECTION.               00025300
+      *----------------------------------------------------------------*00025400
+                                                                        00025500
+            PERFORM 1000-INICIAR                                        00025600
+                                                                        00025700
+            SORT WRK-SORTPECAS                                          00025800
+                 ON ASCENDING KEY SD-FORN-PECA                          00025900
+                                  SD-COD-PECA                           00026000
+                 INPUT PROCEDURE  2000-GERAR-ORDENACAO                  00026100
+                 OUTPUT PROCEDURE 3000-PROCESSAR                        00026200
+                                                                        00026300
+            PERFORM 4000-FINALIZAR.                                     00026400
+                                                                        00026500
+            STOP RUN.                                                   00026600
+                                                                        00026700
+      *----------------------------------------------------------------*00026800
+       0000-99-FIM.                           EXIT.                     00026900
+      *----------------------------------------------------------------*00027000
+                                                                        00027100
+      ******************************************************************00027200
+      *                       I N I C I A R                            *00027300
+      ******************************************************************00027400
+                                                                        00027500
+      *----------------------------------------------------------------*00027600
+       1000-INICIAR                           SECTION.                  00027700
+      *----------------------------------------------------------------*00027800
+                                                                        00027900
+           ACCEPT WRK-PARM-PONTO-PEDIDO FROM SYSIN                      00028000
+           ACCEPT WRK-PARM-ESTOQUE-ALVO FROM SYSIN                      00028100
+                                                                        00028200
+           IF WRK-PARM-PONTO-PEDIDO NOT NUMERIC                         00028300
+              OR WRK-PARM-PONTO-PEDIDO EQUAL ZEROS                      00028400
+              MOVE 20                   TO WRK-PARM-PONTO-PEDIDO        00028500
+           END-IF                                                       00028600
+                                                                        00028700
+           IF WRK-PARM-ESTOQUE-ALVO  NOT NUMERIC                        00028800
+              OR WRK-PARM-ESTOQUE-ALVO  EQUAL ZEROS                     00028900
+              MOVE 20                   TO WRK-PARM-ESTOQUE-ALVO        00029000
+           END-IF                                                       00029100
+                                                                        00029150
+           IF WRK-PARM-ESTOQUE-ALVO  LESS WRK-PARM-PONTO-PEDIDO         00029170
+              MOVE WRK-PARM-PONTO-PEDIDO TO WRK-PARM-ESTOQUE-ALVO       00029190
+           END-IF                                                       00029195
+                                                                        00029200
+           OPEN INPUT ARQPECAS                                          00029300
+                                                                        00029320
+           PERFORM 1150-ABRIR-SAIDAS                                    00029340
+                                                                        00029360
+           PERFORM 1100-TESTAR-STATUS                                   00029600
+                                                                        00029700
+           PERFORM 1200-LER-CHECKPOINT.                                 00029800
+                                                                        00029900
+      *----------------------------------------------------------------*00030000
+       1000-99-FIM.                            EXIT.                    00030100
+      *----------------------------------------------------------------*00030200
+                                                                        00030300
+      ******************************************************************00030400
+      *                   T E S T A R  S T A T U S                     *00030500
+      ******************************************************************00030600
+                                                                        00030700
+      *----------------------------------------------------------------*00030800
+       1100-TESTAR-STATUS                    SECTION.                   00030900
+      *----------------------------------------------------------------*00031000
+                                                                        00031100
+            PERFORM 1110-TESTAR-WRK-FS-PECAS                            00031200
+                                                                        00031300
+            PERFORM 1120-TESTAR-WRK-FS-PECACOMP                         00031400
+                                                                        00031500
+            PERFORM 1130-TESTAR-WRK-FS-EXCPECAS                         00031600
+                                                                        00031700
+            PERFORM 1140-TESTAR-WRK-FS-CKPT.                            00031800
+                                                                        00031900
+      *----------------------------------------------------------------*00032000
+       1100-99-FIM.                            EXIT.                    00032100
+      *----------------------------------------------------------------*00032200
+                                                                        00032300
+      ******************************************************************00032400
+      *           TESTAR ARQUIVO DE ENTRADA - WRK-FS-PECAS             *00032500
+      ******************************************************************00032600
+                                                                        00032700
+      *----------------------------------------------------------------*00032800
+       1110-TESTAR-WRK-FS-PECAS           SECTION.                      00032900
+      *----------------------------------------------------------------*00033000
+                                                                        00033100
+           IF WRK-FS-PECAS NOT EQUAL ZEROS                              00033200
+              MOVE 'ERRO NO ARQUIVO ARQPECAS' TO WRK-MSG                00033300
+              MOVE WRK-FS-PECAS              TO WRK-STATUS              00033350
+              PERFORM 9000-TRATAR-ERRO                                  00033400
+           END-IF.                                                      00033500
+                                                                        00033600
+      *----------------------------------------------------------------*00033700
+       1110-99-FIM.                            EXIT.                    00033800
+      *----------------------------------------------------------------*00033900
+                                                                        00034000
+      ******************************************************************00034100
+      *           TESTAR ARQUIVO DE SAIDA - WRK-FS-PECACOMP            *00034200
+      ******************************************************************00034300
+                                                                        00034400
+      *----------------------------------------------------------------*00034500
+       1120-TESTAR-WRK-FS-PECACOMP             SECTION.                 00034600
+      *----------------------------------------------------------------*00034700
+                                                                        00034800
+           IF WRK-FS-PECACOMP NOT EQUAL ZEROS                           00034900
+              MOVE 'ERRO NA ABERTURA DO PECACOMP' TO WRK-MSG            00035000
+              MOVE WRK-FS-PECACOMP           TO WRK-STATUS              00035050
+              PERFORM 9000-TRATAR-ERRO                                  00035100
+           END-IF.                                                      00035200
+                                                                        00035300
+      *----------------------------------------------------------------*00035400
+       1120-99-FIM.                            EXIT.                    00035500
+      *----------------------------------------------------------------*00035600
+                                                                        00035700
+      ******************************************************************00035800
+      *           TESTAR ARQUIVO DE SAIDA - WRK-FS-EXCPECAS            *00035900
+      ******************************************************************00036000
+                                                                        00036100
+      *----------------------------------------------------------------*00036200
+       1130-TESTAR-WRK-FS-EXCPECAS             SECTION.                 00036300
+      *----------------------------------------------------------------*00036400
+                                                                        00036500
+           IF WRK-FS-EXCPECAS NOT EQUAL ZEROS                           00036600
+              MOVE 'ERRO NO ARQUIVO EXCPECAS' TO WRK-MSG                00036700
+              MOVE WRK-FS-EXCPECAS           TO WRK-STATUS              00036750
+              PERFORM 9000-TRATAR-ERRO                                  00036800
+           END-IF.                                                      00036900
+                                                                        00037000
+      *----------------------------------------------------------------*00037100
+       1130-99-FIM.                            EXIT.                    00037200
+      *----------------------------------------------------------------*00037300
+                                                                        00037400
+      ******************************************************************00037500
+      *              TESTAR ARQUIVO DE I/O - WRK-FS-CKPT               *00037600
+      ******************************************************************00037700
+                                                                        00037800
+      *----------------------------------------------------------------*00037900
+       1140-TESTAR-WRK-FS-CKPT                 SECTION.                 00038000
+      *----------------------------------------------------------------*00038100
+                                                                        00038200
+           IF WRK-FS-CKPT NOT EQUAL ZEROS                               00038300
+              MOVE 'ERRO NO ARQUIVO CKPT' TO WRK-MSG                    00038400
+              MOVE WRK-FS-CKPT               TO WRK-STATUS              00038450
+              PERFORM 9000-TRATAR-ERRO                                  00038500
+           END-IF.                                                      00038600
+                                                                        00038700
+      *----------------------------------------------------------------*00038800
+       1140-99-FIM.                            EXIT.                    00038900
+      *----------------------------------------------------------------*00039000
+                                                                        00039100
+      ******************************************************************00039110
+      *                  A B R I R   S A I D A S                       *00039120
+      ******************************************************************00039130
+                                                                        00039140
+      *----------------------------------------------------------------*00039150
+       1150-ABRIR-SAIDAS                       SECTION.                 00039160
+      *----------------------------------------------------------------*00039170
+                                                                        00039180
+           OPEN EXTEND PECACOMP.                                        00039190
+                                                                        00039200
+           IF WRK-FS-PECACOMP EQUAL '35'                                00039210
+              CLOSE PECACOMP                                            00039220
+              OPEN OUTPUT PECACOMP                                      00039230
+           END-IF.                                                      00039240
+                                                                        00039250
+           OPEN EXTEND EXCPECAS.                                        00039260
+                                                                        00039270
+           IF WRK-FS-EXCPECAS EQUAL '35'                                00039280
+              CLOSE EXCPECAS                                            00039290
+              OPEN OUTPUT EXCPECAS                                      00039300
+           END-IF.                                                      00039310
+                                                                        00039320
+      *----------------------------------------------------------------*00039330
+       1150-99-FIM.                             EXIT.                   00039340
+      *----------------------------------------------------------------*00039350
+                                                                        00039360
+      ******************************************************************00039200
+      *               L E R   C H E C K P O I N T                      *00039300
+      ******************************************************************00039400
+                                                                        00039500
+      *----------------------------------------------------------------*00039600
+       1200-LER-CHECKPOINT                   SECTION.                   00039700
+      *----------------------------------------------------------------*00039800
+                                                                        00039900
+           OPEN INPUT CKPT                                              00040000
+                                                                        00040100
+           IF WRK-FS-CKPT EQUAL ZEROS                                   00040200
+              READ CKPT            INTO WRK-CKPT-AREA                   00040300
+              CLOSE CKPT                                                00040400
+              IF WRK-CKPT-QTD-LIDOS GREATER ZEROS                       00040500
+                 MOVE WRK-CKPT-QTD-LIDOS TO WRK-LIDOS                   00040600
+                 MOVE WRK-CKPT-GRAVADOS     TO WRK-GRAVADOS             00040610
+                 MOVE WRK-CKPT-EXCLUIDOS    TO WRK-EXCLUIDOS            00040620
+                 MOVE WRK-CKPT-CRITICOS     TO WRK-CRITICOS             00040630
+                 MOVE WRK-CKPT-TOTAL-CUSTO  TO WRK-TOTAL-CUSTO          00040640
+                 PERFORM 1210-AVANCAR-CHECKPOINT                        00040700
+              END-IF                                                    00040800
+           ELSE                                                         00040900
+              CLOSE CKPT                                                00041000
+           END-IF.                                                      00041100
+                                                                        00041200
+      *----------------------------------------------------------------*00041300
+       1200-99-FIM.                           EXIT.                     00041400
+      *----------------------------------------------------------------*00041500
+                                                                        00041600
+      *----------------------------------------------------------------*00041700
+       1210-AVANCAR-CHECKPOINT               SECTION.                   00041800
+      *----------------------------------------------------------------*00041900
+                                                                        00042000
+           PERFORM 1220-LER-SEM-CONTAR                                  00042100
+                   UNTIL WRK-FS-PECAS EQUAL '10'                        00042200
+                      OR WRK-CHAVE-ATUAL EQUAL WRK-CKPT-CHAVE.          00042300
+                                                                        00042400
+      *----------------------------------------------------------------*00042500
+       1210-99-FIM.                           EXIT.                     00042600
+      *----------------------------------------------------------------*00042700
+                                                                        00042800
+      *----------------------------------------------------------------*00042900
+       1220-LER-SEM-CONTAR                   SECTION.                   00043000
+      *----------------------------------------------------------------*00043100
+                                                                        00043200
+           READ ARQPECAS             INTO WRK-ARQPECAS                  00043300
+                                                                        00043400
+           IF WRK-FS-PECAS EQUAL '10'                                   00043500
+              GO                  TO 1220-99-FIM                        00043600
+           END-IF                                                       00043700
+                                                                        00043800
+           PERFORM 1110-TESTAR-WRK-FS-PECAS                             00043900
+                                                                        00044000
+           MOVE FD-COD-PECA         TO WRK-CHAVE-ATUAL.                 00044100
+                                                                        00044200
+      *----------------------------------------------------------------*00044300
+       1220-99-FIM.                           EXIT.                     00044400
+      *----------------------------------------------------------------*00044500
+                                                                        00044600
+      ******************************************************************00044700
+      *              G E R A R   O R D E N A C A O                     *00044800
+      ******************************************************************00044900
+                                                                        00045000
+      *----------------------------------------------------------------*00045100
+       2000-GERAR-ORDENACAO                 SECTION.                    00045200
+      *----------------------------------------------------------------*00045300
+                                                                        00045400
+            PERFORM 2100-LEITURA                                        00045500
+                                                                        00045600
+            PERFORM 2200-VALIDAR-E-CALCULAR                             00045700
+                    UNTIL WRK-FS-PECAS EQUAL '10'.                      00045800
+                                                                        00045900
+      *----------------------------------------------------------------*00046000
+       2000-99-FIM.                         EXIT.                       00046100
+      *----------------------------------------------------------------*00046200
+                                                                        00046300
+      *----------------------------------------------------------------*00046400
+       2100-LEITURA                         SECTION.                    00046500
+      *----------------------------------------------------------------*00046600
+                                                                        00046700
+            READ ARQPECAS              INTO WRK-ARQPECAS                00046800
+                                                                        00046900
+               IF WRK-FS-PECAS     EQUAL '10'                           00047000
+                  GO                TO 2100-99-FIM                      00047100
+               END-IF                                                   00047200
+                                                                        00047300
+               PERFORM 1110-TESTAR-WRK-FS-PECAS                         00047400
+               MOVE FD-COD-PECA     TO WRK-CHAVE-ATUAL                  00047500
+               ADD 1                TO WRK-LIDOS.                       00047600
+                                                                        00047700
+      *----------------------------------------------------------------*00047800
+       2100-99-FIM.                         EXIT.                       00047900
+      *----------------------------------------------------------------*00048000
+                                                                        00048100
+      *----------------------------------------------------------------*00048200
+       2200-VALIDAR-E-CALCULAR              SECTION.                    00048300
+      *----------------------------------------------------------------*00048400
+                                                                        00048500
+            IF FD-QUANT-PECA           NOT NUMERIC                      00048600
+               PERFORM 2300-GRAVAR-EXCECAO                              00048700
+            ELSE                                                        00048800
+               IF FD-QUANT-PECA        LESS WRK-PARM-PONTO-PEDIDO       00048900
+                  COMPUTE SD-QUANT-COMPRA =                             00049000
+                          WRK-PARM-ESTOQUE-ALVO - FD-QUANT-PECA         00049100
+                  COMPUTE SD-CUSTO-TOTAL ROUNDED =                      00049200
+                          SD-QUANT-COMPRA * FD-CUSTO-PECA               00049300
+                  MOVE FD-COD-PECA     TO SD-COD-PECA                   00049400
+                  MOVE FD-FORN-PECA    TO SD-FORN-PECA                  00049500
+                  MOVE FD-QUANT-PECA   TO SD-QUANT-PECA                 00049600
+                  MOVE FD-CUSTO-PECA   TO SD-CUSTO-PECA                 00049700
+                  MOVE 'N'             TO SD-CRITICO                    00049800
+                  IF FD-QUANT-PECA     EQUAL ZEROS                      00049900
+                     MOVE 'S'          TO SD-CRITICO                    00050000
+                     ADD 1             TO WRK-CRITICOS                  00050100
+                  END-IF                                                00050200
+                  RELEASE SD-SORTPECAS                                  00050300
+               END-IF                                                   00050400
+            END-IF                                                      00050500
+                                                                        00050600
+            ADD 1                      TO WRK-CKPT-CONTADOR             00050700
+            IF WRK-CKPT-CONTADOR       GREATER OR EQUAL                 00050800
+               WRK-CKPT-INTERVALO                                       00050900
+               PERFORM 4050-GRAVAR-CHECKPOINT                           00051000
+            END-IF                                                      00051100
+                                                                        00051200
+            PERFORM 2100-LEITURA.                                       00051300
+                                                                        00051400
+      *----------------------------------------------------------------*00051500
+       2200-99-FIM.                         EXIT.                       00051600
+      *----------------------------------------------------------------*00051700
+                                                                        00051800
+      *----------------------------------------------------------------*00051900
+       2300-GRAVAR-EXCECAO                  SECTION.                    00052000
+      *----------------------------------------------------------------*00052100
                                                                         00052200
-      ******************************************************************00052300
-      *                     P R O C E S S A R                          *00052404
-      ******************************************************************00052500
-                                                                        00052600
-      *----------------------------------------------------------------*00052700
-       3000-PROCESSAR                        SECTION.                   00052804
-      *----------------------------------------------------------------*00052900
-                                                                        00053006
-            IF WRK-FS-PECAS            EQUAL '10'                       00053208
-               GO                         TO 3000-99-FIM                00053306
-            END-IF                                                      00053406
-                                                                        00053506
-            PERFORM 1100-TESTAR-STATUS                                  00053606
-            ADD 1                         TO WRK-LIDOS                  00053706
-                                                                        00053806
-            IF WRK-QUANT-PECA          LESS THAN 20                     00053906
-               COMPUTE WRK-QUANT-COMPRA = 20 - WRK-QUANT-PECA           00054006
-               MOVE WRK-COD-PECA       TO WRK-COD-PECA-S                00054106
-               MOVE WRK-FORN-PECA      TO WRK-FORN-PECA-S               00054210
-               WRITE FD-PECACOMP       FROM WRK-PECACOMP                00054306
-               ADD 1                   TO WRK-GRAVADOS                  00054406
-            END-IF                                                      00054512
-                                                                        00054606
-            READ ARQPECAS              INTO WRK-ARQPECAS.               00054712
-      *----------------------------------------------------------------*00054800
-       3000-99-FIM.                           EXIT.                     00054900
-      *----------------------------------------------------------------*00055000
-      *----------------------------------------------------------------*00055100
-      ******************************************************************00055204
-      *                     F I N A L I Z A R                          *00055306
-      ******************************************************************00055404
+            MOVE FD-COD-PECA           TO WRK-EXC-COD-PECA              00052300
+            MOVE FD-FORN-PECA          TO WRK-EXC-FORN-PECA             00052400
+            MOVE FD-QUANT-PECA         TO WRK-EXC-QUANT-PECA            00052500
+            WRITE FD-EXCPECAS          FROM WRK-EXCPECAS                00052600
+            PERFORM 1130-TESTAR-WRK-FS-EXCPECAS                         00052700
+            ADD 1                      TO WRK-EXCLUIDOS                 00052800
+            MOVE 'A'                   TO WRK-SEVERIDADE                00052900
+            MOVE 'FR05EX01'            TO WRK-PROGRAMA                  00053000
+            MOVE '2300  '              TO WRK-SECAO                     00053100
+            MOVE 'QUANTIDADE EM ESTOQUE INVALIDA' TO WRK-MENSAGEM       00053200
+            MOVE FD-COD-PECA           TO WRK-STATUS                    00053300
+            CALL 'GRAVALOG'            USING WRK-LOG.                   00053400
+                                                                        00053500
+      *----------------------------------------------------------------*00053600
+       2300-99-FIM.                         EXIT.                       00053700
+      *----------------------------------------------------------------*00053800
+                                                                        00053900
+      ******************************************************************00054000
+      *                     P R O C E S S A R                          *00054100
+      ******************************************************************00054200
+                                                                        00054300
+      *----------------------------------------------------------------*00054400
+       3000-PROCESSAR                        SECTION.                   00054500
+      *----------------------------------------------------------------*00054600
+                                                                        00054700
+            PERFORM 3100-RETORNAR                                       00054800
+                                                                        00054900
+            PERFORM 3200-GRAVAR-DETALHE                                 00055000
+                    UNTIL WRK-FIM-SORT-SIM.                             00055100
+                                                                        00055200
+      *----------------------------------------------------------------*00055300
+       3000-99-FIM.                           EXIT.                     00055400
       *----------------------------------------------------------------*00055500
-       4000-FINALIZAR                        SECTION.                   00055606
+                                                                        00055600
       *----------------------------------------------------------------*00055700
-            IF WRK-LIDOS      GREATER ZEROS                             00055806
-               PERFORM 4100-TOTAIS-LIDOS                                00055906
-            END-IF                                                      00056006
-                                                                        00056106
-            CLOSE ARQPECAS                                              00056206
-                  PECACOMP                                              00056306
-            IF WRK-FS-PECAS           NOT EQUAL ZEROS                   00056408
-               MOVE 'ERRO NO FECHAMENTO ARQPECAS' TO WRK-MSG            00056506
-               PERFORM 9000-TRATAR-ERRO                                 00056606
-               GO                                 TO 4000-99-FIM        00056706
-            END-IF                                                      00056806
-                                                                        00056906
-            IF WRK-FS-PECACOMP        NOT EQUAL ZEROS                   00057006
-               MOVE 'ERRO NO FECHAMENTO PECACOMP' TO WRK-MSG            00057106
-               PERFORM 9000-TRATAR-ERRO                                 00057206
-            END-IF.                                                     00057306
-      *----------------------------------------------------------------*00057400
-       4000-99-FIM.                           EXIT.                     00057500
-      *----------------------------------------------------------------*00057600
-                                                                        00057704
-      ******************************************************************00057806
-      *                    T O T A I S  L I D O S                      *00057906
-      ******************************************************************00058006
-      *----------------------------------------------------------------*00058106
-       4100-TOTAIS-LIDOS                     SECTION.                   00058206
-      *----------------------------------------------------------------*00058306
-                                                                        00058406
-                  DISPLAY '********************************'            00058506
-                  DISPLAY '                                '            00058606
-                  DISPLAY '  LIDOS   :  ' WRK-LIDOS                     00058706
-                  DISPLAY '  GRAVADOS:  ' WRK-GRAVADOS                  00058806
-                  DISPLAY '                                '            00058906
-                  DISPLAY '********************************'.           00059007
-                                                                        00059106
-      *----------------------------------------------------------------*00059206
-       4100-99-FIM.                           EXIT.                     00059306
-      *----------------------------------------------------------------*00059406
-      ******************************************************************00059504
-      *                   T R A T A R  E R R O                         *00059611
-      ******************************************************************00059704
-                                                                        00059804
-       9000-TRATAR-ERRO                     SECTION.                    00059911
-      *----------------------------------------------------------------*00060000
-                  CALL WRK-GRALOG          USING WRK-LOG.               00060113
-                  GOBACK.                                               00060806
-      *----------------------------------------------------------------*00060900
-       9000-99-FIM.                           EXIT.                     00061000
-      *----------------------------------------------------------------*00070000
+       3100-RETORNAR                         SECTION.                   00055800
+      *----------------------------------------------------------------*00055900
+                                                                        00056000
+            RETURN WRK-SORTPECAS                                        00056100
+                   AT END MOVE 'S'     TO WRK-FIM-SORT.                 00056200
+                                                                        00056300
+      *----------------------------------------------------------------*00056400
+       3100-99-FIM.                           EXIT.                     00056500
+      *----------------------------------------------------------------*00056600
+                                                                        00056700
+      *----------------------------------------------------------------*00056800
+       3200-GRAVAR-DETALHE                    SECTION.                  00056900
+      *----------------------------------------------------------------*00057000
+                                                                        00057100
+            MOVE SD-FORN-PECA          TO WRK-FORN-PECA-S               00057200
+            MOVE SD-COD-PECA           TO WRK-COD-PECA-S                00057300
+            MOVE SD-QUANT-COMPRA       TO WRK-QUANT-COMPRA-S            00057400
+            MOVE SD-CUSTO-TOTAL        TO WRK-CUSTO-TOTAL-S             00057500
+            MOVE SD-CRITICO            TO WRK-CRITICO-S                 00057600
+            WRITE FD-PECACOMP          FROM WRK-PECACOMP                00057700
+            PERFORM 1120-TESTAR-WRK-FS-PECACOMP                         00057800
+            ADD 1                      TO WRK-GRAVADOS                  00057900
+            ADD SD-CUSTO-TOTAL         TO WRK-TOTAL-CUSTO               00058000
+                                                                        00058100
+            PERFORM 3100-RETORNAR.                                      00058200
+                                                                        00058300
+      *----------------------------------------------------------------*00058400
+       3200-99-FIM.                           EXIT.                     00058500
+      *----------------------------------------------------------------*00058600
+                                                                        00058700
+      ******************************************************************00058800
+      *                     F I N A L I Z A R                          *00058900
+      ******************************************************************00059000
+      *----------------------------------------------------------------*00059100
+       4000-FINALIZAR                        SECTION.                   00059200
+      *----------------------------------------------------------------*00059300
+            IF WRK-LIDOS      GREATER ZEROS                             00059400
+               PERFORM 4050-GRAVAR-CHECKPOINT                           00059500
+               PERFORM 4100-TOTAIS-LIDOS                                00059600
+            END-IF                                                      00059700
+                                                                        00059800
+            CLOSE ARQPECAS                                              00059900
+                  PECACOMP                                              00060000
+                  EXCPECAS                                              00060100
+            IF WRK-FS-PECAS           NOT EQUAL ZEROS                   00060200
+               MOVE 'ERRO NO FECHAMENTO ARQPECAS' TO WRK-MSG            00060300
+               MOVE WRK-FS-PECAS                  TO WRK-STATUS         00060350
+               PERFORM 9000-TRATAR-ERRO                                 00060400
+               GO                                 TO 4000-99-FIM        00060500
+            END-IF                                                      00060600
+                                                                        00060700
+            IF WRK-FS-PECACOMP        NOT EQUAL ZEROS                   00060800
+               MOVE 'ERRO NO FECHAMENTO PECACOMP' TO WRK-MSG            00060900
+               MOVE WRK-FS-PECACOMP               TO WRK-STATUS         00060950
+               PERFORM 9000-TRATAR-ERRO                                 00061000
+               GO                                 TO 4000-99-FIM        00061100
+            END-IF                                                      00061200
+                                                                        00061300
+            IF WRK-FS-EXCPECAS        NOT EQUAL ZEROS                   00061400
+               MOVE 'ERRO NO FECHAMENTO EXCPECAS' TO WRK-MSG            00061500
+               MOVE WRK-FS-EXCPECAS               TO WRK-STATUS         00061550
+               PERFORM 9000-TRATAR-ERRO                                 00061600
+            END-IF.                                                     00061700
+      *----------------------------------------------------------------*00061800
+       4000-99-FIM.                           EXIT.                     00061900
+      *----------------------------------------------------------------*00062000
+                                                                        00062100
+      ******************************************************************00062200
+      *          G R A V A R   C H E C K P O I N T                     *00062300
+      ******************************************************************00062400
+      *----------------------------------------------------------------*00062500
+       4050-GRAVAR-CHECKPOINT                SECTION.                   00062600
+      *----------------------------------------------------------------*00062700
+                                                                        00062800
+               OPEN OUTPUT CKPT                                         00062900
+               MOVE WRK-LIDOS            TO WRK-CKPT-QTD-LIDOS          00063000
+               MOVE WRK-CHAVE-ATUAL      TO WRK-CKPT-CHAVE              00063100
+               MOVE WRK-GRAVADOS         TO WRK-CKPT-GRAVADOS           00063110
+               MOVE WRK-EXCLUIDOS        TO WRK-CKPT-EXCLUIDOS          00063120
+               MOVE WRK-CRITICOS         TO WRK-CKPT-CRITICOS           00063130
+               MOVE WRK-TOTAL-CUSTO      TO WRK-CKPT-TOTAL-CUSTO        00063140
+               WRITE FD-CKPT             FROM WRK-CKPT-AREA             00063200
+               PERFORM 1140-TESTAR-WRK-FS-CKPT                          00063300
+               CLOSE CKPT                                               00063400
+               MOVE ZEROS                TO WRK-CKPT-CONTADOR.          00063500
+                                                                        00063600
+      *----------------------------------------------------------------*00063700
+       4050-99-FIM.                           EXIT.                     00063800
+      *----------------------------------------------------------------*00063900
+                                                                        00064000
+      ******************************************************************00064100
+      *                    T O T A I S  L I D O S                      *00064200
+      ******************************************************************00064300
+      *----------------------------------------------------------------*00064400
+       4100-TOTAIS-LIDOS                     SECTION.                   00064500
+      *----------------------------------------------------------------*00064600
+                                                                        00064700
+                  DISPLAY '********************************'            00064800
+                  DISPLAY '                                '            00064900
+                  DISPLAY '  LIDOS       :  ' WRK-LIDOS                 00065000
+                  DISPLAY '  GRAVADOS    :  ' WRK-GRAVADOS              00065100
+                  DISPLAY '  EXCLUIDOS   :  ' WRK-EXCLUIDOS             00065200
+                  DISPLAY '  CRITICOS    :  ' WRK-CRITICOS              00065300
+                  DISPLAY '  CUSTO TOTAL :  ' WRK-TOTAL-CUSTO           00065400
+                  DISPLAY '                                '            00065500
+                  DISPLAY '********************************'.           00065600
+                                                                        00065700
+      *----------------------------------------------------------------*00065800
+       4100-99-FIM.                           EXIT.                     00065900
+      *----------------------------------------------------------------*00066000
+      ******************************************************************00066100
+      *                   T R A T A R  E R R O                         *00066200
+      ******************************************************************00066300
+                                                                        00066400
+       9000-TRATAR-ERRO                     SECTION.                    00066500
+      *----------------------------------------------------------------*00066600
+                  DISPLAY '********************************'            00066700
+                  DISPLAY '                                '            00066800
+                  DISPLAY '  ERRO: ' WRK-MSG                            00066900
+                  DISPLAY '                                '            00067000
+                  DISPLAY '********************************'            00067100
+                  MOVE 'F'                TO WRK-SEVERIDADE             00067200
+                  MOVE 'FR05EX01'         TO WRK-PROGRAMA               00067300
+                  MOVE '9000  '           TO WRK-SECAO                  00067400
+                  MOVE WRK-MSG            TO WRK-MENSAGEM               00067500
+                  CALL 'GRAVALOG'         USING WRK-LOG                 00067700
+                  MOVE 16                 TO RETURN-CODE                00067800
+                  GOBACK.                                               00067900
+      *----------------------------------------------------------------*00068000
+       9000-99-FIM.                           EXIT.                     00068100
+      *----------------------------------------------------------------*00068200
