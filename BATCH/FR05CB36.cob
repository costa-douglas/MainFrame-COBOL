@@ -1,325 +1,639 @@
       *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05CB36.                                           00002300
-                                                                        00002400
-      *================================================================*00002500
-      *                         F O U R S Y S                          *00002600
-      *================================================================*00002700
-      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00002800
-      *    EMPRESA  : FOURSYS                                          *00002900
-      *    INSTRUTOR: IVAN PETRUCCI                                    *00003000
-      *    DATA     : 10/05/2022                                       *00004002
-      *----------------------------------------------------------------*00004100
-      *    OBJETIVO : 1 - LER ARQUIVO CLIENTES AT? EOF                 *00004202
-      *               2 - GRAVAR NO ARQUIVO RELAT TODOS OS REGISTROS   *00004302
-      *               3 - SOMAR TODOS OS SALDOS E MOSTRAR NO RESUMO    *00004402
-      *                   DA SYSOUT                                    *00004502
-      *               4 - A CADA 05 REGISTROS PULAR 1 PAGINA           *00004602
-      *               5 - MOSTRAR LIDOS E GRAVADOS NA SYSOUT           *00004702
-      *----------------------------------------------------------------*00004800
-      *    BOOKS    :                                                  *00004900
-      *               B#CLIENT - BOOK DE ENTRADA                       *00005002
-      *               B#RELAT  - BOOK DE SAIDA.                        *00005102
-      *================================================================*00005200
-                                                                        00005300
-      *================================================================*00005400
-       ENVIRONMENT                                DIVISION.             00005500
-      *================================================================*00005600
-                                                                        00005700
-      *----------------------------------------------------------------*00005800
-       CONFIGURATION                              SECTION.              00005900
-      *----------------------------------------------------------------*00006000
-                                                                        00006100
-       SPECIAL-NAMES.                                                   00006200
-           DECIMAL-POINT IS COMMA.                                      00006300
-                                                                        00006400
-      *----------------------------------------------------------------*00006500
-      *----------------------------------------------------------------*00006600
-       INPUT-OUTPUT                               SECTION.              00006700
-      *----------------------------------------------------------------*00006800
-                                                                        00006900
-       FILE-CONTROL.                                                    00007000
-             SELECT CLIENT  ASSIGN     TO JCLCLIEN                      00007123
-                    FILE STATUS     IS WRK-FS-CLIENTES.                 00007204
-                                                                        00007300
-             SELECT RELAT   ASSIGN     TO JCLRELAT                      00007406
-                    FILE STATUS     IS WRK-FS-RELATORIO.                00007504
-      *================================================================*00007600
-       DATA                                      DIVISION.              00007700
-      *================================================================*00007800
-                                                                        00007900
-      *----------------------------------------------------------------*00008000
-       FILE                                      SECTION.               00008100
-      *----------------------------------------------------------------*00008200
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05CB36.                                           00001400
+                                                                        00001500
+      *================================================================*00001600
+      *                         F O U R S Y S                          *00001700
+      *================================================================*00001800
+      *    AUTOR    : DOUGLAS PEREIRA DA COSTA                         *00001900
+      *    EMPRESA  : FOURSYS                                          *00002000
+      *    INSTRUTOR: IVAN PETRUCCI                                    *00002100
+      *    DATA     : 10/05/2022                                       *00002200
+      *----------------------------------------------------------------*00002300
+      *    OBJETIVO : 1 - LER ARQUIVO CLIENTES AT? EOF                 *00002400
+      *               2 - GRAVAR NO ARQUIVO RELAT TODOS OS REGISTROS   *00002500
+      *               3 - SOMAR TODOS OS SALDOS E MOSTRAR NO RESUMO    *00002600
+      *                   DA SYSOUT                                    *00002700
+      *               4 - A CADA WRK-PARM-QTDE-LINHAS REGISTROS PULAR  *00002800
+      *                   1 PAGINA (PARAMETRO VIA SYSIN, DEFAULT = 05) *00002900
+      *               5 - MOSTRAR LIDOS E GRAVADOS NA SYSOUT           *00003000
+      *               6 - SUBTOTAL DE SALDO POR AGENCIA                *00003100
+      *               7 - DESVIAR SALDOS NAO POSITIVOS PARA UMA        *00003200
+      *                   LISTAGEM DE EXCECOES (EXCSALDO)              *00003300
+      *               8 - CHECKPOINT/RESTART A CADA WRK-CKPT-INTERVALO *00003400
+      *                   REGISTROS LIDOS                              *00003500
+      *----------------------------------------------------------------*00003600
+      *    ARQUIVOS :                                                  *00003700
+      *    DDNAME          I/O                                         *00003800
+      *    JCLCLIEN         I    CLIENTES                              *00003900
+      *    JCLRELAT         O    RELATORIO                             *00004000
+      *    JCLEXCSD         O    EXCECOES DE SALDO NAO POSITIVO        *00004100
+      *    JCLCKPT         I/O   CHECKPOINT/RESTART                    *00004200
+      *----------------------------------------------------------------*00004300
+      *    BOOKS    :                                                  *00004400
+      *               B#CLIENT - BOOK DE ENTRADA                       *00004500
+      *               B#RELAT  - BOOK DE SAIDA                         *00004600
+      *               B#CKPT   - BOOK DE CHECKPOINT/RESTART            *00004700
+      *               B#GRALOG - BOOK DE TRATAMENTO DE ERROS           *00004800
+      *               B#PARAM  - BOOK DE PARAMETROS VIA SYSIN          *00004900
+      *----------------------------------------------------------------*00005000
+      *    MODULOS  :    GRAVALOG - TRATAMENTO DE ERROS                *00005100
+      *----------------------------------------------------------------*00005200
+      *    PARAMETROS (VIA SYSIN):                                     *00005300
+      *      WRK-PARM-QTDE-LINHAS (9(02)) - QTDE DE LINHAS POR PAGINA  *00005400
+      *      ANTES DE PULAR PAGINA. SE EM BRANCO OU ZERO, ASSUME 05.   *00005500
+      *----------------------------------------------------------------*00005600
+      *    HISTORICO DE ALTERACOES:                                    *00005700
+      *      DATA        RESP.    DESCRICAO                            *00005800
+      *      10/05/2022  DPC      VERSAO ORIGINAL                      *00005900
+      *      09/08/2026  DPC      CORRIGIDA A AUSENCIA DE LEITURA DO   *00006000
+      *                           PROXIMO REGISTRO EM 3000-PROCESSAR   *00006100
+      *                           (LACO INFINITO); CORRIGIDA A SINTAXE *00006200
+      *                           MOVE ... FROM (INVERTIDA) E O NOME   *00006300
+      *                           DA SECAO 3300; INCLUIDO O TOTAL DE   *00006400
+      *                           SALDO NO RESUMO; SUBTOTAL POR        *00006500
+      *                           AGENCIA; PAGINACAO PARAMETRIZADA VIA *00006600
+      *                           SYSIN; LISTAGEM DE EXCECOES PARA     *00006700
+      *                           SALDO NAO POSITIVO; CHECKPOINT/      *00006800
+      *                           RESTART VIA ARQUIVO JCLCKPT; ROTA DE *00006900
+      *                           ERROS LIGADA AO GRAVALOG             *00007000
+      *      09/08/2026  DPC      ERRO FATAL AGORA DEVOLVE RETURN-CODE  00007100
+      *                           16, PERMITINDO ENCADEAMENTO EM JCL   *00007200
+      *      09/08/2026  DPC      WRK-PARM-QTDE-LINHAS PASSA A SER     *00007300
+      *                           DECLARADO NO COPYBOOK COMPARTILHADO  *00007400
+      *                           B#PARAM, EM VEZ DE 01 SOLTO NA       *00007500
+      *                           WORKING                              *00007600
+      *================================================================*00007700
+                                                                        00007800
+      *================================================================*00007900
+       ENVIRONMENT                                DIVISION.             00008000
+      *================================================================*00008100
+                                                                        00008200
       *----------------------------------------------------------------*00008300
-      *    INPUT - DADOS DO ARQUIVO DE ENTRADA (CLIENTES)              *00008421
-      *                           - LRECL = 037                        *00008503
-      *----------------------------------------------------------------*00008600
-                                                                        00008700
-       FD CLIENT                                                        00008822
-           RECORDING MODE IS F                                          00008900
-           BLOCK CONTAINS 0 RECORDS.                                    00009000
-       01 FD-CLIENTES       PIC X(037).                                 00009104
-                                                                        00009200
+       CONFIGURATION                              SECTION.              00008400
+      *----------------------------------------------------------------*00008500
+                                                                        00008600
+       SPECIAL-NAMES.                                                   00008700
+           DECIMAL-POINT IS COMMA.                                      00008800
+                                                                        00008900
+      *----------------------------------------------------------------*00009000
+      *----------------------------------------------------------------*00009100
+       INPUT-OUTPUT                               SECTION.              00009200
       *----------------------------------------------------------------*00009300
-      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA  (RELAT)                 *00009403
-      *                           - LRECL = 070                        *00009503
-      *----------------------------------------------------------------*00009600
-                                                                        00009700
-       FD RELAT                                                         00009822
-           RECORDING MODE IS F                                          00009900
-           BLOCK CONTAINS 0 RECORDS.                                    00010000
-       01 FD-RELAT               PIC X(070).                            00011028
-                                                                        00011100
-      *----------------------------------------------------------------*00011200
-       WORKING-STORAGE                            SECTION.              00011300
+                                                                        00009400
+       FILE-CONTROL.                                                    00009500
+             SELECT CLIENT  ASSIGN     TO JCLCLIEN                      00009600
+                    FILE STATUS     IS WRK-FS-CLIENTES.                 00009700
+                                                                        00009800
+             SELECT RELAT   ASSIGN     TO JCLRELAT                      00009900
+                    FILE STATUS     IS WRK-FS-RELATORIO.                00010000
+                                                                        00010100
+             SELECT EXCSALDO ASSIGN    TO JCLEXCSD                      00010200
+                    FILE STATUS     IS WRK-FS-EXCSALDO.                 00010300
+                                                                        00010400
+             SELECT CKPT    ASSIGN     TO JCLCKPT                       00010500
+                    FILE STATUS     IS WRK-FS-CKPT.                     00010600
+      *================================================================*00010700
+       DATA                                      DIVISION.              00010800
+      *================================================================*00010900
+                                                                        00011000
+      *----------------------------------------------------------------*00011100
+       FILE                                      SECTION.               00011200
+      *----------------------------------------------------------------*00011300
       *----------------------------------------------------------------*00011400
-                                                                        00011500
-      *----------------------------------------------------------------*00011613
-       01 FILLER                  PIC X(050) VALUE                      00011724
-                     '*** AREA DE CABECALHO ***'.                       00011813
-      *----------------------------------------------------------------*00011913
-       01 WRK-CAB01.                                                    00012027
-          05 FILLER               PIC X(040) VALUE                      00012124
-             '---------RELATORIO DO CLIENTE-----------'.                00012228
-          05 FILLER               PIC X(023) VALUE SPACES.              00012315
-          05 FILLER               PIC X(005) VALUE 'PAG '.              00012427
-          05 WRK-NUM-PAG          PIC 9(002) VALUE ZEROS.               00012514
-                                                                        00012615
-       01 WRK-CAB-CAMPOS.                                               00012715
-          05 FILLER               PIC X(005) VALUE SPACES.              00012816
-          05 FILLER               PIC X(007) VALUE 'AGENCIA'.           00012916
-          05 FILLER               PIC X(002) VALUE SPACES.              00013016
-          05 FILLER               PIC X(005) VALUE 'CONTA'.             00013116
-          05 FILLER               PIC X(002) VALUE SPACES.              00013216
-          05 FILLER               PIC X(015) VALUE 'NOME DO CLIENTE'.   00013326
-          05 FILLER               PIC X(005) VALUE SPACES.              00013416
-          05 FILLER               PIC X(005) VALUE 'SALDO'.             00013516
-          05 FILLER               PIC X(024) VALUE SPACES.              00013616
+      *    INPUT - DADOS DO ARQUIVO DE ENTRADA (CLIENTES)              *00011500
+      *                           - LRECL = 037                        *00011600
+      *----------------------------------------------------------------*00011700
+                                                                        00011800
+       FD CLIENT                                                        00011900
+           RECORDING MODE IS F                                          00012000
+           BLOCK CONTAINS 0 RECORDS.                                    00012100
+       01 FD-CLIENTES       PIC X(037).                                 00012200
+                                                                        00012300
+      *----------------------------------------------------------------*00012400
+      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA  (RELAT)                 *00012500
+      *                           - LRECL = 070                        *00012600
+      *----------------------------------------------------------------*00012700
+                                                                        00012800
+       FD RELAT                                                         00012900
+           RECORDING MODE IS F                                          00013000
+           BLOCK CONTAINS 0 RECORDS.                                    00013100
+       01 FD-RELAT               PIC X(070).                            00013200
+                                                                        00013300
+      *----------------------------------------------------------------*00013400
+      *    OUTPUT - LISTAGEM DE EXCECOES (SALDO NAO POSITIVO)          *00013500
+      *                           - LRECL = 070                        *00013600
       *----------------------------------------------------------------*00013700
-       01 FILLER                  PIC X(050)     VALUE                  00013800
-             '*** AREA DE VARIAVEL DE FILE STATUS ***'.                 00013900
-      *----------------------------------------------------------------*00014000
-                                                                        00014100
-       01 WRK-FS-CLIENTES                PIC X(002) VALUE SPACES.       00014205
-       01 WRK-FS-RELATORIO               PIC X(002) VALUE SPACES.       00014305
-                                                                        00014400
-      *----------------------------------------------------------------*00014500
-       01 FILLER                  PIC X(050)     VALUE                  00014600
-                     '*** AREA DE ACUMULADORES ***'.                    00014700
-      *----------------------------------------------------------------*00014800
-                                                                        00014900
-       01 WRK-GRAVADOS                   PIC 9(003) VALUE ZEROS.        00015000
-       01 WRK-LIDOS                      PIC 9(003) VALUE ZEROS.        00015100
-                                                                        00015200
-      *----------------------------------------------------------------*00015300
-       01 FILLER                  PIC X(050)     VALUE                  00015400
-                     '*** AREA DE AUXILIARES ***'.                      00015500
+                                                                        00013800
+       FD EXCSALDO                                                      00013900
+           RECORDING MODE IS F                                          00014000
+           BLOCK CONTAINS 0 RECORDS.                                    00014100
+       01 FD-EXCSALDO            PIC X(070).                            00014200
+                                                                        00014300
+      *----------------------------------------------------------------*00014400
+      *    I/O - CHECKPOINT/RESTART DO PROCESSAMENTO                   *00014500
+      *                           - LRECL = 017                        *00014600
+      *----------------------------------------------------------------*00014700
+                                                                        00014800
+       FD CKPT                                                          00014900
+           RECORDING MODE IS F                                          00015000
+           BLOCK CONTAINS 0 RECORDS.                                    00015100
+       01 FD-CKPT                PIC X(097).                            00015200
+                                                                        00015300
+      *----------------------------------------------------------------*00015400
+       WORKING-STORAGE                            SECTION.              00015500
       *----------------------------------------------------------------*00015600
                                                                         00015700
-       01 WRK-MSG                        PIC X(030) VALUE SPACES.       00015800
-       01 WRK-PAGINA                     PIC 9(002) VALUE ZEROS.        00015917
-       01 WRK-LINHA                      PIC 9(002) VALUE ZEROS.        00016017
-                                                                        00016117
-      ******************************************************************00016200
-      *           B O O K  A R Q U I V O  D E  E N T R A D A           *00016300
-      ******************************************************************00016400
-                                                                        00016500
-       COPY 'B#CLIENT'.                                                 00016605
-                                                                        00016700
-      ******************************************************************00016800
-      *             B O O K  A R Q U I V O  D E  S A I D A             *00016900
-      ******************************************************************00017000
-                                                                        00017100
-       COPY 'B#RELAT'.                                                  00017205
-                                                                        00017300
-      *================================================================*00017400
-       PROCEDURE                                 DIVISION.              00017500
-      *================================================================*00017600
-                                                                        00017700
-      ******************************************************************00017800
-      *              P R O G R A M A  P R I N C I P A L                *00017900
-      ******************************************************************00018000
-                                                                        00018100
+      *----------------------------------------------------------------*00015800
+       01 FILLER                  PIC X(050) VALUE                      00015900
+                     '*** AREA DE CABECALHO ***'.                       00016000
+      *----------------------------------------------------------------*00016100
+       01 WRK-CAB01.                                                    00016200
+          05 FILLER               PIC X(040) VALUE                      00016300
+             '---------RELATORIO DO CLIENTE-----------'.                00016400
+          05 FILLER               PIC X(023) VALUE SPACES.              00016500
+          05 FILLER               PIC X(005) VALUE 'PAG '.              00016600
+          05 WRK-NUM-PAG          PIC 9(002) VALUE ZEROS.               00016700
+                                                                        00016800
+       01 WRK-CAB-CAMPOS.                                               00016900
+          05 FILLER               PIC X(005) VALUE SPACES.              00017000
+          05 FILLER               PIC X(007) VALUE 'AGENCIA'.           00017100
+          05 FILLER               PIC X(002) VALUE SPACES.              00017200
+          05 FILLER               PIC X(005) VALUE 'CONTA'.             00017300
+          05 FILLER               PIC X(002) VALUE SPACES.              00017400
+          05 FILLER               PIC X(015) VALUE 'NOME DO CLIENTE'.   00017500
+          05 FILLER               PIC X(005) VALUE SPACES.              00017600
+          05 FILLER               PIC X(005) VALUE 'SALDO'.             00017700
+          05 FILLER               PIC X(024) VALUE SPACES.              00017800
+      *----------------------------------------------------------------*00017900
+       01 FILLER                  PIC X(050)     VALUE                  00018000
+             '*** AREA DE VARIAVEL DE FILE STATUS ***'.                 00018100
       *----------------------------------------------------------------*00018200
-       0000-PRINCIPAL                            SECTION.               00018300
-      *----------------------------------------------------------------*00018400
-                                                                        00018500
-            PERFORM 1000-INICIAR                                        00018600
-                                                                        00018700
-            PERFORM 2000-VERIFICAR-VAZIO                                00018800
-                                                                        00018900
-            PERFORM 3000-PROCESSAR                                      00019000
-                    UNTIL WRK-FS-CLIENTES EQUAL '10'                    00019105
-                                                                        00019200
-            PERFORM 4000-FINALIZAR                                      00019327
-                                                                        00019400
-            STOP RUN.                                                   00019500
-                                                                        00019600
-      *----------------------------------------------------------------*00019700
-       0000-99-FIM.                           EXIT.                     00019800
-      *----------------------------------------------------------------*00019900
-                                                                        00020000
-      *----------------------------------------------------------------*00020100
-      ******************************************************************00020200
-      *                       I N I C I A R                            *00020300
-      ******************************************************************00020400
-                                                                        00020500
-      *----------------------------------------------------------------*00020600
-       1000-INICIAR                           SECTION.                  00020700
-      *----------------------------------------------------------------*00020800
+                                                                        00018300
+       01 WRK-FS-CLIENTES                PIC X(002) VALUE SPACES.       00018400
+       01 WRK-FS-RELATORIO               PIC X(002) VALUE SPACES.       00018500
+       01 WRK-FS-EXCSALDO                PIC X(002) VALUE SPACES.       00018600
+       01 WRK-FS-CKPT                    PIC X(002) VALUE SPACES.       00018700
+                                                                        00018800
+      *----------------------------------------------------------------*00018900
+       01 FILLER                  PIC X(050)     VALUE                  00019000
+                     '*** AREA DE ACUMULADORES ***'.                    00019100
+      *----------------------------------------------------------------*00019200
+                                                                        00019300
+       01 WRK-GRAVADOS                   PIC 9(003) VALUE ZEROS.        00019400
+       01 WRK-LIDOS                      PIC 9(007) VALUE ZEROS.        00019500
+       01 WRK-EXCECOES                   PIC 9(003) VALUE ZEROS.        00019600
+       01 WRK-TOTAL-SALDO                PIC 9(09)V99 VALUE ZEROS.      00019700
+       01 WRK-TOTAL-AGENCIA              PIC 9(09)V99 VALUE ZEROS.      00019800
+                                                                        00019900
+      *----------------------------------------------------------------*00020000
+       01 FILLER                  PIC X(050)     VALUE                  00020100
+                     '*** AREA DE AUXILIARES ***'.                      00020200
+      *----------------------------------------------------------------*00020300
+                                                                        00020400
+       01 WRK-MSG                        PIC X(030) VALUE SPACES.       00020500
+       01 WRK-PAGINA                     PIC 9(002) VALUE ZEROS.        00020600
+       01 WRK-LINHA                      PIC 9(002) VALUE ZEROS.        00020700
+       01 WRK-AGENCIA-ANTERIOR           PIC X(004) VALUE SPACES.       00020800
                                                                         00020900
-           OPEN INPUT CLIENT                                            00021024
-                OUTPUT RELAT                                            00021106
-           PERFORM 1100-TESTAR-STATUS.                                  00021200
+       01 WRK-CHAVE-ATUAL.                                              00021000
+          05 WRK-CHAVE-ATUAL-AGE         PIC X(004).                    00021100
+          05 WRK-CHAVE-ATUAL-CTA         PIC X(006).                    00021200
                                                                         00021300
-      *----------------------------------------------------------------*00021400
-       1000-99-FIM.                            EXIT.                    00021500
-      *----------------------------------------------------------------*00021600
-                                                                        00021700
-                                                                        00021800
+       01 WRK-CKPT-INTERVALO             PIC 9(003) VALUE 50.           00021400
+       01 WRK-CKPT-CONTADOR              PIC 9(003) VALUE ZEROS.        00021500
+                                                                        00021600
+      ******************************************************************00021700
+      *           B O O K  A R Q U I V O  D E  E N T R A D A           *00021800
       ******************************************************************00021900
-      *                   T E S T A R  S T A T U S                     *00022000
-      ******************************************************************00022100
+                                                                        00022000
+       COPY 'B#CLIENT'.                                                 00022100
                                                                         00022200
-      *----------------------------------------------------------------*00022300
-       1100-TESTAR-STATUS                    SECTION.                   00022400
-      *----------------------------------------------------------------*00022500
-                                                                        00023000
-            PERFORM 1110-TESTAR-WRK-FS-CLIENTES                         00024006
-                                                                        00025000
-            PERFORM 1120-TESTAR-WRK-FS-RELATORIO.                       00026006
-                                                                        00027000
+      ******************************************************************00022300
+      *             B O O K  A R Q U I V O  D E  S A I D A             *00022400
+      ******************************************************************00022500
+                                                                        00022600
+       COPY 'B#RELAT'.                                                  00022700
+                                                                        00022800
+      ******************************************************************00022900
+      *          B O O K  D E  C H E C K P O I N T / R E S T A R T     *00023000
+      ******************************************************************00023100
+                                                                        00023200
+       COPY 'B#CKPT'.                                                   00023300
+                                                                        00023310
+       01 WRK-CKPT-AREA-R         REDEFINES  WRK-CKPT-AREA.             00023320
+          05 FILLER                     PIC X(017).                     00023330
+          05 WRK-CKPT-GRAVADOS          PIC 9(003).                     00023340
+          05 WRK-CKPT-EXCECOES          PIC 9(003).                     00023350
+          05 WRK-CKPT-TOTAL-SALDO       PIC 9(09)V99.                   00023360
+          05 WRK-CKPT-PAGINA            PIC 9(002).                     00023370
+          05 WRK-CKPT-LINHA             PIC 9(002).                     00023380
+          05 FILLER                     PIC X(059).                     00023390
+                                                                        00023400
+      ******************************************************************00023500
+      *                B O O K  D O  G R A V A L O G                  * 00023600
+      ******************************************************************00023700
+                                                                        00023800
+                                                                        00024000
+       COPY 'B#GRALOG'.                                                 00024100
+                                                                        00024200
+      ******************************************************************00024300
+      *              B O O K  D E  P A R A M E T R O S                 *00024400
+      ******************************************************************00024500
+                                                                        00024600
+       COPY 'B#PARAM'.                                                  00024700
+                                                                        00024800
+      *================================================================*00024900
+       PROCEDURE                                 DIVISION.              00025000
+      *================================================================*00025100
+                                                                        00025200
+      ******************************************************************00025300
+      *              P R O G R A M A  P R I N C I P A L                *00025400
+      ******************************************************************00025500
+                                                                        00025600
+      *----------------------------------------------------------------*00025700
+       0000-PRINCIPAL                            SECTION.               00025800
+      *----------------------------------------------------------------*00025900
+                                                                        00026000
+            PERFORM 1000-INICIAR                                        00026100
+                                                                        00026200
+            PERFORM 2000-VERIFICAR-VAZIO                                00026300
+                                                                        00026400
+            PERFORM 3000-PROCESSAR                                      00026500
+                    UNTIL WRK-FS-CLIENTES EQUAL '10'                    00026600
+                                                                        00026700
+            PERFORM 4000-FINALIZAR                                      00026800
+                                                                        00026900
+            STOP RUN.                                                   00027000
+                                                                        00027100
+      *----------------------------------------------------------------*00027200
+       0000-99-FIM.                           EXIT.                     00027300
+      *----------------------------------------------------------------*00027400
+                                                                        00027500
+      ******************************************************************00027600
+      *                       I N I C I A R                            *00027700
+      ******************************************************************00027800
+                                                                        00027900
       *----------------------------------------------------------------*00028000
-       1100-99-FIM.                            EXIT.                    00029000
+       1000-INICIAR                           SECTION.                  00028100
+      *----------------------------------------------------------------*00028200
+                                                                        00028300
+           ACCEPT WRK-PARM-QTDE-LINHAS FROM SYSIN                       00028400
+                                                                        00028500
+           IF WRK-PARM-QTDE-LINHAS NOT NUMERIC                          00028600
+              OR WRK-PARM-QTDE-LINHAS EQUAL ZEROS                       00028700
+              MOVE 5                    TO WRK-PARM-QTDE-LINHAS         00028800
+           END-IF                                                       00028900
+                                                                        00028910
+           MOVE WRK-PARM-QTDE-LINHAS    TO WRK-LINHA                    00028920
+           ADD 1                        TO WRK-LINHA                    00028930
+                                                                        00029000
+           OPEN INPUT CLIENT                                            00029100
+                                                                        00029120
+           PERFORM 1150-ABRIR-SAIDAS                                    00029140
+                                                                        00029160
+           PERFORM 1100-TESTAR-STATUS                                   00029400
+                                                                        00029500
+           PERFORM 1200-LER-CHECKPOINT.                                 00029600
+                                                                        00029700
+      *----------------------------------------------------------------*00029800
+       1000-99-FIM.                            EXIT.                    00029900
       *----------------------------------------------------------------*00030000
-                                                                        00040000
-      ******************************************************************00041000
-      *           TESTAR ARQUIVO DE ENTRADA - WRK-FS-CLIENTES          *00042006
-      ******************************************************************00043000
+                                                                        00030100
+                                                                        00030200
+      ******************************************************************00030300
+      *                   T E S T A R  S T A T U S                     *00030400
+      ******************************************************************00030500
+                                                                        00030600
+      *----------------------------------------------------------------*00030700
+       1100-TESTAR-STATUS                    SECTION.                   00030800
+      *----------------------------------------------------------------*00030900
+                                                                        00031000
+            PERFORM 1110-TESTAR-WRK-FS-CLIENTES                         00031100
+                                                                        00031200
+            PERFORM 1120-TESTAR-WRK-FS-RELATORIO                        00031300
+                                                                        00031400
+            PERFORM 1130-TESTAR-WRK-FS-EXCSALDO.                        00031500
+                                                                        00031600
+      *----------------------------------------------------------------*00031700
+       1100-99-FIM.                            EXIT.                    00031800
+      *----------------------------------------------------------------*00031900
+                                                                        00032000
+      ******************************************************************00032100
+      *           TESTAR ARQUIVO DE ENTRADA - WRK-FS-CLIENTES          *00032200
+      ******************************************************************00032300
+                                                                        00032400
+      *----------------------------------------------------------------*00032500
+       1110-TESTAR-WRK-FS-CLIENTES        SECTION.                      00032600
+      *----------------------------------------------------------------*00032700
+                                                                        00032800
+           IF WRK-FS-CLIENTES NOT EQUAL ZEROS                           00032900
+              MOVE 'ERRO NO ARQUIVO CLIENTES' TO WRK-MSG                00033000
+              MOVE WRK-FS-CLIENTES          TO WRK-STATUS               00033050
+              PERFORM 9000-TRATAR-ERRO                                  00033100
+           END-IF.                                                      00033200
+                                                                        00033300
+      *----------------------------------------------------------------*00033400
+       1110-99-FIM.                            EXIT.                    00033500
+      *----------------------------------------------------------------*00033600
+                                                                        00033700
+      ******************************************************************00033800
+      *           TESTAR ARQUIVO DE SAIDA - WRK-FS-RELATORIO           *00033900
+      ******************************************************************00034000
+                                                                        00034100
+      *----------------------------------------------------------------*00034200
+       1120-TESTAR-WRK-FS-RELATORIO            SECTION.                 00034300
+      *----------------------------------------------------------------*00034400
+                                                                        00034500
+           IF WRK-FS-RELATORIO NOT EQUAL ZEROS                          00034600
+              MOVE 'ERRO NA ABERTURA DO RELAT' TO WRK-MSG               00034700
+              MOVE WRK-FS-RELATORIO         TO WRK-STATUS               00034750
+              PERFORM 9000-TRATAR-ERRO                                  00034800
+           END-IF.                                                      00034900
+                                                                        00035000
+      *----------------------------------------------------------------*00035100
+       1120-99-FIM.                            EXIT.                    00035200
+      *----------------------------------------------------------------*00035300
+                                                                        00035400
+      ******************************************************************00035500
+      *          TESTAR ARQUIVO DE SAIDA - WRK-FS-EXCSALDO             *00035600
+      ******************************************************************00035700
+                                                                        00035800
+      *----------------------------------------------------------------*00035900
+       1130-TESTAR-WRK-FS-EXCSALDO             SECTION.                 00036000
+      *----------------------------------------------------------------*00036100
+                                                                        00036200
+           IF WRK-FS-EXCSALDO NOT EQUAL ZEROS                           00036300
+              MOVE 'ERRO NO ARQUIVO EXCSALDO' TO WRK-MSG                00036400
+              MOVE WRK-FS-EXCSALDO          TO WRK-STATUS               00036450
+              PERFORM 9000-TRATAR-ERRO                                  00036500
+           END-IF.                                                      00036600
+                                                                        00036700
+      *----------------------------------------------------------------*00036800
+       1130-99-FIM.                            EXIT.                    00036900
+      *----------------------------------------------------------------*00037000
+                                                                        00037100
+      ******************************************************************00037200
+      *            TESTAR ARQUIVO DE I/O - WRK-FS-CKPT                 *00037300
+      ******************************************************************00037400
+                                                                        00037500
+      *----------------------------------------------------------------*00037600
+       1140-TESTAR-WRK-FS-CKPT                 SECTION.                 00037700
+      *----------------------------------------------------------------*00037800
+                                                                        00037900
+           IF WRK-FS-CKPT NOT EQUAL ZEROS                               00038000
+              MOVE 'ERRO NO ARQUIVO DE CHECKPOINT' TO WRK-MSG           00038100
+              MOVE WRK-FS-CKPT              TO WRK-STATUS               00038150
+              PERFORM 9000-TRATAR-ERRO                                  00038200
+           END-IF.                                                      00038300
+                                                                        00038400
+      *----------------------------------------------------------------*00038500
+       1140-99-FIM.                            EXIT.                    00038600
+      *----------------------------------------------------------------*00038700
+                                                                        00038800
+      ******************************************************************00038810
+      *                  A B R I R   S A I D A S                       *00038820
+      ******************************************************************00038830
+                                                                        00038840
+      *----------------------------------------------------------------*00038850
+       1150-ABRIR-SAIDAS                       SECTION.                 00038860
+      *----------------------------------------------------------------*00038870
+                                                                        00038880
+           OPEN EXTEND RELAT.                                           00038890
+                                                                        00038900
+           IF WRK-FS-RELATORIO EQUAL '35'                               00038910
+              CLOSE RELAT                                               00038920
+              OPEN OUTPUT RELAT                                         00038930
+           END-IF.                                                      00038940
+                                                                        00038950
+           OPEN EXTEND EXCSALDO.                                        00038960
+                                                                        00038970
+           IF WRK-FS-EXCSALDO EQUAL '35'                                00038980
+              CLOSE EXCSALDO                                            00038990
+              OPEN OUTPUT EXCSALDO                                      00038995
+           END-IF.                                                      00038998
+                                                                        00038999
+      *----------------------------------------------------------------*00039005
+       1150-99-FIM.                             EXIT.                   00039010
+      *----------------------------------------------------------------*00039020
+                                                                        00039030
+      ******************************************************************00038900
+      *               L E R   C H E C K P O I N T                      *00039000
+      ******************************************************************00039100
+                                                                        00039200
+      *----------------------------------------------------------------*00039300
+       1200-LER-CHECKPOINT                   SECTION.                   00039400
+      *----------------------------------------------------------------*00039500
+                                                                        00039600
+           OPEN INPUT CKPT                                              00039700
+                                                                        00039800
+           IF WRK-FS-CKPT EQUAL ZEROS                                   00039900
+              READ CKPT            INTO WRK-CKPT-AREA                   00040000
+              CLOSE CKPT                                                00040100
+              IF WRK-CKPT-QTD-LIDOS GREATER ZEROS                       00040200
+                 MOVE WRK-CKPT-QTD-LIDOS TO WRK-LIDOS                   00040300
+                 MOVE WRK-CKPT-GRAVADOS     TO WRK-GRAVADOS             00040310
+                 MOVE WRK-CKPT-EXCECOES     TO WRK-EXCECOES             00040320
+                 MOVE WRK-CKPT-TOTAL-SALDO  TO WRK-TOTAL-SALDO          00040330
+                 MOVE WRK-CKPT-PAGINA       TO WRK-PAGINA               00040340
+                 MOVE WRK-CKPT-LINHA        TO WRK-LINHA                00040350
+                 PERFORM 1210-AVANCAR-CHECKPOINT                        00040400
+              END-IF                                                    00040500
+           ELSE                                                         00040600
+              CLOSE CKPT                                                00040700
+           END-IF.                                                      00040800
+                                                                        00040900
+      *----------------------------------------------------------------*00041000
+       1200-99-FIM.                           EXIT.                     00041100
+      *----------------------------------------------------------------*00041200
+                                                                        00041300
+      *----------------------------------------------------------------*00041400
+       1210-AVANCAR-CHECKPOINT               SECTION.                   00041500
+      *----------------------------------------------------------------*00041600
+                                                                        00041700
+           PERFORM 1220-LER-SEM-CONTAR                                  00041800
+                   UNTIL WRK-FS-CLIENTES EQUAL '10'                     00041900
+                      OR WRK-CHAVE-ATUAL EQUAL WRK-CKPT-CHAVE.          00042000
+                                                                        00042100
+      *----------------------------------------------------------------*00042200
+       1210-99-FIM.                           EXIT.                     00042300
+      *----------------------------------------------------------------*00042400
+                                                                        00042500
+      *----------------------------------------------------------------*00042600
+       1220-LER-SEM-CONTAR                   SECTION.                   00042700
+      *----------------------------------------------------------------*00042800
+                                                                        00042900
+           READ CLIENT              INTO WRK-CLIENTES                   00043000
+                                                                        00043100
+           IF WRK-FS-CLIENTES EQUAL '10'                                00043200
+              GO                  TO 1220-99-FIM                        00043300
+           END-IF                                                       00043400
+                                                                        00043500
+           PERFORM 1110-TESTAR-WRK-FS-CLIENTES                          00043600
+                                                                        00043700
+           MOVE FD-AGENCIA          TO WRK-CHAVE-ATUAL-AGE              00043800
+           MOVE FD-CONTA-CLIENTES   TO WRK-CHAVE-ATUAL-CTA.             00043900
                                                                         00044000
-      *----------------------------------------------------------------*00045000
-       1110-TESTAR-WRK-FS-CLIENTES        SECTION.                      00045106
-      *----------------------------------------------------------------*00045200
-                                                                        00045300
-           IF WRK-FS-CLIENTES NOT EQUAL ZEROS                           00045406
-              MOVE 'ERRO NO ARQUIVO CLIENTES' TO WRK-MSG                00045506
-              PERFORM 9000-TRATAR-ERRO                                  00045600
-           END-IF.                                                      00045700
-                                                                        00045800
-      *----------------------------------------------------------------*00045900
-       1110-99-FIM.                            EXIT.                    00046000
-      *----------------------------------------------------------------*00047000
-                                                                        00047100
-      ******************************************************************00047200
-      *           TESTAR ARQUIVO DE SAIDA - WRK-FS-RELATORIO           *00047306
-      ******************************************************************00047400
-                                                                        00047500
-      *----------------------------------------------------------------*00047600
-       1120-TESTAR-WRK-FS-RELATORIO            SECTION.                 00047706
-      *----------------------------------------------------------------*00047800
-                                                                        00047900
-           IF WRK-FS-RELATORIO NOT EQUAL ZEROS                          00048006
-              MOVE 'ERRO NA ABERTURA DO RELAT' TO WRK-MSG               00048106
-              PERFORM 9000-TRATAR-ERRO                                  00048200
-           END-IF.                                                      00048300
-                                                                        00048400
-      *----------------------------------------------------------------*00048500
-       1120-99-FIM.                            EXIT.                    00048600
-      *----------------------------------------------------------------*00048700
-      ******************************************************************00048800
-      *                  V E R I F I C A R  V A Z I O                  *00048900
-      ******************************************************************00049000
-                                                                        00050000
-      *----------------------------------------------------------------*00050100
-       2000-VERIFICAR-VAZIO                 SECTION.                    00050200
-      *----------------------------------------------------------------*00050300
-            PERFORM 2100-LEITURA                                        00050418
-                                                                        00050500
-               IF WRK-FS-CLIENTES  EQUAL '10'                           00050606
-                  DISPLAY '********************************'            00050700
-                  DISPLAY '                                '            00050800
-                  DISPLAY '  ARQUIVO CLIENTES ESTA VAZIO   '            00050906
-                  DISPLAY '    PROCESSAMENTO ENCERRADO     '            00051000
-                  DISPLAY '                                '            00051100
-                  DISPLAY '********************************'            00051200
-               END-IF.                                                  00051300
+      *----------------------------------------------------------------*00044100
+       1220-99-FIM.                           EXIT.                     00044200
+      *----------------------------------------------------------------*00044300
+                                                                        00044400
+      ******************************************************************00044500
+      *                  V E R I F I C A R  V A Z I O                  *00044600
+      ******************************************************************00044700
+                                                                        00044800
+      *----------------------------------------------------------------*00044900
+       2000-VERIFICAR-VAZIO                 SECTION.                    00045000
+      *----------------------------------------------------------------*00045100
+            IF WRK-FS-CLIENTES NOT EQUAL '10'                           00045200
+               PERFORM 2100-LEITURA                                     00045300
+            END-IF                                                      00045400
+                                                                        00045500
+               IF WRK-FS-CLIENTES  EQUAL '10'                           00045600
+                  DISPLAY '********************************'            00045700
+                  DISPLAY '                                '            00045800
+                  DISPLAY '  ARQUIVO CLIENTES ESTA VAZIO   '            00045900
+                  DISPLAY '    PROCESSAMENTO ENCERRADO     '            00046000
+                  DISPLAY '                                '            00046100
+                  DISPLAY '********************************'            00046200
+               END-IF.                                                  00046300
+                                                                        00046400
+      *----------------------------------------------------------------*00046500
+       2000-99-FIM.                         EXIT.                       00046600
+      *----------------------------------------------------------------*00046700
+                                                                        00046800
+      *----------------------------------------------------------------*00046900
+       2100-LEITURA                         SECTION.                    00047000
+      *----------------------------------------------------------------*00047100
+            READ CLIENT              INTO WRK-CLIENTES                  00047200
+                                                                        00047300
+               IF WRK-FS-CLIENTES  EQUAL '10'                           00047400
+                  GO               TO 2100-99-FIM                       00047500
+               END-IF.                                                  00047600
+                                                                        00047700
+               PERFORM 1110-TESTAR-WRK-FS-CLIENTES                      00047800
+               ADD 1               TO WRK-LIDOS                         00047900
+               MOVE FD-AGENCIA          TO WRK-CHAVE-ATUAL-AGE          00048000
+               MOVE FD-CONTA-CLIENTES   TO WRK-CHAVE-ATUAL-CTA.         00048100
+      *----------------------------------------------------------------*00048200
+       2100-99-FIM.                         EXIT.                       00048300
+      *----------------------------------------------------------------*00048400
+      ******************************************************************00048500
+      *                     P R O C E S S A R                          *00048600
+      ******************************************************************00048700
+                                                                        00048800
+      *----------------------------------------------------------------*00048900
+       3000-PROCESSAR                        SECTION.                   00049000
+      *----------------------------------------------------------------*00049100
+                                                                        00049200
+               IF WRK-AGENCIA-ANTERIOR NOT EQUAL SPACES                 00049300
+                  AND WRK-AGENCIA-ANTERIOR NOT EQUAL FD-AGENCIA         00049400
+                  PERFORM 3400-GRAVAR-SUBTOTAL-AGENCIA                  00049500
+               END-IF                                                   00049600
+                                                                        00049700
+               IF WRK-LINHA          GREATER WRK-PARM-QTDE-LINHAS       00049800
+                  PERFORM 3100-GRAVAR-CABECALHO                         00049900
+                  PERFORM 3200-GRAVAR-CAMPOS                            00050000
+               END-IF                                                   00050100
+                                                                        00050200
+               IF FD-SALDO-CLIENTES  LESS OR EQUAL ZEROS                00050300
+                  PERFORM 3500-GRAVAR-EXCECAO                           00050400
+               ELSE                                                     00050500
+                  MOVE FD-AGENCIA        TO WRK-AGENCIA-S               00050600
+                  MOVE FD-CONTA-CLIENTES TO WRK-CONTA-S                 00050700
+                  MOVE FD-NOME-CLIENTES  TO WRK-NOME-S                  00050800
+                  MOVE FD-SALDO-CLIENTES TO WRK-SALDO-S                 00050900
+                  PERFORM 3300-GRAVAR-DETALHES                          00051000
+                  ADD FD-SALDO-CLIENTES  TO WRK-TOTAL-SALDO             00051100
+                                            WRK-TOTAL-AGENCIA           00051200
+               END-IF                                                   00051300
                                                                         00051400
-      *----------------------------------------------------------------*00051500
-       2000-99-FIM.                         EXIT.                       00051600
-      *----------------------------------------------------------------*00051700
-                                                                        00051800
-      *----------------------------------------------------------------*00051918
-       2100-LEITURA                         SECTION.                    00052018
-      *----------------------------------------------------------------*00052118
-            READ CLIENT              INTO WRK-CLIENTES                  00052224
-                                                                        00052318
-               IF WRK-FS-CLIENTES  EQUAL '10'                           00052418
-                  GO               TO 2100-99-FIM                       00052518
-               END-IF.                                                  00053218
-                                                                        00053318
-               PERFORM 1110-TESTAR-WRK-FS-CLIENTES                      00053418
-               ADD 1               TO WRK-LIDOS.                        00053518
-      *----------------------------------------------------------------*00053618
-       2100-99-FIM.                         EXIT.                       00053718
-      *----------------------------------------------------------------*00053818
-      ******************************************************************00053900
-      *                     P R O C E S S A R                          *00054000
-      ******************************************************************00054100
-                                                                        00054200
-      *----------------------------------------------------------------*00054300
-       3000-PROCESSAR                        SECTION.                   00054400
-      *----------------------------------------------------------------*00054500
-                                                                        00054620
-               IF WRK-LINHAS          GREATER 5                         00054720
-                  PERFORM 3100-GRAVAR-CABECALHO                         00054818
-                  PERFORM 3200-GRAVAR-CAMPOS                            00054918
-               END-IF.                                                  00055019
-                                                                        00055120
-               MOVE FD-AGENCIA        TO WRK-AGENCIA-S                  00055220
-               MOVE FD-CONTA-CLIENTES TO WRK-CONTA-S                    00055320
-               MOVE FD-NOME-CLIENTES  TO WRK-NOME-S                     00055420
-               MOVE FD-SALDO-CLIENTES TO WRK-SALDO-S                    00055520
-               PERFORM 3300-GRAVAS-DETALHES.                            00055627
-                                                                        00055725
+               MOVE FD-AGENCIA        TO WRK-AGENCIA-ANTERIOR           00051500
+                                                                        00051600
+               ADD 1                  TO WRK-CKPT-CONTADOR              00051700
+               IF WRK-CKPT-CONTADOR   GREATER OR EQUAL                  00051800
+                  WRK-CKPT-INTERVALO                                    00051900
+                  PERFORM 4050-GRAVAR-CHECKPOINT                        00052000
+               END-IF                                                   00052100
+                                                                        00052200
+               PERFORM 2100-LEITURA.                                    00052300
+                                                                        00052400
+      *----------------------------------------------------------------*00052500
+       3000-99-FIM.                           EXIT.                     00052600
+      *----------------------------------------------------------------*00052700
+      *----------------------------------------------------------------*00052800
+       3100-GRAVAR-CABECALHO                 SECTION.                   00052900
+      *----------------------------------------------------------------*00053000
+               ADD 1               TO WRK-PAGINA                        00053100
+               MOVE WRK-PAGINA     TO WRK-NUM-PAG                       00053200
+               WRITE FD-RELAT      FROM WRK-CAB01 AFTER PAGE            00053300
+               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00053400
+               MOVE 1              TO WRK-LINHA.                        00053500
+      *----------------------------------------------------------------*00053600
+       3100-99-FIM.                           EXIT.                     00053700
+      *----------------------------------------------------------------*00053800
+                                                                        00053900
+      *----------------------------------------------------------------*00054000
+       3200-GRAVAR-CAMPOS                     SECTION.                  00054100
+      *----------------------------------------------------------------*00054200
+               WRITE FD-RELAT      FROM WRK-CAB-CAMPOS                  00054300
+               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00054400
+               MOVE 1              TO WRK-LINHA.                        00054500
+      *----------------------------------------------------------------*00054600
+       3200-99-FIM.                           EXIT.                     00054700
+      *----------------------------------------------------------------*00054800
+      *----------------------------------------------------------------*00054900
+       3300-GRAVAR-DETALHES                  SECTION.                   00055000
+      *----------------------------------------------------------------*00055100
+                                                                        00055200
+               WRITE FD-RELAT         FROM WRK-RELAT                    00055300
+               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00055400
+               ADD 1                  TO WRK-LINHA                      00055500
+                                         WRK-GRAVADOS.                  00055600
+                                                                        00055700
       *----------------------------------------------------------------*00055800
-       3000-99-FIM.                           EXIT.                     00055900
+       3300-99-FIM.                           EXIT.                     00055900
       *----------------------------------------------------------------*00056000
-      *----------------------------------------------------------------*00056118
-       3100-GRAVAR-CABECALHO                 SECTION.                   00056218
-      *----------------------------------------------------------------*00056318
-               ADD 1               TO WRK-PAGINA                        00056418
-               MOVE WRK-PAGINA     FROM WRK-NUM-PAG                     00056518
-               WRITE FD-RELAT      FROM WRK-CAB01 AFTER PAGE            00056618
-               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00056718
-               MOVE 1              FROM WRK-LINHAS.                     00056818
-      *----------------------------------------------------------------*00056918
-       3100-99-FIM.                           EXIT.                     00057018
-      *----------------------------------------------------------------*00057118
-                                                                        00057218
-      *----------------------------------------------------------------*00057318
-       3200-GRAVAR-CAMPOS                     SECTION.                  00057418
-      *----------------------------------------------------------------*00057518
-               WRITE FD-RELAT      FROM WRK-CAB-CAMPOS                  00057619
-               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00057718
-               MOVE 1              FROM WRK-LINHAS.                     00057818
-      *----------------------------------------------------------------*00057918
-       3200-99-FIM.                           EXIT.                     00058018
-      *----------------------------------------------------------------*00058118
-      *----------------------------------------------------------------*00058220
-       3300-GRAVAR-DETALHES                  SECTION.                   00058320
-      *----------------------------------------------------------------*00058420
-                                                                        00058520
-               WRITE FD-RELAT         FROM WRK-RELAT                    00058620
-               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00058720
-               ADD 1                  TO WRK-LINHAS                     00058820
-                                         WRK-GRAVADOS.                  00058927
-                                                                        00059020
-      *----------------------------------------------------------------*00059620
-       3300-99-FIM.                           EXIT.                     00059720
-      *----------------------------------------------------------------*00059820
+                                                                        00056100
+      *----------------------------------------------------------------*00056200
+       3400-GRAVAR-SUBTOTAL-AGENCIA          SECTION.                   00056300
+      *----------------------------------------------------------------*00056400
+                                                                        00056500
+               MOVE WRK-AGENCIA-ANTERIOR TO WRK-SUBTOTAL-AGENCIA        00056600
+               MOVE WRK-TOTAL-AGENCIA    TO WRK-SUBTOTAL-SALDO          00056700
+               WRITE FD-RELAT            FROM WRK-SUBTOTAL              00056800
+               PERFORM 1120-TESTAR-WRK-FS-RELATORIO                     00056900
+               ADD 1                     TO WRK-LINHA                   00057000
+               MOVE ZEROS                TO WRK-TOTAL-AGENCIA.          00057100
+                                                                        00057200
+      *----------------------------------------------------------------*00057300
+       3400-99-FIM.                           EXIT.                     00057400
+      *----------------------------------------------------------------*00057500
+                                                                        00057600
+      *----------------------------------------------------------------*00057700
+       3500-GRAVAR-EXCECAO                    SECTION.                  00057800
+      *----------------------------------------------------------------*00057900
+                                                                        00058000
+               MOVE FD-AGENCIA           TO WRK-AGENCIA-S               00058100
+               MOVE FD-CONTA-CLIENTES    TO WRK-CONTA-S                 00058200
+               MOVE FD-NOME-CLIENTES     TO WRK-NOME-S                  00058300
+               MOVE FD-SALDO-CLIENTES    TO WRK-SALDO-S                 00058400
+               WRITE FD-EXCSALDO         FROM WRK-RELAT                 00058500
+               PERFORM 1130-TESTAR-WRK-FS-EXCSALDO                      00058600
+               ADD 1                     TO WRK-EXCECOES                00058700
+               MOVE 'A'                  TO WRK-SEVERIDADE              00058800
+               MOVE 'FR05CB36'           TO WRK-PROGRAMA                00058900
+               MOVE '3500  '             TO WRK-SECAO                   00059000
+               MOVE 'SALDO NAO POSITIVO'  TO WRK-MENSAGEM               00059100
+               MOVE FD-CONTA-CLIENTES    TO WRK-STATUS                  00059200
+               CALL 'GRAVALOG'           USING WRK-LOG.                 00059300
+                                                                        00059400
+      *----------------------------------------------------------------*00059500
+       3500-99-FIM.                           EXIT.                     00059600
+      *----------------------------------------------------------------*00059700
+                                                                        00059800
       ******************************************************************00059900
       *                     F I N A L I Z A R                          *00060000
       ******************************************************************00060100
@@ -327,55 +641,101 @@
        4000-FINALIZAR                        SECTION.                   00060300
       *----------------------------------------------------------------*00060400
             IF WRK-LIDOS      GREATER ZEROS                             00060500
-               PERFORM 4100-TOTAIS-LIDOS                                00060600
-            END-IF                                                      00060700
-                                                                        00060800
-            CLOSE CLIENT                                                00060924
-                  RELAT                                                 00061012
-            IF WRK-FS-CLIENTES        NOT EQUAL ZEROS                   00061112
-               MOVE 'ERRO NO FECHAMENTO CLIENTES' TO WRK-MSG            00061212
-               PERFORM 9000-TRATAR-ERRO                                 00061300
-               GO                                 TO 4000-99-FIM        00061400
-            END-IF                                                      00061500
-                                                                        00061600
-            IF WRK-FS-RELATORIO       NOT EQUAL ZEROS                   00061712
-               MOVE 'ERRO NO FECHAMENTO RELAT' TO WRK-MSG               00061812
-               PERFORM 9000-TRATAR-ERRO                                 00061900
-            END-IF.                                                     00062000
-      *----------------------------------------------------------------*00062100
-       4000-99-FIM.                           EXIT.                     00062200
-      *----------------------------------------------------------------*00062300
-                                                                        00062400
-      ******************************************************************00062500
-      *                    T O T A I S  L I D O S                      *00062600
-      ******************************************************************00062700
-      *----------------------------------------------------------------*00062800
-       4100-TOTAIS-LIDOS                     SECTION.                   00062900
-      *----------------------------------------------------------------*00063000
-                                                                        00063100
-                  DISPLAY '********************************'            00063200
-                  DISPLAY '                                '            00063300
-                  DISPLAY '  LIDOS   :  ' WRK-LIDOS                     00063400
-                  DISPLAY '  GRAVADOS:  ' WRK-GRAVADOS                  00063500
-                  DISPLAY '                                '            00063600
-                  DISPLAY '********************************'.           00063700
-                                                                        00063800
+               IF WRK-AGENCIA-ANTERIOR NOT EQUAL SPACES                 00060600
+                  PERFORM 3400-GRAVAR-SUBTOTAL-AGENCIA                  00060700
+               END-IF                                                   00060800
+               PERFORM 4050-GRAVAR-CHECKPOINT                           00060900
+               PERFORM 4100-TOTAIS-LIDOS                                00061000
+            END-IF                                                      00061100
+                                                                        00061200
+            CLOSE CLIENT                                                00061300
+                  RELAT                                                 00061400
+                  EXCSALDO                                              00061500
+            IF WRK-FS-CLIENTES        NOT EQUAL ZEROS                   00061600
+               MOVE 'ERRO NO FECHAMENTO CLIENTES' TO WRK-MSG            00061700
+               MOVE WRK-FS-CLIENTES               TO WRK-STATUS         00061750
+               PERFORM 9000-TRATAR-ERRO                                 00061800
+               GO                                 TO 4000-99-FIM        00061900
+            END-IF                                                      00062000
+                                                                        00062100
+            IF WRK-FS-RELATORIO       NOT EQUAL ZEROS                   00062200
+               MOVE 'ERRO NO FECHAMENTO RELAT' TO WRK-MSG               00062300
+               MOVE WRK-FS-RELATORIO              TO WRK-STATUS         00062350
+               PERFORM 9000-TRATAR-ERRO                                 00062400
+               GO                                 TO 4000-99-FIM        00062500
+            END-IF                                                      00062600
+                                                                        00062700
+            IF WRK-FS-EXCSALDO        NOT EQUAL ZEROS                   00062800
+               MOVE 'ERRO NO FECHAMENTO EXCSALDO' TO WRK-MSG            00062900
+               MOVE WRK-FS-EXCSALDO               TO WRK-STATUS         00062950
+               PERFORM 9000-TRATAR-ERRO                                 00063000
+            END-IF.                                                     00063100
+      *----------------------------------------------------------------*00063200
+       4000-99-FIM.                           EXIT.                     00063300
+      *----------------------------------------------------------------*00063400
+                                                                        00063500
+      ******************************************************************00063600
+      *          G R A V A R   C H E C K P O I N T                     *00063700
+      ******************************************************************00063800
       *----------------------------------------------------------------*00063900
-       4100-99-FIM.                           EXIT.                     00064000
+       4050-GRAVAR-CHECKPOINT                SECTION.                   00064000
       *----------------------------------------------------------------*00064100
-      ******************************************************************00064200
-      *                   T R A T A R  E R R O                         *00064300
-      ******************************************************************00064400
-                                                                        00064500
-       9000-TRATAR-ERRO                     SECTION.                    00064600
-      *----------------------------------------------------------------*00064700
-                                                                        00064800
-                  DISPLAY '********************************'            00064900
-                  DISPLAY '                                '            00065000
-                  DISPLAY '  ERRO: ' WRK-MSG                            00065100
-                  DISPLAY '                                '            00065200
-                  DISPLAY '********************************'            00065300
-                  GOBACK.                                               00065400
-      *----------------------------------------------------------------*00065500
-       9000-99-FIM.                           EXIT.                     00065600
+                                                                        00064200
+               OPEN OUTPUT CKPT                                         00064300
+               MOVE WRK-LIDOS            TO WRK-CKPT-QTD-LIDOS          00064400
+               MOVE WRK-CHAVE-ATUAL      TO WRK-CKPT-CHAVE              00064500
+               MOVE WRK-GRAVADOS         TO WRK-CKPT-GRAVADOS           00064510
+               MOVE WRK-EXCECOES         TO WRK-CKPT-EXCECOES           00064520
+               MOVE WRK-TOTAL-SALDO      TO WRK-CKPT-TOTAL-SALDO        00064530
+               MOVE WRK-PAGINA           TO WRK-CKPT-PAGINA             00064540
+               MOVE WRK-LINHA            TO WRK-CKPT-LINHA              00064550
+               WRITE FD-CKPT             FROM WRK-CKPT-AREA             00064600
+               PERFORM 1140-TESTAR-WRK-FS-CKPT                          00064700
+               CLOSE CKPT                                               00064800
+               MOVE ZEROS                TO WRK-CKPT-CONTADOR.          00064900
+                                                                        00065000
+      *----------------------------------------------------------------*00065100
+       4050-99-FIM.                           EXIT.                     00065200
+      *----------------------------------------------------------------*00065300
+                                                                        00065400
+      ******************************************************************00065500
+      *                    T O T A I S  L I D O S                      *00065600
+      ******************************************************************00065700
+      *----------------------------------------------------------------*00065800
+       4100-TOTAIS-LIDOS                     SECTION.                   00065900
       *----------------------------------------------------------------*00066000
+                                                                        00066100
+                  DISPLAY '********************************'            00066200
+                  DISPLAY '                                '            00066300
+                  DISPLAY '  LIDOS      :  ' WRK-LIDOS                  00066400
+                  DISPLAY '  GRAVADOS   :  ' WRK-GRAVADOS               00066500
+                  DISPLAY '  EXCECOES   :  ' WRK-EXCECOES               00066600
+                  DISPLAY '  TOTAL SALDO:  ' WRK-TOTAL-SALDO            00066700
+                  DISPLAY '                                '            00066800
+                  DISPLAY '********************************'.           00066900
+                                                                        00067000
+      *----------------------------------------------------------------*00067100
+       4100-99-FIM.                           EXIT.                     00067200
+      *----------------------------------------------------------------*00067300
+      ******************************************************************00067400
+      *                   T R A T A R  E R R O                         *00067500
+      ******************************************************************00067600
+                                                                        00067700
+       9000-TRATAR-ERRO                     SECTION.                    00067800
+      *----------------------------------------------------------------*00067900
+                                                                        00068000
+                  DISPLAY '********************************'            00068100
+                  DISPLAY '                                '            00068200
+                  DISPLAY '  ERRO: ' WRK-MSG                            00068300
+                  DISPLAY '                                '            00068400
+                  DISPLAY '********************************'            00068500
+                  MOVE 'F'                TO WRK-SEVERIDADE             00068600
+                  MOVE 'FR05CB36'         TO WRK-PROGRAMA               00068700
+                  MOVE '9000  '           TO WRK-SECAO                  00068800
+                  MOVE WRK-MSG            TO WRK-MENSAGEM               00068900
+                  CALL 'GRAVALOG'         USING WRK-LOG                 00069100
+                  MOVE 16                 TO RETURN-CODE                00069200
+                  GOBACK.                                               00069300
+      *----------------------------------------------------------------*00069400
+       9000-99-FIM.                           EXIT.                     00069500
+      *----------------------------------------------------------------*00069600
