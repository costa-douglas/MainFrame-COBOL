@@ -0,0 +1,167 @@
+      *================================================================*00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  GRAVAUD.                                            00001400
+       AUTHOR.      DOUGLAS COSTA                                       00001500
+                                                                        00001600
+      *================================================================*00001700
+      *                         F O U R S Y S                          *00001800
+      *================================================================*00001900
+      *    PROGRAMA...: GRAVAUD                                        *00002000
+      *    TIPO.......: SUB-ROTINA DE TRILHA DE AUDITORIA          *    00002100
+      *----------------------------------------------------------------*00002200
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00002300
+      *    EMPRESA....: FOURSYS                                        *00002400
+      *    ANALISTA...: IVAN SANCHES                                   *00002500
+      *    DATA.......: 09/08/2026                                     *00002600
+      *----------------------------------------------------------------*00002700
+      *    OBJETIVO : RECEBER, VIA LINKAGE, A OCORRENCIA DE         *   00002800
+      *               ALTERACAO MONTADA PELO PROGRAMA CHAMADOR      *   00002900
+      *               (AREA WRK-AUDITORIA DA BOOK B#AUDIT) E        *   00003000
+      *               GRAVA-LA NA TRILHA DE AUDITORIA DAS TABELAS   *   00003100
+      *               FOUR001.FUNC/FUNC2, ACRESCENTANDO DATA E      *   00003200
+      *               HORA DO REGISTRO.                             *   00003300
+      *    ARQUIVOS :                                                  *00003400
+      *    DDNAME          I/O                                         *00003500
+      *    AUDITRL          O    TRILHA DE AUDITORIA DO SHOP (DISP=MOD)*00003600
+      *----------------------------------------------------------------*00003700
+      *    COPYBOOK :                                                  *00003800
+      *               B#AUDIT - AREA DE COMUNICACAO COM O CHAMADOR *    00003900
+      *                                                                *00004000
+      *----------------------------------------------------------------*00004100
+      *    HISTORICO DE ALTERACOES:                                    *00004200
+      *      DATA        RESP.    DESCRICAO                            *00004300
+      *      09/08/2026  DPC      VERSAO ORIGINAL                      *00004400
+      ******************************************************************00004500
+      *================================================================*00004600
+                                                                        00004700
+      *================================================================*00004800
+       ENVIRONMENT DIVISION.                                            00004900
+      *================================================================*00005000
+                                                                        00005100
+      *----------------------------------------------------------------*00005200
+       CONFIGURATION                              SECTION.              00005300
+      *----------------------------------------------------------------*00005400
+                                                                        00005500
+       SPECIAL-NAMES.                                                   00005600
+           DECIMAL-POINT IS COMMA.                                      00005700
+                                                                        00005800
+      *----------------------------------------------------------------*00005900
+       INPUT-OUTPUT                               SECTION.              00006000
+      *----------------------------------------------------------------*00006100
+                                                                        00006200
+       FILE-CONTROL.                                                    00006300
+             SELECT TRILHARQ  ASSIGN      TO AUDITRL                    00006400
+                    FILE STATUS     IS WRK-FS-TRILHARQ.                 00006500
+                                                                        00006600
+      *================================================================*00006700
+       DATA                                       DIVISION.             00006800
+      *================================================================*00006900
+      *----------------------------------------------------------------*00007000
+       FILE                                       SECTION.              00007100
+      *----------------------------------------------------------------*00007200
+      *----------------------------------------------------------------*00007300
+      *    OUTPUT - TRILHA DE AUDITORIA DO SHOP (TRILHARQ)           *  00007400
+      *                           - LRECL = 141                     *   00007500
+      *----------------------------------------------------------------*00007600
+                                                                        00007700
+       FD TRILHARQ                                                      00007800
+           RECORDING MODE IS F                                          00007900
+           BLOCK CONTAINS 0 RECORDS.                                    00008000
+       01 FD-TRILHARQ.                                                  00008100
+          05 FD-AUD-DATA               PIC X(08).                       00008200
+          05 FD-AUD-HORA               PIC X(08).                       00008300
+          05 FD-AUD-PROGRAMA           PIC X(08).                       00008400
+          05 FD-AUD-SECAO              PIC X(06).                       00008500
+          05 FD-AUD-TABELA             PIC X(08).                       00008600
+          05 FD-AUD-OPERACAO           PIC X(01).                       00008700
+          05 FD-AUD-ID                 PIC 9(04).                       00008800
+          05 FD-AUD-CAMPO              PIC X(10).                       00008900
+          05 FD-AUD-VALOR-ANTES        PIC X(40).                       00009000
+          05 FD-AUD-VALOR-DEPOIS       PIC X(40).                       00009100
+          05 FD-AUD-USUARIO            PIC X(08).                       00009200
+                                                                        00009300
+      *----------------------------------------------------------------*00009400
+       WORKING-STORAGE                            SECTION.              00009500
+      *----------------------------------------------------------------*00009600
+                                                                        00009700
+      *----------------------------------------------------------------*00009800
+       01  FILLER                      PIC  X(050)         VALUE        00009900
+                 '*** INICIO DA WORKING GRAVAUD ***'.                   00010000
+      *----------------------------------------------------------------*00010100
+                                                                        00010200
+       77 WRK-FS-TRILHARQ         PIC X(002) VALUE SPACES.              00010300
+       77 WRK-DATA-HOJE           PIC X(008) VALUE SPACES.              00010400
+       77 WRK-HORA-AGORA          PIC X(008) VALUE SPACES.              00010500
+                                                                        00010600
+      *----------------------------------------------------------------*00010700
+       01  FILLER                      PIC  X(050)         VALUE        00010800
+              '*** GRAVAUD - FIM DA AREA DE WORKING ***'.               00010900
+      *----------------------------------------------------------------*00011000
+                                                                        00011100
+      *================================================================*00011200
+       LINKAGE                                    SECTION.              00011300
+      *================================================================*00011400
+                                                                        00011500
+           COPY 'B#AUDIT'.                                              00011600
+                                                                        00011700
+      *================================================================*00011800
+       PROCEDURE                 DIVISION USING WRK-AUDITORIA.          00011900
+      *================================================================*00012000
+                                                                        00012100
+      ******************************************************************00012200
+      *                    P R I N C I P A L                           *00012300
+      ******************************************************************00012400
+                                                                        00012500
+      *----------------------------------------------------------------*00012600
+       0000-PRINCIPAL                            SECTION.               00012700
+      *----------------------------------------------------------------*00012800
+                                                                        00012900
+           PERFORM 1000-GRAVAR-OCORRENCIA                               00013000
+                                                                        00013100
+           GOBACK.                                                      00013200
+                                                                        00013300
+      *----------------------------------------------------------------*00013400
+       0000-99-FIM.                           EXIT.                     00013500
+      *----------------------------------------------------------------*00013600
+                                                                        00013700
+      ******************************************************************00013800
+      *               G R A V A R   O C O R R E N C I A                *00013900
+      ******************************************************************00014000
+                                                                        00014100
+      *----------------------------------------------------------------*00014200
+       1000-GRAVAR-OCORRENCIA                 SECTION.                  00014300
+      *----------------------------------------------------------------*00014400
+                                                                        00014500
+            ACCEPT WRK-DATA-HOJE     FROM DATE    YYYYMMDD.             00014600
+            ACCEPT WRK-HORA-AGORA    FROM TIME.                         00014700
+                                                                        00014800
+            OPEN EXTEND TRILHARQ.                                       00014900
+                                                                        00015000
+            IF WRK-FS-TRILHARQ EQUAL '35'                               00015100
+               CLOSE TRILHARQ                                           00015200
+               OPEN OUTPUT TRILHARQ                                     00015300
+            END-IF.                                                     00015400
+                                                                        00015500
+            MOVE WRK-DATA-HOJE          TO FD-AUD-DATA.                 00015600
+            MOVE WRK-HORA-AGORA         TO FD-AUD-HORA.                 00015700
+            MOVE WRK-AUD-PROGRAMA       TO FD-AUD-PROGRAMA.             00015800
+            MOVE WRK-AUD-SECAO          TO FD-AUD-SECAO.                00015900
+            MOVE WRK-AUD-TABELA         TO FD-AUD-TABELA.               00016000
+            MOVE WRK-AUD-OPERACAO       TO FD-AUD-OPERACAO.             00016100
+            MOVE WRK-AUD-ID             TO FD-AUD-ID.                   00016200
+            MOVE WRK-AUD-CAMPO          TO FD-AUD-CAMPO.                00016300
+            MOVE WRK-AUD-VALOR-ANTES    TO FD-AUD-VALOR-ANTES.          00016400
+            MOVE WRK-AUD-VALOR-DEPOIS   TO FD-AUD-VALOR-DEPOIS.         00016500
+            MOVE WRK-AUD-USUARIO        TO FD-AUD-USUARIO.              00016600
+                                                                        00016700
+            WRITE FD-TRILHARQ.                                          00016800
+                                                                        00016900
+            CLOSE TRILHARQ.                                             00017000
+                                                                        00017100
+            DISPLAY 'GRAVAUD: ' WRK-AUD-PROGRAMA ' ' WRK-AUD-TABELA ' ' 00017200
+                     WRK-AUD-OPERACAO ' ' WRK-AUD-ID ' ' WRK-AUD-CAMPO. 00017300
+      *----------------------------------------------------------------*00017400
+       1000-99-FIM.                           EXIT.                     00017500
+      *----------------------------------------------------------------*00017600
