@@ -0,0 +1,393 @@
+      *================================================================*00001000
+       IDENTIFICATION                            DIVISION.              00002000
+      *================================================================*00002100
+                                                                        00002200
+       PROGRAM-ID.  FR05EX05.                                           00002300
+       AUTHOR.      DOUGLAS COSTA                                       00002400
+                                                                        00002500
+      *================================================================*00002600
+      *                         F O U R S Y S                          *00002700
+      *================================================================*00002800
+      *    PROGRAMA...: FR05EX05                                       *00002900
+      *    TIPO.......: RELATORIO BATCH                                *00003000
+      *----------------------------------------------------------------*00003100
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00003200
+      *    EMPRESA....: FOURSYS                                        *00003300
+      *    ANALISTA...: IVAN SANCHES                                   *00003400
+      *    DATA.......: 09/08/2026                                     *00003500
+      *----------------------------------------------------------------*00003600
+      *    OBJETIVO : LER O LOG DE ERROS GRAVADO PELO MODULO GRAVALOG  *00003700
+      *               (ARQUIVO LOGERRO) E EMITIR UM RESUMO DIARIO DE   *00003800
+      *               OCORRENCIAS POR PROGRAMA/SECAO, SEPARANDO        *00003900
+      *               AVISOS DE ERROS FATAIS.                          *00004000
+      *----------------------------------------------------------------*00004100
+      *    ARQUIVOS :                                                  *00004200
+      *    DDNAME          I/O                                         *00004300
+      *    LOGERRO          I    LOG DE ERROS DO SHOP (GRAVALOG)       *00004400
+      *    RELGLOG          O    RESUMO DIARIO DE OCORRENCIAS          *00004500
+      *----------------------------------------------------------------*00004600
+      *    PARAMETROS (SYSIN):                                         *00004700
+      *               WRK-DATA-FILTRO (AAAAMMDD) - DATA DO RESUMO,     *00004800
+      *               SE ESPACOS, RESUME TODAS AS DATAS DO LOGERRO     *00004900
+      *----------------------------------------------------------------*00005000
+      *    HISTORICO DE ALTERACOES:                                    *00005100
+      *      DATA        RESP.    DESCRICAO                            *00005200
+      *      09/08/2026  DPC      VERSAO ORIGINAL                      *00005300
+      ******************************************************************00005400
+      *================================================================*00005500
+                                                                        00005600
+      *================================================================*00005700
+       ENVIRONMENT DIVISION.                                            00005800
+      *================================================================*00005900
+                                                                        00006000
+      *----------------------------------------------------------------*00006100
+       CONFIGURATION                              SECTION.              00006200
+      *----------------------------------------------------------------*00006300
+                                                                        00006400
+       SPECIAL-NAMES.                                                   00006500
+           DECIMAL-POINT IS COMMA.                                      00006600
+                                                                        00006700
+      *----------------------------------------------------------------*00006800
+       INPUT-OUTPUT                               SECTION.              00006900
+      *----------------------------------------------------------------*00007000
+                                                                        00007100
+       FILE-CONTROL.                                                    00007200
+             SELECT LOGARQ    ASSIGN      TO LOGERRO                    00007300
+                    FILE STATUS     IS WRK-FS-LOGARQ.                   00007400
+                                                                        00007500
+             SELECT RELLOG    ASSIGN      TO RELGLOG                    00007600
+                    FILE STATUS     IS WRK-FS-RELLOG.                   00007700
+                                                                        00007800
+      *================================================================*00007900
+       DATA                                       DIVISION.             00008000
+      *================================================================*00008100
+      *----------------------------------------------------------------*00008200
+       FILE                                       SECTION.              00008300
+      *----------------------------------------------------------------*00008400
+      *----------------------------------------------------------------*00008500
+      *    INPUT - LOG DE ERROS DO SHOP (LOGARQ)                       *00008600
+      *                           - LRECL = 82                         *00008700
+      *----------------------------------------------------------------*00008800
+                                                                        00008900
+       FD LOGARQ                                                        00009000
+           RECORDING MODE IS F                                          00009100
+           BLOCK CONTAINS 0 RECORDS.                                    00009200
+       01 FD-LOGARQ.                                                    00009300
+          05 FD-LOG-DATA              PIC X(08).                        00009400
+          05 FD-LOG-HORA              PIC X(08).                        00009500
+          05 FD-LOG-PROGRAMA          PIC X(08).                        00009600
+          05 FD-LOG-SECAO             PIC X(06).                        00009700
+          05 FD-LOG-SEVERIDADE        PIC X(01).                        00009800
+          05 FD-LOG-MENSAGEM          PIC X(40).                        00009900
+          05 FD-LOG-STATUS            PIC X(11).                        00010000
+                                                                        00010100
+      *----------------------------------------------------------------*00010200
+      *    OUTPUT - RESUMO DIARIO DE OCORRENCIAS (RELLOG)               *00010300
+      *                           - LRECL = 80                         *00010400
+      *----------------------------------------------------------------*00010500
+                                                                        00010600
+       FD RELLOG                                                        00010700
+           RECORDING MODE IS F                                          00010800
+           BLOCK CONTAINS 0 RECORDS.                                    00010900
+       01 FD-RELLOG                  PIC X(080).                        00011000
+                                                                        00011100
+      *----------------------------------------------------------------*00011200
+       WORKING-STORAGE                            SECTION.              00011300
+      *----------------------------------------------------------------*00011400
+                                                                        00011500
+      *----------------------------------------------------------------*00011600
+       01  FILLER                      PIC  X(050)         VALUE        00011700
+                 '*** INICIO DA WORKING FR05EX05 ***'.                  00011800
+      *----------------------------------------------------------------*00011900
+                                                                        00012000
+       77 WRK-FS-LOGARQ           PIC X(002) VALUE SPACES.              00012100
+       77 WRK-FS-RELLOG           PIC X(002) VALUE SPACES.              00012200
+       77 WRK-DATA-FILTRO         PIC X(008) VALUE SPACES.              00012300
+       77 WRK-LINHA               PIC 9(003) VALUE ZEROS.               00012400
+       77 WRK-MSG                 PIC X(030) VALUE SPACES.              00012410
+                                                                        00012500
+      ******************************************************************00012510
+      *                B O O K  D O  G R A V A L O G                  * 00012520
+      ******************************************************************00012530
+                                                                        00012540
+       COPY 'B#GRALOG'.                                                 00012550
+                                                                        00012560
+      *----------------------------------------------------------------*00012600
+       01  FILLER                       PIC X(050)           VALUE      00012700
+                    '*** AREA DE ACUMULADORES ***'.                     00012800
+      *----------------------------------------------------------------*00012900
+                                                                        00013000
+       77 ACUM-LIDOS             PIC 9(04) VALUE ZEROS.                 00013100
+       77 ACUM-IGNORADOS         PIC 9(04) VALUE ZEROS.                 00013200
+       77 ACUM-TAB-CHEIA         PIC 9(04) VALUE ZEROS.                 00013210
+                                                                        00013300
+      *----------------------------------------------------------------*00013400
+      *    TABELA DE RESUMO POR PROGRAMA/SECAO                         *00013500
+      *----------------------------------------------------------------*00013600
+                                                                        00013700
+       01  WRK-TAB-RESUMO.                                              00013800
+           05 WRK-TAB-OCORR           OCCURS 100 TIMES                  00013900
+                                       INDEXED BY WRK-IDX.              00014000
+              10 WRK-TAB-PROGRAMA     PIC X(08).                        00014100
+              10 WRK-TAB-SECAO        PIC X(06).                        00014200
+              10 WRK-TAB-QTD-AVISO    PIC 9(05).                        00014300
+              10 WRK-TAB-QTD-FATAL    PIC 9(05).                        00014400
+                                                                        00014500
+       77 WRK-TAB-QTDE            PIC 9(03) VALUE ZEROS.                00014600
+       77 WRK-TAB-ACHOU           PIC X(01) VALUE 'N'.                  00014700
+           88 WRK-TAB-ACHOU-SIM       VALUE 'S'.                        00014800
+           88 WRK-TAB-ACHOU-NAO       VALUE 'N'.                        00014900
+       77 WRK-TAB-CHEIA-SW        PIC X(01) VALUE 'N'.                  00014910
+           88 WRK-TAB-CHEIA-SIM       VALUE 'S'.                        00014920
+           88 WRK-TAB-CHEIA-NAO       VALUE 'N'.                        00014930
+                                                                        00015000
+      *----------------------------------------------------------------*00015100
+       01  WRK-LINDET.                                                  00015200
+           05 WRK-LD-PROGRAMA         PIC X(08).                        00015300
+           05 FILLER                  PIC X(02) VALUE SPACES.           00015400
+           05 WRK-LD-SECAO            PIC X(06).                        00015500
+           05 FILLER                  PIC X(02) VALUE SPACES.           00015600
+           05 WRK-LD-TITULO-AVISO     PIC X(08) VALUE 'AVISOS:'.        00015700
+           05 WRK-LD-QTD-AVISO        PIC ZZ.ZZ9.                       00015800
+           05 FILLER                  PIC X(02) VALUE SPACES.           00015900
+           05 WRK-LD-TITULO-FATAL     PIC X(08) VALUE 'FATAIS:'.        00016000
+           05 WRK-LD-QTD-FATAL        PIC ZZ.ZZ9.                       00016100
+           05 FILLER                  PIC X(024) VALUE SPACES.          00016200
+                                                                        00016300
+      *----------------------------------------------------------------*00016400
+       01  FILLER                      PIC  X(050)         VALUE        00016500
+              '*** FR05EX05 - FIM DA AREA DE WORKING ***'.              00016600
+      *----------------------------------------------------------------*00016700
+                                                                        00016800
+      *================================================================*00016900
+        PROCEDURE                       DIVISION.                       00017000
+      *================================================================*00017100
+                                                                        00017200
+      ******************************************************************00017300
+      *                    P R I N C I P A L                           *00017400
+      ******************************************************************00017500
+                                                                        00017600
+      *----------------------------------------------------------------*00017700
+       0000-PRINCIPAL                            SECTION.               00017800
+      *----------------------------------------------------------------*00017900
+                                                                        00018000
+           PERFORM 1000-INICIAR                                         00018100
+                                                                        00018200
+           PERFORM 2000-PROCESSAR                                       00018300
+                                                                        00018400
+           PERFORM 3000-FINALIZAR                                       00018500
+                                                                        00018600
+           STOP RUN.                                                    00018700
+                                                                        00018800
+      *----------------------------------------------------------------*00018900
+       0000-99-FIM.                           EXIT.                     00019000
+      *----------------------------------------------------------------*00019100
+                                                                        00019200
+      ******************************************************************00019300
+      *                      I N I C I A R                             *00019400
+      ******************************************************************00019500
+                                                                        00019600
+      *----------------------------------------------------------------*00019700
+       1000-INICIAR                           SECTION.                  00019800
+      *----------------------------------------------------------------*00019900
+                                                                        00020000
+            ACCEPT WRK-DATA-FILTRO   FROM SYSIN.                        00020100
+                                                                        00020200
+            OPEN INPUT  LOGARQ.                                         00020300
+            OPEN OUTPUT RELLOG.                                         00020400
+                                                                        00020500
+            PERFORM 1100-TESTAR-STATUS.                                 00020600
+                                                                        00020700
+      *----------------------------------------------------------------*00020800
+       1000-99-FIM.                              EXIT.                  00020900
+      *----------------------------------------------------------------*00021000
+                                                                        00021100
+      ******************************************************************00021200
+      *                   T E S T A R  S T A T U S                     *00021300
+      ******************************************************************00021400
+                                                                        00021500
+      *----------------------------------------------------------------*00021600
+       1100-TESTAR-STATUS                    SECTION.                   00021700
+      *----------------------------------------------------------------*00021800
+                                                                        00021900
+           IF WRK-FS-LOGARQ NOT EQUAL ZEROS                             00022000
+              MOVE 'ERRO NO ARQUIVO LOGERRO'      TO WRK-MSG            00022050
+              MOVE WRK-FS-LOGARQ                  TO WRK-STATUS         00022070
+              PERFORM 9000-TRATAR-ERRO                                  00022100
+           END-IF.                                                      00022300
+                                                                        00022400
+           IF WRK-FS-RELLOG NOT EQUAL ZEROS                             00022500
+              MOVE 'ERRO NO ARQUIVO RELLOG'       TO WRK-MSG            00022550
+              MOVE WRK-FS-RELLOG                  TO WRK-STATUS         00022570
+              PERFORM 9000-TRATAR-ERRO                                  00022600
+           END-IF.                                                      00022800
+      *----------------------------------------------------------------*00022900
+       1100-99-FIM.                           EXIT.                     00023000
+      *----------------------------------------------------------------*00023100
+                                                                        00023200
+      ******************************************************************00023300
+      *                   P R O C E S S A R                            *00023400
+      ******************************************************************00023500
+                                                                        00023600
+      *----------------------------------------------------------------*00023700
+       2000-PROCESSAR                       SECTION.                    00023800
+      *----------------------------------------------------------------*00023900
+                                                                        00024000
+           PERFORM 2100-LER-LOGARQ                                      00024100
+                                                                        00024200
+           PERFORM 2200-ACUMULAR                                        00024300
+                   UNTIL WRK-FS-LOGARQ EQUAL '10'.                      00024400
+      *----------------------------------------------------------------*00024500
+       2000-99-FIM.                       EXIT.                         00024600
+      *----------------------------------------------------------------*00024700
+                                                                        00024800
+      *----------------------------------------------------------------*00024900
+       2100-LER-LOGARQ                       SECTION.                   00025000
+      *----------------------------------------------------------------*00025100
+            READ LOGARQ                                                 00025200
+                                                                        00025300
+               IF WRK-FS-LOGARQ  EQUAL '10'                             00025400
+                  GO              TO 2100-99-FIM                        00025500
+               END-IF.                                                  00025600
+                                                                        00025700
+               IF WRK-FS-LOGARQ  NOT EQUAL '00'                         00025800
+                  MOVE 'ERRO NA LEITURA DO LOGERRO'    TO WRK-MSG       00025850
+                  MOVE WRK-FS-LOGARQ                   TO WRK-STATUS    00025870
+                  PERFORM 9000-TRATAR-ERRO                              00026100
+               END-IF.                                                  00026200
+      *----------------------------------------------------------------*00026300
+       2100-99-FIM.                          EXIT.                      00026400
+      *----------------------------------------------------------------*00026500
+                                                                        00026600
+      *----------------------------------------------------------------*00026700
+       2200-ACUMULAR                         SECTION.                   00026800
+      *----------------------------------------------------------------*00026900
+                                                                        00027000
+            ADD 1                    TO ACUM-LIDOS.                     00027100
+                                                                        00027200
+            IF WRK-DATA-FILTRO NOT EQUAL SPACES AND                     00027300
+               WRK-DATA-FILTRO NOT EQUAL FD-LOG-DATA                    00027400
+               ADD 1                 TO ACUM-IGNORADOS                  00027500
+               PERFORM 2100-LER-LOGARQ                                  00027600
+               GO TO 2200-99-FIM                                        00027700
+            END-IF.                                                     00027800
+                                                                        00027900
+            PERFORM 2210-LOCALIZAR-PROGSECAO.                           00028000
+                                                                        00028100
+            IF WRK-TAB-CHEIA-NAO                                        00028150
+               IF FD-LOG-SEVERIDADE EQUAL 'F'                           00028200
+                  ADD 1     TO WRK-TAB-QTD-FATAL(WRK-IDX)                00028300
+               ELSE                                                     00028400
+                  ADD 1     TO WRK-TAB-QTD-AVISO(WRK-IDX)                00028500
+               END-IF                                                   00028600
+            END-IF.                                                     00028650
+                                                                        00028700
+            PERFORM 2100-LER-LOGARQ.                                    00028800
+      *----------------------------------------------------------------*00028900
+       2200-99-FIM.                          EXIT.                      00029000
+      *----------------------------------------------------------------*00029100
+                                                                        00029200
+      ******************************************************************00029300
+      *          L O C A L I Z A R   P R O G / S E C A O               *00029400
+      ******************************************************************00029500
+                                                                        00029600
+      *----------------------------------------------------------------*00029700
+       2210-LOCALIZAR-PROGSECAO              SECTION.                   00029800
+      *----------------------------------------------------------------*00029900
+                                                                        00030000
+            MOVE 'N'                    TO WRK-TAB-ACHOU.               00030100
+            MOVE 'N'                    TO WRK-TAB-CHEIA-SW.            00030150
+                                                                        00030200
+            IF WRK-TAB-QTDE GREATER ZEROS                               00030300
+               SET WRK-IDX             TO 1                             00030400
+               SEARCH WRK-TAB-OCORR                                     00030500
+                 AT END                                                 00030600
+                    CONTINUE                                            00030700
+                 WHEN WRK-TAB-PROGRAMA(WRK-IDX) EQUAL FD-LOG-PROGRAMA   00030800
+                  AND WRK-TAB-SECAO(WRK-IDX)    EQUAL FD-LOG-SECAO      00030900
+                    MOVE 'S'            TO WRK-TAB-ACHOU                00031000
+               END-SEARCH                                               00031100
+            END-IF.                                                     00031200
+                                                                        00031300
+            IF WRK-TAB-ACHOU-NAO                                        00031400
+               IF WRK-TAB-QTDE LESS 100                                 00031410
+                  ADD 1                    TO WRK-TAB-QTDE              00031500
+                  SET WRK-IDX              TO WRK-TAB-QTDE              00031600
+                  MOVE FD-LOG-PROGRAMA     TO WRK-TAB-PROGRAMA(WRK-IDX) 00031700
+                  MOVE FD-LOG-SECAO        TO WRK-TAB-SECAO(WRK-IDX)    00031800
+                  MOVE ZEROS               TO WRK-TAB-QTD-AVISO(WRK-IDX)00031900
+                  MOVE ZEROS               TO WRK-TAB-QTD-FATAL(WRK-IDX)00032000
+               ELSE                                                     00032010
+                  ADD 1                    TO ACUM-TAB-CHEIA            00032020
+                  MOVE 'S'                 TO WRK-TAB-CHEIA-SW          00032025
+               END-IF                                                   00032030
+            END-IF.                                                     00032100
+      *----------------------------------------------------------------*00032200
+       2210-99-FIM.                          EXIT.                      00032300
+      *----------------------------------------------------------------*00032400
+                                                                        00032500
+      ******************************************************************00032600
+      *                 F I N A L I Z A C A O                          *00032700
+      ******************************************************************00032800
+                                                                        00032900
+      *----------------------------------------------------------------*00033000
+       3000-FINALIZAR                        SECTION.                   00033100
+      *----------------------------------------------------------------*00033200
+                                                                        00033300
+            SET WRK-IDX                 TO 1.                           00033400
+                                                                        00033500
+            PERFORM 3100-IMPRIMIR-LINHA                                 00033600
+                    VARYING WRK-LINHA FROM 1 BY 1                       00033700
+                    UNTIL WRK-LINHA GREATER WRK-TAB-QTDE.               00033800
+                                                                        00033900
+            CLOSE LOGARQ.                                               00034000
+            CLOSE RELLOG.                                               00034100
+                                                                        00034200
+            DISPLAY '--------------------------------------'.           00034300
+            DISPLAY 'TOTAL LIDOS......: ' ACUM-LIDOS.                   00034400
+            DISPLAY 'TOTAL IGNORADOS..: ' ACUM-IGNORADOS.               00034500
+            DISPLAY 'TOTAL PROG/SECAO.: ' WRK-TAB-QTDE.                 00034600
+            DISPLAY 'COMBIN. IGNORADAS (TABELA CHEIA): ' ACUM-TAB-CHEIA.00034650
+            DISPLAY '--------------------------------------'.           00034700
+                                                                        00034800
+      *----------------------------------------------------------------*00034900
+       3000-99-FIM.                           EXIT.                     00035000
+      *----------------------------------------------------------------*00035100
+                                                                        00035200
+      *----------------------------------------------------------------*00035300
+       3100-IMPRIMIR-LINHA                   SECTION.                   00035400
+      *----------------------------------------------------------------*00035500
+                                                                        00035600
+            SET WRK-IDX                  TO WRK-LINHA.                  00035700
+                                                                        00035800
+            MOVE SPACES                  TO WRK-LINDET.                 00035900
+            MOVE WRK-TAB-PROGRAMA(WRK-IDX)  TO WRK-LD-PROGRAMA.         00036000
+            MOVE WRK-TAB-SECAO(WRK-IDX)     TO WRK-LD-SECAO.            00036100
+            MOVE WRK-TAB-QTD-AVISO(WRK-IDX) TO WRK-LD-QTD-AVISO.        00036200
+            MOVE WRK-TAB-QTD-FATAL(WRK-IDX) TO WRK-LD-QTD-FATAL.        00036300
+                                                                        00036400
+            WRITE FD-RELLOG              FROM WRK-LINDET.               00036500
+      *----------------------------------------------------------------*00036600
+       3100-99-FIM.                           EXIT.                     00036700
+      *----------------------------------------------------------------*00036800
+                                                                        00036810
+      ******************************************************************00036820
+      *                   T R A T A R  E R R O                         *00036830
+      ******************************************************************00036840
+                                                                        00036850
+      *----------------------------------------------------------------*00036860
+       9000-TRATAR-ERRO                     SECTION.                    00036870
+      *----------------------------------------------------------------*00036880
+                  DISPLAY '********************************'            00036890
+                  DISPLAY '  ERRO: ' WRK-MSG                            00036900
+                  DISPLAY '********************************'            00036910
+                  MOVE 'F'                TO WRK-SEVERIDADE             00036920
+                  MOVE 'FR05EX05'         TO WRK-PROGRAMA               00036930
+                  MOVE '9000  '           TO WRK-SECAO                  00036940
+                  MOVE WRK-MSG            TO WRK-MENSAGEM               00036950
+                  CALL 'GRAVALOG'         USING WRK-LOG                 00036960
+                  MOVE 16                 TO RETURN-CODE                00036970
+                  GOBACK.                                                00036980
+      *----------------------------------------------------------------*00036990
+       9000-99-FIM.                           EXIT.                     00036995
+      *----------------------------------------------------------------*00036998
