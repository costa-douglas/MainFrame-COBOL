@@ -1,57 +1,1019 @@
-       IDENTIFICATION               DIVISION.                           00010001
-       PROGRAM-ID. F05CIP1.                                             00020001
-       DATA                         DIVISION.                           00030001
-       WORKING-STORAGE              SECTION.                            00040001
-           COPY F05CIMX.                                                00050002
-       77 WRK-SAIDA      PIC X(30) VALUE SPACES.                        00051001
-                                                                        00052001
-       PROCEDURE                    DIVISION.                           00053001
-           EXEC CICS SEND                                               00054001
-             MAPSET('F05CIMX')                                          00055002
-             MAP('MAPTEST')                                             00056001
-             ERASE                                                      00057001
-             MAPONLY                                                    00058001
-           END-EXEC.                                                    00059001
-                                                                        00060001
-           EXEC CICS RECEIVE                                            00070001
-             MAPSET('F05CIMX')                                          00080002
-             MAP('MAPTEST')                                             00090001
-             INTO(MAPTESTI)                                             00100001
-           END-EXEC.                                                    00110001
-                                                                        00111002
-                                                                        00112002
-                                                                        00120006
-             IF IDI EQUAL '00001'                                       00120106
-               MOVE 'LEBRON JAMES     '  TO NOMEO                       00120202
-               MOVE 'NBA1'               TO SETORO                      00120302
-               MOVE '9000'               TO SALO                        00120402
-               MOVE 'LEBRON@NBA.COM.BR'  TO EMAILO                      00120602
-               MOVE 'ID - ENCONTRADO  '  TO MSGO                        00120702
-             END-IF.                                                    00120806
-                                                                        00120906
-             IF IDI EQUAL '00002'                                       00121006
-               MOVE 'STEPHAN CURRY    '  TO NOMEO                       00121103
-               MOVE 'NBA2'               TO SETORO                      00121202
-               MOVE 'CURRY@NBA.COM.BR '  TO EMAILO                      00121302
-               MOVE 'ID - ENCONTRADO  '  TO MSGO                        00121402
-                                                                        00122002
-             IF IDI EQUAL '00000'                                       00123006
-               MOVE 'ID NAO ENCONTRADO'  TO MSGO                        00126004
-             END-IF.                                                    00126106
-                                                                        00126406
-                                                                        00126504
-           EXEC CICS SEND                                               00126601
-             MAPSET('F05CIMX')                                          00126706
-             MAP('MAPTEST')                                             00126801
-             DATAONLY                                                   00126901
-           END-EXEC.                                                    00127001
-                                                                        00127101
-                                                                        00128001
-             MOVE 'FIM PROGRAMA - TCHAU ' TO WRK-SAIDA.                 00129001
-                                                                        00130001
-                                                                        00131001
-           EXEC CICS                                                    00132001
-             RETURN                                                     00133001
-           END-EXEC.                                                    00134001
-                                                                        00135001
-                                                                        00136001
+      *================================================================*00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  F05CIP1.                                            00001400
+       AUTHOR.      DOUGLAS COSTA                                       00001500
+                                                                        00001600
+      *================================================================*00001700
+      *                         F O U R S Y S                          *00001800
+      *================================================================*00001900
+      *    PROGRAMA...: F05CIP1                                        *00002000
+      *    TIPO.......: TRANSACAO CICS PSEUDO-CONVERSACIONAL           *00002100
+      *----------------------------------------------------------------*00002200
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00002300
+      *    EMPRESA....: FOURSYS                                        *00002400
+      *    ANALISTA...: IVAN SANCHES                                   *00002500
+      *    DATA.......: 07/06/2022                                     *00002600
+      *----------------------------------------------------------------*00002700
+      *    OBJETIVO : CONSULTA, INCLUSAO, ALTERACAO E EXCLUSAO LOGICA  *00002800
+      *               DE EMPREGADOS NA TABELA FOUR001.FUNC2, VIA       *00002900
+      *               MAPSET F05CIMX (TELA DE DETALHE) E F05CIML       *00003000
+      *               (TELA DE LISTA).                                 *00003100
+      *----------------------------------------------------------------*00003200
+      *    BASE DE DADOS:                                              *00003300
+      *      TABELAS DB2                           INCLUDE/BOOK        *00003400
+      *      FOUR001.FUNC2                          BOOKFUNC           *00003500
+      *      FOUR001.FUNC2_HIST                     (INSERT DIRETO)    *00003600
+      *      FOUR001.MOV2505                        (SELECT DIRETO)    *00003700
+      *----------------------------------------------------------------*00003800
+      *    MODULO   :                                                  *00003900
+      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004000
+      *               GRAVAUD  - TRILHA DE AUDITORIA                   *00004100
+      *----------------------------------------------------------------*00004200
+      *    COPYBOOK :                                                  *00004300
+      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004400
+      *               B#AUDIT  - AREA DE TRILHA DE AUDITORIA           *00004500
+      *               B#CAAREA - AREA DE COMUNICACAO (DFHCOMMAREA)     *00004600
+      *----------------------------------------------------------------*00004700
+      *    TECLAS PF (CONFORME RODAPE DOS MAPAS):                      *00004800
+      *      ENTER - CONSULTA O ID DIGITADO NA TELA DE DETALHE         *00004900
+      *      PF3   - ENCERRA A CONVERSA (SEM COMMAREA DE RETORNO)      *00005000
+      *      PF5   - INCLUI UM NOVO EMPREGADO (ID GERADO AUTOMATICO)   *00005100
+      *      PF6   - ABRE A TELA DE LISTA (CONSULTA PAGINADA)          *00005200
+      *      PF7   - TELA DE LISTA: PAGINA ANTERIOR                    *00005300
+      *      PF8   - TELA DE LISTA: PROXIMA PAGINA                     *00005400
+      *      PF9   - ALTERA O EMPREGADO CARREGADO NA TELA DE DETALHE   *00005500
+      *      PF10  - EXCLUSAO LOGICA (SOMENTE OPERADOR AUTORIZADO)     *00005600
+      *----------------------------------------------------------------*00005700
+      *    HISTORICO DE ALTERACOES:                                    *00005800
+      *      DATA        RESP.    DESCRICAO                            *00005900
+      *      07/06/2022  DPC      VERSAO ORIGINAL (DEMO SEM EIBAID,    *00006000
+      *                           SEM COMMAREA, COM LOOKUP FIXO)       *00006100
+      *      09/08/2026  DPC      CORRIGIDO END-IF AUSENTE NO BLOCO DO *00006200
+      *                           ID 00002; TRATAMENTO DE EIBAID PARA  *00006300
+      *                           PF3/PF5/PF6/PF7/PF8/PF9/PF10;        *00006400
+      *                           SUBSTITUIDO O LOOKUP FIXO POR        *00006500
+      *                           SELECT/INSERT/UPDATE REAIS CONTRA    *00006600
+      *                           FOUR001.FUNC2; VALIDACAO DE CAMPOS   *00006700
+      *                           ANTES DE GRAVAR; NOVA TELA DE LISTA  *00006800
+      *                           PAGINADA (MAPSET F05CIML); ESTADO    *00006900
+      *                           MANTIDO EM DFHCOMMAREA ENTRE AS      *00007000
+      *                           CHAMADAS; EXCLUSAO PASSA A SER       *00007100
+      *                           LOGICA (ATIVO = 'N'), COM ARQUIVA-   *00007200
+      *                           MENTO EM FUNC2_HIST, VERIFICACAO DE  *00007300
+      *                           VINCULO EM MOV2505 E CONFERENCIA DO  *00007400
+      *                           OPERADOR (EIBOPID) CONTRA A TABELA   *00007500
+      *                           DE OPERADORES AUTORIZADOS            *00007600
+      *      09/08/2026  DPC      INCLUSOES/ALTERACOES/EXCLUSOES EM    *00007700
+      *                           FUNC2 PASSAM A GRAVAR, VIA GRAVAUD,  *00007800
+      *                           UMA TRILHA DE AUDITORIA POR COLUNA   *00007900
+      *                           ALTERADA (ANTES/DEPOIS); 2800 PASSA  *00008000
+      *                           A LER OS VALORES ANTIGOS ANTES DO    *00008100
+      *                           UPDATE PARA PERMITIR A COMPARACAO    *00008200
+      ******************************************************************00008300
+      *================================================================*00008400
+                                                                        00008500
+      *================================================================*00008600
+       ENVIRONMENT                               DIVISION.              00008700
+      *================================================================*00008800
+                                                                        00008900
+      *----------------------------------------------------------------*00009000
+       CONFIGURATION                              SECTION.              00009100
+      *----------------------------------------------------------------*00009200
+                                                                        00009300
+       SPECIAL-NAMES.                                                   00009400
+           DECIMAL-POINT IS COMMA.                                      00009500
+                                                                        00009600
+      *================================================================*00009700
+       DATA                                       DIVISION.             00009800
+      *================================================================*00009900
+      *----------------------------------------------------------------*00010000
+       WORKING-STORAGE                            SECTION.              00010100
+      *----------------------------------------------------------------*00010200
+                                                                        00010300
+      *----------------------------------------------------------------*00010400
+       01  FILLER                      PIC  X(050)         VALUE        00010500
+                 '*** INICIO DA WORKING F05CIP1 ***'.                   00010600
+      *----------------------------------------------------------------*00010700
+                                                                        00010800
+           COPY F05CIMX.                                                00010900
+           COPY F05CIML.                                                00011000
+           COPY DFHAID.                                                 00011100
+                                                                        00011200
+      *----------------------------------------------------------------*00011300
+       01  FILLER                       PIC X(050)           VALUE      00011400
+                    '*** AREA DE AUXILIARES ***'.                       00011500
+      *----------------------------------------------------------------*00011600
+                                                                        00011700
+       77 WRK-SAIDA               PIC X(30) VALUE SPACES.               00011800
+       77 WRK-PRIMEIRA-CHAMADA    PIC X(01) VALUE 'S'.                  00011900
+           88 WRK-E-PRIMEIRA-CHAMADA      VALUE 'S'.                    00012000
+       77 WRK-SQLCODE             PIC -999.                             00012100
+       77 WRK-QTD-VINCULO         PIC 9(04) COMP VALUE ZEROS.           00012200
+       77 WRK-QTD-ARROBA          PIC 9(02) COMP VALUE ZEROS.           00012300
+       77 WRK-IDX-LISTA           PIC 9(02) COMP VALUE ZEROS.           00012400
+       77 WRK-QTD-LINHAS          PIC 9(02) COMP VALUE ZEROS.           00012410
+                                                                        00012500
+      *----------------------------------------------------------------*00012600
+       01  FILLER                       PIC X(050)           VALUE      00012700
+                    '*** TABELA DE OPERADORES AUTORIZADOS ***'.         00012800
+      *----------------------------------------------------------------*00012900
+      *    OPERADORES COM ALCADA PARA PF10 = EXCLUSAO LOGICA. LISTA    *00013000
+      *    PEQUENA E ESTATICA, MANTIDA AQUI PORQUE E EXCLUSIVA DESTA   *00013100
+      *    TRANSACAO - NAO HA UM CADASTRO DE ALCADAS NO SHOP AINDA.    *00013200
+      *----------------------------------------------------------------*00013300
+                                                                        00013400
+       01  WRK-TAB-OPERADORES-INIC.                                     00013500
+           05 FILLER                    PIC X(03) VALUE 'DPC'.          00013600
+           05 FILLER                    PIC X(03) VALUE 'IVS'.          00013700
+           05 FILLER                    PIC X(03) VALUE 'SUP'.          00013800
+                                                                        00013900
+       01  WRK-TAB-OPERADORES REDEFINES WRK-TAB-OPERADORES-INIC.        00014000
+           05 WRK-TAB-OPERADOR          PIC X(03)                       00014100
+                                         OCCURS 3 TIMES                 00014200
+                                         INDEXED BY WRK-IDX-OPER.       00014300
+                                                                        00014400
+       77 WRK-OPERADOR-OK         PIC X(01) VALUE 'N'.                  00014500
+           88 WRK-OPERADOR-AUTORIZADO    VALUE 'S'.                     00014600
+                                                                        00014700
+      *----------------------------------------------------------------*00014800
+       01  FILLER                       PIC X(050)           VALUE      00014900
+                        '*** AREA DE BOOK ***'.                         00015000
+      *----------------------------------------------------------------*00015100
+                                                                        00015200
+           COPY 'B#GRALOG'.                                             00015300
+           COPY 'B#AUDIT'.                                              00015400
+           COPY 'B#CAAREA'.                                             00015450
+                                                                        00015500
+      *----------------------------------------------------------------*00015600
+       01  FILLER                       PIC X(050)           VALUE      00015700
+                        '*** AREA DB2 ***'.                             00015800
+      *----------------------------------------------------------------*00015900
+                                                                        00016000
+           EXEC SQL                                                     00016100
+             INCLUDE #BKFUNC2                                           00016200
+           END-EXEC.                                                    00016300
+           EXEC SQL                                                     00016400
+               INCLUDE SQLCA                                            00016500
+           END-EXEC.                                                    00016600
+                                                                        00016700
+       77 WRK-TELEFONE-NULO       PIC S9(4) COMP VALUE -1.              00016800
+       77 WRK-EMAIL-NULL          PIC S9(4) COMP VALUE ZEROS.           00016900
+       77 WRK-TELEFONE-NULL       PIC S9(4) COMP VALUE ZEROS.           00017000
+                                                                        00017100
+      *----------------------------------------------------------------*00017200
+      *    AREA DE AUDITORIA (VALORES ANTES DA ALTERACAO)              *00017300
+      *----------------------------------------------------------------*00017400
+       77 WRK-NOME-ANTES          PIC X(30).                            00017500
+       77 WRK-SETOR-ANTES         PIC X(04).                            00017600
+       77 WRK-SALARIO-ANTES       PIC 9(08)V99.                         00017700
+       77 WRK-DATAADM-ANTES       PIC X(10).                            00017800
+       77 WRK-EMAIL-ANTES         PIC X(40).                            00017900
+       77 WRK-SALARIO-ANTES-ED    PIC Z(07)9,99.                        00017910
+       77 WRK-SALARIO-DEPOIS-ED   PIC Z(07)9,99.                        00017920
+                                                                        00018000
+      *----------------------------------------------------------------*00018100
+       01  FILLER                      PIC  X(050)         VALUE        00018200
+              '*** F05CIP1 - FIM DA AREA DE WORKING ***'.               00018300
+      *----------------------------------------------------------------*00018400
+                                                                        00018500
+      *================================================================*00018600
+       LINKAGE                                    SECTION.              00018700
+      *================================================================*00018800
+                                                                        00018900
+       01  DFHCOMMAREA                  PIC X(17).                      00019000
+                                                                        00019100
+      *================================================================*00019200
+        PROCEDURE                       DIVISION.                       00019300
+      *================================================================*00019400
+                                                                        00019500
+      ******************************************************************00019600
+      *                    P R I N C I P A L                           *00019700
+      ******************************************************************00019800
+                                                                        00019900
+      *----------------------------------------------------------------*00020000
+       0000-PRINCIPAL                            SECTION.               00020100
+      *----------------------------------------------------------------*00020200
+                                                                        00020300
+           PERFORM 1000-INICIAR                                         00020400
+                                                                        00020500
+           PERFORM 2000-PROCESSAR                                       00021000
+                                                                        00021100
+           EXEC CICS RETURN                                             00021110
+             TRANSID(EIBTRNID)                                          00021120
+             COMMAREA(WRK-COMMAREA)                                     00021130
+             LENGTH(17)                                                 00021140
+           END-EXEC.                                                    00021150
+                                                                        00021300
+      *----------------------------------------------------------------*00021400
+       0000-99-FIM.                           EXIT.                     00021500
+      *----------------------------------------------------------------*00021600
+                                                                        00021700
+      ******************************************************************00021800
+      *                      I N I C I A R                             *00021900
+      ******************************************************************00022000
+                                                                        00022100
+      *----------------------------------------------------------------*00022200
+       1000-INICIAR                           SECTION.                  00022300
+      *----------------------------------------------------------------*00022400
+                                                                        00022500
+           IF EIBCALEN EQUAL ZERO                                       00022600
+              MOVE 'S'                  TO WRK-PRIMEIRA-CHAMADA         00022700
+              PERFORM 1100-TELA-INICIAL                                 00022800
+           ELSE                                                         00022900
+              MOVE 'N'                  TO WRK-PRIMEIRA-CHAMADA         00023000
+              MOVE DFHCOMMAREA          TO WRK-COMMAREA                 00023100
+           END-IF.                                                      00023200
+                                                                        00023300
+      *----------------------------------------------------------------*00023400
+       1000-99-FIM.                              EXIT.                  00023500
+      *----------------------------------------------------------------*00023600
+                                                                        00023700
+      *----------------------------------------------------------------*00023800
+       1100-TELA-INICIAL                      SECTION.                  00023900
+      *----------------------------------------------------------------*00024000
+                                                                        00024100
+           MOVE SPACES                  TO MAPTESTO                     00024200
+           MOVE '1'                     TO WRK-CA-TELA                  00024300
+           MOVE ZEROS                   TO WRK-CA-ID                    00024400
+                                            WRK-CA-ULT-ID               00024500
+                                            WRK-CA-ID-INI-PAG           00024600
+                                            WRK-CA-ID-INI-PAG-ANT       00024700
+                                                                        00024800
+           EXEC CICS SEND                                               00024900
+             MAPSET('F05CIMX')                                          00025000
+             MAP('MAPTEST')                                             00025100
+             ERASE                                                      00025200
+             MAPONLY                                                    00025300
+           END-EXEC                                                     00025400
+                                                                        00025500
+           EXEC CICS RETURN                                             00025600
+             TRANSID(EIBTRNID)                                          00025700
+             COMMAREA(WRK-COMMAREA)                                     00025800
+             LENGTH(17)                                                 00025900
+           END-EXEC.                                                    00026000
+                                                                        00026100
+      *----------------------------------------------------------------*00026200
+       1100-99-FIM.                              EXIT.                  00026300
+      *----------------------------------------------------------------*00026400
+                                                                        00026500
+      ******************************************************************00026600
+      *                   P R O C E S S A R                            *00026700
+      ******************************************************************00026800
+                                                                        00026900
+      *----------------------------------------------------------------*00027000
+       2000-PROCESSAR                       SECTION.                    00027100
+      *----------------------------------------------------------------*00027200
+                                                                        00027300
+           EVALUATE EIBAID                                              00027400
+             WHEN DFHPF3                                                00027500
+                PERFORM 9000-ENCERRAR                                   00027600
+             WHEN DFHPF5                                                00027700
+                PERFORM 2500-INCLUIR-EMPREGADO                          00027800
+             WHEN DFHPF6                                                00027900
+                PERFORM 2600-ABRIR-LISTA                                00028000
+             WHEN DFHPF7                                                00028100
+                PERFORM 2700-PAGINA-ANTERIOR                            00028200
+             WHEN DFHPF8                                                00028300
+                PERFORM 2710-PROXIMA-PAGINA                             00028400
+             WHEN DFHPF9                                                00028500
+                PERFORM 2800-ALTERAR-EMPREGADO                          00028600
+             WHEN DFHPF10                                               00028700
+                PERFORM 2900-EXCLUIR-EMPREGADO                          00028800
+             WHEN DFHENTER                                              00028900
+                PERFORM 2100-CONSULTAR-POR-ID                           00029000
+             WHEN OTHER                                                 00029100
+                PERFORM 2110-TECLA-INVALIDA                             00029200
+           END-EVALUATE.                                                00029300
+                                                                        00029400
+      *----------------------------------------------------------------*00029500
+       2000-99-FIM.                       EXIT.                         00029600
+      *----------------------------------------------------------------*00029700
+                                                                        00029800
+      ******************************************************************00029900
+      *          C O N S U L T A R   P O R   I D  ( E N T E R )        *00030000
+      ******************************************************************00030100
+                                                                        00030200
+      *----------------------------------------------------------------*00030300
+       2100-CONSULTAR-POR-ID                SECTION.                    00030400
+      *----------------------------------------------------------------*00030500
+                                                                        00030600
+           EXEC CICS RECEIVE                                            00030700
+             MAPSET('F05CIMX')                                          00030800
+             MAP('MAPTEST')                                             00030900
+             INTO(MAPTESTI)                                             00031000
+           END-EXEC.                                                    00031100
+                                                                        00031200
+           MOVE IDI                     TO DB2-ID WRK-CA-ID             00031300
+                                                                        00031400
+           EXEC SQL                                                     00031500
+             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE        00031600
+              INTO :DB2-ID,                                             00031700
+                   :DB2-NOME,                                           00031800
+                   :DB2-SETOR,                                          00031900
+                   :DB2-SALARIO,                                        00032000
+                   :DB2-DATAADM,                                        00032100
+                   :DB2-EMAIL    :WRK-EMAIL-NULL,                       00032200
+                   :DB2-TELEFONE :WRK-TELEFONE-NULL                     00032300
+              FROM FOUR001.FUNC2                                        00032400
+              WHERE ID = :DB2-ID                                        00032500
+                AND ATIVO = 'S'                                         00032600
+           END-EXEC.                                                    00032700
+                                                                        00032800
+           EVALUATE SQLCODE                                             00032900
+             WHEN ZERO                                                  00033000
+                MOVE DB2-NOME             TO NOMEO                      00033100
+                MOVE DB2-SETOR            TO SETORO                     00033200
+                MOVE DB2-SALARIO          TO SALO                       00033300
+                MOVE DB2-DATAADM          TO DATADMO                    00033400
+                IF WRK-EMAIL-NULL EQUAL ZERO                            00033500
+                   MOVE DB2-EMAIL            TO EMAILO                  00033600
+                ELSE                                                    00033700
+                   MOVE SPACES               TO EMAILO                  00033800
+                END-IF                                                  00033900
+                MOVE 'ID - ENCONTRADO  '   TO MSGO                      00034000
+             WHEN +100                                                  00034100
+                MOVE SPACES                TO NOMEO SETORO EMAILO       00034200
+                MOVE ZEROS                 TO SALO DATADMO              00034300
+                MOVE 'ID NAO ENCONTRADO'   TO MSGO                      00034400
+                MOVE ZEROS                 TO WRK-CA-ID                 00034500
+             WHEN OTHER                                                 00034600
+                MOVE SQLCODE               TO WRK-SQLCODE               00034700
+                MOVE 'F05CIP1'             TO WRK-PROGRAMA              00034800
+                MOVE '2100  '              TO WRK-SECAO                 00034900
+                MOVE 'ERRO NA CONSULTA'    TO WRK-MENSAGEM              00035000
+                MOVE WRK-SQLCODE           TO WRK-STATUS                00035100
+                PERFORM 9998-TRATAR-AVISO                               00035200
+                MOVE 'ERRO NA CONSULTA '   TO MSGO                      00035300
+           END-EVALUATE                                                 00035400
+                                                                        00035500
+           MOVE '1'                     TO WRK-CA-TELA                  00035600
+                                                                        00035700
+           EXEC CICS SEND                                               00035800
+             MAPSET('F05CIMX')                                          00035900
+             MAP('MAPTEST')                                             00036000
+             DATAONLY                                                   00036100
+           END-EXEC.                                                    00036200
+                                                                        00036300
+      *----------------------------------------------------------------*00036400
+       2100-99-FIM.                          EXIT.                      00036500
+      *----------------------------------------------------------------*00036600
+                                                                        00036700
+      *----------------------------------------------------------------*00036800
+       2110-TECLA-INVALIDA                  SECTION.                    00036900
+      *----------------------------------------------------------------*00037000
+                                                                        00037100
+           MOVE 'TECLA INVALIDA....'     TO MSGO                        00037200
+                                                                        00037300
+           EXEC CICS SEND                                               00037400
+             MAPSET('F05CIMX')                                          00037500
+             MAP('MAPTEST')                                             00037600
+             DATAONLY                                                   00037700
+           END-EXEC.                                                    00037800
+                                                                        00037900
+      *----------------------------------------------------------------*00038000
+       2110-99-FIM.                          EXIT.                      00038100
+      *----------------------------------------------------------------*00038200
+                                                                        00038300
+      ******************************************************************00038400
+      *        V A L I D A R   C A M P O S   D A   T E L A             *00038500
+      ******************************************************************00038600
+                                                                        00038700
+      *----------------------------------------------------------------*00038800
+       2510-VALIDAR-CAMPOS                  SECTION.                    00038900
+      *----------------------------------------------------------------*00039000
+                                                                        00039100
+           MOVE SPACES                  TO MSGO                         00039200
+                                                                        00039300
+           IF NOMEI EQUAL SPACES OR LOW-VALUES                          00039400
+              MOVE 'NOME E OBRIGATORIO'    TO MSGO                      00039500
+           END-IF                                                       00039600
+                                                                        00039700
+           IF MSGO EQUAL SPACES                                         00039800
+              AND (SETORI EQUAL SPACES OR LOW-VALUES)                   00039900
+              MOVE 'SETOR E OBRIGATORIO'   TO MSGO                      00040000
+           END-IF                                                       00040100
+                                                                        00040200
+           IF MSGO EQUAL SPACES                                         00040300
+              AND SALI NOT NUMERIC                                      00040400
+              MOVE 'SALARIO INVALIDO'      TO MSGO                      00040500
+           END-IF                                                       00040600
+                                                                        00040700
+           IF MSGO EQUAL SPACES                                         00040800
+              AND SALI EQUAL ZEROS                                      00040900
+              MOVE 'SALARIO INVALIDO'      TO MSGO                      00041000
+           END-IF                                                       00041100
+                                                                        00041200
+           IF MSGO EQUAL SPACES                                         00041300
+              AND (DATADMI EQUAL SPACES OR LOW-VALUES)                  00041400
+              MOVE 'DATA ADMISSAO E OBRIGATORIA' TO MSGO                00041500
+           END-IF                                                       00041600
+                                                                        00041700
+           IF MSGO EQUAL SPACES                                         00041800
+              MOVE ZEROS                 TO WRK-QTD-ARROBA              00041900
+              INSPECT EMAILI TALLYING WRK-QTD-ARROBA FOR ALL '@'        00042000
+              IF WRK-QTD-ARROBA NOT EQUAL 1                             00042100
+                 MOVE 'EMAIL INVALIDO'      TO MSGO                     00042200
+              END-IF                                                    00042300
+           END-IF.                                                      00042400
+                                                                        00042500
+      *----------------------------------------------------------------*00042600
+       2510-99-FIM.                          EXIT.                      00042700
+      *----------------------------------------------------------------*00042800
+                                                                        00042900
+      ******************************************************************00043000
+      *         I N C L U I R   E M P R E G A D O  ( P F 5 )           *00043100
+      ******************************************************************00043200
+                                                                        00043300
+      *----------------------------------------------------------------*00043400
+       2500-INCLUIR-EMPREGADO               SECTION.                    00043500
+      *----------------------------------------------------------------*00043600
+                                                                        00043700
+           EXEC CICS RECEIVE                                            00043800
+             MAPSET('F05CIMX')                                          00043900
+             MAP('MAPTEST')                                             00044000
+             INTO(MAPTESTI)                                             00044100
+           END-EXEC.                                                    00044200
+                                                                        00044300
+           PERFORM 2510-VALIDAR-CAMPOS                                  00044400
+                                                                        00044500
+           IF MSGO NOT EQUAL SPACES                                     00044600
+              PERFORM 2520-REDISPLAY-DETALHE                            00044700
+              GO TO 2500-99-FIM                                         00044800
+           END-IF                                                       00044900
+                                                                        00045000
+           EXEC SQL                                                     00045100
+             SELECT MAX(ID) + 1                                         00045200
+              INTO :DB2-ID                                              00045300
+              FROM FOUR001.FUNC2                                        00045400
+           END-EXEC                                                     00045500
+                                                                        00045600
+           MOVE NOMEI                   TO DB2-NOME                     00045700
+           MOVE SETORI                  TO DB2-SETOR                    00045800
+           MOVE SALI                    TO DB2-SALARIO                  00045900
+           MOVE DATADMI                 TO DB2-DATAADM                  00046000
+           MOVE EMAILI                  TO DB2-EMAIL                    00046100
+                                                                        00046200
+           EXEC SQL                                                     00046300
+             INSERT INTO FOUR001.FUNC2                                  00046400
+                    (ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,          00046500
+                     TELEFONE, ATIVO)                                   00046600
+             VALUES(:DB2-ID,                                            00046700
+                    :DB2-NOME,                                          00046800
+                    :DB2-SETOR,                                         00046900
+                    :DB2-SALARIO,                                       00047000
+                    :DB2-DATAADM,                                       00047100
+                    :DB2-EMAIL,                                         00047200
+                    :DB2-TELEFONE :WRK-TELEFONE-NULO,                   00047300
+                    'S')                                                00047400
+           END-EXEC                                                     00047500
+                                                                        00047600
+           IF SQLCODE EQUAL ZERO                                        00047700
+              EXEC SQL COMMIT END-EXEC                                  00047800
+              MOVE DB2-ID                TO IDO WRK-CA-ID               00047900
+              MOVE 'EMPREGADO INCLUIDO'  TO MSGO                        00048000
+              PERFORM 2530-GRAVAR-AUDITORIA-INCLUSAO                    00048100
+           ELSE                                                         00048200
+              EXEC SQL ROLLBACK END-EXEC                                00048300
+              MOVE SQLCODE               TO WRK-SQLCODE                 00048400
+              MOVE 'F05CIP1'             TO WRK-PROGRAMA                00048500
+              MOVE '2500  '              TO WRK-SECAO                   00048600
+              MOVE 'ERRO NA INCLUSAO'    TO WRK-MENSAGEM                00048700
+              MOVE WRK-SQLCODE           TO WRK-STATUS                  00048800
+              PERFORM 9998-TRATAR-AVISO                                 00048900
+              MOVE 'ERRO NA INCLUSAO '   TO MSGO                        00049000
+           END-IF                                                       00049100
+                                                                        00049200
+           PERFORM 2520-REDISPLAY-DETALHE.                              00049300
+                                                                        00049400
+      *----------------------------------------------------------------*00049500
+       2500-99-FIM.                          EXIT.                      00049600
+      *----------------------------------------------------------------*00049700
+                                                                        00049800
+      *----------------------------------------------------------------*00049900
+       2530-GRAVAR-AUDITORIA-INCLUSAO       SECTION.                    00050000
+      *----------------------------------------------------------------*00050100
+                                                                        00050200
+           MOVE 'F05CIP1'             TO WRK-AUD-PROGRAMA.              00050300
+           MOVE '2530  '              TO WRK-AUD-SECAO.                 00050400
+           MOVE 'FUNC2   '            TO WRK-AUD-TABELA.                00050500
+           MOVE 'I'                   TO WRK-AUD-OPERACAO.              00050600
+           MOVE DB2-ID                TO WRK-AUD-ID.                    00050700
+           MOVE EIBOPID               TO WRK-AUD-USUARIO.               00050800
+           MOVE SPACES                TO WRK-AUD-VALOR-ANTES.           00050900
+                                                                        00051000
+           MOVE 'NOME'                TO WRK-AUD-CAMPO.                 00051100
+           MOVE DB2-NOME              TO WRK-AUD-VALOR-DEPOIS.          00051200
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00051300
+                                                                        00051400
+           MOVE 'SETOR'               TO WRK-AUD-CAMPO.                 00051500
+           MOVE DB2-SETOR             TO WRK-AUD-VALOR-DEPOIS.          00051600
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00051700
+                                                                        00051800
+           MOVE 'SALARIO'             TO WRK-AUD-CAMPO.                 00051900
+           MOVE DB2-SALARIO           TO WRK-SALARIO-DEPOIS-ED.         00051950
+           MOVE WRK-SALARIO-DEPOIS-ED TO WRK-AUD-VALOR-DEPOIS.          00052000
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00052100
+                                                                        00052200
+           MOVE 'DATAADM'             TO WRK-AUD-CAMPO.                 00052300
+           MOVE DB2-DATAADM           TO WRK-AUD-VALOR-DEPOIS.          00052400
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00052500
+                                                                        00052600
+           MOVE 'EMAIL'               TO WRK-AUD-CAMPO.                 00052700
+           MOVE DB2-EMAIL             TO WRK-AUD-VALOR-DEPOIS.          00052800
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00052900
+                                                                        00053000
+      *----------------------------------------------------------------*00053100
+       2530-99-FIM.                          EXIT.                      00053200
+      *----------------------------------------------------------------*00053300
+                                                                        00053400
+      *----------------------------------------------------------------*00053500
+       2520-REDISPLAY-DETALHE               SECTION.                    00053600
+      *----------------------------------------------------------------*00053700
+                                                                        00053800
+           MOVE '1'                     TO WRK-CA-TELA                  00053900
+                                                                        00054000
+           EXEC CICS SEND                                               00054100
+             MAPSET('F05CIMX')                                          00054200
+             MAP('MAPTEST')                                             00054300
+             DATAONLY                                                   00054400
+           END-EXEC.                                                    00054500
+                                                                        00054600
+      *----------------------------------------------------------------*00054700
+       2520-99-FIM.                          EXIT.                      00054800
+      *----------------------------------------------------------------*00054900
+                                                                        00055000
+      ******************************************************************00055100
+      *              A B R I R   L I S T A  ( P F 6 )                  *00055200
+      ******************************************************************00055300
+                                                                        00055400
+      *----------------------------------------------------------------*00055500
+       2600-ABRIR-LISTA                     SECTION.                    00055600
+      *----------------------------------------------------------------*00055700
+                                                                        00055800
+           MOVE ZEROS                   TO WRK-CA-ID-INI-PAG            00055900
+                                            WRK-CA-ID-INI-PAG-ANT       00056000
+           PERFORM 2650-MONTAR-PAGINA.                                  00056100
+                                                                        00056200
+      *----------------------------------------------------------------*00056300
+       2600-99-FIM.                          EXIT.                      00056400
+      *----------------------------------------------------------------*00056500
+                                                                        00056600
+      ******************************************************************00056700
+      *       P A G I N A C A O   D A   L I S T A  ( P F 7 / P F 8 )   *00056800
+      ******************************************************************00056900
+                                                                        00057000
+      *----------------------------------------------------------------*00057100
+       2700-PAGINA-ANTERIOR                 SECTION.                    00057200
+      *----------------------------------------------------------------*00057300
+                                                                        00057400
+           MOVE WRK-CA-ID-INI-PAG-ANT   TO WRK-CA-ID-INI-PAG            00057500
+           PERFORM 2650-MONTAR-PAGINA.                                  00057600
+                                                                        00057700
+      *----------------------------------------------------------------*00057800
+       2700-99-FIM.                          EXIT.                      00057900
+      *----------------------------------------------------------------*00058000
+                                                                        00058100
+      *----------------------------------------------------------------*00058200
+       2710-PROXIMA-PAGINA                  SECTION.                    00058300
+      *----------------------------------------------------------------*00058400
+                                                                        00058500
+           MOVE WRK-CA-ID-INI-PAG       TO WRK-CA-ID-INI-PAG-ANT        00058600
+           MOVE WRK-CA-ULT-ID           TO WRK-CA-ID-INI-PAG            00058700
+           PERFORM 2650-MONTAR-PAGINA.                                  00058800
+                                                                        00058900
+      *----------------------------------------------------------------*00059000
+       2710-99-FIM.                          EXIT.                      00059100
+      *----------------------------------------------------------------*00059200
+                                                                        00059300
+      *----------------------------------------------------------------*00059400
+       2650-MONTAR-PAGINA                   SECTION.                    00059500
+      *----------------------------------------------------------------*00059600
+                                                                        00059700
+           MOVE SPACES                  TO MAPLISTAO                    00059800
+           MOVE ZEROS                    TO WRK-QTD-LINHAS              00059810
+           MOVE SPACES                  TO MSGLO                        00059900
+                                                                        00060000
+           EXEC SQL                                                     00060100
+             DECLARE CUR-FUNC2-LISTA CURSOR FOR                         00060200
+             SELECT ID, NOME, SETOR, SALARIO                            00060300
+               FROM FOUR001.FUNC2                                       00060400
+              WHERE ID > :WRK-CA-ID-INI-PAG                             00060500
+                AND ATIVO = 'S'                                         00060600
+              ORDER BY ID                                               00060700
+              FETCH FIRST 10 ROWS ONLY                                  00060800
+           END-EXEC                                                     00060900
+                                                                        00061000
+           EXEC SQL                                                     00061100
+             OPEN CUR-FUNC2-LISTA                                       00061200
+           END-EXEC                                                     00061300
+                                                                        00061400
+           PERFORM 2660-FETCH-PAGINA                                    00061500
+                   VARYING WRK-IDX-LISTA FROM 1 BY 1                    00061600
+                   UNTIL WRK-IDX-LISTA GREATER 10                       00061700
+                      OR SQLCODE EQUAL +100                             00061800
+                                                                        00061900
+           EXEC SQL                                                     00062000
+             CLOSE CUR-FUNC2-LISTA                                      00062100
+           END-EXEC                                                     00062200
+                                                                        00062300
+           IF WRK-QTD-LINHAS EQUAL ZEROS                                00062400
+              MOVE 'NENHUM EMPREGADO ENCONTRADO' TO MSGLO               00062500
+           END-IF                                                       00062600
+                                                                        00062700
+           MOVE '2'                     TO WRK-CA-TELA                  00062800
+                                                                        00062900
+           EXEC CICS SEND                                               00063000
+             MAPSET('F05CIML')                                          00063100
+             MAP('MAPLISTA')                                            00063200
+             ERASE                                                      00063300
+           END-EXEC.                                                    00063400
+                                                                        00063500
+      *----------------------------------------------------------------*00063600
+       2650-99-FIM.                          EXIT.                      00063700
+      *----------------------------------------------------------------*00063800
+                                                                        00063900
+      *----------------------------------------------------------------*00064000
+       2660-FETCH-PAGINA                    SECTION.                    00064100
+      *----------------------------------------------------------------*00064200
+                                                                        00064300
+           EXEC SQL                                                     00064400
+             FETCH CUR-FUNC2-LISTA                                      00064500
+              INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO         00064600
+           END-EXEC                                                     00064700
+                                                                        00064800
+           IF SQLCODE EQUAL ZERO                                        00064900
+              MOVE DB2-ID                TO WRK-CA-ULT-ID               00065000
+              ADD 1                       TO WRK-QTD-LINHAS             00065010
+              PERFORM 2670-MOVER-LINHA                                  00065100
+           END-IF.                                                      00065200
+                                                                        00065300
+      *----------------------------------------------------------------*00065400
+       2660-99-FIM.                          EXIT.                      00065500
+      *----------------------------------------------------------------*00065600
+                                                                        00065700
+      *----------------------------------------------------------------*00065800
+       2670-MOVER-LINHA                     SECTION.                    00065900
+      *----------------------------------------------------------------*00066000
+                                                                        00066100
+           EVALUATE WRK-IDX-LISTA                                       00066200
+             WHEN 1                                                     00066300
+                MOVE DB2-ID TO L01IDO  MOVE DB2-NOME TO L01NMO          00066400
+                MOVE DB2-SETOR TO L01STO MOVE DB2-SALARIO TO L01SLO     00066500
+             WHEN 2                                                     00066600
+                MOVE DB2-ID TO L02IDO  MOVE DB2-NOME TO L02NMO          00066700
+                MOVE DB2-SETOR TO L02STO MOVE DB2-SALARIO TO L02SLO     00066800
+             WHEN 3                                                     00066900
+                MOVE DB2-ID TO L03IDO  MOVE DB2-NOME TO L03NMO          00067000
+                MOVE DB2-SETOR TO L03STO MOVE DB2-SALARIO TO L03SLO     00067100
+             WHEN 4                                                     00067200
+                MOVE DB2-ID TO L04IDO  MOVE DB2-NOME TO L04NMO          00067300
+                MOVE DB2-SETOR TO L04STO MOVE DB2-SALARIO TO L04SLO     00067400
+             WHEN 5                                                     00067500
+                MOVE DB2-ID TO L05IDO  MOVE DB2-NOME TO L05NMO          00067600
+                MOVE DB2-SETOR TO L05STO MOVE DB2-SALARIO TO L05SLO     00067700
+             WHEN 6                                                     00067800
+                MOVE DB2-ID TO L06IDO  MOVE DB2-NOME TO L06NMO          00067900
+                MOVE DB2-SETOR TO L06STO MOVE DB2-SALARIO TO L06SLO     00068000
+             WHEN 7                                                     00068100
+                MOVE DB2-ID TO L07IDO  MOVE DB2-NOME TO L07NMO          00068200
+                MOVE DB2-SETOR TO L07STO MOVE DB2-SALARIO TO L07SLO     00068300
+             WHEN 8                                                     00068400
+                MOVE DB2-ID TO L08IDO  MOVE DB2-NOME TO L08NMO          00068500
+                MOVE DB2-SETOR TO L08STO MOVE DB2-SALARIO TO L08SLO     00068600
+             WHEN 9                                                     00068700
+                MOVE DB2-ID TO L09IDO  MOVE DB2-NOME TO L09NMO          00068800
+                MOVE DB2-SETOR TO L09STO MOVE DB2-SALARIO TO L09SLO     00068900
+             WHEN 10                                                    00069000
+                MOVE DB2-ID TO L10IDO  MOVE DB2-NOME TO L10NMO          00069100
+                MOVE DB2-SETOR TO L10STO MOVE DB2-SALARIO TO L10SLO     00069200
+           END-EVALUATE.                                                00069300
+                                                                        00069400
+      *----------------------------------------------------------------*00069500
+       2670-99-FIM.                          EXIT.                      00069600
+      *----------------------------------------------------------------*00069700
+                                                                        00069800
+      ******************************************************************00069900
+      *          A L T E R A R   E M P R E G A D O  ( P F 9 )          *00070000
+      ******************************************************************00070100
+                                                                        00070200
+      *----------------------------------------------------------------*00070300
+       2800-ALTERAR-EMPREGADO               SECTION.                    00070400
+      *----------------------------------------------------------------*00070500
+                                                                        00070600
+           EXEC CICS RECEIVE                                            00070700
+             MAPSET('F05CIMX')                                          00070800
+             MAP('MAPTEST')                                             00070900
+             INTO(MAPTESTI)                                             00071000
+           END-EXEC.                                                    00071100
+                                                                        00071200
+           IF WRK-CA-ID EQUAL ZEROS                                     00071300
+              MOVE 'CONSULTE UM ID ANTES DE ALTERAR' TO MSGO            00071400
+              PERFORM 2520-REDISPLAY-DETALHE                            00071500
+              GO TO 2800-99-FIM                                         00071600
+           END-IF                                                       00071700
+                                                                        00071800
+           PERFORM 2510-VALIDAR-CAMPOS                                  00071900
+                                                                        00072000
+           IF MSGO NOT EQUAL SPACES                                     00072100
+              PERFORM 2520-REDISPLAY-DETALHE                            00072200
+              GO TO 2800-99-FIM                                         00072300
+           END-IF                                                       00072400
+                                                                        00072500
+           MOVE WRK-CA-ID                TO DB2-ID                      00072600
+                                                                        00072700
+           EXEC SQL                                                     00072800
+             SELECT NOME, SETOR, SALARIO, DATAADM, EMAIL                00072900
+              INTO :WRK-NOME-ANTES,                                     00073000
+                   :WRK-SETOR-ANTES,                                    00073100
+                   :WRK-SALARIO-ANTES,                                  00073200
+                   :WRK-DATAADM-ANTES,                                  00073300
+                   :WRK-EMAIL-ANTES                                     00073400
+              FROM FOUR001.FUNC2                                        00073500
+              WHERE ID = :DB2-ID                                        00073600
+                AND ATIVO = 'S'                                         00073650
+           END-EXEC                                                     00073700
+                                                                        00073800
+           IF SQLCODE NOT EQUAL ZERO                                    00073810
+              MOVE 'EMPREGADO INATIVO/INEXISTENTE' TO MSGO              00073820
+              PERFORM 2520-REDISPLAY-DETALHE                            00073830
+              GO TO 2800-99-FIM                                         00073840
+           END-IF                                                       00073850
+                                                                        00073860
+           MOVE NOMEI                    TO DB2-NOME                    00073900
+           MOVE SETORI                   TO DB2-SETOR                   00074000
+           MOVE SALI                     TO DB2-SALARIO                 00074100
+           MOVE DATADMI                  TO DB2-DATAADM                 00074200
+           MOVE EMAILI                   TO DB2-EMAIL                   00074300
+                                                                        00074400
+           EXEC SQL                                                     00074500
+             UPDATE FOUR001.FUNC2                                       00074600
+                SET NOME    = :DB2-NOME,                                00074700
+                    SETOR   = :DB2-SETOR,                               00074800
+                    SALARIO = :DB2-SALARIO,                             00074900
+                    DATAADM = :DB2-DATAADM,                             00075000
+                    EMAIL   = :DB2-EMAIL                                00075100
+              WHERE ID = :DB2-ID                                        00075200
+                AND ATIVO = 'S'                                         00075300
+           END-EXEC                                                     00075400
+                                                                        00075500
+           IF SQLCODE EQUAL ZERO                                        00075600
+              EXEC SQL COMMIT END-EXEC                                  00075700
+              MOVE 'EMPREGADO ALTERADO'   TO MSGO                       00075800
+              PERFORM 2810-GRAVAR-AUDITORIA-ALTERACAO                   00075900
+           ELSE                                                         00076000
+              EXEC SQL ROLLBACK END-EXEC                                00076100
+              MOVE SQLCODE                TO WRK-SQLCODE                00076200
+              MOVE 'F05CIP1'              TO WRK-PROGRAMA               00076300
+              MOVE '2800  '               TO WRK-SECAO                  00076400
+              MOVE 'ERRO NA ALTERACAO'    TO WRK-MENSAGEM               00076500
+              MOVE WRK-SQLCODE            TO WRK-STATUS                 00076600
+              PERFORM 9998-TRATAR-AVISO                                 00076700
+              MOVE 'ERRO NA ALTERACAO '   TO MSGO                       00076800
+           END-IF                                                       00076900
+                                                                        00077000
+           PERFORM 2520-REDISPLAY-DETALHE.                              00077100
+                                                                        00077200
+      *----------------------------------------------------------------*00077300
+       2800-99-FIM.                          EXIT.                      00077400
+      *----------------------------------------------------------------*00077500
+                                                                        00077600
+      *----------------------------------------------------------------*00077700
+       2810-GRAVAR-AUDITORIA-ALTERACAO      SECTION.                    00077800
+      *----------------------------------------------------------------*00077900
+                                                                        00078000
+           MOVE 'F05CIP1'             TO WRK-AUD-PROGRAMA.              00078100
+           MOVE '2810  '              TO WRK-AUD-SECAO.                 00078200
+           MOVE 'FUNC2   '            TO WRK-AUD-TABELA.                00078300
+           MOVE 'A'                   TO WRK-AUD-OPERACAO.              00078400
+           MOVE DB2-ID                TO WRK-AUD-ID.                    00078500
+           MOVE EIBOPID               TO WRK-AUD-USUARIO.               00078600
+                                                                        00078700
+           IF WRK-NOME-ANTES          NOT EQUAL DB2-NOME                00078800
+              MOVE 'NOME'             TO WRK-AUD-CAMPO                  00078900
+              MOVE WRK-NOME-ANTES     TO WRK-AUD-VALOR-ANTES            00079000
+              MOVE DB2-NOME           TO WRK-AUD-VALOR-DEPOIS           00079100
+              CALL 'GRAVAUD'          USING WRK-AUDITORIA               00079200
+           END-IF.                                                      00079300
+                                                                        00079400
+           IF WRK-SETOR-ANTES         NOT EQUAL DB2-SETOR               00079500
+              MOVE 'SETOR'            TO WRK-AUD-CAMPO                  00079600
+              MOVE WRK-SETOR-ANTES    TO WRK-AUD-VALOR-ANTES            00079700
+              MOVE DB2-SETOR          TO WRK-AUD-VALOR-DEPOIS           00079800
+              CALL 'GRAVAUD'          USING WRK-AUDITORIA               00079900
+           END-IF.                                                      00080000
+                                                                        00080100
+           IF WRK-SALARIO-ANTES       NOT EQUAL DB2-SALARIO             00080200
+              MOVE 'SALARIO'          TO WRK-AUD-CAMPO                  00080300
+              MOVE WRK-SALARIO-ANTES  TO WRK-SALARIO-ANTES-ED           00080330
+              MOVE DB2-SALARIO        TO WRK-SALARIO-DEPOIS-ED          00080360
+              MOVE WRK-SALARIO-ANTES-ED  TO WRK-AUD-VALOR-ANTES         00080400
+              MOVE WRK-SALARIO-DEPOIS-ED TO WRK-AUD-VALOR-DEPOIS        00080500
+              CALL 'GRAVAUD'          USING WRK-AUDITORIA               00080600
+           END-IF.                                                      00080700
+                                                                        00080800
+           IF WRK-DATAADM-ANTES       NOT EQUAL DB2-DATAADM             00080900
+              MOVE 'DATAADM'          TO WRK-AUD-CAMPO                  00081000
+              MOVE WRK-DATAADM-ANTES  TO WRK-AUD-VALOR-ANTES            00081100
+              MOVE DB2-DATAADM        TO WRK-AUD-VALOR-DEPOIS           00081200
+              CALL 'GRAVAUD'          USING WRK-AUDITORIA               00081300
+           END-IF.                                                      00081400
+                                                                        00081500
+           IF WRK-EMAIL-ANTES         NOT EQUAL DB2-EMAIL               00081600
+              MOVE 'EMAIL'            TO WRK-AUD-CAMPO                  00081700
+              MOVE WRK-EMAIL-ANTES    TO WRK-AUD-VALOR-ANTES            00081800
+              MOVE DB2-EMAIL          TO WRK-AUD-VALOR-DEPOIS           00081900
+              CALL 'GRAVAUD'          USING WRK-AUDITORIA               00082000
+           END-IF.                                                      00082100
+                                                                        00082200
+      *----------------------------------------------------------------*00082300
+       2810-99-FIM.                          EXIT.                      00082400
+      *----------------------------------------------------------------*00082500
+                                                                        00082600
+      ******************************************************************00082700
+      *          E X C L U I R   E M P R E G A D O  ( P F 1 0 )        *00082800
+      ******************************************************************00082900
+                                                                        00083000
+      *----------------------------------------------------------------*00083100
+       2900-EXCLUIR-EMPREGADO               SECTION.                    00083200
+      *----------------------------------------------------------------*00083300
+                                                                        00083400
+           EXEC CICS RECEIVE                                            00083500
+             MAPSET('F05CIMX')                                          00083600
+             MAP('MAPTEST')                                             00083700
+             INTO(MAPTESTI)                                             00083800
+           END-EXEC.                                                    00083900
+                                                                        00084000
+           IF WRK-CA-ID EQUAL ZEROS                                     00084100
+              MOVE 'CONSULTE UM ID ANTES DE EXCLUIR' TO MSGO            00084200
+              PERFORM 2520-REDISPLAY-DETALHE                            00084300
+              GO TO 2900-99-FIM                                         00084400
+           END-IF                                                       00084500
+                                                                        00084600
+           PERFORM 2910-VERIFICAR-OPERADOR                              00084700
+                                                                        00084800
+           IF NOT WRK-OPERADOR-AUTORIZADO                               00084900
+              MOVE 'A'                   TO WRK-SEVERIDADE              00085000
+              MOVE 'F05CIP1'             TO WRK-PROGRAMA                00085100
+              MOVE '2900  '              TO WRK-SECAO                   00085200
+              MOVE 'EXCLUSAO NAO AUTORIZADA' TO WRK-MENSAGEM            00085300
+              MOVE EIBOPID               TO WRK-STATUS                  00085400
+              CALL 'GRAVALOG'            USING WRK-LOG                  00085500
+              MOVE 'OPERADOR NAO AUTORIZADO PARA EXCLUIR' TO MSGO       00085600
+              PERFORM 2520-REDISPLAY-DETALHE                            00085700
+              GO TO 2900-99-FIM                                         00085800
+           END-IF                                                       00085900
+                                                                        00086000
+           MOVE WRK-CA-ID                TO DB2-ID                      00086100
+                                                                        00086200
+           EXEC SQL                                                     00086300
+             SELECT COUNT(*)                                            00086400
+              INTO :WRK-QTD-VINCULO                                     00086500
+              FROM FOUR001.MOV2505                                      00086600
+              WHERE ID = :DB2-ID                                        00086700
+           END-EXEC                                                     00086800
+                                                                        00086900
+           IF WRK-QTD-VINCULO GREATER ZERO                              00087000
+              MOVE 'EMPREGADO COM VINCULO - NAO EXCLUIDO' TO MSGO       00087100
+              PERFORM 2520-REDISPLAY-DETALHE                            00087200
+              GO TO 2900-99-FIM                                         00087300
+           END-IF                                                       00087400
+                                                                        00087500
+           EXEC SQL                                                     00087600
+             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE        00087700
+              INTO :DB2-ID,                                             00087800
+                   :DB2-NOME,                                           00087900
+                   :DB2-SETOR,                                          00088000
+                   :DB2-SALARIO,                                        00088100
+                   :DB2-DATAADM,                                        00088200
+                   :DB2-EMAIL    :WRK-EMAIL-NULL,                       00088300
+                   :DB2-TELEFONE :WRK-TELEFONE-NULL                     00088400
+              FROM FOUR001.FUNC2                                        00088500
+              WHERE ID = :DB2-ID                                        00088600
+           END-EXEC                                                     00088700
+                                                                        00088800
+           EXEC SQL                                                     00088900
+             INSERT INTO FOUR001.FUNC2_HIST                             00089000
+                    (ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,          00089100
+                     TELEFONE)                                          00089200
+             VALUES(:DB2-ID,                                            00089300
+                    :DB2-NOME,                                          00089400
+                    :DB2-SETOR,                                         00089500
+                    :DB2-SALARIO,                                       00089600
+                    :DB2-DATAADM,                                       00089700
+                    :DB2-EMAIL    :WRK-EMAIL-NULL,                      00089800
+                    :DB2-TELEFONE :WRK-TELEFONE-NULL)                   00089900
+           END-EXEC                                                     00090000
+                                                                        00090100
+           IF SQLCODE NOT EQUAL ZERO                                    00090200
+              MOVE SQLCODE               TO WRK-SQLCODE                 00090300
+              MOVE 'F05CIP1'             TO WRK-PROGRAMA                00090400
+              MOVE '2900  '              TO WRK-SECAO                   00090500
+              MOVE 'ERRO NO ARQUIVAMENTO' TO WRK-MENSAGEM               00090600
+              MOVE WRK-SQLCODE           TO WRK-STATUS                  00090700
+              PERFORM 9998-TRATAR-AVISO                                 00090800
+              MOVE 'ERRO NO ARQUIVAMENTO - NAO EXCLUIDO' TO MSGO        00090900
+              PERFORM 2520-REDISPLAY-DETALHE                            00091000
+              GO TO 2900-99-FIM                                         00091100
+           END-IF                                                       00091200
+                                                                        00091300
+           EXEC SQL                                                     00091400
+             UPDATE FOUR001.FUNC2                                       00091500
+                SET ATIVO = 'N'                                         00091600
+              WHERE ID = :DB2-ID                                        00091700
+           END-EXEC                                                     00091800
+                                                                        00091900
+           IF SQLCODE EQUAL ZERO                                        00092000
+              EXEC SQL COMMIT END-EXEC                                  00092100
+              MOVE 'EMPREGADO EXCLUIDO'  TO MSGO                        00092200
+              MOVE ZEROS                 TO WRK-CA-ID                   00092300
+              PERFORM 2920-GRAVAR-AUDITORIA-EXCLUSAO                    00092400
+           ELSE                                                         00092500
+              EXEC SQL ROLLBACK END-EXEC                                00092600
+              MOVE SQLCODE               TO WRK-SQLCODE                 00092700
+              MOVE 'F05CIP1'             TO WRK-PROGRAMA                00092800
+              MOVE '2900  '              TO WRK-SECAO                   00092900
+              MOVE 'ERRO NA EXCLUSAO'    TO WRK-MENSAGEM                00093000
+              MOVE WRK-SQLCODE           TO WRK-STATUS                  00093100
+              PERFORM 9998-TRATAR-AVISO                                 00093200
+              MOVE 'ERRO NA EXCLUSAO '   TO MSGO                        00093300
+           END-IF                                                       00093400
+                                                                        00093500
+           PERFORM 2520-REDISPLAY-DETALHE.                              00093600
+                                                                        00093700
+      *----------------------------------------------------------------*00093800
+       2900-99-FIM.                          EXIT.                      00093900
+      *----------------------------------------------------------------*00094000
+                                                                        00094100
+      *----------------------------------------------------------------*00094200
+       2920-GRAVAR-AUDITORIA-EXCLUSAO       SECTION.                    00094300
+      *----------------------------------------------------------------*00094400
+                                                                        00094500
+           MOVE 'F05CIP1'             TO WRK-AUD-PROGRAMA.              00094600
+           MOVE '2920  '              TO WRK-AUD-SECAO.                 00094700
+           MOVE 'FUNC2   '            TO WRK-AUD-TABELA.                00094800
+           MOVE 'D'                   TO WRK-AUD-OPERACAO.              00094900
+           MOVE DB2-ID                TO WRK-AUD-ID.                    00095000
+           MOVE 'ATIVO'               TO WRK-AUD-CAMPO.                 00095100
+           MOVE 'S'                   TO WRK-AUD-VALOR-ANTES.           00095200
+           MOVE 'N'                   TO WRK-AUD-VALOR-DEPOIS.          00095300
+           MOVE EIBOPID               TO WRK-AUD-USUARIO.               00095400
+                                                                        00095500
+           CALL 'GRAVAUD'             USING WRK-AUDITORIA.              00095600
+                                                                        00095700
+      *----------------------------------------------------------------*00095800
+       2920-99-FIM.                          EXIT.                      00095900
+      *----------------------------------------------------------------*00096000
+                                                                        00096100
+      *----------------------------------------------------------------*00096200
+       2910-VERIFICAR-OPERADOR              SECTION.                    00096300
+      *----------------------------------------------------------------*00096400
+                                                                        00096500
+           MOVE 'N'                     TO WRK-OPERADOR-OK              00096600
+           SET WRK-IDX-OPER              TO 1                           00096700
+                                                                        00096800
+           SEARCH WRK-TAB-OPERADOR                                      00096900
+             AT END                                                     00097000
+                MOVE 'N'                 TO WRK-OPERADOR-OK             00097100
+             WHEN WRK-TAB-OPERADOR(WRK-IDX-OPER) EQUAL EIBOPID          00097200
+                MOVE 'S'                 TO WRK-OPERADOR-OK             00097300
+           END-SEARCH.                                                  00097400
+                                                                        00097500
+      *----------------------------------------------------------------*00097600
+       2910-99-FIM.                          EXIT.                      00097700
+      *----------------------------------------------------------------*00097800
+                                                                        00097900
+      ******************************************************************00098000
+      *                 E N C E R R A R   A   C O N V E R S A          *00098100
+      ******************************************************************00098200
+                                                                        00098300
+      *----------------------------------------------------------------*00098400
+       9000-ENCERRAR                        SECTION.                    00098500
+      *----------------------------------------------------------------*00098600
+                                                                        00098700
+           MOVE 'FIM PROGRAMA - TCHAU ' TO WRK-SAIDA                    00098800
+                                                                        00098900
+           EXEC CICS                                                    00099000
+             RETURN                                                     00099100
+           END-EXEC.                                                    00099200
+                                                                        00099300
+      *----------------------------------------------------------------*00099400
+       9000-99-FIM.                           EXIT.                     00099500
+      *----------------------------------------------------------------*00099600
+                                                                        00099700
+      ******************************************************************00099800
+      *                 T R A T A R   A V I S O S                      *00099900
+      ******************************************************************00100000
+                                                                        00100100
+      *----------------------------------------------------------------*00100200
+       9998-TRATAR-AVISO                     SECTION.                   00100300
+      *----------------------------------------------------------------*00100400
+                                                                        00100500
+              MOVE 'A'           TO WRK-SEVERIDADE.                     00100600
+              CALL 'GRAVALOG'    USING WRK-LOG.                         00100700
+                                                                        00100800
+      *----------------------------------------------------------------*00100900
+       9998-99-FIM.                           EXIT.                     00101000
+      *----------------------------------------------------------------*00101100
+                                                                        00101200
