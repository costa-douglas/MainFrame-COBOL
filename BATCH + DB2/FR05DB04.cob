@@ -1,244 +1,538 @@
       *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05DB04.                                           00002300
-       AUTHOR.      DOUGLAS COSTA                                       00002400
-                                                                        00002500
-      *================================================================*00002600
-      *                         F O U R S Y S                          *00002700
-      *================================================================*00002800
-      *    PROGRAMA...: FR05DB04                                       *00002900
-      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00003000
-      *----------------------------------------------------------------*00003100
-      *    PROGAMADOR.: DOUGLAS COSTA                                  *00003200
-      *    EMPRESA....: FOURSYS                                        *00003300
-      *    ANALISTA...: IVAN SANCHES                                   *00003400
-      *    DATA.......: 03/06/2022                                     *00003500
-      *----------------------------------------------------------------*00003600
-      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE ATUALIZAR DADOS*00003702
-      *               DA TABELA FOUR001.FUNC                           *00003800
-      *----------------------------------------------------------------*00003900
-      *    BASE DE DADOS:                                              *00004000
-      *      TABELAS DB2                           INCLUDE/BOOK        *00004100
-      *      FOUR001.FUNC                           BOOKFUNC           *00004200
-      ******************************************************************00004900
-      *================================================================*00005000
-                                                                        00005100
-      *================================================================*00005200
-       ENVIRONMENT DIVISION.                                            00005300
-      *================================================================*00005400
-                                                                        00005500
-      *----------------------------------------------------------------*00005600
-       CONFIGURATION                              SECTION.              00005700
-      *----------------------------------------------------------------*00005800
-                                                                        00005900
-       SPECIAL-NAMES.                                                   00006000
-           DECIMAL-POINT IS COMMA.                                      00006100
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05DB04.                                           00001400
+       AUTHOR.      DOUGLAS COSTA                                       00001500
+                                                                        00001600
+      *================================================================*00001700
+      *                         F O U R S Y S                          *00001800
+      *================================================================*00001900
+      *    PROGRAMA...: FR05DB04                                       *00002000
+      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00002100
+      *----------------------------------------------------------------*00002200
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00002300
+      *    EMPRESA....: FOURSYS                                        *00002400
+      *    ANALISTA...: IVAN SANCHES                                   *00002500
+      *    DATA.......: 03/06/2022                                     *00002600
+      *----------------------------------------------------------------*00002700
+      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE ATUALIZAR DADOS*00002800
+      *               DA TABELA FOUR001.FUNC                           *00002900
+      *----------------------------------------------------------------*00003000
+      *    BASE DE DADOS:                                              *00003100
+      *      TABELAS DB2                           INCLUDE/BOOK        *00003200
+      *      FOUR001.FUNC                           BOOKFUNC           *00003300
+      *----------------------------------------------------------------*00003400
+      *    ARQUIVOS :                                                  *00003500
+      *    DDNAME          I/O                                         *00003600
+      *    JCLALTER         I    LISTA DE ALTERACOES A APLICAR         *00003700
+      *----------------------------------------------------------------*00003800
+      *    MODULO   :                                                  *00003900
+      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004000
+      *               GRAVAUD  - TRILHA DE AUDITORIA                   *00004100
+      *                                                                *00004200
+      *----------------------------------------------------------------*00004300
+      *    COPYBOOK :                                                  *00004400
+      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004500
+      *               B#AUDIT  - AREA DE TRILHA DE AUDITORIA           *00004600
+      *                                                                *00004700
+      *----------------------------------------------------------------*00004800
+      *    HISTORICO DE ALTERACOES:                                    *00004900
+      *      DATA        RESP.    DESCRICAO                            *00005000
+      *      03/06/2022  DPC      VERSAO ORIGINAL                      *00005100
+      *      08/08/2026  DPC      2000-PROCESSAR PASSA A LER O ARQUIVO *00005200
+      *                           JCLALTER E APLICAR AS ALTERACOES DE  *00005300
+      *                           TODOS OS FUNCIONARIOS DO LOTE, EM VEZ*00005400
+      *                           DE UM UNICO REGISTRO VIA SYSIN       *00005500
+      *      09/08/2026  DPC      3100-GRAVAR-AUDITORIA REGISTRA, VIA  *00005600
+      *                           GRAVAUD, CADA COLUNA DE FUNC REALMEN-*00005700
+      *                           TE ALTERADA (VALOR ANTES/DEPOIS) APOS*00005800
+      *                           UM UPDATE BEM SUCEDIDO               *00005900
+      ******************************************************************00006000
+      *================================================================*00006100
                                                                         00006200
-      *----------------------------------------------------------------*00006300
-                                                                        00006400
+      *================================================================*00006300
+       ENVIRONMENT DIVISION.                                            00006400
       *================================================================*00006500
-       DATA                                       DIVISION.             00006601
-      *================================================================*00006700
-      *----------------------------------------------------------------*00006800
-       WORKING-STORAGE                            SECTION.              00006900
-      *----------------------------------------------------------------*00007000
-                                                                        00008000
-      *----------------------------------------------------------------*00009000
-       01  FILLER                      PIC  X(050)         VALUE        00010000
-                 '*** INICIO DA WORKING FR05DB04 ***'.                  00011001
-      *----------------------------------------------------------------*00012000
-                                                                        00013000
-      *----------------------------------------------------------------*00014000
-       01  FILLER                       PIC X(050)           VALUE      00015000
-                    '*** AREA DE AUXILIARES ***'.                       00016000
-      *----------------------------------------------------------------*00017000
-                                                                        00018000
-       77 WRK-SQLCODE            PIC -999.                              00019000
-       77 WRK-INDICATOR          PIC S9(4) COMP VALUE ZEROS.            00020000
-                                                                        00021000
-      *----------------------------------------------------------------*00021100
-       01  FILLER                       PIC X(050)           VALUE      00021200
-                    '*** AREA DE VARIAVEIS ***'.                        00021300
-      *----------------------------------------------------------------*00021400
+                                                                        00006600
+      *----------------------------------------------------------------*00006700
+       CONFIGURATION                              SECTION.              00006800
+      *----------------------------------------------------------------*00006900
+                                                                        00007000
+       SPECIAL-NAMES.                                                   00007100
+           DECIMAL-POINT IS COMMA.                                      00007200
+                                                                        00007300
+      *----------------------------------------------------------------*00007400
+      *----------------------------------------------------------------*00007500
+       INPUT-OUTPUT                               SECTION.              00007600
+      *----------------------------------------------------------------*00007700
+                                                                        00007800
+       FILE-CONTROL.                                                    00007900
+             SELECT ALTERFUN  ASSIGN     TO JCLALTER                    00008000
+                    FILE STATUS     IS WRK-FS-ALTERFUN.                 00008100
+                                                                        00008200
+      *================================================================*00008300
+       DATA                                       DIVISION.             00008400
+      *================================================================*00008500
+      *----------------------------------------------------------------*00008600
+       FILE                                       SECTION.              00008700
+      *----------------------------------------------------------------*00008800
+      *----------------------------------------------------------------*00008900
+      *    INPUT - LOTE DE ALTERACOES DE FUNCIONARIOS (ALTERFUN)       *00009000
+      *                           - LRECL = 098                        *00009100
+      *----------------------------------------------------------------*00009200
+                                                                        00009300
+       FD ALTERFUN                                                      00009400
+           RECORDING MODE IS F                                          00009500
+           BLOCK CONTAINS 0 RECORDS.                                    00009600
+       01 FD-ALTERFUN.                                                  00009700
+          05 FD-ALT-ID                PIC 9(04).                        00009800
+          05 FD-ALT-NOME              PIC X(30).                        00009900
+          05 FD-ALT-SETOR             PIC X(04).                        00010000
+          05 FD-ALT-SALARIO           PIC 9(08)V99.                     00010100
+          05 FD-ALT-DATAADM           PIC X(10).                        00010200
+          05 FD-ALT-EMAIL             PIC X(40).                        00010300
+                                                                        00010400
+      *----------------------------------------------------------------*00010500
+       WORKING-STORAGE                            SECTION.              00010600
+      *----------------------------------------------------------------*00010700
+                                                                        00010800
+      *----------------------------------------------------------------*00010900
+       01  FILLER                      PIC  X(050)         VALUE        00011000
+                 '*** INICIO DA WORKING FR05DB04 ***'.                  00011100
+      *----------------------------------------------------------------*00011200
+                                                                        00011300
+      *----------------------------------------------------------------*00011400
+       01  FILLER                       PIC X(050)           VALUE      00011500
+                    '*** AREA DE AUXILIARES ***'.                       00011600
+      *----------------------------------------------------------------*00011700
+                                                                        00011800
+       77 WRK-SQLCODE            PIC -999.                              00011900
+       77 WRK-INDICATOR          PIC S9(4) COMP VALUE ZEROS.            00012000
+       77 WRK-FS-ALTERFUN        PIC X(002) VALUE SPACES.               00012100
+                                                                        00012200
+      *----------------------------------------------------------------*00012300
+       01  FILLER                       PIC X(050)           VALUE      00012400
+                    '*** AREA DE VARIAVEIS ***'.                        00012500
+      *----------------------------------------------------------------*00012600
+                                                                        00012700
+        01 WRK-ID.                                                      00012800
+           02 FILLER             PIC X(10).                             00012900
+           02 WRK-ID-AC          PIC 9(04).                             00013000
+                                                                        00013100
+        01 WRK-NOME.                                                    00013200
+           02 FILLER             PIC X(10).                             00013300
+           02 WRK-NOME-AC        PIC X(30).                             00013400
+                                                                        00013500
+        01 WRK-SETOR.                                                   00013600
+           02 FILLER             PIC X(10).                             00013700
+           02 WRK-SETOR-AC       PIC X(04).                             00013800
+                                                                        00013900
+        01 WRK-SALARIO.                                                 00014000
+           02 FILLER             PIC X(10).                             00014100
+           02 WRK-SALARIO-AC     PIC 9(08)V99.                          00014200
+                                                                        00014300
+        01 WRK-DATAADM.                                                 00014400
+           02 FILLER             PIC X(10).                             00014500
+           02 WRK-DATAADM-AC     PIC X(10).                             00014600
+                                                                        00014700
+        01 WRK-EMAIL.                                                   00014800
+           02 FILLER             PIC X(10).                             00014900
+           02 WRK-EMAIL-AC       PIC X(40).                             00015000
+                                                                        00015100
+      *----------------------------------------------------------------*00015200
+       01  FILLER                       PIC X(050)           VALUE      00015300
+                    '*** AREA DE AUDITORIA (VALORES ANTES) ***'.        00015400
+      *----------------------------------------------------------------*00015500
+                                                                        00015600
+       77 WRK-NOME-ANTES         PIC X(30).                             00015700
+       77 WRK-SETOR-ANTES        PIC X(04).                             00015800
+       77 WRK-SALARIO-ANTES      PIC 9(08)V99.                          00015900
+       77 WRK-DATAADM-ANTES      PIC X(10).                             00016000
+       77 WRK-EMAIL-ANTES        PIC X(40).                             00016100
+       77 WRK-SALARIO-ANTES-ED   PIC Z(07)9,99.                         00016110
+       77 WRK-SALARIO-DEPOIS-ED  PIC Z(07)9,99.                         00016120
+                                                                        00016200
+      *----------------------------------------------------------------*00016300
+       01  FILLER                       PIC X(050)           VALUE      00016400
+                    '*** AREA DE FAIXA DE SALARIO ***'.                 00016500
+      *----------------------------------------------------------------*00016600
+                                                                        00016700
+       77 WRK-SALARIO-MINIMO     PIC 9(08)V99 VALUE 1000,00.            00016800
+       77 WRK-SALARIO-MAXIMO     PIC 9(08)V99 VALUE 99999,99.           00016900
+                                                                        00017000
+      *----------------------------------------------------------------*00017100
+       01  FILLER                       PIC X(050)           VALUE      00017200
+                        '*** AREA DE ACUMULADORES ***'.                 00017300
+      *----------------------------------------------------------------*00017400
+                                                                        00017500
+       77 ACUM-LIDOS             PIC 9(04) VALUE ZEROS.                 00017600
+       77 ACUM-ALTERADOS         PIC 9(04) VALUE ZEROS.                 00017700
+       77 ACUM-REJEITADOS        PIC 9(04) VALUE ZEROS.                 00017800
+                                                                        00017900
+      *----------------------------------------------------------------*00018000
+       01  FILLER                       PIC X(050)           VALUE      00018100
+                        '*** AREA DE BOOK ***'.                         00018200
+      *----------------------------------------------------------------*00018300
+                                                                        00018400
+           COPY 'B#GRALOG'.                                             00018500
+           COPY 'B#AUDIT'.                                              00018600
+                                                                        00018700
+           EXEC SQL                                                     00018800
+             INCLUDE BOOKFUNC                                           00018900
+           END-EXEC.                                                    00019000
+           EXEC SQL                                                     00019100
+               INCLUDE SQLCA                                            00019200
+           END-EXEC.                                                    00019300
+                                                                        00019400
+      *----------------------------------------------------------------*00019500
+       01  FILLER                      PIC  X(050)         VALUE        00019600
+              '*** FR05DB04 - FIM DA AREA DE WORKING ***'.              00019700
+      *----------------------------------------------------------------*00019800
+                                                                        00019900
+      *================================================================*00020000
+        PROCEDURE                       DIVISION.                       00020100
+      *================================================================*00020200
+                                                                        00020300
+      ******************************************************************00020400
+      *                    P R I N C I P A L                           *00020500
+      ******************************************************************00020600
+                                                                        00020700
+      *----------------------------------------------------------------*00020800
+       0000-PRINCIPAL                            SECTION.               00020900
+      *----------------------------------------------------------------*00021000
+                                                                        00021100
+           PERFORM 1000-INICIAR                                         00021200
+                                                                        00021300
+           PERFORM 2000-VERIFICAR-VAZIO                                 00021400
                                                                         00021500
-        01 WRK-ID.                                                      00021601
-           02 FILLER             PIC X(10).                             00021701
-           02 WRK-ID-AC          PIC 9(04).                             00021801
-                                                                        00021901
-        01 WRK-NOME.                                                    00022001
-           02 FILLER             PIC X(10).                             00022101
-           02 WRK-NOME-AC        PIC X(30).                             00022201
-                                                                        00022301
-        01 WRK-SETOR.                                                   00022401
-           02 FILLER             PIC X(10).                             00022501
-           02 WRK-SETOR-AC       PIC X(04).                             00022601
-                                                                        00022701
-        01 WRK-SALARIO.                                                 00022801
-           02 FILLER             PIC X(10).                             00022901
-           02 WRK-SALARIO-AC     PIC 9(08)V99.                          00023006
-                                                                        00023101
-        01 WRK-DATAADM.                                                 00023201
-           02 FILLER             PIC X(10).                             00023301
-           02 WRK-DATAADM-AC     PIC X(10).                             00023401
-                                                                        00023501
-        01 WRK-EMAIL.                                                   00023601
-           02 FILLER             PIC X(10).                             00023701
-           02 WRK-EMAIL-AC       PIC X(40).                             00023801
-                                                                        00023901
+           PERFORM 3000-PROCESSAR                                       00021600
+                   UNTIL WRK-FS-ALTERFUN EQUAL '10'                     00021700
+                                                                        00021800
+           PERFORM 4000-FINALIZAR                                       00021900
+                                                                        00022000
+           STOP RUN.                                                    00022100
+                                                                        00022200
+      *----------------------------------------------------------------*00022300
+       0000-99-FIM.                           EXIT.                     00022400
+      *----------------------------------------------------------------*00022500
+                                                                        00022600
+      ******************************************************************00022700
+      *                      I N I C I A R                             *00022800
+      ******************************************************************00022900
+                                                                        00023000
+      *----------------------------------------------------------------*00023100
+       1000-INICIAR                           SECTION.                  00023200
+      *----------------------------------------------------------------*00023300
+                                                                        00023400
+            OPEN INPUT ALTERFUN                                         00023500
+            PERFORM 1100-TESTAR-STATUS.                                 00023600
+                                                                        00023700
+      *----------------------------------------------------------------*00023800
+       1000-99-FIM.                              EXIT.                  00023900
       *----------------------------------------------------------------*00024000
-      *----------------------------------------------------------------*00024700
-       01  FILLER                       PIC X(050)           VALUE      00024800
-                        '*** AREA DB2 ***'.                             00024900
-      *----------------------------------------------------------------*00025000
-                                                                        00025100
-           EXEC SQL                                                     00025200
-             INCLUDE BOOKFUNC                                           00025300
-           END-EXEC.                                                    00025400
-           EXEC SQL                                                     00025500
-               INCLUDE SQLCA                                            00025600
-           END-EXEC.                                                    00025700
+                                                                        00024100
+      ******************************************************************00024200
+      *                   T E S T A R  S T A T U S                     *00024300
+      ******************************************************************00024400
+                                                                        00024500
+      *----------------------------------------------------------------*00024600
+       1100-TESTAR-STATUS                    SECTION.                   00024700
+      *----------------------------------------------------------------*00024800
+                                                                        00024900
+           IF WRK-FS-ALTERFUN NOT EQUAL ZEROS                           00025000
+              MOVE 'ERRO NO ARQUIVO ALTERFUN' TO WRK-MENSAGEM           00025100
+              MOVE 'FR05DB04'                 TO WRK-PROGRAMA           00025200
+              MOVE '1000  '                   TO WRK-SECAO              00025300
+              MOVE WRK-FS-ALTERFUN            TO WRK-STATUS             00025400
+              DISPLAY 'ERRO NO ARQUIVO ALTERFUN - FS: ' WRK-FS-ALTERFUN 00025500
+              PERFORM 9999-TRATAR-ERROS                                 00025600
+           END-IF.                                                      00025700
                                                                         00025800
       *----------------------------------------------------------------*00025900
-       01  FILLER                      PIC  X(050)         VALUE        00026000
-              '*** FR05DB04 - FIM DA AREA DE WORKING ***'.              00026101
-      *----------------------------------------------------------------*00026200
-                                                                        00026300
-      *================================================================*00026400
-        PROCEDURE                       DIVISION.                       00026500
-      *================================================================*00026600
-                                                                        00026700
-      ******************************************************************00026800
-      *                    P R I N C I P A L                           *00026900
-      ******************************************************************00027000
+       1100-99-FIM.                           EXIT.                     00026000
+      *----------------------------------------------------------------*00026100
+                                                                        00026200
+      ******************************************************************00026300
+      *                  V E R I F I C A R  V A Z I O                  *00026400
+      ******************************************************************00026500
+                                                                        00026600
+      *----------------------------------------------------------------*00026700
+       2000-VERIFICAR-VAZIO                 SECTION.                    00026800
+      *----------------------------------------------------------------*00026900
+            PERFORM 2100-LEITURA                                        00027000
+                                                                        00027100
+               IF WRK-FS-ALTERFUN  EQUAL '10'                           00027200
+                  DISPLAY '********************************'            00027300
+                  DISPLAY '                                '            00027400
+                  DISPLAY '  ARQUIVO ALTERFUN ESTA VAZIO   '            00027500
+                  DISPLAY '    PROCESSAMENTO ENCERRADO     '            00027600
+                  DISPLAY '                                '            00027700
+                  DISPLAY '********************************'            00027800
+               END-IF.                                                  00027900
                                                                         00028000
-      *----------------------------------------------------------------*00029000
-       0000-PRINCIPAL                            SECTION.               00030000
-      *----------------------------------------------------------------*00040000
-                                                                        00041000
-           PERFORM 1000-INICIAR                                         00041100
-                                                                        00041200
-           PERFORM 2000-PROCESSAR                                       00041300
-                                                                        00041400
-           PERFORM 3000-FINALIZAR                                       00041500
-                                                                        00041600
-           STOP RUN.                                                    00041700
-                                                                        00041800
-      *----------------------------------------------------------------*00041900
-       0000-99-FIM.                           EXIT.                     00042000
-      *----------------------------------------------------------------*00042100
-                                                                        00042200
-      ******************************************************************00042300
-      *                      I N I C I A R                             *00042400
-      ******************************************************************00042500
+      *----------------------------------------------------------------*00028100
+       2000-99-FIM.                         EXIT.                       00028200
+      *----------------------------------------------------------------*00028300
+                                                                        00028400
+      *----------------------------------------------------------------*00028500
+       2100-LEITURA                         SECTION.                    00028600
+      *----------------------------------------------------------------*00028700
+            READ ALTERFUN                                               00028800
+                                                                        00028900
+               IF WRK-FS-ALTERFUN  EQUAL '10'                           00029000
+                  GO               TO 2100-99-FIM                       00029100
+               END-IF.                                                  00029200
+                                                                        00029300
+               PERFORM 1100-TESTAR-STATUS                               00029400
+               ADD 1               TO ACUM-LIDOS.                       00029500
+      *----------------------------------------------------------------*00029600
+       2100-99-FIM.                         EXIT.                       00029700
+      *----------------------------------------------------------------*00029800
+                                                                        00029900
+      ******************************************************************00030000
+      *                   P R O C E S S A R                            *00030100
+      ******************************************************************00030200
+                                                                        00030300
+      *----------------------------------------------------------------*00030400
+       3000-PROCESSAR                       SECTION.                    00030500
+      *----------------------------------------------------------------*00030600
+             MOVE FD-ALT-ID              TO WRK-ID-AC.                  00030700
+             MOVE FD-ALT-NOME            TO WRK-NOME-AC.                00030800
+             MOVE FD-ALT-SETOR           TO WRK-SETOR-AC.               00030900
+             MOVE FD-ALT-SALARIO         TO WRK-SALARIO-AC.             00031000
+             MOVE FD-ALT-DATAADM         TO WRK-DATAADM-AC.             00031100
+             MOVE FD-ALT-EMAIL           TO WRK-EMAIL-AC.               00031200
+                                                                        00031300
+             EXEC SQL                                                   00031400
+               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00031500
+                INTO :DB2-ID,                                           00031600
+                     :DB2-NOME,                                         00031700
+                     :DB2-SETOR,                                        00031800
+                     :DB2-SALARIO,                                      00031900
+                     :DB2-DATAADM,                                      00032000
+                     :DB2-EMAIL                                         00032100
+                FROM FOUR001.FUNC                                       00032200
+                WHERE ID = :DB2-ID                                      00032300
+             END-EXEC.                                                  00032400
+                                                                        00032500
+             IF SQLCODE                 EQUAL 100                       00032510
+                MOVE 'FR05DB04'         TO WRK-PROGRAMA                 00032520
+                MOVE '3000  '           TO WRK-SECAO                    00032530
+                MOVE 'ID NAO ENCONTRADO'  TO WRK-MENSAGEM               00032540
+                MOVE 'WARNING'          TO WRK-STATUS                   00032550
+                DISPLAY 'ID NAO ENCONTRADO ' WRK-ID-AC                  00032560
+                PERFORM 9998-TRATAR-AVISO                               00032570
+                ADD 1                   TO ACUM-REJEITADOS              00032580
+                GO TO 3000-20-LEITURA                                   00032590
+             END-IF.                                                    00032595
+                                                                        00032599
+             MOVE DB2-NOME              TO WRK-NOME-ANTES.              00032600
+             MOVE DB2-SETOR             TO WRK-SETOR-ANTES.             00032700
+             MOVE DB2-SALARIO           TO WRK-SALARIO-ANTES.           00032800
+             MOVE DB2-DATAADM           TO WRK-DATAADM-ANTES.           00032900
+             MOVE DB2-EMAIL             TO WRK-EMAIL-ANTES.             00033000
+                                                                        00033100
+             MOVE WRK-ID-AC             TO DB2-ID.                      00033200
+                                                                        00033300
+             EVALUATE TRUE                                              00033400
+             WHEN DB2-NOME              NOT EQUAL WRK-NOME-AC AND       00033500
+                  WRK-NOME-AC           NOT EQUAL SPACES                00033600
+             MOVE WRK-NOME-AC           TO DB2-NOME                     00033700
+                                                                        00033800
+             WHEN DB2-SETOR             NOT EQUAL WRK-SETOR-AC AND      00033900
+                  WRK-SETOR-AC          NOT EQUAL SPACES                00034000
+             MOVE WRK-SETOR-AC          TO DB2-SETOR                    00034100
+                                                                        00034200
+             WHEN DB2-SALARIO           NOT EQUAL WRK-SALARIO-AC AND    00034300
+                  WRK-SALARIO-AC        NOT EQUAL ZEROS                 00034400
+                  IF WRK-SALARIO-AC     NOT LESS WRK-SALARIO-MINIMO AND 00034500
+                     WRK-SALARIO-AC     NOT GREATER WRK-SALARIO-MAXIMO  00034600
+                     MOVE WRK-SALARIO-AC     TO DB2-SALARIO             00034700
+                  ELSE                                                  00034800
+                     MOVE 'FR05DB04'         TO WRK-PROGRAMA            00034900
+                     MOVE '3000  '           TO WRK-SECAO               00035000
+                     MOVE 'SALARIO FORA DA FAIXA PERMITIDA'             00035100
+                                              TO WRK-MENSAGEM           00035200
+                     MOVE 'WARNING'          TO WRK-STATUS              00035300
+                     DISPLAY 'SALARIO REJEITADO PARA ID ' WRK-ID-AC     00035400
+                             ' VALOR ' WRK-SALARIO-AC                   00035500
+                     PERFORM 9998-TRATAR-AVISO                          00035600
+                     ADD 1                    TO ACUM-REJEITADOS        00035700
+                     GO TO 3000-20-LEITURA                              00035800
+                  END-IF                                                00035900
+                                                                        00036000
+             WHEN DB2-DATAADM           NOT EQUAL WRK-DATAADM-AC AND    00036100
+                  WRK-DATAADM-AC        NOT EQUAL SPACES                00036200
+             MOVE WRK-DATAADM-AC        TO DB2-DATAADM                  00036300
+                                                                        00036400
+             WHEN DB2-EMAIL             NOT EQUAL WRK-EMAIL-AC AND      00036500
+                  WRK-EMAIL-AC          NOT EQUAL SPACES                00036600
+             MOVE WRK-EMAIL-AC          TO DB2-EMAIL                    00036700
+                                                                        00036800
+             END-EVALUATE.                                              00036900
+                                                                        00037000
+             EXEC SQL                                                   00037100
+              UPDATE FOUR001.FUNC                                       00037200
+               SET  NOME    =:DB2-NOME,                                 00037300
+                    SETOR   =:DB2-SETOR,                                00037400
+                    SALARIO =:DB2-SALARIO,                              00037500
+                    DATAADM =:DB2-DATAADM,                              00037600
+                    EMAIL   =:DB2-EMAIL                                 00037700
+               WHERE ID=:DB2-ID                                         00037800
+             END-EXEC.                                                  00037900
+                                                                        00038000
+             EVALUATE SQLCODE                                           00038100
+               WHEN 0                                                   00038200
+                EXEC SQL                                                00038300
+                    COMMIT                                              00038400
+                END-EXEC                                                00038500
+                ADD 1                    TO ACUM-ALTERADOS              00038600
+                DISPLAY '--------------------------------------'        00038700
+                DISPLAY '           DADOS ALTERADOS            '        00038800
+                DISPLAY '--------------------------------------'        00038900
+                DISPLAY 'ID....... ' DB2-ID                             00039000
+                DISPLAY 'NOME..... ' DB2-NOME                           00039100
+                DISPLAY 'SETOR.... ' DB2-SETOR                          00039200
+                DISPLAY 'SALARIO.. ' DB2-SALARIO                        00039300
+                DISPLAY 'DATAADM.. ' DB2-DATAADM                        00039400
+                DISPLAY 'EMAIL.... ' DB2-EMAIL                          00039500
+                DISPLAY '--------------------------------------'        00039600
+                PERFORM 3100-GRAVAR-AUDITORIA                           00039700
+               WHEN -181                                                00039800
+                EXEC SQL                                                00039900
+                    ROLLBACK                                            00040000
+                END-EXEC                                                00040100
+                MOVE 'FR05DB04'           TO WRK-PROGRAMA               00040200
+                MOVE '3000  '             TO WRK-SECAO                  00040300
+                MOVE 'FORMATO DATA ERRADO'  TO WRK-MENSAGEM             00040400
+                MOVE 'WARNING'            TO WRK-STATUS                 00040500
+                DISPLAY 'FORMATO DATA ERRADO ' WRK-DATAADM-AC           00040600
+                PERFORM 9998-TRATAR-AVISO                               00040700
+                ADD 1                     TO ACUM-REJEITADOS            00040800
+               WHEN OTHER                                               00040900
+                 EXEC SQL                                               00041000
+                     ROLLBACK                                           00041100
+                 END-EXEC                                               00041200
+                 MOVE SQLCODE  TO WRK-SQLCODE                           00041300
+                 MOVE 'FR05DB04'          TO WRK-PROGRAMA               00041400
+                 MOVE '3000  '            TO WRK-SECAO                  00041500
+                 MOVE 'ERRO NO UPDATE FUNC'  TO WRK-MENSAGEM            00041600
+                 MOVE WRK-SQLCODE         TO WRK-STATUS                 00041700
+                 DISPLAY 'ERRO.... ' WRK-SQLCODE                        00041800
+                 PERFORM 9999-TRATAR-ERROS                              00041900
+             END-EVALUATE.                                              00042000
+                                                                        00042100
+       3000-20-LEITURA.                                                 00042150
+             PERFORM 2100-LEITURA.                                      00042200
+      *----------------------------------------------------------------*00042300
+       3000-99-FIM.                       EXIT.                         00042400
+      *----------------------------------------------------------------*00042500
                                                                         00042600
-      *----------------------------------------------------------------*00042700
-       1000-INICIAR                           SECTION.                  00042800
-      *----------------------------------------------------------------*00042900
+      ******************************************************************00042700
+      *          G R A V A R   A U D I T O R I A  ( C O M U M )        *00042800
+      ******************************************************************00042900
                                                                         00043000
-            ACCEPT WRK-ID.                                              00043100
-            ACCEPT WRK-NOME.                                            00043200
-            ACCEPT WRK-SETOR.                                           00043300
-            ACCEPT WRK-SALARIO.                                         00043400
-            ACCEPT WRK-DATAADM.                                         00043500
-            ACCEPT WRK-EMAIL.                                           00043600
-                                                                        00043700
-      *----------------------------------------------------------------*00043800
-       1000-99-FIM.                              EXIT.                  00043900
-      *----------------------------------------------------------------*00044000
-                                                                        00045000
-      ******************************************************************00045100
-      *                   P R O C E S S A R                            *00045200
-      ******************************************************************00045300
-                                                                        00045400
-      *----------------------------------------------------------------*00045500
-       2000-PROCESSAR                       SECTION.                    00045600
-      *----------------------------------------------------------------*00045700
-             EXEC SQL                                                   00046503
-               SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL               00047703
-                INTO :DB2-ID,                                           00047803
-                     :DB2-NOME,                                         00047903
-                     :DB2-SETOR,                                        00048003
-                     :DB2-SALARIO,                                      00048103
-                     :DB2-DATAADM,                                      00048203
-                     :DB2-EMAIL                                         00048303
-                FROM FOUR001.FUNC                                       00048403
-                WHERE ID = :DB2-ID                                      00048503
-             END-EXEC.                                                  00048603
-                                                                        00048703
-             EVALUATE TRUE                                              00048803
-             WHEN DB2-NOME              NOT EQUAL WRK-NOME-AC AND       00048903
-                  WRK-NOME-AC           NOT EQUAL SPACES                00049003
-             MOVE WRK-NOME-AC           TO DB2-NOME                     00049103
-                                                                        00049203
-             WHEN DB2-SETOR             NOT EQUAL WRK-SETOR-AC AND      00049303
-                  WRK-SETOR-AC          NOT EQUAL SPACES                00049403
-             MOVE WRK-SETOR-AC          TO DB2-SETOR                    00049503
-                                                                        00049603
-             WHEN DB2-SALARIO           NOT EQUAL WRK-SALARIO-AC AND    00049703
-                  WRK-SALARIO-AC        NOT EQUAL ZEROS                 00049803
-             MOVE WRK-SALARIO-AC        TO DB2-SALARIO                  00049903
-                                                                        00050003
-             WHEN DB2-DATAADM           NOT EQUAL WRK-DATAADM-AC AND    00050103
-                  WRK-DATAADM-AC        NOT EQUAL SPACES                00050203
-             MOVE WRK-DATAADM-AC        TO DB2-DATAADM                  00050303
-                                                                        00050403
-             WHEN DB2-EMAIL             NOT EQUAL WRK-EMAIL-AC AND      00050503
-                  WRK-EMAIL-AC          NOT EQUAL SPACES                00050603
-             MOVE WRK-EMAIL-AC          TO DB2-EMAIL                    00050703
+      *----------------------------------------------------------------*00043100
+       3100-GRAVAR-AUDITORIA                SECTION.                    00043200
+      *----------------------------------------------------------------*00043300
+                                                                        00043400
+             MOVE 'FR05DB04'            TO WRK-AUD-PROGRAMA.            00043500
+             MOVE '3100  '              TO WRK-AUD-SECAO.               00043600
+             MOVE 'FUNC    '            TO WRK-AUD-TABELA.              00043700
+             MOVE 'A'                   TO WRK-AUD-OPERACAO.            00043800
+             MOVE DB2-ID                TO WRK-AUD-ID.                  00043900
+             MOVE SPACES                TO WRK-AUD-USUARIO.             00044000
+                                                                        00044100
+             IF WRK-NOME-ANTES          NOT EQUAL DB2-NOME              00044200
+                MOVE 'NOME'             TO WRK-AUD-CAMPO                00044300
+                MOVE WRK-NOME-ANTES     TO WRK-AUD-VALOR-ANTES          00044400
+                MOVE DB2-NOME           TO WRK-AUD-VALOR-DEPOIS         00044500
+                CALL 'GRAVAUD'          USING WRK-AUDITORIA             00044600
+             END-IF.                                                    00044700
+                                                                        00044800
+             IF WRK-SETOR-ANTES         NOT EQUAL DB2-SETOR             00044900
+                MOVE 'SETOR'            TO WRK-AUD-CAMPO                00045000
+                MOVE WRK-SETOR-ANTES    TO WRK-AUD-VALOR-ANTES          00045100
+                MOVE DB2-SETOR          TO WRK-AUD-VALOR-DEPOIS         00045200
+                CALL 'GRAVAUD'          USING WRK-AUDITORIA             00045300
+             END-IF.                                                    00045400
+                                                                        00045500
+             IF WRK-SALARIO-ANTES       NOT EQUAL DB2-SALARIO           00045600
+                MOVE 'SALARIO'          TO WRK-AUD-CAMPO                00045700
+                MOVE WRK-SALARIO-ANTES  TO WRK-SALARIO-ANTES-ED         00045750
+                MOVE DB2-SALARIO        TO WRK-SALARIO-DEPOIS-ED        00045780
+                MOVE WRK-SALARIO-ANTES-ED  TO WRK-AUD-VALOR-ANTES       00045800
+                MOVE WRK-SALARIO-DEPOIS-ED TO WRK-AUD-VALOR-DEPOIS      00045900
+                CALL 'GRAVAUD'          USING WRK-AUDITORIA             00046000
+             END-IF.                                                    00046100
+                                                                        00046200
+             IF WRK-DATAADM-ANTES       NOT EQUAL DB2-DATAADM           00046300
+                MOVE 'DATAADM'          TO WRK-AUD-CAMPO                00046400
+                MOVE WRK-DATAADM-ANTES  TO WRK-AUD-VALOR-ANTES          00046500
+                MOVE DB2-DATAADM        TO WRK-AUD-VALOR-DEPOIS         00046600
+                CALL 'GRAVAUD'          USING WRK-AUDITORIA             00046700
+             END-IF.                                                    00046800
+                                                                        00046900
+             IF WRK-EMAIL-ANTES         NOT EQUAL DB2-EMAIL             00047000
+                MOVE 'EMAIL'            TO WRK-AUD-CAMPO                00047100
+                MOVE WRK-EMAIL-ANTES    TO WRK-AUD-VALOR-ANTES          00047200
+                MOVE DB2-EMAIL          TO WRK-AUD-VALOR-DEPOIS         00047300
+                CALL 'GRAVAUD'          USING WRK-AUDITORIA             00047400
+             END-IF.                                                    00047500
+                                                                        00047600
+      *----------------------------------------------------------------*00047700
+       3100-99-FIM.                       EXIT.                         00047800
+      *----------------------------------------------------------------*00047900
+                                                                        00048000
+      ******************************************************************00048100
+      *                 F I N A L I Z A C A O                          *00048200
+      ******************************************************************00048300
+                                                                        00048400
+      *----------------------------------------------------------------*00048500
+       4000-FINALIZAR                        SECTION.                   00048600
+      *----------------------------------------------------------------*00048700
+                                                                        00048800
+              CLOSE ALTERFUN.                                           00048900
+              DISPLAY '--------------------------------------'.         00049000
+              DISPLAY 'TOTAL LIDOS......: ' ACUM-LIDOS.                 00049100
+              DISPLAY 'TOTAL ALTERADOS..: ' ACUM-ALTERADOS.             00049200
+              DISPLAY 'TOTAL REJEITADOS.: ' ACUM-REJEITADOS.            00049300
+              DISPLAY '--------------------------------------'.         00049400
+              DISPLAY 'FIM DE PROCESSAMENTO'.                           00049500
+                                                                        00049600
+      *----------------------------------------------------------------*00049700
+       4000-99-FIM.                           EXIT.                     00049800
+      *----------------------------------------------------------------*00049900
+                                                                        00050000
+      ******************************************************************00050100
+      *                 T R A T A R  A V I S O                         *00050200
+      ******************************************************************00050300
+                                                                        00050400
+      *----------------------------------------------------------------*00050500
+       9998-TRATAR-AVISO                     SECTION.                   00050600
+      *----------------------------------------------------------------*00050700
                                                                         00050800
-             END-EVALUATE.                                              00050903
-                                                                        00051003
-             MOVE WRK-ID-AC             TO DB2-ID.                      00051103
-             MOVE WRK-NOME-AC           TO DB2-NOME.                    00051203
-             MOVE WRK-SETOR-AC          TO DB2-SETOR.                   00051303
-             MOVE WRK-SALARIO-AC        TO DB2-SALARIO.                 00051403
-             MOVE WRK-DATAADM-AC        TO DB2-DATAADM.                 00051503
-             MOVE WRK-EMAIL-AC          TO DB2-EMAIL.                   00051603
-                                                                        00051703
-             EXEC SQL                                                   00051803
-              UPDATE FOUR001.FUNC                                       00051903
-               SET  NOME    =:DB2-NOME,                                 00052003
-                    SETOR   =:DB2-SETOR,                                00052103
-                    SALARIO =:DB2-SALARIO,                              00052203
-                    DATAADM =:DB2-DATAADM,                              00052303
-                    EMAIL   =:DB2-EMAIL                                 00052403
-               WHERE ID=:DB2-ID                                         00052503
-             END-EXEC.                                                  00052603
-                                                                        00052703
-             EVALUATE SQLCODE                                           00052800
-               WHEN 0                                                   00052900
-                DISPLAY '--------------------------------------'        00053000
-                DISPLAY '           DADOS ALTERADOS            '        00053100
-                DISPLAY '--------------------------------------'        00053200
-                DISPLAY 'ID....... ' DB2-ID                             00053300
-                DISPLAY 'NOME..... ' DB2-NOME                           00053400
-                DISPLAY 'SETOR.... ' DB2-SETOR                          00053500
-                DISPLAY 'SALARIO.. ' DB2-SALARIO                        00053600
-                DISPLAY 'DATAADM.. ' DB2-DATAADM                        00053700
-                DISPLAY 'EMAIL.... ' DB2-EMAIL                          00053800
-                DISPLAY '--------------------------------------'        00053900
-               WHEN -181                                                00054000
-                 DISPLAY 'FORMATO DATA ERRADO ' WRK-DATAADM-AC          00054100
-               WHEN OTHER                                               00054200
-                 MOVE SQLCODE  TO WRK-SQLCODE                           00054300
-                 DISPLAY 'ERRO.... ' WRK-SQLCODE                        00054400
-             END-EVALUATE.                                              00054500
-      *----------------------------------------------------------------*00054600
-       2000-99-FIM.                       EXIT.                         00054700
-      *----------------------------------------------------------------*00054800
-                                                                        00054900
-      ******************************************************************00055000
-      *                 F I N A L I Z A C A O                          *00056000
-      ******************************************************************00060000
-                                                                        00070000
-      *----------------------------------------------------------------*00071000
-       3000-FINALIZAR                        SECTION.                   00072000
-      *----------------------------------------------------------------*00073000
-                                                                        00074000
-              DISPLAY 'FIM DE PROCESSAMENTO'.                           00075004
-                                                                        00076000
-      *----------------------------------------------------------------*00077000
-       3000-99-FIM.                           EXIT.                     00077100
-      *----------------------------------------------------------------*00077200
+              MOVE 'A'           TO WRK-SEVERIDADE.                     00050900
+              CALL 'GRAVALOG'    USING WRK-LOG.                         00051000
+                                                                        00051100
+      *----------------------------------------------------------------*00051200
+       9998-99-FIM.                           EXIT.                     00051300
+      *----------------------------------------------------------------*00051400
+                                                                        00051500
+      ******************************************************************00051600
+      *                 T R A T A R  E R R O S                         *00051700
+      ******************************************************************00051800
+                                                                        00051900
+      *----------------------------------------------------------------*00052000
+       9999-TRATAR-ERROS                     SECTION.                   00052100
+      *----------------------------------------------------------------*00052200
+                                                                        00052300
+              MOVE 'F'           TO WRK-SEVERIDADE.                     00052400
+              CALL 'GRAVALOG'    USING WRK-LOG.                         00052500
+              MOVE 16            TO RETURN-CODE.                        00052600
+              GOBACK.                                                   00052650
+                                                                        00052700
+      *----------------------------------------------------------------*00052800
+       9999-99-FIM.                           EXIT.                     00052900
+      *----------------------------------------------------------------*00053000
