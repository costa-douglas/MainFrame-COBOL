@@ -1,290 +1,574 @@
-      *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05DB08.                                           00002317
-       AUTHOR.      DOUGLAS COSTA                                       00002400
-                                                                        00002500
-      *================================================================*00002600
-      *                         F O U R S Y S                          *00002700
-      *================================================================*00002800
-      *    PROGRAMA...: FR05DB08                                       *00002917
-      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00003000
-      *----------------------------------------------------------------*00003100
-      *    PROGAMADOR.: DOUGLAS COSTA                                  *00003200
-      *    EMPRESA....: FOURSYS                                        *00003300
-      *    ANALISTA...: IVAN SANCHES                                   *00003400
-      *    DATA.......: 07/06/2022                                     *00003501
-      *----------------------------------------------------------------*00003600
-      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE INSERIR DADOS  *00003708
-      *               DA TABELA FOUR001.FUNC2                          *00003803
-      *----------------------------------------------------------------*00003900
-      *    BASE DE DADOS:                                              *00004000
-      *     TABELAS DB2                           INCLUDE/BOOK         *00004116
-      *    FOUR001.FUNC2                           #BKFUNC2            *00004216
-      *----------------------------------------------------------------*00004314
-      *    MODULO   :                                                  *00004416
-      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004516
-      *                                                                *00004616
-      *----------------------------------------------------------------*00004714
-      *    COPYBOOK :                                                  *00004816
-      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004916
-      *                                                                *00005016
-      ******************************************************************00005114
-      *================================================================*00005216
-                                                                        00005316
-      *================================================================*00005414
-       ENVIRONMENT DIVISION.                                            00005500
-      *================================================================*00005600
-                                                                        00005700
-      *----------------------------------------------------------------*00005800
-       CONFIGURATION                              SECTION.              00005900
-      *----------------------------------------------------------------*00006000
-                                                                        00006100
-       SPECIAL-NAMES.                                                   00006200
-           DECIMAL-POINT IS COMMA.                                      00006300
-                                                                        00006400
-      *----------------------------------------------------------------*00006500
-                                                                        00006600
-      *================================================================*00006700
-       DATA                DIVISION.                                    00006800
-      *================================================================*00006900
-      *----------------------------------------------------------------*00007000
-       WORKING-STORAGE                            SECTION.              00007100
-      *----------------------------------------------------------------*00007200
-                                                                        00007300
-      *----------------------------------------------------------------*00007400
-       01  FILLER                      PIC  X(050)         VALUE        00007500
-                 '*** INICIO DA WORKING FR05DB08 ***'.                  00007617
-      *----------------------------------------------------------------*00007700
-                                                                        00007800
-      *----------------------------------------------------------------*00008000
-       01  FILLER                       PIC X(050)           VALUE      00009000
-                    '*** AREA DE AUXILIARES ***'.                       00010000
-      *----------------------------------------------------------------*00011000
-                                                                        00011110
-       77 WRK-CONTA              PIC 9(04).                             00012010
-       77 WRK-POS                PIC 9(04).                             00012110
-       77 WRK-SQLCODE            PIC -999.                              00013000
-                                                                        00015107
-      *----------------------------------------------------------------*00015216
-       01  FILLER                       PIC X(050)           VALUE      00015316
-                    '*** AREA DE ACUMULADORES ***'.                     00015416
-      *----------------------------------------------------------------*00015516
-                                                                        00015616
-       77 ACUM-LIDOS             PIC 9(04).                             00015816
-                                                                        00015916
-      *----------------------------------------------------------------*00016000
-       01  FILLER                       PIC X(050)           VALUE      00017000
-                    '*** AREA DE VARIAVEIS ***'.                        00018000
-      *----------------------------------------------------------------*00019000
-                                                                        00020000
-        01 WRK-ID.                                                      00021000
-           02 FILLER             PIC X(10).                             00021100
-           02 WRK-ID-AC          PIC 9(04).                             00021200
-                                                                        00021300
-        01 WRK-NOME.                                                    00021400
-           02 FILLER             PIC X(10).                             00021500
-           02 WRK-NOME-AC        PIC X(30).                             00021600
-                                                                        00021700
-        01 WRK-SETOR.                                                   00021800
-           02 FILLER             PIC X(10).                             00021900
-           02 WRK-SETOR-AC       PIC X(04).                             00022000
-                                                                        00023000
-        01 WRK-SALARIO.                                                 00023100
-           02 FILLER             PIC X(10).                             00023200
-           02 WRK-SALARIO-AC     PIC 9(08)V99.                          00023300
-                                                                        00023400
-        01 WRK-DATAADM.                                                 00023500
-           02 FILLER             PIC X(10).                             00023600
-           02 WRK-DATAADM-AC     PIC X(10).                             00023700
-                                                                        00023800
-        01 WRK-EMAIL.                                                   00023900
-           02 FILLER             PIC X(10).                             00024000
-           02 WRK-EMAIL-AC       PIC X(40).                             00024100
-                                                                        00024201
-        01 WRK-TELEFONE.                                                00024301
-           02 FILLER             PIC X(10).                             00024401
-           02 WRK-TELEFONE-AC    PIC X(11).                             00024501
-                                                                        00024615
-                                                                        00024715
-      *----------------------------------------------------------------*00024815
-       01  FILLER                       PIC X(050)           VALUE      00024915
-                       '*** AREA DE BOOK ***'.                          00025015
-      *----------------------------------------------------------------*00025115
-                                                                        00025200
-          COPY 'B#GRALOG'.                                              00025315
-                                                                        00025415
-      *----------------------------------------------------------------*00025500
-       01  FILLER                       PIC X(050)           VALUE      00025600
-                        '*** AREA DB2 ***'.                             00025700
-      *----------------------------------------------------------------*00025800
-                                                                        00025900
-           EXEC SQL                                                     00026000
-             INCLUDE #BKFUNC2                                           00026101
-           END-EXEC.                                                    00026200
-           EXEC SQL                                                     00026300
-               INCLUDE SQLCA                                            00026400
-           END-EXEC.                                                    00026500
-                                                                        00026600
-      *----------------------------------------------------------------*00026700
-       01  FILLER                      PIC  X(050)         VALUE        00026800
-              '*** FR05DB08 - FIM DA AREA DE WORKING ***'.              00026917
-      *----------------------------------------------------------------*00027000
-                                                                        00027100
-      *================================================================*00027200
-        PROCEDURE                       DIVISION.                       00027300
-      *================================================================*00027400
-                                                                        00027500
-      ******************************************************************00028000
-      *                    P R I N C I P A L                           *00029000
-      ******************************************************************00030000
-                                                                        00040000
-      *----------------------------------------------------------------*00041000
-       0000-PRINCIPAL                            SECTION.               00041100
-      *----------------------------------------------------------------*00041200
-                                                                        00041300
-           PERFORM 1000-INICIAR                                         00041400
-                                                                        00041500
-           PERFORM 2000-PROCESSAR                                       00041600
-                                                                        00041700
-           PERFORM 3000-FINALIZAR                                       00041800
-                                                                        00041900
-           STOP RUN.                                                    00042000
-                                                                        00042100
-      *----------------------------------------------------------------*00042200
-       0000-99-FIM.                           EXIT.                     00042300
-      *----------------------------------------------------------------*00042400
-                                                                        00042500
-      ******************************************************************00042600
-      *                      I N I C I A R                             *00042700
-      ******************************************************************00042800
-                                                                        00042900
-      *----------------------------------------------------------------*00043000
-       1000-INICIAR                           SECTION.                  00043100
-      *----------------------------------------------------------------*00043200
-                                                                        00043300
-            ACCEPT WRK-ID.                                              00043400
-            ACCEPT WRK-NOME.                                            00043500
-            ACCEPT WRK-SETOR.                                           00043600
-            ACCEPT WRK-SALARIO.                                         00043700
-            ACCEPT WRK-DATAADM.                                         00043800
-            ACCEPT WRK-EMAIL.                                           00043900
-            ACCEPT WRK-TELEFONE.                                        00044001
-                                                                        00044100
-      *----------------------------------------------------------------*00044200
-       1000-99-FIM.                              EXIT.                  00044300
-      *----------------------------------------------------------------*00044400
-                                                                        00044500
-      ******************************************************************00044600
-      *                   P R O C E S S A R                            *00044700
-      ******************************************************************00044800
-                                                                        00044900
-      *----------------------------------------------------------------*00045000
-       2000-PROCESSAR                       SECTION.                    00045100
-      *----------------------------------------------------------------*00045200
-                                                                        00045300
-            MOVE WRK-ID-AC                 TO DB2-ID.                   00045409
-            MOVE WRK-NOME-AC               TO DB2-NOME.                 00045509
-            MOVE WRK-SETOR-AC              TO DB2-SETOR.                00045609
-            MOVE WRK-SALARIO-AC            TO DB2-SALARIO.              00045709
-            MOVE WRK-DATAADM-AC            TO DB2-DATAADM.              00045809
-                                                                        00045909
-            PERFORM VARYING WRK-CONTA      FROM 40                      00046009
-                     BY -1 UNTIL WRK-CONTA EQUAL 0                      00046109
-              IF WRK-EMAIL-AC(WRK-CONTA:1) NOT EQUAL SPACES             00046209
-                 MOVE WRK-CONTA            TO WRK-POS                   00046309
-                 MOVE 1                    TO WRK-CONTA                 00046413
-              END-IF                                                    00046609
-            END-PERFORM.                                                00046712
-                                                                        00046809
-            MOVE WRK-POS                   TO DB2-EMAIL-LEN.            00046909
-            MOVE WRK-EMAIL-AC              TO DB2-EMAIL-TEXT.           00047009
-            MOVE WRK-TELEFONE-AC           TO DB2-TELEFONE.             00047109
-                                                                        00047200
-            EXEC SQL                                                    00047300
-             INSERT  INTO                                               00047400
-             FOUR001.FUNC2(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE)00047503
-             VALUES(:DB2-ID,                                            00047600
-                    :DB2-NOME,                                          00047700
-                    :DB2-SETOR,                                         00047800
-                    :DB2-SALARIO,                                       00047900
-                    :DB2-DATAADM,                                       00048000
-                    :DB2-EMAIL,                                         00048101
-                    :DB2-TELEFONE)                                      00048201
-             END-EXEC.                                                  00048300
-                                                                        00048401
-             IF (SQLCODE NOT EQUAL ZEROS AND +100) OR                   00048515
-                 (SQLWARN0    EQUAL 'W')                                00048615
-                 MOVE 'FR05DB1'            TO  WRK-PROGRAMA             00048715
-                 MOVE '2000  '             TO  WRK-SECAO                00048815
-                 MOVE 'NA LEITURA'         TO  WRK-MENSAGEM             00048915
-                 MOVE 'WRK-SQLCODE'        TO  WRK-STATUS               00049015
-                 MOVE SQLCODE              TO  WRK-SQLCODE              00049115
-                 DISPLAY 'ERRO .....' WRK-SQLCODE                       00049615
-                  PERFORM 9999-TRATAR-ERROS                             00049715
-             END-IF.                                                    00049815
-                                                                        00049915
-             IF (SQLCODE               EQUAL +100)                      00050015
-                 DISPLAY WRK-ID '... NAO ENCONTRADO '                   00050115
-                 MOVE 'FR05DB1'            TO  WRK-PROGRAMA             00050215
-                 MOVE '2000  '             TO  WRK-SECAO                00050315
-                 MOVE 'NA LEITURA'         TO  WRK-MENSAGEM             00050415
-                 MOVE 'WRK-SQLCODE'        TO  WRK-STATUS               00050515
-             END-IF.                                                    00050615
-                                                                        00050715
-             EVALUATE SQLCODE                                           00050800
-               WHEN 0                                                   00050900
-                ADD 1                         TO ACUM-LIDOS             00051002
-                DISPLAY '--------------------------------------'        00051100
-                DISPLAY '           DADOS GRAVADOS             '        00051200
-                DISPLAY '--------------------------------------'        00051300
-                DISPLAY 'ID....... ' DB2-ID                             00051400
-                DISPLAY 'NOME..... ' DB2-NOME                           00051500
-                DISPLAY 'SETOR.... ' DB2-SETOR                          00051600
-                DISPLAY 'SALARIO.. ' DB2-SALARIO                        00051700
-                DISPLAY 'DATAADM.. ' DB2-DATAADM                        00051800
-                DISPLAY 'EMAIL.... ' DB2-EMAIL-TEXT                     00051911
-                DISPLAY 'TELEFONE. ' DB2-TELEFONE                       00052002
-                DISPLAY '--------------------------------------'        00052100
-               WHEN -181                                                00052200
-                 DISPLAY 'FORMATO DATA ERRADO ' WRK-DATAADM-AC          00052300
-               WHEN -803                                                00052402
-                 DISPLAY 'DUPLICADO'                                    00052502
-               WHEN OTHER                                               00052600
-                 MOVE SQLCODE  TO WRK-SQLCODE                           00052700
-                 DISPLAY 'ERRO.... ' WRK-SQLCODE                        00052800
-             END-EVALUATE.                                              00052900
-      *----------------------------------------------------------------*00053000
-       2000-99-FIM.                       EXIT.                         00053100
-      *----------------------------------------------------------------*00054000
-                                                                        00060000
-      ******************************************************************00070000
-      *                 F I N A L I Z A C A O                          *00071000
-      ******************************************************************00072000
-                                                                        00073000
-      *----------------------------------------------------------------*00074000
-       3000-FINALIZAR                        SECTION.                   00075000
-      *----------------------------------------------------------------*00076000
-                                                                        00077000
-              DISPLAY 'TOTAL LIDOS...: ' ACUM-LIDOS.                    00077107
-                                                                        00077200
-      *----------------------------------------------------------------*00077300
-       3000-99-FIM.                           EXIT.                     00077400
-      *----------------------------------------------------------------*00077500
-                                                                        00077615
-      ******************************************************************00077715
-      *                 T R A T A R   E R R O S                        *00077815
-      ******************************************************************00077915
-                                                                        00078015
-      *----------------------------------------------------------------*00079015
-       9999-TRATAR-ERROS                     SECTION.                   00080015
-      *----------------------------------------------------------------*00090015
-                                                                        00100015
-           CALL 'GRAVALOG'      USING WRK-LOG.                          00110015
-                                                                        00111015
-           GOBACK.                                                      00112015
-                                                                        00120015
-      *----------------------------------------------------------------*00130015
-       9999-99-FIM.                           EXIT.                     00140015
-      *----------------------------------------------------------------*00150015
\ No newline at end of file
+      *================================================================*00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05DB08.                                           00001400
+       AUTHOR.      DOUGLAS COSTA                                       00001500
+                                                                        00001600
+      *================================================================*00001700
+      *                         F O U R S Y S                          *00001800
+      *================================================================*00001900
+      *    PROGRAMA...: FR05DB08                                       *00002000
+      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00002100
+      *----------------------------------------------------------------*00002200
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00002300
+      *    EMPRESA....: FOURSYS                                        *00002400
+      *    ANALISTA...: IVAN SANCHES                                   *00002500
+      *    DATA.......: 07/06/2022                                     *00002600
+      *----------------------------------------------------------------*00002700
+      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE INSERIR DADOS  *00002800
+      *               DA TABELA FOUR001.FUNC2                          *00002900
+      *----------------------------------------------------------------*00003000
+      *    BASE DE DADOS:                                              *00003100
+      *     TABELAS DB2                           INCLUDE/BOOK         *00003200
+      *    FOUR001.FUNC2                           #BKFUNC2            *00003300
+      *----------------------------------------------------------------*00003400
+      *    ARQUIVOS :                                                  *00003500
+      *    DDNAME          I/O                                         *00003600
+      *    JCLNOVOS         I    LOTE DE ADMISSOES (WRK-MODO = '2')    *00003700
+      *----------------------------------------------------------------*00003800
+      *    MODULO   :                                                  *00003900
+      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004000
+      *               GRAVAUD  - TRILHA DE AUDITORIA                   *00004100
+      *                                                                *00004200
+      *----------------------------------------------------------------*00004300
+      *    COPYBOOK :                                                  *00004400
+      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004500
+      *               B#AUDIT  - AREA DE TRILHA DE AUDITORIA           *00004600
+      *                                                                *00004700
+      *----------------------------------------------------------------*00004800
+      *    MODO DE EXECUCAO (WRK-MODO, RECEBIDO VIA SYSIN):            *00004900
+      *      '1' - ADMISSAO UNICA (CAMPOS VIA SYSIN, COMO ANTES)       *00005000
+      *      '2' - LOTE DE ADMISSOES VIA JCLNOVOS                      *00005100
+      *----------------------------------------------------------------*00005200
+      *    HISTORICO DE ALTERACOES:                                    *00005300
+      *      DATA        RESP.    DESCRICAO                            *00005400
+      *      07/06/2022  DPC      VERSAO ORIGINAL                      *00005500
+      *      09/08/2026  DPC      ID PASSA A SER GERADO AUTOMATICAMENTE*00005600
+      *                           (MAX(ID)+1), INCLUIDA CONFERENCIA DE *00005700
+      *                           ID DUPLICADO E DE FORMATO DO TELEFONE*00005800
+      *                           ANTES DO INSERT, E NOVO MODO '2' QUE *00005900
+      *                           LE UM LOTE DE ADMISSOES DO JCLNOVOS  *00006000
+      *      09/08/2026  DPC      2550-GRAVAR-AUDITORIA REGISTRA, VIA  *00006100
+      *                           GRAVAUD, CADA COLUNA INSERIDA EM     *00006200
+      *                           FUNC2 APOS UM INSERT BEM SUCEDIDO    *00006300
+      ******************************************************************00006400
+      *================================================================*00006500
+                                                                        00006600
+      *================================================================*00006700
+       ENVIRONMENT DIVISION.                                            00006800
+      *================================================================*00006900
+                                                                        00007000
+      *----------------------------------------------------------------*00007100
+       CONFIGURATION                              SECTION.              00007200
+      *----------------------------------------------------------------*00007300
+                                                                        00007400
+       SPECIAL-NAMES.                                                   00007500
+           DECIMAL-POINT IS COMMA.                                      00007600
+                                                                        00007700
+      *----------------------------------------------------------------*00007800
+      *----------------------------------------------------------------*00007900
+       INPUT-OUTPUT                               SECTION.              00008000
+      *----------------------------------------------------------------*00008100
+                                                                        00008200
+       FILE-CONTROL.                                                    00008300
+             SELECT NOVOSFUN  ASSIGN     TO JCLNOVOS                    00008400
+                    FILE STATUS     IS WRK-FS-NOVOSFUN.                 00008500
+                                                                        00008600
+      *================================================================*00008700
+       DATA                DIVISION.                                    00008800
+      *================================================================*00008900
+      *----------------------------------------------------------------*00009000
+       FILE                                       SECTION.              00009100
+      *----------------------------------------------------------------*00009200
+      *----------------------------------------------------------------*00009300
+      *    INPUT - LOTE DE ADMISSOES (NOVOSFUN)                        *00009400
+      *                           - LRECL = 105                        *00009500
+      *----------------------------------------------------------------*00009600
+                                                                        00009700
+       FD NOVOSFUN                                                      00009800
+           RECORDING MODE IS F                                          00009900
+           BLOCK CONTAINS 0 RECORDS.                                    00010000
+       01 FD-NOVOSFUN.                                                  00010100
+          05 FD-NOVO-NOME             PIC X(30).                        00010200
+          05 FD-NOVO-SETOR            PIC X(04).                        00010300
+          05 FD-NOVO-SALARIO          PIC 9(08)V99.                     00010400
+          05 FD-NOVO-DATAADM          PIC X(10).                        00010500
+          05 FD-NOVO-EMAIL            PIC X(40).                        00010600
+          05 FD-NOVO-TELEFONE         PIC X(11).                        00010700
+                                                                        00010800
+      *----------------------------------------------------------------*00010900
+       WORKING-STORAGE                            SECTION.              00011000
+      *----------------------------------------------------------------*00011100
+                                                                        00011200
+      *----------------------------------------------------------------*00011300
+       01  FILLER                      PIC  X(050)         VALUE        00011400
+                 '*** INICIO DA WORKING FR05DB08 ***'.                  00011500
+      *----------------------------------------------------------------*00011600
+                                                                        00011700
+      *----------------------------------------------------------------*00011800
+       01  FILLER                       PIC X(050)           VALUE      00011900
+                    '*** AREA DE AUXILIARES ***'.                       00012000
+      *----------------------------------------------------------------*00012100
+                                                                        00012200
+       77 WRK-MODO                PIC X(01).                            00012300
+           88 WRK-MODO-UNICA          VALUE '1'.                        00012400
+           88 WRK-MODO-LOTE           VALUE '2'.                        00012500
+                                                                        00012600
+       77 WRK-CONTA              PIC 9(04).                             00012700
+       77 WRK-POS                PIC 9(04).                             00012800
+       77 WRK-SQLCODE            PIC -999.                              00012900
+       77 WRK-FS-NOVOSFUN        PIC X(002) VALUE SPACES.               00013000
+       77 WRK-QTD-EXISTENTE      PIC 9(04) VALUE ZEROS.                 00013100
+       77 WRK-TELEFONE-DDD       PIC 9(02).                             00013200
+       77 WRK-TELEFONE-VALIDO    PIC X(01) VALUE 'S'.                   00013300
+           88 WRK-TELEFONE-OK        VALUE 'S'.                         00013400
+           88 WRK-TELEFONE-INVALIDO  VALUE 'N'.                         00013500
+                                                                        00013600
+      *----------------------------------------------------------------*00013700
+       01  FILLER                       PIC X(050)           VALUE      00013800
+                    '*** AREA DE ACUMULADORES ***'.                     00013900
+      *----------------------------------------------------------------*00014000
+                                                                        00014100
+       77 ACUM-LIDOS             PIC 9(04)     VALUE ZEROS.             00014200
+       77 ACUM-INSERIDOS         PIC 9(04)     VALUE ZEROS.             00014300
+       77 ACUM-REJEITADOS        PIC 9(04)     VALUE ZEROS.             00014400
+                                                                        00014500
+      *----------------------------------------------------------------*00014600
+       01  FILLER                       PIC X(050)           VALUE      00014700
+                    '*** AREA DE VARIAVEIS ***'.                        00014800
+      *----------------------------------------------------------------*00014900
+                                                                        00015000
+        01 WRK-ID.                                                      00015100
+           02 FILLER             PIC X(10).                             00015200
+           02 WRK-ID-AC          PIC 9(04).                             00015300
+                                                                        00015400
+        01 WRK-NOME.                                                    00015500
+           02 FILLER             PIC X(10).                             00015600
+           02 WRK-NOME-AC        PIC X(30).                             00015700
+                                                                        00015800
+        01 WRK-SETOR.                                                   00015900
+           02 FILLER             PIC X(10).                             00016000
+           02 WRK-SETOR-AC       PIC X(04).                             00016100
+                                                                        00016200
+        01 WRK-SALARIO.                                                 00016300
+           02 FILLER             PIC X(10).                             00016400
+           02 WRK-SALARIO-AC     PIC 9(08)V99.                          00016500
+                                                                        00016600
+        77 WRK-SALARIO-DEPOIS-ED PIC Z(07)9,99.                         00016550
+        01 WRK-DATAADM.                                                 00016700
+           02 FILLER             PIC X(10).                             00016800
+           02 WRK-DATAADM-AC     PIC X(10).                             00016900
+                                                                        00017000
+        01 WRK-EMAIL.                                                   00017100
+           02 FILLER             PIC X(10).                             00017200
+           02 WRK-EMAIL-AC       PIC X(40).                             00017300
+                                                                        00017400
+        01 WRK-TELEFONE.                                                00017500
+           02 FILLER             PIC X(10).                             00017600
+           02 WRK-TELEFONE-AC    PIC X(11).                             00017700
+                                                                        00017800
+                                                                        00017900
+      *----------------------------------------------------------------*00018000
+       01  FILLER                       PIC X(050)           VALUE      00018100
+                       '*** AREA DE BOOK ***'.                          00018200
+      *----------------------------------------------------------------*00018300
+                                                                        00018400
+          COPY 'B#GRALOG'.                                              00018500
+          COPY 'B#AUDIT'.                                               00018600
+                                                                        00018700
+      *----------------------------------------------------------------*00018800
+       01  FILLER                       PIC X(050)           VALUE      00018900
+                        '*** AREA DB2 ***'.                             00019000
+      *----------------------------------------------------------------*00019100
+                                                                        00019200
+           EXEC SQL                                                     00019300
+             INCLUDE #BKFUNC2                                           00019400
+           END-EXEC.                                                    00019500
+           EXEC SQL                                                     00019600
+               INCLUDE SQLCA                                            00019700
+           END-EXEC.                                                    00019800
+                                                                        00019900
+      *----------------------------------------------------------------*00020000
+       01  FILLER                      PIC  X(050)         VALUE        00020100
+              '*** FR05DB08 - FIM DA AREA DE WORKING ***'.              00020200
+      *----------------------------------------------------------------*00020300
+                                                                        00020400
+      *================================================================*00020500
+        PROCEDURE                       DIVISION.                       00020600
+      *================================================================*00020700
+                                                                        00020800
+      ******************************************************************00020900
+      *                    P R I N C I P A L                           *00021000
+      ******************************************************************00021100
+                                                                        00021200
+      *----------------------------------------------------------------*00021300
+       0000-PRINCIPAL                            SECTION.               00021400
+      *----------------------------------------------------------------*00021500
+                                                                        00021600
+           PERFORM 1000-INICIAR                                         00021700
+                                                                        00021800
+           PERFORM 2000-PROCESSAR                                       00021900
+                                                                        00022000
+           PERFORM 3000-FINALIZAR                                       00022100
+                                                                        00022200
+           STOP RUN.                                                    00022300
+                                                                        00022400
+      *----------------------------------------------------------------*00022500
+       0000-99-FIM.                           EXIT.                     00022600
+      *----------------------------------------------------------------*00022700
+                                                                        00022800
+      ******************************************************************00022900
+      *                      I N I C I A R                             *00023000
+      ******************************************************************00023100
+                                                                        00023200
+      *----------------------------------------------------------------*00023300
+       1000-INICIAR                           SECTION.                  00023400
+      *----------------------------------------------------------------*00023500
+                                                                        00023600
+            ACCEPT WRK-MODO        FROM SYSIN.                          00023700
+                                                                        00023800
+            EVALUATE TRUE                                               00023900
+              WHEN WRK-MODO-UNICA                                       00024000
+                 ACCEPT WRK-NOME.                                       00024100
+                 ACCEPT WRK-SETOR.                                      00024200
+                 ACCEPT WRK-SALARIO.                                    00024300
+                 ACCEPT WRK-DATAADM.                                    00024400
+                 ACCEPT WRK-EMAIL.                                      00024500
+                 ACCEPT WRK-TELEFONE.                                   00024600
+              WHEN WRK-MODO-LOTE                                        00024700
+                 OPEN INPUT NOVOSFUN                                    00024800
+                 PERFORM 1100-TESTAR-STATUS                             00024900
+            END-EVALUATE.                                               00025000
+                                                                        00025100
+      *----------------------------------------------------------------*00025200
+       1000-99-FIM.                              EXIT.                  00025300
+      *----------------------------------------------------------------*00025400
+                                                                        00025500
+      ******************************************************************00025600
+      *                   T E S T A R  S T A T U S                     *00025700
+      ******************************************************************00025800
+                                                                        00025900
+      *----------------------------------------------------------------*00026000
+       1100-TESTAR-STATUS                    SECTION.                   00026100
+      *----------------------------------------------------------------*00026200
+                                                                        00026300
+           IF WRK-FS-NOVOSFUN NOT EQUAL ZEROS AND                       00026400
+              WRK-FS-NOVOSFUN NOT EQUAL '10'                            00026500
+              MOVE 'FR05DB08'           TO WRK-PROGRAMA                 00026600
+              MOVE '1100  '             TO WRK-SECAO                    00026700
+              MOVE 'ERRO NO ARQUIVO NOVOSFUN'  TO WRK-MENSAGEM          00026800
+              MOVE WRK-FS-NOVOSFUN      TO WRK-STATUS                   00026900
+              DISPLAY 'ERRO NO ARQUIVO NOVOSFUN - FS: ' WRK-FS-NOVOSFUN 00027000
+              PERFORM 9999-TRATAR-ERROS                                 00027100
+           END-IF.                                                      00027200
+                                                                        00027300
+      *----------------------------------------------------------------*00027400
+       1100-99-FIM.                           EXIT.                     00027500
+      *----------------------------------------------------------------*00027600
+                                                                        00027700
+      ******************************************************************00027800
+      *                   P R O C E S S A R                            *00027900
+      ******************************************************************00028000
+                                                                        00028100
+      *----------------------------------------------------------------*00028200
+       2000-PROCESSAR                       SECTION.                    00028300
+      *----------------------------------------------------------------*00028400
+                                                                        00028500
+           EVALUATE TRUE                                                00028600
+             WHEN WRK-MODO-UNICA                                        00028700
+                ADD 1                      TO ACUM-LIDOS                00028800
+                PERFORM 2500-INSERIR-REGISTRO                           00028900
+             WHEN WRK-MODO-LOTE                                         00029000
+                PERFORM 2100-LER-NOVOSFUN                               00029100
+                PERFORM 2200-PROCESSAR-LOTE                             00029200
+                        UNTIL WRK-FS-NOVOSFUN EQUAL '10'                00029300
+           END-EVALUATE.                                                00029400
+      *----------------------------------------------------------------*00029500
+       2000-99-FIM.                       EXIT.                         00029600
+      *----------------------------------------------------------------*00029700
+                                                                        00029800
+      *----------------------------------------------------------------*00029900
+       2100-LER-NOVOSFUN                    SECTION.                    00030000
+      *----------------------------------------------------------------*00030100
+            READ NOVOSFUN                                               00030200
+                                                                        00030300
+               IF WRK-FS-NOVOSFUN  EQUAL '10'                           00030400
+                  GO              TO 2100-99-FIM                        00030500
+               END-IF.                                                  00030600
+                                                                        00030700
+               PERFORM 1100-TESTAR-STATUS                               00030800
+               ADD 1              TO ACUM-LIDOS.                        00030900
+      *----------------------------------------------------------------*00031000
+       2100-99-FIM.                          EXIT.                      00031100
+      *----------------------------------------------------------------*00031200
+                                                                        00031300
+      *----------------------------------------------------------------*00031400
+       2200-PROCESSAR-LOTE                   SECTION.                   00031500
+      *----------------------------------------------------------------*00031600
+            MOVE FD-NOVO-NOME           TO WRK-NOME-AC.                 00031700
+            MOVE FD-NOVO-SETOR          TO WRK-SETOR-AC.                00031800
+            MOVE FD-NOVO-SALARIO        TO WRK-SALARIO-AC.              00031900
+            MOVE FD-NOVO-DATAADM        TO WRK-DATAADM-AC.              00032000
+            MOVE FD-NOVO-EMAIL          TO WRK-EMAIL-AC.                00032100
+            MOVE FD-NOVO-TELEFONE       TO WRK-TELEFONE-AC.             00032200
+                                                                        00032300
+            PERFORM 2500-INSERIR-REGISTRO                               00032400
+                                                                        00032500
+            PERFORM 2100-LER-NOVOSFUN.                                  00032600
+      *----------------------------------------------------------------*00032700
+       2200-99-FIM.                          EXIT.                      00032800
+      *----------------------------------------------------------------*00032900
+                                                                        00033000
+      ******************************************************************00033100
+      *      I N S E R I R   R E G I S T R O   ( C O M U M )           *00033200
+      ******************************************************************00033300
+                                                                        00033400
+      *----------------------------------------------------------------*00033500
+       2500-INSERIR-REGISTRO                SECTION.                    00033600
+      *----------------------------------------------------------------*00033700
+                                                                        00033800
+            PERFORM 2510-VALIDAR-TELEFONE.                              00033900
+                                                                        00034000
+            IF WRK-TELEFONE-INVALIDO                                    00034100
+               MOVE 'FR05DB08'           TO  WRK-PROGRAMA               00034200
+               MOVE '2500  '             TO  WRK-SECAO                  00034300
+               MOVE 'TELEFONE EM FORMATO INVALIDO'  TO WRK-MENSAGEM     00034400
+               MOVE WRK-TELEFONE-AC      TO  WRK-STATUS                 00034500
+               DISPLAY 'TELEFONE REJEITADO: ' WRK-TELEFONE-AC           00034600
+               PERFORM 9998-TRATAR-AVISO                                00034700
+               ADD 1                     TO ACUM-REJEITADOS             00034800
+               GO TO 2500-99-FIM                                        00034900
+            END-IF.                                                     00035000
+                                                                        00035100
+            MOVE WRK-NOME-AC               TO DB2-NOME.                 00035200
+            MOVE WRK-SETOR-AC              TO DB2-SETOR.                00035300
+            MOVE WRK-SALARIO-AC            TO DB2-SALARIO.              00035400
+            MOVE WRK-DATAADM-AC            TO DB2-DATAADM.              00035500
+                                                                        00035600
+            PERFORM VARYING WRK-CONTA      FROM 40                      00035700
+                     BY -1 UNTIL WRK-CONTA EQUAL 0                      00035800
+              IF WRK-EMAIL-AC(WRK-CONTA:1) NOT EQUAL SPACES             00035900
+                 MOVE WRK-CONTA            TO WRK-POS                   00036000
+                 MOVE 1                    TO WRK-CONTA                 00036100
+              END-IF                                                    00036200
+            END-PERFORM.                                                00036300
+                                                                        00036400
+            MOVE WRK-POS                   TO DB2-EMAIL-LEN.            00036500
+            MOVE WRK-EMAIL-AC              TO DB2-EMAIL-TEXT.           00036600
+            MOVE WRK-TELEFONE-AC           TO DB2-TELEFONE.             00036700
+                                                                        00036800
+            EXEC SQL                                                    00036900
+              SELECT MAX(ID) + 1                                        00037000
+                INTO :DB2-ID                                            00037100
+                FROM FOUR001.FUNC2                                      00037200
+            END-EXEC.                                                   00037300
+                                                                        00037400
+            EXEC SQL                                                    00037500
+              SELECT COUNT(*)                                           00037600
+                INTO :WRK-QTD-EXISTENTE                                 00037700
+                FROM FOUR001.FUNC2                                      00037800
+               WHERE ID = :DB2-ID                                       00037900
+            END-EXEC.                                                   00038000
+                                                                        00038100
+            IF WRK-QTD-EXISTENTE GREATER ZEROS                          00038200
+               MOVE 'FR05DB08'           TO  WRK-PROGRAMA               00038300
+               MOVE '2500  '             TO  WRK-SECAO                  00038400
+               MOVE 'ID JA CADASTRADO'   TO  WRK-MENSAGEM               00038500
+               MOVE SPACES               TO  WRK-STATUS                 00038600
+               DISPLAY 'ID JA EXISTE... ' DB2-ID                        00038700
+               PERFORM 9998-TRATAR-AVISO                                00038800
+               ADD 1                     TO ACUM-REJEITADOS             00038900
+               GO TO 2500-99-FIM                                        00039000
+            END-IF.                                                     00039100
+                                                                        00039200
+            EXEC SQL                                                    00039300
+             INSERT  INTO                                               00039400
+             FOUR001.FUNC2(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE)00039500
+             VALUES(:DB2-ID,                                            00039600
+                    :DB2-NOME,                                          00039700
+                    :DB2-SETOR,                                         00039800
+                    :DB2-SALARIO,                                       00039900
+                    :DB2-DATAADM,                                       00040000
+                    :DB2-EMAIL,                                         00040100
+                    :DB2-TELEFONE)                                      00040200
+             END-EXEC.                                                  00040300
+                                                                        00040400
+             IF (SQLCODE NOT EQUAL ZEROS AND +100) OR                   00040500
+                 (SQLWARN0    EQUAL 'W')                                00040600
+                 MOVE 'FR05DB08'           TO  WRK-PROGRAMA             00040700
+                 MOVE '2500  '             TO  WRK-SECAO                00040800
+                 MOVE 'NA GRAVACAO'        TO  WRK-MENSAGEM             00040900
+                 MOVE 'WRK-SQLCODE'        TO  WRK-STATUS               00041000
+                 MOVE SQLCODE              TO  WRK-SQLCODE              00041100
+                 DISPLAY 'ERRO .....' WRK-SQLCODE                       00041200
+             END-IF.                                                    00041300
+                                                                        00041400
+             EVALUATE SQLCODE                                           00041500
+               WHEN 0                                                   00041600
+                ADD 1                         TO ACUM-INSERIDOS         00041700
+                DISPLAY '--------------------------------------'        00041800
+                DISPLAY '           DADOS GRAVADOS             '        00041900
+                DISPLAY '--------------------------------------'        00042000
+                DISPLAY 'ID....... ' DB2-ID                             00042100
+                DISPLAY 'NOME..... ' DB2-NOME                           00042200
+                DISPLAY 'SETOR.... ' DB2-SETOR                          00042300
+                DISPLAY 'SALARIO.. ' DB2-SALARIO                        00042400
+                DISPLAY 'DATAADM.. ' DB2-DATAADM                        00042500
+                DISPLAY 'EMAIL.... ' DB2-EMAIL-TEXT                     00042600
+                DISPLAY 'TELEFONE. ' DB2-TELEFONE                       00042700
+                DISPLAY '--------------------------------------'        00042800
+                PERFORM 2550-GRAVAR-AUDITORIA                           00042900
+               WHEN -181                                                00043000
+                 MOVE 'FR05DB08'          TO WRK-PROGRAMA               00043100
+                 MOVE '2500  '            TO WRK-SECAO                  00043200
+                 MOVE 'FORMATO DATA ERRADO' TO WRK-MENSAGEM             00043300
+                 MOVE WRK-DATAADM-AC      TO WRK-STATUS                 00043400
+                 DISPLAY 'FORMATO DATA ERRADO ' WRK-DATAADM-AC          00043500
+                 PERFORM 9998-TRATAR-AVISO                              00043600
+                 ADD 1                    TO ACUM-REJEITADOS            00043700
+               WHEN -803                                                00043800
+                 MOVE 'FR05DB08'          TO WRK-PROGRAMA               00043900
+                 MOVE '2500  '            TO WRK-SECAO                  00044000
+                 MOVE 'ID DUPLICADO'      TO WRK-MENSAGEM               00044100
+                 MOVE 'WRK-SQLCODE'       TO WRK-STATUS                 00044200
+                 DISPLAY 'DUPLICADO'                                    00044300
+                 PERFORM 9998-TRATAR-AVISO                              00044400
+                 ADD 1                    TO ACUM-REJEITADOS            00044500
+               WHEN OTHER                                               00044600
+                 MOVE SQLCODE  TO WRK-SQLCODE                           00044700
+                 MOVE 'FR05DB08'          TO WRK-PROGRAMA               00044800
+                 MOVE '2500  '            TO WRK-SECAO                  00044900
+                 MOVE 'ERRO NO INSERT FUNC2'  TO WRK-MENSAGEM           00045000
+                 MOVE WRK-SQLCODE         TO WRK-STATUS                 00045100
+                 DISPLAY 'ERRO.... ' WRK-SQLCODE                        00045200
+                 PERFORM 9998-TRATAR-AVISO                              00045300
+                 ADD 1                    TO ACUM-REJEITADOS            00045400
+             END-EVALUATE.                                              00045500
+      *----------------------------------------------------------------*00045600
+       2500-99-FIM.                       EXIT.                         00045700
+      *----------------------------------------------------------------*00045800
+                                                                        00045900
+      ******************************************************************00046000
+      *          G R A V A R   A U D I T O R I A  ( C O M U M )        *00046100
+      ******************************************************************00046200
+                                                                        00046300
+      *----------------------------------------------------------------*00046400
+       2550-GRAVAR-AUDITORIA                SECTION.                    00046500
+      *----------------------------------------------------------------*00046600
+                                                                        00046700
+             MOVE 'FR05DB08'            TO WRK-AUD-PROGRAMA.            00046800
+             MOVE '2550  '              TO WRK-AUD-SECAO.               00046900
+             MOVE 'FUNC2   '            TO WRK-AUD-TABELA.              00047000
+             MOVE 'I'                   TO WRK-AUD-OPERACAO.            00047100
+             MOVE DB2-ID                TO WRK-AUD-ID.                  00047200
+             MOVE SPACES                TO WRK-AUD-USUARIO.             00047300
+             MOVE SPACES                TO WRK-AUD-VALOR-ANTES.         00047400
+                                                                        00047500
+             MOVE 'NOME'                TO WRK-AUD-CAMPO.               00047600
+             MOVE DB2-NOME              TO WRK-AUD-VALOR-DEPOIS.        00047700
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00047800
+                                                                        00047900
+             MOVE 'SETOR'               TO WRK-AUD-CAMPO.               00048000
+             MOVE DB2-SETOR             TO WRK-AUD-VALOR-DEPOIS.        00048100
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00048200
+                                                                        00048300
+             MOVE 'SALARIO'             TO WRK-AUD-CAMPO.               00048400
+             MOVE DB2-SALARIO           TO WRK-SALARIO-DEPOIS-ED.       00048450
+             MOVE WRK-SALARIO-DEPOIS-ED TO WRK-AUD-VALOR-DEPOIS.        00048500
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00048600
+                                                                        00048700
+             MOVE 'DATAADM'             TO WRK-AUD-CAMPO.               00048800
+             MOVE DB2-DATAADM           TO WRK-AUD-VALOR-DEPOIS.        00048900
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00049000
+                                                                        00049100
+             MOVE 'EMAIL'               TO WRK-AUD-CAMPO.               00049200
+             MOVE DB2-EMAIL-TEXT        TO WRK-AUD-VALOR-DEPOIS.        00049300
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00049400
+                                                                        00049500
+             MOVE 'TELEFONE'            TO WRK-AUD-CAMPO.               00049600
+             MOVE DB2-TELEFONE          TO WRK-AUD-VALOR-DEPOIS.        00049700
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00049800
+                                                                        00049900
+      *----------------------------------------------------------------*00050000
+       2550-99-FIM.                       EXIT.                         00050100
+      *----------------------------------------------------------------*00050200
+                                                                        00050300
+      ******************************************************************00050400
+      *          V A L I D A R   T E L E F O N E                       *00050500
+      ******************************************************************00050600
+                                                                        00050700
+      *----------------------------------------------------------------*00050800
+       2510-VALIDAR-TELEFONE                 SECTION.                   00050900
+      *----------------------------------------------------------------*00051000
+                                                                        00051100
+            MOVE 'S'                        TO WRK-TELEFONE-VALIDO.     00051200
+                                                                        00051300
+            IF WRK-TELEFONE-AC     NOT NUMERIC                          00051400
+               MOVE 'N'                     TO WRK-TELEFONE-VALIDO      00051500
+               GO TO 2510-99-FIM                                        00051600
+            END-IF.                                                     00051700
+                                                                        00051800
+            MOVE WRK-TELEFONE-AC(1:2)       TO WRK-TELEFONE-DDD.        00051900
+                                                                        00052000
+            IF WRK-TELEFONE-DDD     LESS 11 OR                          00052100
+               WRK-TELEFONE-DDD     GREATER 99                          00052200
+               MOVE 'N'                     TO WRK-TELEFONE-VALIDO      00052300
+            END-IF.                                                     00052400
+      *----------------------------------------------------------------*00052500
+       2510-99-FIM.                           EXIT.                     00052600
+      *----------------------------------------------------------------*00052700
+                                                                        00052800
+      ******************************************************************00052900
+      *                 F I N A L I Z A C A O                          *00053000
+      ******************************************************************00053100
+                                                                        00053200
+      *----------------------------------------------------------------*00053300
+       3000-FINALIZAR                        SECTION.                   00053400
+      *----------------------------------------------------------------*00053500
+                                                                        00053600
+            IF WRK-MODO-LOTE                                            00053700
+               CLOSE NOVOSFUN                                           00053800
+            END-IF.                                                     00053900
+                                                                        00054000
+            DISPLAY '--------------------------------------'.          000054100
+            DISPLAY 'TOTAL LIDOS......: ' ACUM-LIDOS.                   00054200
+            DISPLAY 'TOTAL INSERIDOS..: ' ACUM-INSERIDOS.               00054300
+            DISPLAY 'TOTAL REJEITADOS.: ' ACUM-REJEITADOS.              00054400
+            DISPLAY '--------------------------------------'.          000054500
+                                                                        00054600
+      *----------------------------------------------------------------*00054700
+       3000-99-FIM.                           EXIT.                     00054800
+      *----------------------------------------------------------------*00054900
+                                                                        00055000
+      ******************************************************************00055100
+      *                 T R A T A R   A V I S O                        *00055200
+      ******************************************************************00055300
+                                                                        00055400
+      *----------------------------------------------------------------*00055500
+       9998-TRATAR-AVISO                     SECTION.                   00055600
+      *----------------------------------------------------------------*00055700
+                                                                        00055800
+           MOVE 'A'             TO WRK-SEVERIDADE.                      00055900
+           CALL 'GRAVALOG'      USING WRK-LOG.                          00056000
+                                                                        00056100
+      *----------------------------------------------------------------*00056200
+       9998-99-FIM.                           EXIT.                     00056300
+      *----------------------------------------------------------------*00056400
+                                                                        00056500
+      ******************************************************************00056600
+      *                 T R A T A R   E R R O S                        *00056700
+      ******************************************************************00056800
+                                                                        00056900
+      *----------------------------------------------------------------*00057000
+       9999-TRATAR-ERROS                     SECTION.                   00057100
+      *----------------------------------------------------------------*00057200
+                                                                        00057300
+           MOVE 'F'             TO WRK-SEVERIDADE.                      00057400
+           CALL 'GRAVALOG'      USING WRK-LOG.                          00057500
+                                                                        00057600
+           GOBACK.                                                      00057700
+                                                                        00057800
+      *----------------------------------------------------------------*00057900
+       9999-99-FIM.                           EXIT.                     00058000
+      *----------------------------------------------------------------*00058100
