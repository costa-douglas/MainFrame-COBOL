@@ -1,223 +1,514 @@
       *================================================================*00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *================================================================*00002100
-                                                                        00002200
-       PROGRAM-ID.  FR05DB10.                                           00002305
-       AUTHOR.      DOUGLAS COSTA                                       00002400
-                                                                        00002500
-      *================================================================*00002600
-      *                         F O U R S Y S                          *00002700
-      *================================================================*00002800
-      *    PROGRAMA...: FR05DB10                                       *00002905
-      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00003000
+       IDENTIFICATION                            DIVISION.              00001100
+      *================================================================*00001200
+                                                                        00001300
+       PROGRAM-ID.  FR05DB10.                                           00001400
+       AUTHOR.      DOUGLAS COSTA                                       00001500
+                                                                        00001600
+      *================================================================*00001700
+      *                         F O U R S Y S                          *00001800
+      *================================================================*00001900
+      *    PROGRAMA...: FR05DB10                                       *00002000
+      *    TIPO.......: SERVICO DE ACESSO A DADOS                      *00002100
+      *----------------------------------------------------------------*00002200
+      *    PROGAMADOR.: DOUGLAS COSTA                                  *00002300
+      *    EMPRESA....: FOURSYS                                        *00002400
+      *    ANALISTA...: IVAN SANCHES                                   *00002500
+      *    DATA.......: 07/06/2022                                     *00002600
+      *----------------------------------------------------------------*00002700
+      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE DESATIVAR      *00002800
+      *               (DELETE LOGICO) REGISTROS DA TABELA FOUR001.FUNC2*00002900
+      *               ARQUIVANDO-OS PREVIAMENTE EM FOUR001.FUNC2_HIST  *00003000
       *----------------------------------------------------------------*00003100
-      *    PROGAMADOR.: DOUGLAS COSTA                                  *00003200
-      *    EMPRESA....: FOURSYS                                        *00003300
-      *    ANALISTA...: IVAN SANCHES                                   *00003400
-      *    DATA.......: 07/06/2022                                     *00003500
-      *----------------------------------------------------------------*00003600
-      *    OBJETIVO : ESTE PROGRAMA TEM A FINALIDADE DE DELETAR DADOS  *00003700
-      *               DA TABELA FOUR001.FUNC2                          *00003800
-      *----------------------------------------------------------------*00003900
-      *    BASE DE DADOS:                                              *00004000
-      *     TABELAS DB2                           INCLUDE/BOOK         *00004104
-      *    FOUR001.FUNC2                           #BKFUNC2            *00004204
-      *----------------------------------------------------------------*00004303
-      *    MODULO   :                                                  *00004404
-      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004504
-      *                                                                *00004604
-      *----------------------------------------------------------------*00004703
-      *    COPYBOOK :                                                  *00004804
-      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004904
-      *                                                                *00005004
-      ******************************************************************00005103
-      *================================================================*00005204
-                                                                        00005304
-      *================================================================*00005400
-       ENVIRONMENT DIVISION.                                            00005500
-      *================================================================*00005600
-                                                                        00005700
-      *----------------------------------------------------------------*00005800
-       CONFIGURATION                              SECTION.              00005900
-      *----------------------------------------------------------------*00006000
-                                                                        00006100
-       SPECIAL-NAMES.                                                   00006200
-           DECIMAL-POINT IS COMMA.                                      00006300
-                                                                        00006400
-      *----------------------------------------------------------------*00006500
-                                                                        00006600
-      *================================================================*00006700
-       DATA                                       DIVISION.             00006800
+      *    BASE DE DADOS:                                              *00003200
+      *     TABELAS DB2                           INCLUDE/BOOK         *00003300
+      *    FOUR001.FUNC2                           #BKFUNC2            *00003400
+      *    FOUR001.FUNC2_HIST                      #BKFUNC2            *00003500
+      *    FOUR001.MOV2505                         (CHECAGEM VINCULO)  *00003600
+      *----------------------------------------------------------------*00003700
+      *    ARQUIVOS :                                                  *00003800
+      *    DDNAME          I/O                                         *00003900
+      *    JCLFIMFU         I    LOTE DE DESLIGAMENTOS (WRK-MODO = '2')*00004000
+      *----------------------------------------------------------------*00004100
+      *    MODULO   :                                                  *00004200
+      *               GRAVALOG - TRATAMENTO DE ERROS                   *00004300
+      *               GRAVAUD  - TRILHA DE AUDITORIA                   *00004400
+      *                                                                *00004500
+      *----------------------------------------------------------------*00004600
+      *    COPYBOOK :                                                  *00004700
+      *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004800
+      *               B#AUDIT  - AREA DE TRILHA DE AUDITORIA           *00004900
+      *                                                                *00005000
+      *----------------------------------------------------------------*00005100
+      *    MODO DE EXECUCAO (WRK-MODO, RECEBIDO VIA SYSIN):            *00005200
+      *      '1' - DESLIGAMENTO UNICO (ID VIA SYSIN, COMO ANTES)       *00005300
+      *      '2' - LOTE DE DESLIGAMENTOS VIA JCLFIMFU                  *00005400
+      *----------------------------------------------------------------*00005500
+      *    HISTORICO DE ALTERACOES:                                    *00005600
+      *      DATA        RESP.    DESCRICAO                            *00005700
+      *      07/06/2022  DPC      VERSAO ORIGINAL                      *00005800
+      *      09/08/2026  DPC      DELETE FISICO SUBSTITUIDO POR DELETE *00005900
+      *                           LOGICO (UPDATE DE ATIVO PARA 'N'),   *00006000
+      *                           COM ARQUIVAMENTO PREVIO EM           *00006100
+      *                           FOUR001.FUNC2_HIST, CHECAGEM DE      *00006200
+      *                           VINCULO EM MOV2505 E NOVO MODO '2'   *00006300
+      *                           DE DESLIGAMENTO EM LOTE (JCLFIMFU)   *00006400
+      *      09/08/2026  DPC      2530-GRAVAR-AUDITORIA REGISTRA, VIA  *00006500
+      *                           GRAVAUD, A MUDANCA DE ATIVO DE 'S'   *00006600
+      *                           PARA 'N' APOS O DESLIGAMENTO         *00006700
+      ******************************************************************00006800
       *================================================================*00006900
-      *----------------------------------------------------------------*00007000
-       WORKING-STORAGE                            SECTION.              00007100
-      *----------------------------------------------------------------*00007200
-                                                                        00007300
-      *----------------------------------------------------------------*00007400
-       01  FILLER                      PIC  X(050)         VALUE        00007500
-                 '*** INICIO DA WORKING FR05DB10 ***'.                  00007605
+                                                                        00007000
+      *================================================================*00007100
+       ENVIRONMENT DIVISION.                                            00007200
+      *================================================================*00007300
+                                                                        00007400
+      *----------------------------------------------------------------*00007500
+       CONFIGURATION                              SECTION.              00007600
       *----------------------------------------------------------------*00007700
                                                                         00007800
-      *----------------------------------------------------------------*00008000
-       01  FILLER                       PIC X(050)           VALUE      00009000
-                    '*** AREA DE AUXILIARES ***'.                       00010000
+       SPECIAL-NAMES.                                                   00007900
+           DECIMAL-POINT IS COMMA.                                      00008000
+                                                                        00008100
+      *----------------------------------------------------------------*00008200
+      *----------------------------------------------------------------*00008300
+       INPUT-OUTPUT                               SECTION.              00008400
+      *----------------------------------------------------------------*00008500
+                                                                        00008600
+       FILE-CONTROL.                                                    00008700
+             SELECT DESLIGFUN  ASSIGN    TO JCLFIMFU                    00008800
+                    FILE STATUS     IS WRK-FS-DESLIGFUN.                00008900
+                                                                        00009000
+      *================================================================*00009100
+       DATA                                       DIVISION.             00009200
+      *================================================================*00009300
+      *----------------------------------------------------------------*00009400
+       FILE                                       SECTION.              00009500
+      *----------------------------------------------------------------*00009600
+      *----------------------------------------------------------------*00009700
+      *    INPUT - LOTE DE DESLIGAMENTOS (DESLIGFUN)                   *00009800
+      *                           - LRECL = 04                         *00009900
+      *----------------------------------------------------------------*00010000
+                                                                        00010100
+       FD DESLIGFUN                                                     00010200
+           RECORDING MODE IS F                                          00010300
+           BLOCK CONTAINS 0 RECORDS.                                    00010400
+       01 FD-DESLIGFUN.                                                 00010500
+          05 FD-DESLIG-ID             PIC 9(04).                        00010600
+                                                                        00010700
+      *----------------------------------------------------------------*00010800
+       WORKING-STORAGE                            SECTION.              00010900
       *----------------------------------------------------------------*00011000
-                                                                        00011102
-       77 WRK-ID                 PIC 9(04).                             00012000
-       77 WRK-SQLCODE            PIC -999.                              00013000
-       77 WRK-INDICATOR          PIC S9(4) COMP VALUE ZEROS.            00014000
-                                                                        00015000
-      *----------------------------------------------------------------*00015103
-       01  FILLER                       PIC X(050)           VALUE      00015203
-                        '*** AREA DE BOOK ***'.                         00015303
-      *----------------------------------------------------------------*00015403
-                                                                        00015503
-           COPY 'B#GRALOG'.                                             00015603
-                                                                        00015703
-      *----------------------------------------------------------------*00016000
-       01  FILLER                       PIC X(050)           VALUE      00017000
-                        '*** AREA DB2 ***'.                             00018000
-      *----------------------------------------------------------------*00019000
-                                                                        00020000
-           EXEC SQL                                                     00021000
-             INCLUDE #BKFUNC2                                           00022000
-           END-EXEC.                                                    00023000
-           EXEC SQL                                                     00024000
-               INCLUDE SQLCA                                            00025000
-           END-EXEC.                                                    00025100
-                                                                        00025200
-      *----------------------------------------------------------------*00025300
-       01  FILLER                      PIC  X(050)         VALUE        00025400
-              '*** FR05DB10 - FIM DA AREA DE WORKING ***'.              00025505
+                                                                        00011100
+      *----------------------------------------------------------------*00011200
+       01  FILLER                      PIC  X(050)         VALUE        00011300
+                 '*** INICIO DA WORKING FR05DB10 ***'.                  00011400
+      *----------------------------------------------------------------*00011500
+                                                                        00011600
+      *----------------------------------------------------------------*00011700
+       01  FILLER                       PIC X(050)           VALUE      00011800
+                    '*** AREA DE AUXILIARES ***'.                       00011900
+      *----------------------------------------------------------------*00012000
+                                                                        00012100
+       77 WRK-MODO               PIC X(01).                             00012200
+           88 WRK-MODO-UNICA         VALUE '1'.                         00012300
+           88 WRK-MODO-LOTE          VALUE '2'.                         00012400
+                                                                        00012500
+       77 WRK-ID                 PIC 9(04).                             00012600
+       77 WRK-SQLCODE            PIC -999.                              00012700
+       77 WRK-INDICATOR          PIC S9(4) COMP VALUE ZEROS.            00012800
+       77 WRK-FS-DESLIGFUN       PIC X(002) VALUE SPACES.               00012900
+       77 WRK-QTD-VINCULO        PIC 9(04) VALUE ZEROS.                 00013000
+                                                                        00013100
+      *----------------------------------------------------------------*00013200
+       01  FILLER                       PIC X(050)           VALUE      00013300
+                    '*** AREA DE ACUMULADORES ***'.                     00013400
+      *----------------------------------------------------------------*00013500
+                                                                        00013600
+       77 ACUM-LIDOS             PIC 9(04)     VALUE ZEROS.             00013700
+       77 ACUM-DESLIGADOS        PIC 9(04)     VALUE ZEROS.             00013800
+       77 ACUM-REJEITADOS        PIC 9(04)     VALUE ZEROS.             00013900
+                                                                        00014000
+      *----------------------------------------------------------------*00014100
+       01  FILLER                       PIC X(050)           VALUE      00014200
+                        '*** AREA DE BOOK ***'.                         00014300
+      *----------------------------------------------------------------*00014400
+                                                                        00014500
+           COPY 'B#GRALOG'.                                             00014600
+          COPY 'B#AUDIT'.                                               00014700
+                                                                        00014800
+      *----------------------------------------------------------------*00014900
+       01  FILLER                       PIC X(050)           VALUE      00015000
+                        '*** AREA DB2 ***'.                             00015100
+      *----------------------------------------------------------------*00015200
+                                                                        00015300
+           EXEC SQL                                                     00015400
+             INCLUDE #BKFUNC2                                           00015500
+           END-EXEC.                                                    00015600
+           EXEC SQL                                                     00015700
+               INCLUDE SQLCA                                            00015800
+           END-EXEC.                                                    00015900
+                                                                        00016000
+      *----------------------------------------------------------------*00016100
+       01  FILLER                      PIC  X(050)         VALUE        00016200
+              '*** FR05DB10 - FIM DA AREA DE WORKING ***'.              00016300
+      *----------------------------------------------------------------*00016400
+                                                                        00016500
+      *================================================================*00016600
+        PROCEDURE                       DIVISION.                       00016700
+      *================================================================*00016800
+                                                                        00016900
+      ******************************************************************00017000
+      *                    P R I N C I P A L                           *00017100
+      ******************************************************************00017200
+                                                                        00017300
+      *----------------------------------------------------------------*00017400
+       0000-PRINCIPAL                            SECTION.               00017500
+      *----------------------------------------------------------------*00017600
+                                                                        00017700
+           PERFORM 1000-INICIAR                                         00017800
+                                                                        00017900
+           PERFORM 2000-PROCESSAR                                       00018000
+                                                                        00018100
+           PERFORM 3000-FINALIZAR                                       00018200
+                                                                        00018300
+           STOP RUN.                                                    00018400
+                                                                        00018500
+      *----------------------------------------------------------------*00018600
+       0000-99-FIM.                           EXIT.                     00018700
+      *----------------------------------------------------------------*00018800
+                                                                        00018900
+      ******************************************************************00019000
+      *                      I N I C I A R                             *00019100
+      ******************************************************************00019200
+                                                                        00019300
+      *----------------------------------------------------------------*00019400
+       1000-INICIAR                           SECTION.                  00019500
+      *----------------------------------------------------------------*00019600
+                                                                        00019700
+            ACCEPT WRK-MODO      FROM SYSIN.                            00019800
+                                                                        00019900
+            EVALUATE TRUE                                               00020000
+              WHEN WRK-MODO-UNICA                                       00020100
+                 ACCEPT WRK-ID   FROM SYSIN                             00020200
+              WHEN WRK-MODO-LOTE                                        00020300
+                 OPEN INPUT DESLIGFUN                                   00020400
+                 PERFORM 1100-TESTAR-STATUS                             00020500
+            END-EVALUATE.                                               00020600
+                                                                        00020700
+      *----------------------------------------------------------------*00020800
+       1000-99-FIM.                              EXIT.                  00020900
+      *----------------------------------------------------------------*00021000
+                                                                        00021100
+      ******************************************************************00021200
+      *                   T E S T A R  S T A T U S                     *00021300
+      ******************************************************************00021400
+                                                                        00021500
+      *----------------------------------------------------------------*00021600
+       1100-TESTAR-STATUS                    SECTION.                   00021700
+      *----------------------------------------------------------------*00021800
+                                                                        00021900
+           IF WRK-FS-DESLIGFUN NOT EQUAL ZEROS AND                      00022000
+              WRK-FS-DESLIGFUN NOT EQUAL '10'                           00022100
+              MOVE 'FR05DB10'           TO WRK-PROGRAMA                 00022200
+              MOVE '1100  '             TO WRK-SECAO                    00022300
+              MOVE 'ERRO NO ARQUIVO DESLIGFUN' TO WRK-MENSAGEM          00022400
+              MOVE WRK-FS-DESLIGFUN     TO WRK-STATUS                   00022500
+              DISPLAY 'ERRO NO ARQUIVO DESLIGFUN - FS: '                00022600
+                       WRK-FS-DESLIGFUN                                 00022700
+              PERFORM 9999-TRATAR-ERROS                                 00022800
+           END-IF.                                                      00022900
+                                                                        00023000
+      *----------------------------------------------------------------*00023100
+       1100-99-FIM.                           EXIT.                     00023200
+      *----------------------------------------------------------------*00023300
+                                                                        00023400
+      ******************************************************************00023500
+      *                   P R O C E S S A R                            *00023600
+      ******************************************************************00023700
+                                                                        00023800
+      *----------------------------------------------------------------*00023900
+       2000-PROCESSAR                       SECTION.                    00024000
+      *----------------------------------------------------------------*00024100
+                                                                        00024200
+           EVALUATE TRUE                                                00024300
+             WHEN WRK-MODO-UNICA                                        00024400
+                ADD 1                      TO ACUM-LIDOS                00024500
+                PERFORM 2500-DESLIGAR-REGISTRO                          00024600
+             WHEN WRK-MODO-LOTE                                         00024700
+                PERFORM 2100-LER-DESLIGFUN                              00024800
+                PERFORM 2200-PROCESSAR-LOTE                             00024900
+                        UNTIL WRK-FS-DESLIGFUN EQUAL '10'               00025000
+           END-EVALUATE.                                                00025100
+      *----------------------------------------------------------------*00025200
+       2000-99-FIM.                       EXIT.                         00025300
+      *----------------------------------------------------------------*00025400
+                                                                        00025500
       *----------------------------------------------------------------*00025600
-                                                                        00025700
-      *================================================================*00025800
-        PROCEDURE                       DIVISION.                       00025900
-      *================================================================*00026000
-                                                                        00026100
-      ******************************************************************00026200
-      *                    P R I N C I P A L                           *00026300
-      ******************************************************************00026400
-                                                                        00026500
-      *----------------------------------------------------------------*00026600
-       0000-PRINCIPAL                            SECTION.               00026700
-      *----------------------------------------------------------------*00026800
-                                                                        00026900
-           PERFORM 1000-INICIAR                                         00027000
-                                                                        00028000
-           PERFORM 2000-PROCESSAR                                       00029000
-                                                                        00030000
-           PERFORM 3000-FINALIZAR                                       00040000
-                                                                        00041000
-           STOP RUN.                                                    00041100
-                                                                        00041200
+       2100-LER-DESLIGFUN                   SECTION.                    00025700
+      *----------------------------------------------------------------*00025800
+            READ DESLIGFUN                                              00025900
+                                                                        00026000
+               IF WRK-FS-DESLIGFUN  EQUAL '10'                          00026100
+                  GO              TO 2100-99-FIM                        00026200
+               END-IF.                                                  00026300
+                                                                        00026400
+               PERFORM 1100-TESTAR-STATUS                               00026500
+               ADD 1              TO ACUM-LIDOS.                        00026600
+      *----------------------------------------------------------------*00026700
+       2100-99-FIM.                          EXIT.                      00026800
+      *----------------------------------------------------------------*00026900
+                                                                        00027000
+      *----------------------------------------------------------------*00027100
+       2200-PROCESSAR-LOTE                   SECTION.                   00027200
+      *----------------------------------------------------------------*00027300
+            MOVE FD-DESLIG-ID           TO WRK-ID.                      00027400
+                                                                        00027500
+            PERFORM 2500-DESLIGAR-REGISTRO                              00027600
+                                                                        00027700
+            PERFORM 2100-LER-DESLIGFUN.                                 00027800
+      *----------------------------------------------------------------*00027900
+       2200-99-FIM.                          EXIT.                      00028000
+      *----------------------------------------------------------------*00028100
+                                                                        00028200
+      ******************************************************************00028300
+      *      D E S L I G A R   R E G I S T R O   ( C O M U M )         *00028400
+      ******************************************************************00028500
+                                                                        00028600
+      *----------------------------------------------------------------*00028700
+       2500-DESLIGAR-REGISTRO               SECTION.                    00028800
+      *----------------------------------------------------------------*00028900
+                                                                        00029000
+            MOVE WRK-ID                 TO DB2-ID.                      00029100
+                                                                        00029200
+            EXEC SQL                                                    00029300
+             SELECT ID, NOME, SETOR, SALARIO, DATAADM,                  00029400
+                    EMAIL, TELEFONE                                     00029500
+               INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,       00029600
+                    :DB2-DATAADM, :DB2-EMAIL :WRK-INDICATOR,            00029700
+                    :DB2-TELEFONE                                       00029800
+               FROM FOUR001.FUNC2                                       00029900
+              WHERE ID = :DB2-ID                                        00030000
+            END-EXEC.                                                   00030100
+                                                                        00030200
+            IF (SQLCODE NOT EQUAL ZEROS AND +100)                       00030300
+               MOVE 'FR05DB10'           TO  WRK-PROGRAMA               00030400
+               MOVE '2500  '             TO  WRK-SECAO                  00030500
+               MOVE 'NA LEITURA'         TO  WRK-MENSAGEM               00030600
+               MOVE SQLCODE              TO  WRK-SQLCODE                00030700
+               MOVE WRK-SQLCODE          TO  WRK-STATUS                 00030800
+               DISPLAY 'ERRO .....' WRK-SQLCODE                         00030900
+               PERFORM 9998-TRATAR-AVISO                                00031000
+               ADD 1                     TO ACUM-REJEITADOS             00031100
+               GO TO 2500-99-FIM                                        00031200
+            END-IF.                                                     00031300
+                                                                        00031400
+            IF SQLCODE EQUAL +100                                       00031500
+               DISPLAY WRK-ID '... NAO ENCONTRADO '                     00031600
+               MOVE 'FR05DB10'           TO  WRK-PROGRAMA               00031700
+               MOVE '2500  '             TO  WRK-SECAO                  00031800
+               MOVE 'ID NAO ENCONTRADO'  TO  WRK-MENSAGEM               00031900
+               MOVE SPACES               TO  WRK-STATUS                 00032000
+               PERFORM 9998-TRATAR-AVISO                                00032100
+               ADD 1                     TO ACUM-REJEITADOS             00032200
+               GO TO 2500-99-FIM                                        00032300
+            END-IF.                                                     00032400
+                                                                        00032500
+            PERFORM 2510-VERIFICAR-VINCULO.                             00032600
+                                                                        00032700
+            IF WRK-QTD-VINCULO GREATER ZEROS                            00032800
+               MOVE 'FR05DB10'           TO  WRK-PROGRAMA               00032900
+               MOVE '2510  '             TO  WRK-SECAO                  00033000
+               MOVE 'FUNC COM MOVTO VINCULADO' TO WRK-MENSAGEM          00033100
+               MOVE SPACES               TO  WRK-STATUS                 00033200
+               DISPLAY 'FUNCIONARIO COM VINCULO... ' DB2-ID             00033300
+               PERFORM 9998-TRATAR-AVISO                                00033400
+               ADD 1                     TO ACUM-REJEITADOS             00033500
+               GO TO 2500-99-FIM                                        00033600
+            END-IF.                                                     00033700
+                                                                        00033800
+            EXEC SQL                                                    00033900
+             INSERT INTO                                                00034000
+             FOUR001.FUNC2_HIST(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,    00034100
+                                 TELEFONE)                              00034200
+             VALUES(:DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,       00034300
+                    :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE)            00034400
+            END-EXEC.                                                   00034500
+                                                                        00034600
+            IF (SQLCODE NOT EQUAL ZEROS)                                00034700
+               MOVE 'FR05DB10'           TO  WRK-PROGRAMA               00034800
+               MOVE '2500  '             TO  WRK-SECAO                  00034900
+               MOVE 'ERRO NO ARQUIVAMENTO HIST' TO WRK-MENSAGEM         00035000
+               MOVE SQLCODE              TO  WRK-SQLCODE                00035100
+               MOVE WRK-SQLCODE          TO  WRK-STATUS                 00035200
+               DISPLAY 'ERRO NO ARQUIVAMENTO.....' WRK-SQLCODE          00035300
+               PERFORM 9998-TRATAR-AVISO                                00035400
+               ADD 1                     TO ACUM-REJEITADOS             00035500
+               GO TO 2500-99-FIM                                        00035600
+            END-IF.                                                     00035700
+                                                                        00035800
+            EXEC SQL                                                    00035900
+             UPDATE FOUR001.FUNC2                                       00036000
+                SET ATIVO = 'N'                                         00036100
+              WHERE ID = :DB2-ID                                        00036200
+            END-EXEC.                                                   00036300
+                                                                        00036400
+            IF (SQLCODE NOT EQUAL ZEROS AND +100) OR                    00036500
+               (SQLWARN0    EQUAL 'W')                                  00036600
+               MOVE 'FR05DB10'           TO  WRK-PROGRAMA               00036700
+               MOVE '2500  '             TO  WRK-SECAO                  00036800
+               MOVE 'NA DESATIVACAO'     TO  WRK-MENSAGEM               00036900
+               MOVE SQLCODE              TO  WRK-SQLCODE                00037000
+               MOVE WRK-SQLCODE          TO  WRK-STATUS                 00037100
+               DISPLAY 'ERRO .....' WRK-SQLCODE                         00037200
+               EXEC SQL                                                 00037300
+                   ROLLBACK                                             00037400
+               END-EXEC                                                 00037500
+               PERFORM 9998-TRATAR-AVISO                                00037600
+               ADD 1                     TO ACUM-REJEITADOS             00037700
+               GO TO 2500-99-FIM                                        00037800
+            END-IF.                                                     00037900
+                                                                        00038000
+             EVALUATE SQLCODE                                           00038100
+               WHEN 0                                                   00038200
+                 EXEC SQL                                               00038300
+                     COMMIT                                             00038400
+                 END-EXEC                                               00038500
+                 ADD 1                 TO ACUM-DESLIGADOS               00038600
+                 DISPLAY '--------------------------------------'       00038700
+                 DISPLAY '   DADOS DESATIVADOS E ARQUIVADOS     '       00038800
+                 DISPLAY '--------------------------------------'       00038900
+                 DISPLAY 'ID....... ' DB2-ID                            00039000
+                 DISPLAY 'NOME..... ' DB2-NOME                          00039100
+                 DISPLAY 'SETOR.... ' DB2-SETOR                         00039200
+                 DISPLAY 'SALARIO.. ' DB2-SALARIO                       00039300
+                 DISPLAY 'DATAADM.. ' DB2-DATAADM                       00039400
+                  IF WRK-INDICATOR = 0                                  00039800
+                     DISPLAY 'EMAIL.... ' DB2-EMAIL-TEXT                00039900
+                  ELSE                                                  00040000
+                     DISPLAY '-- SEM EMAIL --'                          00040100
+                  END-IF                                                00040200
+                 DISPLAY 'TELEFONE. ' DB2-TELEFONE                      00039600
+                 DISPLAY '--------------------------------------'       00039700
+                                                                        00040300
+                 PERFORM 2530-GRAVAR-AUDITORIA                          00040400
+                                                                        00040500
+               WHEN 100                                                 00040550
+                 EXEC SQL                                               00040560
+                     ROLLBACK                                           00040570
+                 END-EXEC                                               00040580
+                 MOVE 'FR05DB10'        TO WRK-PROGRAMA                 00040590
+                 MOVE '2500  '          TO WRK-SECAO                    00040592
+                 MOVE 'ID JA DESATIVADO/INEXISTENTE' TO WRK-MENSAGEM    00040594
+                 MOVE SQLCODE           TO WRK-SQLCODE                  00040596
+                 MOVE WRK-SQLCODE       TO WRK-STATUS                   00040598
+                 DISPLAY 'ID JA DESATIVADO OU INEXISTENTE ' DB2-ID      00040599
+                 PERFORM 9998-TRATAR-AVISO                              00040601
+                 ADD 1                 TO ACUM-REJEITADOS               00040602
+                                                                        00040603
+               WHEN OTHER                                               00040600
+                 MOVE SQLCODE         TO WRK-SQLCODE                    00040700
+                 DISPLAY 'ERRO ... ' WRK-SQLCODE                        00040800
+                                                                        00040900
+             END-EVALUATE.                                              00041000
+      *----------------------------------------------------------------*00041100
+       2500-99-FIM.                       EXIT.                         00041200
       *----------------------------------------------------------------*00041300
-       0000-99-FIM.                           EXIT.                     00041400
-      *----------------------------------------------------------------*00041500
-                                                                        00041600
+                                                                        00041400
+      ******************************************************************00041500
+      *          G R A V A R   A U D I T O R I A  ( C O M U M )        *00041600
       ******************************************************************00041700
-      *                      I N I C I A R                             *00041800
-      ******************************************************************00041900
-                                                                        00042000
+                                                                        00041800
+      *----------------------------------------------------------------*00041900
+       2530-GRAVAR-AUDITORIA                SECTION.                    00042000
       *----------------------------------------------------------------*00042100
-       1000-INICIAR                           SECTION.                  00042200
-      *----------------------------------------------------------------*00042300
-                                                                        00042400
-            ACCEPT WRK-ID   FROM SYSIN.                                 00042500
-            MOVE WRK-ID     TO DB2-ID.                                  00042600
-                                                                        00042700
-      *----------------------------------------------------------------*00042800
-       1000-99-FIM.                              EXIT.                  00042900
-      *----------------------------------------------------------------*00043000
-                                                                        00044000
-      ******************************************************************00045000
-      *                   P R O C E S S A R                            *00045100
-      ******************************************************************00045200
-                                                                        00045300
-      *----------------------------------------------------------------*00045400
-       2000-PROCESSAR                       SECTION.                    00045500
-      *----------------------------------------------------------------*00045600
-                                                                        00045700
-            EXEC SQL                                                    00045800
-             DELETE FROM FOUR001.FUNC2 WHERE ID = :DB2-ID               00045900
-            END-EXEC.                                                   00046000
+                                                                        00042200
+             MOVE 'FR05DB10'            TO WRK-AUD-PROGRAMA.            00042300
+             MOVE '2530  '              TO WRK-AUD-SECAO.               00042400
+             MOVE 'FUNC2   '            TO WRK-AUD-TABELA.              00042500
+             MOVE 'D'                   TO WRK-AUD-OPERACAO.            00042600
+             MOVE DB2-ID                TO WRK-AUD-ID.                  00042700
+             MOVE 'ATIVO'               TO WRK-AUD-CAMPO.               00042800
+             MOVE 'S'                   TO WRK-AUD-VALOR-ANTES.         00042900
+             MOVE 'N'                   TO WRK-AUD-VALOR-DEPOIS.        00043000
+             MOVE SPACES                TO WRK-AUD-USUARIO.             00043100
+                                                                        00043200
+             CALL 'GRAVAUD'             USING WRK-AUDITORIA.            00043300
+                                                                        00043400
+      *----------------------------------------------------------------*00043500
+       2530-99-FIM.                       EXIT.                         00043600
+      *----------------------------------------------------------------*00043700
+                                                                        00043800
+      ******************************************************************00043900
+      *          V E R I F I C A R   V I N C U L O                     *00044000
+      ******************************************************************00044100
+                                                                        00044200
+      *----------------------------------------------------------------*00044300
+       2510-VERIFICAR-VINCULO               SECTION.                    00044400
+      *----------------------------------------------------------------*00044500
+                                                                        00044600
+            MOVE ZEROS                  TO WRK-QTD-VINCULO.             00044700
+                                                                        00044800
+            EXEC SQL                                                    00044900
+              SELECT COUNT(*)                                           00045000
+                INTO :WRK-QTD-VINCULO                                   00045100
+                FROM FOUR001.MOV2505                                    00045200
+               WHERE ID = :DB2-ID                                       00045300
+            END-EXEC.                                                   00045400
+      *----------------------------------------------------------------*00045500
+       2510-99-FIM.                          EXIT.                      00045600
+      *----------------------------------------------------------------*00045700
+                                                                        00045800
+      ******************************************************************00045900
+      *                 F I N A L I Z A C A O                          *00046000
+      ******************************************************************00046100
+                                                                        00046200
+      *----------------------------------------------------------------*00046300
+       3000-FINALIZAR                        SECTION.                   00046400
+      *----------------------------------------------------------------*00046500
+                                                                        00046600
+            IF WRK-MODO-LOTE                                            00046700
+               CLOSE DESLIGFUN                                          00046800
+            END-IF.                                                     00046900
                                                                         00047000
-            IF (SQLCODE NOT EQUAL ZEROS AND +100) OR                    00048003
-               (SQLWARN0    EQUAL 'W')                                  00048103
-               MOVE 'FR05DB1'            TO  WRK-PROGRAMA               00048203
-               MOVE '2000  '             TO  WRK-SECAO                  00048303
-               MOVE 'NA LEITURA'         TO  WRK-MENSAGEM               00048403
-               MOVE 'WRK-SQLCODE'        TO  WRK-STATUS                 00048503
-               MOVE SQLCODE              TO  WRK-SQLCODE                00048603
-               DISPLAY 'ERRO .....' WRK-SQLCODE                         00048703
-                PERFORM 9999-TRATAR-ERROS                               00048803
-            END-IF.                                                     00048903
-                                                                        00049000
-            IF (SQLCODE               EQUAL +100)                       00049103
-               DISPLAY WRK-ID '... NAO ENCONTRADO '                     00049203
-               MOVE 'FR05DB1'            TO  WRK-PROGRAMA               00049303
-               MOVE '2000  '             TO  WRK-SECAO                  00049403
-               MOVE 'NA LEITURA'         TO  WRK-MENSAGEM               00049503
-               MOVE 'WRK-SQLCODE'        TO  WRK-STATUS                 00049603
-            END-IF.                                                     00049703
-                                                                        00049803
-             EVALUATE SQLCODE                                           00049900
-               WHEN 0                                                   00050000
-                 DISPLAY '--------------------------------------'       00050100
-                 DISPLAY '           DADOS DELETADOS            '       00050200
-                 DISPLAY '--------------------------------------'       00050300
-                 DISPLAY 'ID....... ' DB2-ID                            00050400
-                 DISPLAY 'NOME..... ' DB2-NOME                          00050500
-                 DISPLAY 'SETOR.... ' DB2-SETOR                         00050600
-                 DISPLAY 'SALARIO.. ' DB2-SALARIO                       00050700
-                 DISPLAY 'DATAADM.. ' DB2-DATAADM                       00050800
-                 DISPLAY 'EMAIL.... ' DB2-EMAIL-TEXT                    00050900
-                 DISPLAY 'TELEFONE. ' DB2-TELEFONE                      00051000
-                 DISPLAY '--------------------------------------'       00051100
-                  IF WRK-INDICATOR = 0                                  00051200
-                     DISPLAY 'ID... ' WRK-ID                            00051300
-                  ELSE                                                  00051400
-                     DISPLAY '-- SEM ID CADASTRADO '                    00051500
-                  END-IF                                                00051600
-                                                                        00051700
-               WHEN 100                                                 00051800
-                 DISPLAY ' ... ID N?O ENCONTRADO ' WRK-ID               00051900
-                                                                        00052000
-               WHEN OTHER                                               00052100
-                 MOVE SQLCODE         TO WRK-SQLCODE                    00052200
-                 DISPLAY 'ERRO ... ' WRK-SQLCODE                        00052300
-                                                                        00052400
-             END-EVALUATE.                                              00052500
-      *----------------------------------------------------------------*00052600
-       2000-99-FIM.                       EXIT.                         00052700
-      *----------------------------------------------------------------*00052800
-                                                                        00052900
-      ******************************************************************00053000
-      *                 F I N A L I Z A C A O                          *00053100
-      ******************************************************************00053200
-                                                                        00053300
-      *----------------------------------------------------------------*00053400
-       3000-FINALIZAR                        SECTION.                   00053500
-      *----------------------------------------------------------------*00053600
-                                                                        00053700
-              DISPLAY 'FIM DE PROCESSAMENTO'.                           00053800
-                                                                        00053900
-      *----------------------------------------------------------------*00054000
-       3000-99-FIM.                           EXIT.                     00054100
-      *----------------------------------------------------------------*00055000
-                                                                        00056003
-      ******************************************************************00057003
-      *                 T R A T A R   E R R O S                        *00058003
-      ******************************************************************00059003
-                                                                        00060003
-      *----------------------------------------------------------------*00070003
-       9999-TRATAR-ERROS                     SECTION.                   00080003
-      *----------------------------------------------------------------*00090003
-                                                                        00100003
-           CALL 'GRAVALOG'      USING WRK-LOG.                          00110003
-                                                                        00120003
-           GOBACK.                                                      00121003
-                                                                        00122003
-      *----------------------------------------------------------------*00130003
-       9999-99-FIM.                           EXIT.                     00140003
-      *----------------------------------------------------------------*00150003
+            DISPLAY '--------------------------------------'.          000047100
+            DISPLAY 'TOTAL LIDOS......: ' ACUM-LIDOS.                   00047200
+            DISPLAY 'TOTAL DESLIGADOS.: ' ACUM-DESLIGADOS.              00047300
+            DISPLAY 'TOTAL REJEITADOS.: ' ACUM-REJEITADOS.              00047400
+            DISPLAY '--------------------------------------'.          000047500
+                                                                        00047600
+      *----------------------------------------------------------------*00047700
+       3000-99-FIM.                           EXIT.                     00047800
+      *----------------------------------------------------------------*00047900
+                                                                        00048000
+      ******************************************************************00048100
+      *                 T R A T A R   A V I S O                        *00048200
+      ******************************************************************00048300
+                                                                        00048400
+      *----------------------------------------------------------------*00048500
+       9998-TRATAR-AVISO                     SECTION.                   00048600
+      *----------------------------------------------------------------*00048700
+                                                                        00048800
+           MOVE 'A'             TO WRK-SEVERIDADE.                      00048900
+           CALL 'GRAVALOG'      USING WRK-LOG.                          00049000
+                                                                        00049100
+      *----------------------------------------------------------------*00049200
+       9998-99-FIM.                           EXIT.                     00049300
+      *----------------------------------------------------------------*00049400
+                                                                        00049500
+      ******************************************************************00049600
+      *                 T R A T A R   E R R O S                        *00049700
+      ******************************************************************00049800
+                                                                        00049900
+      *----------------------------------------------------------------*00050000
+       9999-TRATAR-ERROS                     SECTION.                   00050100
+      *----------------------------------------------------------------*00050200
+                                                                        00050300
+           MOVE 'F'             TO WRK-SEVERIDADE.                      00050400
+           CALL 'GRAVALOG'      USING WRK-LOG.                          00050500
+                                                                        00050600
+           GOBACK.                                                      00050700
+                                                                        00050800
+      *----------------------------------------------------------------*00050900
+       9999-99-FIM.                           EXIT.                     00051000
+      *----------------------------------------------------------------*00051100
