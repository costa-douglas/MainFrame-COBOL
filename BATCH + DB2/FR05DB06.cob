@@ -30,7 +30,22 @@
       *    COPYBOOK :                                                  *00004820
       *               B#GRALOG - AREA DE TRATAMENTO DE ERROS           *00004920
       *                                                                *00005020
-      ******************************************************************00005100
+      *----------------------------------------------------------------*00005040
+      *    MODO DE EXECUCAO (WRK-MODO, RECEBIDO VIA SYSIN):            *00005060
+      *      '1' - CONSULTA POR ID (COMO ANTES)                        *00005080
+      *      '2' - BROWSE POR CURSOR (FAIXA DE SETOR E/OU ID)          *00005100
+      *      '3' - BUSCA POR NOME PARCIAL (LIKE)                       *00005120
+      *      '4' - RELATORIO DE QUALIDADE (SEM EMAIL/TELEFONE)         *00005140
+      *----------------------------------------------------------------*00005160
+      *    HISTORICO DE ALTERACOES:                                    *00005180
+      *      DATA        RESP.    DESCRICAO                            *00005200
+      *      07/06/2022  DPC      VERSAO ORIGINAL                      *00005220
+      *      08/08/2026  DPC      MODOS DE BROWSE POR CURSOR, BUSCA    *00005240
+      *                           PARCIAL DE NOME E RELATORIO DE       *00005260
+      *                           QUALIDADE DE DADOS; ERROS DE ID NAO  *00005280
+      *                           ENCONTRADO/DUPLICADO PASSAM A SER    *00005300
+      *                           GRAVADOS VIA GRAVALOG                *00005320
+      ******************************************************************00005340
       *================================================================*00005200
                                                                         00005300
       *================================================================*00005400
@@ -63,9 +78,23 @@
                     '*** AREA DE AUXILIARES ***'.                       00010000
       *----------------------------------------------------------------*00011000
                                                                         00011100
+       77 WRK-MODO                PIC X(01).                            00011110
+           88 WRK-MODO-POR-ID         VALUE '1'.                        00011120
+           88 WRK-MODO-BROWSE         VALUE '2'.                        00011130
+           88 WRK-MODO-NOME-PARCIAL   VALUE '3'.                        00011140
+           88 WRK-MODO-QUALIDADE      VALUE '4'.                        00011150
+                                                                        00011160
        77 WRK-ID                 PIC 9(04).                             00011200
+       77 WRK-ID-INI             PIC 9(04) VALUE ZEROS.                 00011210
+       77 WRK-ID-FIM             PIC 9(04) VALUE 9999.                  00011220
+       77 WRK-SETOR-FILTRO       PIC X(04) VALUE SPACES.                00011230
+       77 WRK-NOME-PARCIAL       PIC X(30) VALUE SPACES.                00011240
+       77 WRK-NOME-LIKE          PIC X(32) VALUE SPACES.                00011250
        77 WRK-SQLCODE            PIC -999.                              00011300
                                                                         00011711
+       77 WRK-TOTAL-BROWSE       PIC 9(04) VALUE ZEROS.                 00011712
+       77 WRK-TOTAL-SEM-DADOS    PIC 9(04) VALUE ZEROS.                 00011713
+                                                                        00011714
       *----------------------------------------------------------------*00011820
        01  FILLER                       PIC X(050)           VALUE      00011920
                    '*** VARIAVEL DE NULIDADE ***'.                      00012020
@@ -130,8 +159,24 @@
        1000-INICIAR                           SECTION.                  00042300
       *----------------------------------------------------------------*00042400
                                                                         00042500
-           ACCEPT WRK-ID      FROM SYSIN.                               00042600
-           MOVE   WRK-ID      TO DB2-ID.                                00042700
+           ACCEPT WRK-MODO    FROM SYSIN.                               00042510
+                                                                        00042520
+           EVALUATE TRUE                                                00042530
+             WHEN WRK-MODO-POR-ID                                       00042540
+                ACCEPT WRK-ID      FROM SYSIN                           00042600
+                MOVE   WRK-ID      TO DB2-ID                            00042700
+             WHEN WRK-MODO-BROWSE                                       00042710
+                ACCEPT WRK-SETOR-FILTRO  FROM SYSIN                     00042720
+                ACCEPT WRK-ID-INI        FROM SYSIN                     00042730
+                ACCEPT WRK-ID-FIM        FROM SYSIN                     00042740
+             WHEN WRK-MODO-NOME-PARCIAL                                 00042750
+                ACCEPT WRK-NOME-PARCIAL  FROM SYSIN                     00042760
+                STRING WRK-NOME-PARCIAL DELIMITED BY SPACE              00042770
+                       '%'              DELIMITED BY SIZE               00042780
+                       INTO WRK-NOME-LIKE                               00042790
+             WHEN WRK-MODO-QUALIDADE                                    00042800
+                CONTINUE                                                00042810
+           END-EVALUATE.                                                00042820
                                                                         00042800
       *----------------------------------------------------------------*00042900
        1000-99-FIM.                              EXIT.                  00043000
@@ -145,6 +190,28 @@
        2000-PROCESSAR                       SECTION.                    00044700
       *----------------------------------------------------------------*00044800
                                                                         00044900
+           EVALUATE TRUE                                                00044910
+             WHEN WRK-MODO-POR-ID                                       00044920
+                PERFORM 2100-CONSULTAR-POR-ID                           00044930
+             WHEN WRK-MODO-BROWSE                                       00044940
+                PERFORM 2200-BROWSE-CURSOR                              00044950
+             WHEN WRK-MODO-NOME-PARCIAL                                 00044960
+                PERFORM 2300-BUSCA-NOME-PARCIAL                         00044970
+             WHEN WRK-MODO-QUALIDADE                                    00044980
+                PERFORM 2400-SWEEP-QUALIDADE                            00044990
+           END-EVALUATE.                                                00045000
+                                                                        00045000
+      *----------------------------------------------------------------*00052600
+       2000-99-FIM.                       EXIT.                         00052700
+      *----------------------------------------------------------------*00052800
+                                                                        00052900
+      ******************************************************************00052910
+      *          C O N S U L T A R   P O R   I D  ( M O D O  1 )       *00052920
+      ******************************************************************00052930
+                                                                        00052940
+      *----------------------------------------------------------------*00052950
+       2100-CONSULTAR-POR-ID                SECTION.                    00052960
+      *----------------------------------------------------------------*00052970
             EXEC SQL                                                    00045000
              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE        00046004
               INTO :DB2-ID,                                             00046100
@@ -158,27 +225,55 @@
               WHERE ID = :DB2-ID                                        00046903
             END-EXEC.                                                   00047003
                                                                         00047100
-             IF (SQLCODE NOT EQUAL ZEROS AND +100) OR                   00047203
-                (SQLWARN0    EQUAL 'W')                                 00047303
-                MOVE 'FR05DB1'            TO  WRK-PROGRAMA              00047516
-                MOVE '2000  '             TO  WRK-SECAO                 00047617
+             IF (SQLCODE NOT EQUAL ZEROS AND +100 AND -803) OR          00047203
+                (SQLWARN0    EQUAL 'W' AND SQLCODE NOT EQUAL -803)      00047303
+                MOVE 'FR05DB06'           TO  WRK-PROGRAMA              00047516
+                MOVE '2100  '             TO  WRK-SECAO                 00047617
                 MOVE 'NA LEITURA'         TO  WRK-MENSAGEM              00047717
-                MOVE 'WRK-SQLCODE'        TO  WRK-STATUS                00047817
                 MOVE SQLCODE              TO  WRK-SQLCODE               00047916
+                MOVE WRK-SQLCODE          TO  WRK-STATUS                00047817
                 DISPLAY 'ERRO .....' WRK-SQLCODE                        00048016
                  PERFORM 9999-TRATAR-ERROS                              00048119
              END-IF.                                                    00048203
                                                                         00048303
              IF (SQLCODE               EQUAL +100)                      00048403
                 DISPLAY WRK-ID '... NAO ENCONTRADO '                    00048516
-                MOVE 'FR05DB1'            TO  WRK-PROGRAMA              00048617
-                MOVE '2000  '             TO  WRK-SECAO                 00048717
-                MOVE 'NA LEITURA'         TO  WRK-MENSAGEM              00048817
-                MOVE 'WRK-SQLCODE'        TO  WRK-STATUS                00048917
+                MOVE 'FR05DB06'           TO  WRK-PROGRAMA              00048617
+                MOVE '2100  '             TO  WRK-SECAO                 00048717
+                MOVE 'ID NAO ENCONTRADO'  TO  WRK-MENSAGEM              00048817
+                MOVE SQLCODE              TO  WRK-SQLCODE               00048913
+                MOVE WRK-SQLCODE          TO  WRK-STATUS                00048917
+                PERFORM 9998-TRATAR-AVISO                               00048918
              END-IF.                                                    00049203
                                                                         00049303
              EVALUATE SQLCODE                                           00049400
                WHEN 0                                                   00049500
+                PERFORM 2900-EXIBIR-REGISTRO                            00049550
+               WHEN 100                                                 00051500
+                   DISPLAY WRK-ID '... NAO ENCONTRADO '                 00051600
+               WHEN -803                                                00051703
+                   DISPLAY 'DUPLICADO'                                  00051803
+                   MOVE 'FR05DB06'         TO WRK-PROGRAMA              00051810
+                   MOVE '2100  '           TO WRK-SECAO                 00051820
+                   MOVE 'ID DUPLICADO'     TO WRK-MENSAGEM              00051830
+                   MOVE SQLCODE            TO WRK-SQLCODE               00051835
+                   MOVE WRK-SQLCODE        TO WRK-STATUS                00051840
+                   PERFORM 9998-TRATAR-AVISO                            00051850
+               WHEN OTHER                                               00051900
+                   MOVE SQLCODE TO WRK-SQLCODE                          00052000
+                   DISPLAY 'ERRO ...' WRK-SQLCODE                       00052100
+             END-EVALUATE.                                              00052200
+      *----------------------------------------------------------------*00052210
+       2100-99-FIM.                          EXIT.                      00052220
+      *----------------------------------------------------------------*00052230
+                                                                        00052240
+      ******************************************************************00052250
+      *             E X I B I R   R E G I S T R O   ( D E T A I L )    *00052260
+      ******************************************************************00052270
+                                                                        00052280
+      *----------------------------------------------------------------*00052290
+       2900-EXIBIR-REGISTRO                 SECTION.                    00052300
+      *----------------------------------------------------------------*00052310
                 DISPLAY '--------------------------------------'        00049600
                 DISPLAY '             REGISTROS                '        00049700
                 DISPLAY '--------------------------------------'        00049800
@@ -197,21 +292,166 @@
                  ELSE                                                   00051110
                     DISPLAY '-- SEM TELEFONE --'                        00051210
                  END-IF                                                 00051310
-                DISPLAY '--------------------------------------'        00051412
-               WHEN 100                                                 00051500
-                   DISPLAY WRK-ID '... NAO ENCONTRADO '                 00051600
-               WHEN -803                                                00051703
-                   DISPLAY 'DUPLICADO'                                  00051803
-               WHEN OTHER                                               00051900
-                   MOVE SQLCODE TO WRK-SQLCODE                          00052000
-                   DISPLAY 'ERRO ...' WRK-SQLCODE                       00052100
-             END-EVALUATE.                                              00052200
-                                                                        00052300
-             STOP RUN.                                                  00052400
-                                                                        00052500
-      *----------------------------------------------------------------*00052600
-       2000-99-FIM.                       EXIT.                         00052700
-      *----------------------------------------------------------------*00052800
+                DISPLAY '--------------------------------------'.       00051412
+      *----------------------------------------------------------------*00052320
+       2900-99-FIM.                          EXIT.                      00052330
+      *----------------------------------------------------------------*00052340
+                                                                        00052350
+      ******************************************************************00052360
+      *                B R O W S E   P O R   C U R S O R  (MODO 2)     *00052370
+      ******************************************************************00052380
+                                                                        00052390
+      *----------------------------------------------------------------*00052400
+       2200-BROWSE-CURSOR                    SECTION.                   00052410
+      *----------------------------------------------------------------*00052420
+            EXEC SQL                                                    00052430
+              DECLARE CUR-FUNC2-FAIXA CURSOR FOR                        00052440
+              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE       00052450
+                FROM FOUR001.FUNC2                                      00052460
+               WHERE ID BETWEEN :WRK-ID-INI AND :WRK-ID-FIM             00052470
+                 AND (SETOR = :WRK-SETOR-FILTRO OR                      00052480
+                      :WRK-SETOR-FILTRO = SPACES)                       00052490
+               ORDER BY SETOR, ID                                       00052500
+            END-EXEC.                                                   00052510
+                                                                        00052520
+            EXEC SQL                                                    00052530
+              OPEN CUR-FUNC2-FAIXA                                      00052540
+            END-EXEC.                                                   00052550
+                                                                        00052560
+            PERFORM 2210-FETCH-FAIXA UNTIL SQLCODE EQUAL +100.          00052570
+                                                                        00052580
+            EXEC SQL                                                    00052590
+              CLOSE CUR-FUNC2-FAIXA                                     00052600
+            END-EXEC.                                                   00052610
+                                                                        00052620
+            DISPLAY '--------------------------------------'.           00052630
+            DISPLAY 'TOTAL DE REGISTROS......: ' WRK-TOTAL-BROWSE.      00052640
+      *----------------------------------------------------------------*00052650
+       2200-99-FIM.                          EXIT.                      00052660
+      *----------------------------------------------------------------*00052670
+                                                                        00052680
+      *----------------------------------------------------------------*00052690
+       2210-FETCH-FAIXA                      SECTION.                   00052700
+      *----------------------------------------------------------------*00052710
+            EXEC SQL                                                    00052720
+              FETCH CUR-FUNC2-FAIXA                                     00052730
+              INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,        00052740
+                   :DB2-DATAADM, :DB2-EMAIL :WRK-EMAIL-NULL,            00052750
+                   :DB2-TELEFONE :WRK-TELEFONE-NULL                     00052760
+            END-EXEC.                                                   00052770
+                                                                        00052780
+            IF SQLCODE EQUAL ZEROS                                      00052790
+               PERFORM 2900-EXIBIR-REGISTRO                             00052800
+               ADD 1                     TO WRK-TOTAL-BROWSE            00052810
+            END-IF.                                                     00052820
+      *----------------------------------------------------------------*00052830
+       2210-99-FIM.                          EXIT.                      00052840
+      *----------------------------------------------------------------*00052850
+                                                                        00052860
+      ******************************************************************00052870
+      *           B U S C A   P O R   N O M E   P A R C I A L (3)      *00052880
+      ******************************************************************00052890
+                                                                        00052900
+      *----------------------------------------------------------------*00052910
+       2300-BUSCA-NOME-PARCIAL               SECTION.                   00052920
+      *----------------------------------------------------------------*00052930
+            EXEC SQL                                                    00052940
+              DECLARE CUR-FUNC2-NOME CURSOR FOR                         00052950
+              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE       00052960
+                FROM FOUR001.FUNC2                                      00052970
+               WHERE NOME LIKE :WRK-NOME-LIKE                           00052980
+               ORDER BY NOME                                            00052990
+            END-EXEC.                                                   00053000
+                                                                        00053010
+            EXEC SQL                                                    00053020
+              OPEN CUR-FUNC2-NOME                                       00053030
+            END-EXEC.                                                   00053040
+                                                                        00053050
+            PERFORM 2310-FETCH-NOME UNTIL SQLCODE EQUAL +100.           00053060
+                                                                        00053070
+            EXEC SQL                                                    00053080
+              CLOSE CUR-FUNC2-NOME                                      00053090
+            END-EXEC.                                                   00053100
+                                                                        00053110
+            IF WRK-TOTAL-BROWSE EQUAL ZEROS                             00053120
+               DISPLAY 'NENHUM EMPREGADO ENCONTRADO PARA '              00053125
+                       WRK-NOME-PARCIAL                                 00053130
+            END-IF.                                                     00053140
+      *----------------------------------------------------------------*00053150
+       2300-99-FIM.                          EXIT.                      00053160
+      *----------------------------------------------------------------*00053170
+                                                                        00053180
+      *----------------------------------------------------------------*00053190
+       2310-FETCH-NOME                       SECTION.                   00053200
+      *----------------------------------------------------------------*00053210
+            EXEC SQL                                                    00053220
+              FETCH CUR-FUNC2-NOME                                      00053230
+              INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,        00053240
+                   :DB2-DATAADM, :DB2-EMAIL :WRK-EMAIL-NULL,            00053250
+                   :DB2-TELEFONE :WRK-TELEFONE-NULL                     00053260
+            END-EXEC.                                                   00053270
+                                                                        00053280
+            IF SQLCODE EQUAL ZEROS                                      00053290
+               PERFORM 2900-EXIBIR-REGISTRO                             00053300
+               ADD 1                     TO WRK-TOTAL-BROWSE            00053310
+            END-IF.                                                     00053320
+      *----------------------------------------------------------------*00053330
+       2310-99-FIM.                          EXIT.                      00053340
+      *----------------------------------------------------------------*00053350
+                                                                        00053360
+      ******************************************************************00053370
+      *      S W E E P   D E   Q U A L I D A D E   D E   D A D O S     *00053380
+      ******************************************************************00053390
+                                                                        00053400
+      *----------------------------------------------------------------*00053410
+       2400-SWEEP-QUALIDADE                  SECTION.                   00053420
+      *----------------------------------------------------------------*00053430
+            EXEC SQL                                                    00053440
+              DECLARE CUR-FUNC2-QUALID CURSOR FOR                       00053450
+              SELECT ID, NOME, EMAIL, TELEFONE                          00053460
+                FROM FOUR001.FUNC2                                      00053470
+            END-EXEC.                                                   00053480
+                                                                        00053490
+            EXEC SQL                                                    00053500
+              OPEN CUR-FUNC2-QUALID                                     00053510
+            END-EXEC.                                                   00053520
+                                                                        00053530
+            DISPLAY '--------------------------------------'.           00053540
+            DISPLAY '  FUNCIONARIOS SEM EMAIL OU TELEFONE  '.           00053550
+            DISPLAY '--------------------------------------'.           00053560
+                                                                        00053570
+            PERFORM 2410-FETCH-QUALIDADE UNTIL SQLCODE EQUAL +100.      00053580
+                                                                        00053590
+            EXEC SQL                                                    00053600
+              CLOSE CUR-FUNC2-QUALID                                    00053610
+            END-EXEC.                                                   00053620
+                                                                        00053630
+            DISPLAY '--------------------------------------'.           00053640
+            DISPLAY 'TOTAL SEM EMAIL/TELEFONE.: ' WRK-TOTAL-SEM-DADOS.  00053650
+      *----------------------------------------------------------------*00053660
+       2400-99-FIM.                          EXIT.                      00053670
+      *----------------------------------------------------------------*00053680
+                                                                        00053690
+      *----------------------------------------------------------------*00053700
+       2410-FETCH-QUALIDADE                  SECTION.                   00053710
+      *----------------------------------------------------------------*00053720
+            EXEC SQL                                                    00053730
+              FETCH CUR-FUNC2-QUALID                                    00053740
+              INTO :DB2-ID, :DB2-NOME,                                  00053750
+                   :DB2-EMAIL :WRK-EMAIL-NULL,                          00053760
+                   :DB2-TELEFONE :WRK-TELEFONE-NULL                     00053770
+            END-EXEC.                                                   00053780
+                                                                        00053790
+            IF SQLCODE EQUAL ZEROS                                      00053800
+               IF WRK-EMAIL-NULL NOT EQUAL ZEROS OR                     00053810
+                  WRK-TELEFONE-NULL NOT EQUAL ZEROS                     00053820
+                  DISPLAY DB2-ID SPACE DB2-NOME                         00053830
+                  ADD 1                TO WRK-TOTAL-SEM-DADOS           00053840
+               END-IF                                                   00053850
+            END-IF.                                                     00053860
+      *----------------------------------------------------------------*00053870
+       2410-99-FIM.                          EXIT.                      00053880
+      *----------------------------------------------------------------*00053890
                                                                         00052900
       ******************************************************************00053000
       *                 F I N A L I Z A C A O                          *00054000
@@ -227,6 +467,21 @@
        3000-99-FIM.                           EXIT.                     00077100
       *----------------------------------------------------------------*00077200
                                                                         00077318
+      ******************************************************************00077408
+      *                 T R A T A R   A V I S O                        *00077409
+      ******************************************************************00077410
+                                                                        00077411
+      *----------------------------------------------------------------*00077412
+       9998-TRATAR-AVISO                     SECTION.                   00077413
+      *----------------------------------------------------------------*00077414
+                                                                        00077415
+              MOVE 'A'             TO WRK-SEVERIDADE.                   00077416
+              CALL 'GRAVALOG'      USING WRK-LOG.                       00077417
+                                                                        00077418
+      *----------------------------------------------------------------*00077419
+       9998-99-FIM.                           EXIT.                     00077420
+      *----------------------------------------------------------------*00077421
+                                                                        00077422
       ******************************************************************00077418
       *                 T R A T A R  E R R O S                         *00077518
       ******************************************************************00077618
@@ -235,10 +490,11 @@
        9999-TRATAR-ERROS                     SECTION.                   00077919
       *----------------------------------------------------------------*00078018
                                                                         00079018
+              MOVE 'F'           TO WRK-SEVERIDADE.                     00079518
               CALL 'GRAVALOG'    USING WRK-LOG.                         00080018
+              MOVE 16            TO RETURN-CODE.                        00080518
+              GOBACK.                                                   00080818
                                                                         00081018
-              GOBACK.                                                   00082018
-                                                                        00090018
       *----------------------------------------------------------------*00100018
        9999-99-FIM.                           EXIT.                     00110018
-      *----------------------------------------------------------------*00120018
\ No newline at end of file
+      *----------------------------------------------------------------*00120018
