@@ -0,0 +1,149 @@
+//FR05NOT  JOB (0000,ABC),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//*    JOB......: FR05NOT                                          *
+//*    OBJETIVO.: ROTINA NOTURNA QUE ENCADEIA OS PASSOS BATCH DO    *
+//*               CICLO DIARIO: REPOSICAO DE ESTOQUE (FR05EX01),   *
+//*               EMISSAO DO RELATORIO DE CLIENTES (FR05CB36),     *
+//*               RECONCILIACAO DE MOVIMENTOS DE CONTA (FR05EX03)  *
+//*               E RESUMO DO LOG DE ERROS DO SHOP (FR05EX05).     *
+//*               PASSO020/PASSO030 SO EXECUTAM SE TODOS OS PASSOS *
+//*               ANTERIORES TERMINARAM COM RETURN-CODE <= 4. UM   *
+//*               RC = 16 EM QUALQUER PASSO (VER 9000-TRATAR-ERRO  *
+//*               DE CADA PROGRAMA) INTERROMPE A CADEIA. PASSO040  *
+//*               RODA SEMPRE, INDEPENDENTE DO RC DOS ANTERIORES.  *
+//*----------------------------------------------------------------*
+//*    HISTORICO DE ALTERACOES:                                    *
+//*      DATA        RESP.    DESCRICAO                            *
+//*      09/08/2026  DPC      VERSAO ORIGINAL                      *
+//*      09/08/2026  DPC      INCLUIDO PASSO040 (FR05EX05), QUE     *
+//*                           AINDA NAO TINHA JCL PARA RODAR        *
+//*      09/08/2026  DPC      PECACOMP/EXCPECAS/RELAT/EXCSALDO/     *
+//*                           MOV2505A/MOV2505C/MOVREJ/RESUMO PASSAM*
+//*                           A DISP=MOD (EM VEZ DE NEW/DELETE) E O *
+//*                           JCLCKPT DE CADA PASSO TEM LRECL=097 EM*
+//*                           VEZ DE 017, PARA QUE UM RESTART APOS  *
+//*                           ABEND NAO DESCARTE O QUE JA FOI GRAVA-*
+//*                           DO NEM OS ACUMULADORES DO CHECKPOINT  *
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//*  PASSO010 - FR05EX01 - REPOSICAO DE ESTOQUE                    *
+//*             SYSIN: PONTO DE PEDIDO, ESTOQUE ALVO               *
+//*----------------------------------------------------------------*
+//PASSO010 EXEC PGM=FR05EX01
+//STEPLIB  DD DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//JCLPECAS DD DISP=SHR,DSN=FOURSYS.FR05EX01.ARQPECAS
+//JCLCOMP  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX01.PECACOMP,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=041,BLKSIZE=0)
+//JCLEXCPC DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX01.EXCPECAS,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=040,BLKSIZE=0)
+//JCLSORT  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//JCLCKPT  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX01.CKPT,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=097,BLKSIZE=0)
+//LOGERRO  DD DISP=MOD,
+//            DSN=FOURSYS.SHOP.LOGERRO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=082,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+00020
+00010
+/*
+//*
+//*----------------------------------------------------------------*
+//*  PASSO020 - FR05CB36 - RELATORIO DE CLIENTES                   *
+//*             SYSIN: QTDE DE LINHAS POR PAGINA                   *
+//*             SO RODA SE O PASSO010 TERMINOU COM RC <= 4         *
+//*----------------------------------------------------------------*
+//PASSO020 EXEC PGM=FR05CB36,COND=(4,GT,PASSO010)
+//STEPLIB  DD DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//JCLCLIEN DD DISP=SHR,DSN=FOURSYS.FR05CB36.CLIENT
+//JCLRELAT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05CB36.RELAT,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=070,BLKSIZE=0)
+//JCLEXCSD DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05CB36.EXCSALDO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=070,BLKSIZE=0)
+//JCLCKPT  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05CB36.CKPT,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=097,BLKSIZE=0)
+//LOGERRO  DD DISP=MOD,
+//            DSN=FOURSYS.SHOP.LOGERRO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=082,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+05
+/*
+//*
+//*----------------------------------------------------------------*
+//*  PASSO030 - FR05EX03 - RECONCILIACAO DE MOVIMENTOS DE CONTA    *
+//*             SYSIN: LIMITE DE SALDO MOV2505A/MOV2505C           *
+//*             SO RODA SE PASSO010 E PASSO020 TERMINARAM COM      *
+//*             RC <= 4                                            *
+//*----------------------------------------------------------------*
+//PASSO030 EXEC PGM=FR05EX03,
+//             COND=((4,GT,PASSO010),(4,GT,PASSO020))
+//STEPLIB  DD DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//JCLCLI   DD DISP=SHR,DSN=FOURSYS.FR05EX03.CLI2505
+//JCLMOV   DD DISP=SHR,DSN=FOURSYS.FR05EX03.MOV2505
+//JCLMOVA  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX03.MOV2505A,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=046,BLKSIZE=0)
+//JCLMOVC  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX03.MOV2505C,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=046,BLKSIZE=0)
+//JCLMOVRJ DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX03.MOVREJ,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=077,BLKSIZE=0)
+//JCLRESU  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX03.RESUMO,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=032,BLKSIZE=0)
+//JCLCKPT  DD DISP=(MOD,CATLG,CATLG),
+//            DSN=FOURSYS.FR05EX03.CKPT,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=097,BLKSIZE=0)
+//LOGERRO  DD DISP=MOD,
+//            DSN=FOURSYS.SHOP.LOGERRO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=082,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+1000000
+/*
+//*
+//*----------------------------------------------------------------*
+//*  PASSO040 - FR05EX05 - RESUMO DIARIO DO LOG DE ERROS (GRAVALOG)*
+//*             SYSIN: DATA DO FILTRO (BRANCOS = TODAS AS DATAS)   *
+//*             RODA INDEPENDENTE DO RC DOS PASSOS ANTERIORES, SO  *
+//*             PARA QUE O RESUMO SAIA MESMO QUANDO A CADEIA E     *
+//*             INTERROMPIDA POR UM RC = 16 NUM PASSO ANTERIOR     *
+//*----------------------------------------------------------------*
+//PASSO040 EXEC PGM=FR05EX05
+//STEPLIB  DD DISP=SHR,DSN=FOURSYS.BATCH.LOADLIB
+//LOGERRO  DD DISP=SHR,
+//            DSN=FOURSYS.SHOP.LOGERRO
+//RELGLOG  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=FOURSYS.FR05EX05.RELGLOG,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+/*
+//
